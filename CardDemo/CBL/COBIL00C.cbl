@@ -0,0 +1,303 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBIL00C.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - BILL PAYMENT, WITH A
+001100*                     PAYMENT AMOUNT FIELD (PARTIAL PAYMENT),
+001200*                     AN AUTOPAY SCHEDULE OPTION, AND A GENERATED
+001300*                     CONFIRMATION NUMBER FOR THE PAYMENT RECEIPT.
+001400******************************************************************
+001500******************************************************************
+001600* REMARKS.       PAYAMTI, WHEN KEYED, PAYS THAT AMOUNT AGAINST
+001700*                ACTIDINI RATHER THAN THE FULL BALANCE; LEFT
+001800*                BLANK, THE FULL CURRENT BALANCE IS PAID AS
+001900*                BEFORE. WHEN AUTOPAYI IS 'Y', NO PAYMENT IS
+002000*                POSTED NOW -- INSTEAD A RECURRING SCHEDULE IS
+002100*                WRITTEN TO THE PAYMENT FILE FOR CBPAY01C TO WORK
+002200*                OFF OF EACH CYCLE. EVERY SUCCESSFUL ONE-TIME
+002300*                PAYMENT AND EVERY NEW SCHEDULE GETS A GENERATED
+002400*                CONFIRMATION NUMBER (CONFNOI) BACKED BY A
+002500*                PAYMENT-RECORD THE CUSTOMER'S RECEIPT CAN BE
+002600*                REPRINTED FROM.
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 DATA DIVISION.
+003000 WORKING-STORAGE SECTION.
+003100 01  WS-PGMNAME                  PIC X(08) VALUE 'COBIL00C'.
+003200 01  WS-TRANID                   PIC X(04) VALUE 'CB00'.
+003300*
+003400 COPY COBIL00.
+003500*
+003600 COPY CVACT01Y.
+003700*
+003800 COPY CVPAY01Y.
+003900*
+004000 01  WS-MISC-STORAGE.
+004100     05  WS-RESP-CD              PIC S9(08) COMP.
+004200     05  WS-PAY-AMOUNT           PIC S9(09)V99 COMP-3.
+004300     05  WS-BAL-DISPLAY          PIC -(11)9.99.
+004400*
+004500 COPY CSDAT01Y.
+004600*
+000000 01  WS-NAV-BACK-PGM         PIC X(08).
+000000*
+000000 01  WS-IDLE-TIMEOUT-DATA.
+000000     05  WS-IDLE-TIMEOUT-MINS    PIC 9(03) VALUE 015.
+000000     05  WS-NOW-DT               PIC 9(08).
+000000     05  WS-NOW-HH               PIC 9(02).
+000000     05  WS-NOW-MM               PIC 9(02).
+000000     05  WS-IDLE-ELAPSED-MINS    PIC S9(05) COMP-3.
+000000*
+004700 COPY COCOM01Y.
+004800*
+004900 LINKAGE SECTION.
+005000 01  DFHCOMMAREA                 PIC X(400).
+005100*
+005200******************************************************************
+005300 PROCEDURE DIVISION.
+005400******************************************************************
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000000     PERFORM 1500-CHECK-IDLE-TIMEOUT
+000000         THRU 1500-CHECK-IDLE-TIMEOUT-EXIT
+005700     PERFORM 2000-RECEIVE-MAP THRU 2000-RECEIVE-MAP-EXIT
+005800     PERFORM 3000-PROCESS-INPUT THRU 3000-PROCESS-INPUT-EXIT
+005900     PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO CDEMO-LAST-ACTIVITY-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO CDEMO-LAST-ACTIVITY-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO CDEMO-LAST-ACTIVITY-MM
+006000     EXEC CICS
+006100         RETURN TRANSID(WS-TRANID)
+006200         COMMAREA(CARDDEMO-COMMAREA)
+006300     END-EXEC
+006400     GOBACK.
+006500*
+006600 1000-INITIALIZE.
+000000     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURDATE-N
+000000     MOVE WS-CURDATE-YEAR        TO WS-CURDATE-YY
+000000     MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+000000     MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+006700     MOVE LOW-VALUES             TO COBIL0AO
+000000     MOVE SPACES                 TO ERRMSGO
+006800     IF EIBCALEN > 0
+006900         MOVE DFHCOMMAREA        TO CARDDEMO-COMMAREA
+007000     END-IF.
+007100 1000-INITIALIZE-EXIT.
+007200     EXIT.
+000000******************************************************************
+000000* SESSION IDLE TIMEOUT - CDEMO-LAST-ACTIVITY-DT/HH/MM IS STAMPED
+000000* BY 0000-MAINLINE EVERY TIME CONTROL IS HANDED BACK TO THE
+000000* TERMINAL. IF TOO LONG HAS PASSED SINCE THEN, FORCE THE USER
+000000* BACK THROUGH SIGN-ON RATHER THAN TRUST A STALE SESSION.
+000000******************************************************************
+000000 1500-CHECK-IDLE-TIMEOUT.
+000000     IF CDEMO-PGM-ENTER OR CDEMO-LAST-ACTIVITY-DT = ZERO
+000000         GO TO 1500-CHECK-IDLE-TIMEOUT-EXIT
+000000     END-IF
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-NOW-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO WS-NOW-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO WS-NOW-MM
+000000     COMPUTE WS-IDLE-ELAPSED-MINS =
+000000         (FUNCTION INTEGER-OF-DATE(WS-NOW-DT) -
+000000          FUNCTION INTEGER-OF-DATE(CDEMO-LAST-ACTIVITY-DT)) * 1440
+000000         + (WS-NOW-HH * 60 + WS-NOW-MM)
+000000         - (CDEMO-LAST-ACTIVITY-HH * 60 + CDEMO-LAST-ACTIVITY-MM)
+000000     IF WS-IDLE-ELAPSED-MINS >= WS-IDLE-TIMEOUT-MINS
+000000         SET CDEMO-TIMEOUT-EXPIRED TO TRUE
+000000     END-IF.
+000000 1500-CHECK-IDLE-TIMEOUT-EXIT.
+000000     EXIT.
+000000*
+000000******************************************************************
+000000* PF3 = BACK. POP THE CALLER OFF THE COMMAREA NAVIGATION STACK
+000000* (COCOM01Y) AND XCTL BACK TO IT, RETRACING THE PATH THE USER
+000000* ACTUALLY TOOK RATHER THAN ALWAYS RETURNING TO THE MAIN MENU.
+000000******************************************************************
+000000 2500-NAV-BACK.
+000000     IF CDEMO-NAV-STACK-PTR > 0
+000000         MOVE CDEMO-NAV-STACK-PGM(CDEMO-NAV-STACK-PTR)
+000000                                 TO WS-NAV-BACK-PGM
+000000         SUBTRACT 1              FROM CDEMO-NAV-STACK-PTR
+000000     ELSE
+000000         MOVE 'COMEN01C'         TO WS-NAV-BACK-PGM
+000000     END-IF
+000000     SET CDEMO-PGM-REENTER       TO TRUE
+000000     EXEC CICS
+000000         XCTL PROGRAM(WS-NAV-BACK-PGM)
+000000         COMMAREA(CARDDEMO-COMMAREA)
+000000     END-EXEC.
+000000 2500-NAV-BACK-EXIT.
+000000     EXIT.
+000000*
+007300*
+007400 2000-RECEIVE-MAP.
+007500     IF EIBAID = DFHCLEAR OR CDEMO-PGM-ENTER
+007600         GO TO 2000-RECEIVE-MAP-EXIT
+007700     END-IF
+007800     EXEC CICS
+007900         RECEIVE MAP('COBIL0A') MAPSET('COBIL00')
+008000         INTO(COBIL0AI)
+008100         RESP(WS-RESP-CD)
+008200     END-EXEC.
+008300 2000-RECEIVE-MAP-EXIT.
+008400     EXIT.
+008500*
+008600 3000-PROCESS-INPUT.
+000000     IF CDEMO-TIMEOUT-EXPIRED
+000000         MOVE SPACES              TO CDEMO-TIMEOUT-FLAG
+000000         SET CDEMO-PGM-ENTER      TO TRUE
+000000         EXEC CICS
+000000             XCTL PROGRAM('COSGN00C')
+000000             COMMAREA(CARDDEMO-COMMAREA)
+000000         END-EXEC
+000000     END-IF
+000000     IF EIBAID = DFHPF3
+000000         PERFORM 2500-NAV-BACK THRU 2500-NAV-BACK-EXIT
+000000         GO TO 3000-PROCESS-INPUT-EXIT
+000000     END-IF
+008700     IF ACTIDINI = SPACES
+008800         GO TO 3000-PROCESS-INPUT-EXIT
+008900     END-IF
+009000     PERFORM 4000-READ-ACCOUNT THRU 4000-READ-ACCOUNT-EXIT
+009100     IF ERRMSGO NOT = SPACES
+009200         GO TO 3000-PROCESS-INPUT-EXIT
+009300     END-IF
+009400     MOVE ACCT-CURR-BAL          TO WS-BAL-DISPLAY
+009500     MOVE WS-BAL-DISPLAY         TO CURBALO
+009600     IF CONFIRMI NOT = 'Y'
+009700         GO TO 3000-PROCESS-INPUT-EXIT
+009800     END-IF
+009900     IF AUTOPAYI = 'Y'
+010000         PERFORM 6000-SCHEDULE-AUTOPAY
+010050             THRU 6000-SCHEDULE-AUTOPAY-EXIT
+010100     ELSE
+010200         PERFORM 5000-VALIDATE-PAYMENT
+010250             THRU 5000-VALIDATE-PAYMENT-EXIT
+010300         IF ERRMSGO = SPACES
+010400             PERFORM 7000-POST-PAYMENT
+010450                 THRU 7000-POST-PAYMENT-EXIT
+010500         END-IF
+010600     END-IF.
+010700 3000-PROCESS-INPUT-EXIT.
+010800     EXIT.
+010900*
+011000 4000-READ-ACCOUNT.
+011100     MOVE FUNCTION NUMVAL(ACTIDINI) TO ACCT-ID
+011200     EXEC CICS
+011300         READ DATASET('ACCTDAT')
+011400         INTO(ACCOUNT-RECORD)
+011500         RIDFLD(ACCT-ID)
+000000         UPDATE
+011600         RESP(WS-RESP-CD)
+011700     END-EXEC
+011800     IF WS-RESP-CD NOT = ZERO
+011900         MOVE 'Account not found' TO ERRMSGO
+012000     END-IF.
+012100 4000-READ-ACCOUNT-EXIT.
+012200     EXIT.
+012300*
+012400******************************************************************
+012500* A BLANK OR ZERO PAYAMTI PAYS THE FULL BALANCE, AS BEFORE. A
+012600* PARTIAL AMOUNT MUST BE POSITIVE AND CANNOT EXCEED THE BALANCE.
+012700******************************************************************
+012800 5000-VALIDATE-PAYMENT.
+012900     IF PAYAMTI = SPACES OR PAYAMTI = ZERO
+013000         MOVE ACCT-CURR-BAL      TO WS-PAY-AMOUNT
+013100     ELSE
+013200         MOVE FUNCTION NUMVAL(PAYAMTI) TO WS-PAY-AMOUNT
+013300     END-IF
+013400     IF WS-PAY-AMOUNT NOT > ZERO
+013500         MOVE 'Payment amount must be greater than zero'
+013600                                 TO ERRMSGO
+013700         GO TO 5000-VALIDATE-PAYMENT-EXIT
+013800     END-IF
+013900     IF WS-PAY-AMOUNT > ACCT-CURR-BAL
+014000         MOVE 'Payment amount cannot exceed current balance'
+014100                                 TO ERRMSGO
+014200     END-IF.
+014300 5000-VALIDATE-PAYMENT-EXIT.
+014400     EXIT.
+014500*
+014600 6000-SCHEDULE-AUTOPAY.
+014700     MOVE FUNCTION CURRENT-DATE TO PAY-ID
+014800     MOVE ACCT-ID                TO PAY-ACCT-ID
+014900     IF PAYAMTI = SPACES OR PAYAMTI = ZERO
+015000         MOVE ZERO               TO PAY-AMOUNT
+015100     ELSE
+015200         MOVE FUNCTION NUMVAL(PAYAMTI) TO PAY-AMOUNT
+015300     END-IF
+015400     MOVE WS-CURDATE-MM-DD-YY    TO PAY-DATE
+015500     SET PAY-IS-RECURRING        TO TRUE
+015600     IF AUTOFRQI = SPACES
+015700         MOVE 'M'                TO PAY-FREQ-CD
+015800     ELSE
+015900         MOVE AUTOFRQI           TO PAY-FREQ-CD
+016000     END-IF
+016100     MOVE WS-CURDATE-MM-DD-YY    TO PAY-NEXT-DATE
+016200     SET PAY-STATUS-ACTIVE       TO TRUE
+016300     MOVE PAY-ID                 TO PAY-CONFIRM-NO
+016400     EXEC CICS
+016500         WRITE DATASET('PAYMNT')
+016600         FROM(PAYMENT-RECORD)
+016700         RIDFLD(PAY-ID)
+016800         RESP(WS-RESP-CD)
+016900     END-EXEC
+017000     MOVE PAY-CONFIRM-NO         TO CONFNOO
+017100     MOVE 'Autopay schedule created' TO ERRMSGO.
+017200 6000-SCHEDULE-AUTOPAY-EXIT.
+017300     EXIT.
+017400*
+017500******************************************************************
+017600* POST A ONE-TIME PAYMENT: DEDUCT WS-PAY-AMOUNT FROM THE ACCOUNT
+017700* AND WRITE A POSTED PAYMENT-RECORD CARRYING THE CONFIRMATION
+017800* NUMBER SHOWN BACK ON THE SCREEN.
+017900******************************************************************
+018000 7000-POST-PAYMENT.
+018100     COMPUTE ACCT-CURR-BAL = ACCT-CURR-BAL - WS-PAY-AMOUNT
+018200     EXEC CICS
+018300         REWRITE DATASET('ACCTDAT')
+018400         FROM(ACCOUNT-RECORD)
+018500         RESP(WS-RESP-CD)
+018600     END-EXEC
+000000     IF WS-RESP-CD NOT = ZERO
+000000         MOVE 'Payment failed - account not updated' TO ERRMSGO
+000000         GO TO 7000-POST-PAYMENT-EXIT
+000000     END-IF
+018700     MOVE FUNCTION CURRENT-DATE TO PAY-ID
+018800     MOVE ACCT-ID                TO PAY-ACCT-ID
+018900     MOVE WS-PAY-AMOUNT          TO PAY-AMOUNT
+019000     MOVE WS-CURDATE-MM-DD-YY    TO PAY-DATE
+019100     SET PAY-IS-ONE-TIME         TO TRUE
+019200     MOVE SPACES                 TO PAY-FREQ-CD
+019300     MOVE SPACES                 TO PAY-NEXT-DATE
+019400     SET PAY-STATUS-POSTED       TO TRUE
+019500     MOVE PAY-ID                 TO PAY-CONFIRM-NO
+019600     EXEC CICS
+019700         WRITE DATASET('PAYMNT')
+019800         FROM(PAYMENT-RECORD)
+019900         RIDFLD(PAY-ID)
+020000         RESP(WS-RESP-CD)
+020100     END-EXEC
+020200     MOVE ACCT-CURR-BAL          TO WS-BAL-DISPLAY
+020300     MOVE WS-BAL-DISPLAY         TO CURBALO
+020400     MOVE PAY-CONFIRM-NO         TO CONFNOO
+020500     MOVE 'Payment posted' TO ERRMSGO.
+020600 7000-POST-PAYMENT-EXIT.
+020700     EXIT.
+020800*
+020900 8000-SEND-MAP.
+021000     EXEC CICS
+021100         SEND MAP('COBIL0A') MAPSET('COBIL00')
+021200         FROM(COBIL0AO)
+021300         ERASE
+021400     END-EXEC.
+021500 8000-SEND-MAP-EXIT.
+021600     EXIT.
+021700*
+021800 9999-EXIT.
+021900     EXIT.
