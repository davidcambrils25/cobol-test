@@ -0,0 +1,313 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COCRDLIC.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - CARD LIST, WITH JUMP-TO
+001100*                     FILTER BY CARDSIDI/ACCTSIDI AND A BULK
+001200*                     STOP-ALL/REACTIVATE-ALL ACTION (STOPALLI).
+001300******************************************************************
+001400******************************************************************
+001500* REMARKS.       LISTS UP TO SEVEN CARDS PER PAGE FOR AN ACCOUNT,
+001600*                OR JUMPS DIRECTLY TO A GIVEN CARD NUMBER WHEN
+001700*                CARDSIDI IS SUPPLIED, INSTEAD OF ONLY PAGING
+001800*                SEQUENTIALLY. STOPALLI STOPS OR REACTIVATES EVERY
+001900*                CARD TIED TO ACCTSIDI IN ONE PASS.
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400 01  WS-PGMNAME                  PIC X(08) VALUE 'COCRDLIC'.
+002500 01  WS-TRANID                   PIC X(04) VALUE 'CCLI'.
+002600*
+002700 COPY COCRDLI.
+002800*
+002900 COPY CVACT02Y.
+003000*
+003100 01  WS-MISC-STORAGE.
+003200     05  WS-RESP-CD              PIC S9(08) COMP.
+003300     05  WS-ROW-COUNT            PIC 9(02) VALUE ZERO.
+003400     05  WS-BROWSE-SW            PIC X(01) VALUE 'N'.
+003500         88  WS-BROWSE-DONE      VALUE 'Y'.
+003600*
+000000 01  WS-NAV-BACK-PGM         PIC X(08).
+000000*
+000000 01  WS-IDLE-TIMEOUT-DATA.
+000000     05  WS-IDLE-TIMEOUT-MINS    PIC 9(03) VALUE 015.
+000000     05  WS-NOW-DT               PIC 9(08).
+000000     05  WS-NOW-HH               PIC 9(02).
+000000     05  WS-NOW-MM               PIC 9(02).
+000000     05  WS-IDLE-ELAPSED-MINS    PIC S9(05) COMP-3.
+000000*
+003700 COPY COCOM01Y.
+003800*
+003900 LINKAGE SECTION.
+004000 01  DFHCOMMAREA                 PIC X(400).
+004100*
+004200******************************************************************
+004300 PROCEDURE DIVISION.
+004400******************************************************************
+004500 0000-MAINLINE.
+004600     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000000     PERFORM 1500-CHECK-IDLE-TIMEOUT
+000000         THRU 1500-CHECK-IDLE-TIMEOUT-EXIT
+004700     PERFORM 2000-RECEIVE-MAP THRU 2000-RECEIVE-MAP-EXIT
+004800     PERFORM 3000-PROCESS-INPUT THRU 3000-PROCESS-INPUT-EXIT
+004900     PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO CDEMO-LAST-ACTIVITY-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO CDEMO-LAST-ACTIVITY-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO CDEMO-LAST-ACTIVITY-MM
+005000     EXEC CICS
+005100         RETURN TRANSID(WS-TRANID)
+005200         COMMAREA(CARDDEMO-COMMAREA)
+005300     END-EXEC
+005400     GOBACK.
+005500*
+005600 1000-INITIALIZE.
+005700     MOVE LOW-VALUES             TO CCRDLIAO
+005800     IF EIBCALEN > 0
+005900         MOVE DFHCOMMAREA        TO CARDDEMO-COMMAREA
+006000     END-IF.
+006100 1000-INITIALIZE-EXIT.
+006200     EXIT.
+000000******************************************************************
+000000* SESSION IDLE TIMEOUT - CDEMO-LAST-ACTIVITY-DT/HH/MM IS STAMPED
+000000* BY 0000-MAINLINE EVERY TIME CONTROL IS HANDED BACK TO THE
+000000* TERMINAL. IF TOO LONG HAS PASSED SINCE THEN, FORCE THE USER
+000000* BACK THROUGH SIGN-ON RATHER THAN TRUST A STALE SESSION.
+000000******************************************************************
+000000 1500-CHECK-IDLE-TIMEOUT.
+000000     IF CDEMO-PGM-ENTER OR CDEMO-LAST-ACTIVITY-DT = ZERO
+000000         GO TO 1500-CHECK-IDLE-TIMEOUT-EXIT
+000000     END-IF
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-NOW-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO WS-NOW-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO WS-NOW-MM
+000000     COMPUTE WS-IDLE-ELAPSED-MINS =
+000000         (FUNCTION INTEGER-OF-DATE(WS-NOW-DT) -
+000000          FUNCTION INTEGER-OF-DATE(CDEMO-LAST-ACTIVITY-DT)) * 1440
+000000         + (WS-NOW-HH * 60 + WS-NOW-MM)
+000000         - (CDEMO-LAST-ACTIVITY-HH * 60 + CDEMO-LAST-ACTIVITY-MM)
+000000     IF WS-IDLE-ELAPSED-MINS >= WS-IDLE-TIMEOUT-MINS
+000000         SET CDEMO-TIMEOUT-EXPIRED TO TRUE
+000000     END-IF.
+000000 1500-CHECK-IDLE-TIMEOUT-EXIT.
+000000     EXIT.
+000000*
+000000******************************************************************
+000000* PF3 = BACK. POP THE CALLER OFF THE COMMAREA NAVIGATION STACK
+000000* (COCOM01Y) AND XCTL BACK TO IT, RETRACING THE PATH THE USER
+000000* ACTUALLY TOOK RATHER THAN ALWAYS RETURNING TO THE MAIN MENU.
+000000******************************************************************
+000000 2500-NAV-BACK.
+000000     IF CDEMO-NAV-STACK-PTR > 0
+000000         MOVE CDEMO-NAV-STACK-PGM(CDEMO-NAV-STACK-PTR)
+000000                                 TO WS-NAV-BACK-PGM
+000000         SUBTRACT 1              FROM CDEMO-NAV-STACK-PTR
+000000     ELSE
+000000         MOVE 'COMEN01C'         TO WS-NAV-BACK-PGM
+000000     END-IF
+000000     SET CDEMO-PGM-REENTER       TO TRUE
+000000     EXEC CICS
+000000         XCTL PROGRAM(WS-NAV-BACK-PGM)
+000000         COMMAREA(CARDDEMO-COMMAREA)
+000000     END-EXEC.
+000000 2500-NAV-BACK-EXIT.
+000000     EXIT.
+000000*
+006300*
+006400 2000-RECEIVE-MAP.
+006500     IF EIBAID = DFHCLEAR OR CDEMO-PGM-ENTER
+006600         GO TO 2000-RECEIVE-MAP-EXIT
+006700     END-IF
+006800     EXEC CICS
+006900         RECEIVE MAP('CCRDLIA') MAPSET('COCRDLI')
+007000         INTO(CCRDLIAI)
+007100         RESP(WS-RESP-CD)
+007200     END-EXEC.
+007300 2000-RECEIVE-MAP-EXIT.
+007400     EXIT.
+007500*
+007600 3000-PROCESS-INPUT.
+000000     IF CDEMO-TIMEOUT-EXPIRED
+000000         MOVE SPACES              TO CDEMO-TIMEOUT-FLAG
+000000         SET CDEMO-PGM-ENTER      TO TRUE
+000000         EXEC CICS
+000000             XCTL PROGRAM('COSGN00C')
+000000             COMMAREA(CARDDEMO-COMMAREA)
+000000         END-EXEC
+000000     END-IF
+000000     IF EIBAID = DFHPF3
+000000         PERFORM 2500-NAV-BACK THRU 2500-NAV-BACK-EXIT
+000000         GO TO 3000-PROCESS-INPUT-EXIT
+000000     END-IF
+007700     IF ACCTSIDI = SPACES OR LOW-VALUES
+007800         MOVE 'Account ID is required' TO ERRMSGO
+007900         GO TO 3000-PROCESS-INPUT-EXIT
+008000     END-IF
+008100     IF STOPALLI = 'S' OR STOPALLI = 'R'
+008150         PERFORM 4000-BULK-CARD-ACTION
+008180             THRU 4000-BULK-CARD-ACTION-EXIT
+008300         GO TO 3000-PROCESS-INPUT-EXIT
+008400     END-IF
+008500     IF CARDSIDI NOT = SPACES AND NOT = LOW-VALUES
+008600         PERFORM 5000-JUMP-TO-CARD THRU 5000-JUMP-TO-CARD-EXIT
+008700     ELSE
+008800         PERFORM 6000-LIST-ACCOUNT-CARDS
+008900             THRU 6000-LIST-ACCOUNT-CARDS-EXIT
+009000     END-IF.
+009100 3000-PROCESS-INPUT-EXIT.
+009200     EXIT.
+009300*
+009400******************************************************************
+009500* STOP OR REACTIVATE EVERY CARD ON FILE FOR THE GIVEN ACCOUNT IN
+009600* ONE PASS, RATHER THAN REQUIRING EACH CARD TO BE SELECTED AND
+009700* STOPPED ONE ROW AT A TIME.
+009800******************************************************************
+009900 4000-BULK-CARD-ACTION.
+010000     MOVE ZERO                   TO WS-ROW-COUNT
+010100     MOVE 'N'                    TO WS-BROWSE-SW
+010200     MOVE ACCTSIDI               TO CARD-ACCT-ID
+010300     EXEC CICS
+010400         STARTBR DATASET('CARDAIX')
+010500         RIDFLD(CARD-ACCT-ID)
+010600         GTEQ
+010700         RESP(WS-RESP-CD)
+010800     END-EXEC
+010900     PERFORM 4100-STOP-OR-REACTIVATE-NEXT
+011000         THRU 4100-STOP-OR-REACTIVATE-NEXT-EXIT
+011100         UNTIL WS-BROWSE-DONE
+011200     EXEC CICS
+011300         ENDBR DATASET('CARDAIX')
+011400     END-EXEC
+011500     IF STOPALLI = 'S'
+011600         MOVE 'All cards on this account stopped' TO INFOMSGO
+011700     ELSE
+011800         MOVE 'All cards on this account reactivated' TO INFOMSGO
+011900     END-IF.
+012000 4000-BULK-CARD-ACTION-EXIT.
+012100     EXIT.
+012200*
+012300 4100-STOP-OR-REACTIVATE-NEXT.
+012400     EXEC CICS
+012500         READNEXT DATASET('CARDAIX')
+012600         INTO(CARD-RECORD)
+012700         RIDFLD(CARD-ACCT-ID)
+012800         RESP(WS-RESP-CD)
+012900     END-EXEC
+013000     IF CARD-ACCT-ID NOT = FUNCTION NUMVAL(ACCTSIDI)
+013100         MOVE 'Y'                TO WS-BROWSE-SW
+013200         GO TO 4100-STOP-OR-REACTIVATE-NEXT-EXIT
+013300     END-IF
+013400     IF STOPALLI = 'S'
+013500         MOVE 'S'                TO CARD-ACTIVE-STATUS
+013600     ELSE
+013700         MOVE 'A'                TO CARD-ACTIVE-STATUS
+013800     END-IF
+013900     EXEC CICS
+014000         REWRITE DATASET('CARDDAT')
+014100         FROM(CARD-RECORD)
+014200         RESP(WS-RESP-CD)
+014300     END-EXEC
+014400     ADD 1                       TO WS-ROW-COUNT.
+014500 4100-STOP-OR-REACTIVATE-NEXT-EXIT.
+014600     EXIT.
+014700*
+014800******************************************************************
+014900* JUMP DIRECTLY TO A SINGLE CARD NUMBER INSTEAD OF PAGING FROM
+015000* THE START OF THE ACCOUNT'S CARD LIST.
+015100******************************************************************
+015200 5000-JUMP-TO-CARD.
+015300     MOVE CARDSIDI               TO CARD-NUM
+015400     EXEC CICS
+015500         READ DATASET('CARDDAT')
+015600         INTO(CARD-RECORD)
+015700         RIDFLD(CARD-NUM)
+015800         RESP(WS-RESP-CD)
+015900     END-EXEC
+016000     IF WS-RESP-CD NOT = ZERO
+016100         MOVE 'Card number not found' TO ERRMSGO
+016200         GO TO 5000-JUMP-TO-CARD-EXIT
+016300     END-IF
+016400     MOVE CARD-NUM               TO CRDNUM1O
+016500     MOVE CARD-ACTIVE-STATUS     TO CRDSTS1O.
+016600 5000-JUMP-TO-CARD-EXIT.
+016700     EXIT.
+016800*
+016900******************************************************************
+017000* LIST UP TO SEVEN CARDS ON FILE FOR THE ACCOUNT, MOST RECENT
+017100* PAGE ONLY -- FURTHER PAGING (PF7/PF8) IS UNCHANGED FROM TODAY.
+017200******************************************************************
+017300 6000-LIST-ACCOUNT-CARDS.
+017400     MOVE ZERO                   TO WS-ROW-COUNT
+017500     MOVE 'N'                    TO WS-BROWSE-SW
+017600     MOVE ACCTSIDI               TO CARD-ACCT-ID
+017700     EXEC CICS
+017800         STARTBR DATASET('CARDAIX')
+017900         RIDFLD(CARD-ACCT-ID)
+018000         GTEQ
+018100         RESP(WS-RESP-CD)
+018200     END-EXEC
+018300     PERFORM 6100-LIST-NEXT-CARD THRU 6100-LIST-NEXT-CARD-EXIT
+018400         UNTIL WS-BROWSE-DONE OR WS-ROW-COUNT NOT LESS THAN 7
+018500     EXEC CICS
+018600         ENDBR DATASET('CARDAIX')
+018700     END-EXEC.
+018800 6000-LIST-ACCOUNT-CARDS-EXIT.
+018900     EXIT.
+019000*
+019100 6100-LIST-NEXT-CARD.
+019200     EXEC CICS
+019300         READNEXT DATASET('CARDAIX')
+019400         INTO(CARD-RECORD)
+019500         RIDFLD(CARD-ACCT-ID)
+019600         RESP(WS-RESP-CD)
+019700     END-EXEC
+019800     IF CARD-ACCT-ID NOT = FUNCTION NUMVAL(ACCTSIDI)
+019900         MOVE 'Y'                TO WS-BROWSE-SW
+020000         GO TO 6100-LIST-NEXT-CARD-EXIT
+020100     END-IF
+020200     ADD 1                       TO WS-ROW-COUNT
+020300     EVALUATE WS-ROW-COUNT
+020400         WHEN 1
+020500             MOVE CARD-NUM       TO CRDNUM1O
+020600             MOVE CARD-ACTIVE-STATUS TO CRDSTS1O
+020700         WHEN 2
+020800             MOVE CARD-NUM       TO CRDNUM2O
+020900             MOVE CARD-ACTIVE-STATUS TO CRDSTS2O
+021000         WHEN 3
+021100             MOVE CARD-NUM       TO CRDNUM3O
+021200             MOVE CARD-ACTIVE-STATUS TO CRDSTS3O
+000000         WHEN 4
+000000             MOVE CARD-NUM       TO CRDNUM4O
+000000             MOVE CARD-ACTIVE-STATUS TO CRDSTS4O
+000000         WHEN 5
+000000             MOVE CARD-NUM       TO CRDNUM5O
+000000             MOVE CARD-ACTIVE-STATUS TO CRDSTS5O
+000000         WHEN 6
+000000             MOVE CARD-NUM       TO CRDNUM6O
+000000             MOVE CARD-ACTIVE-STATUS TO CRDSTS6O
+000000         WHEN 7
+000000             MOVE CARD-NUM       TO CRDNUM7O
+000000             MOVE CARD-ACTIVE-STATUS TO CRDSTS7O
+021300         WHEN OTHER
+021400             CONTINUE
+021500     END-EVALUATE.
+021600 6100-LIST-NEXT-CARD-EXIT.
+021700     EXIT.
+021800*
+021900 8000-SEND-MAP.
+022000     EXEC CICS
+022100         SEND MAP('CCRDLIA') MAPSET('COCRDLI')
+022200         FROM(CCRDLIAO)
+022300         ERASE
+022400     END-EXEC.
+022500 8000-SEND-MAP-EXIT.
+022600     EXIT.
+022700*
+022800 9999-EXIT.
+022900     EXIT.
