@@ -0,0 +1,315 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBPAY01C.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - RECURRING AUTOPAY POSTING.
+001100******************************************************************
+001200******************************************************************
+001300* REMARKS.       RUN EACH BILLING CYCLE (ALONGSIDE CBACT04C) TO
+001400*                POST EVERY ACTIVE AUTOPAY SCHEDULE (COBIL00C,
+001500*                PAY-STATUS-ACTIVE) WHOSE PAY-NEXT-DATE HAS COME
+001600*                DUE. A ZERO PAY-AMOUNT ON THE SCHEDULE MEANS PAY
+001700*                THE FULL BALANCE, THE SAME RULE COBIL00C USES
+001800*                ONLINE. EACH POSTING DEDUCTS FROM THE ACCOUNT,
+001900*                WRITES A POSTED PAYMENT-RECORD WITH ITS OWN
+002000*                CONFIRMATION NUMBER, AND ADVANCES THE SCHEDULE'S
+002100*                PAY-NEXT-DATE TO THE FOLLOWING CYCLE.
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT PAYMENT-FILE ASSIGN TO PAYMNT
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS DYNAMIC
+002900         RECORD KEY IS PAY-ID
+003000         FILE STATUS IS WS-PAYMENT-STATUS.
+003100     SELECT ACCOUNT-FILE ASSIGN TO ACCTDAT
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS DYNAMIC
+003400         RECORD KEY IS ACCT-ID
+003500         FILE STATUS IS WS-ACCOUNT-STATUS.
+003600     SELECT PAYMENT-REPORT-FILE ASSIGN TO PAYMRPT
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS WS-PAYRPT-STATUS.
+000000     SELECT ALERT-QUEUE-FILE ASSIGN TO OPRALRT
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-ALERT-STATUS.
+000000     SELECT JOB-LOG-FILE ASSIGN TO JOBLOG
+000000         ORGANIZATION IS INDEXED
+000000         ACCESS MODE IS DYNAMIC
+000000         RECORD KEY IS JBS-KEY
+000000         FILE STATUS IS WS-JOBLOG-STATUS.
+003900*
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  PAYMENT-FILE.
+004300     COPY CVPAY01Y.
+004400*
+004500 FD  ACCOUNT-FILE.
+004600     COPY CVACT01Y.
+004700*
+004800 FD  PAYMENT-REPORT-FILE
+004900     RECORDING MODE IS F.
+005000 01  PAYMENT-REPORT-LINE             PIC X(80).
+005100*
+000000 FD  ALERT-QUEUE-FILE
+000000     RECORDING MODE IS F.
+000000     COPY CSOPS01Y.
+000000*
+000000 FD  JOB-LOG-FILE.
+000000     COPY CVJOB01Y.
+000000*
+005200 WORKING-STORAGE SECTION.
+005300 01  WS-PAYMENT-STATUS                PIC XX.
+005400     88 WS-PAYMENT-OK                 VALUE '00'.
+005500     88 WS-PAYMENT-EOF                VALUE '10'.
+005600 01  WS-ACCOUNT-STATUS                PIC XX.
+005700     88 WS-ACCOUNT-OK                 VALUE '00'.
+005800 01  WS-PAYRPT-STATUS                 PIC XX.
+005900     88 WS-PAYRPT-OK                  VALUE '00'.
+000000 01  WS-ALERT-STATUS                  PIC XX.
+000000 01  WS-JOBLOG-STATUS                 PIC XX.
+000000     88 WS-JOBLOG-OK                  VALUE '00'.
+006000 01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+006100     88 WS-END-OF-SCHEDULES           VALUE 'Y'.
+006200 01  WS-POST-COUNT                    PIC 9(07) VALUE ZERO.
+006300 01  WS-SKIP-COUNT                    PIC 9(07) VALUE ZERO.
+006400 01  WS-NEW-CONFIRM-NO                PIC X(16).
+000000*
+000000******************************************************************
+000000* BEFORE-IMAGE OF THE SCHEDULE RECORD, SAVED AHEAD OF
+000000* 4000-WRITE-POSTED-PAYMENT SINCE THAT PARAGRAPH REPURPOSES THE
+000000* SHARED PAYMENT-RECORD BUFFER (INCLUDING ITS KEY, PAY-ID) TO
+000000* WRITE THE NEW POSTED PAYMENT. THE SCHEDULE'S OWN FIELDS AND KEY
+000000* MUST BE RESTORED BEFORE 3000-POST-SCHEDULED-PAYMENT REWRITES IT.
+000000******************************************************************
+000000 COPY CVPAY01Y
+000000     REPLACING ==PAYMENT-RECORD== BY ==WS-ORIG-PAYMENT-RECORD==
+000000         ==PAY-ID== BY ==OPAY-ID==
+000000         ==PAY-ACCT-ID== BY ==OPAY-ACCT-ID==
+000000         ==PAY-AMOUNT== BY ==OPAY-AMOUNT==
+000000         ==PAY-DATE== BY ==OPAY-DATE==
+000000         ==PAY-CONFIRM-NO== BY ==OPAY-CONFIRM-NO==
+000000         ==PAY-TYPE== BY ==OPAY-TYPE==
+000000         ==PAY-IS-ONE-TIME== BY ==OPAY-IS-ONE-TIME==
+000000         ==PAY-IS-RECURRING== BY ==OPAY-IS-RECURRING==
+000000         ==PAY-FREQ-CD== BY ==OPAY-FREQ-CD==
+000000         ==PAY-FREQ-MONTHLY== BY ==OPAY-FREQ-MONTHLY==
+000000         ==PAY-NEXT-DATE== BY ==OPAY-NEXT-DATE==
+000000         ==PAY-STATUS== BY ==OPAY-STATUS==
+000000         ==PAY-STATUS-ACTIVE== BY ==OPAY-STATUS-ACTIVE==
+000000         ==PAY-STATUS-POSTED== BY ==OPAY-STATUS-POSTED==
+000000         ==PAY-STATUS-CANCELLED== BY ==OPAY-STATUS-CANCELLED==.
+006500 01  WS-PAY-AMOUNT                    PIC S9(09)V99 COMP-3.
+006600 01  WS-AMT-EDIT                      PIC -(11)9.99.
+000000 01  WS-ABEND-REASON-TEXT             PIC X(50).
+006700*
+000000******************************************************************
+000000* ABEND ALERT WORK AREA - SEE 9100-ABEND-NOTIFY.
+000000******************************************************************
+000000 COPY CSMSG02Y.
+000000*
+006800 COPY CSDAT01Y.
+006900*
+007000******************************************************************
+007100 PROCEDURE DIVISION.
+007200******************************************************************
+007300 0000-MAINLINE.
+007400     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+007500     PERFORM 2000-PROCESS-SCHEDULE
+007600         THRU 2000-PROCESS-SCHEDULE-EXIT
+007700         UNTIL WS-END-OF-SCHEDULES
+007800     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+007900     GOBACK.
+008000*
+008100 1000-INITIALIZE.
+008200     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURDATE-N
+008300     OPEN I-O PAYMENT-FILE
+008400     OPEN I-O ACCOUNT-FILE
+008500     OPEN OUTPUT PAYMENT-REPORT-FILE
+008600     IF NOT WS-PAYMENT-OK
+008700         DISPLAY 'CBPAY01C - ERROR OPENING PAYMENT FILE'
+008800         MOVE 'Y'                TO WS-EOF-SW
+000000         MOVE 'PAYMENT FILE OPEN ERROR' TO WS-ABEND-REASON-TEXT
+000000         PERFORM 9100-ABEND-NOTIFY
+000000             THRU 9100-ABEND-NOTIFY-EXIT
+008900     END-IF
+000000     IF NOT WS-ACCOUNT-OK
+000000         DISPLAY 'CBPAY01C - ERROR OPENING ACCOUNT FILE'
+000000         MOVE 'Y'                TO WS-EOF-SW
+000000         MOVE 'ACCOUNT FILE OPEN ERROR'
+000000                                 TO WS-ABEND-REASON-TEXT
+000000         PERFORM 9100-ABEND-NOTIFY
+000000             THRU 9100-ABEND-NOTIFY-EXIT
+000000     END-IF
+000000     IF NOT WS-PAYRPT-OK
+000000         DISPLAY 'CBPAY01C - ERROR OPENING PAYMENT REPORT FILE'
+000000         MOVE 'Y'                TO WS-EOF-SW
+000000         MOVE 'PAYMENT REPORT FILE OPEN ERROR'
+000000                                 TO WS-ABEND-REASON-TEXT
+000000         PERFORM 9100-ABEND-NOTIFY
+000000             THRU 9100-ABEND-NOTIFY-EXIT
+000000     END-IF
+009000     PERFORM 2100-READ-NEXT-PAYMENT
+009050         THRU 2100-READ-NEXT-PAYMENT-EXIT.
+009100 1000-INITIALIZE-EXIT.
+009200     EXIT.
+009300*
+009400 2000-PROCESS-SCHEDULE.
+009500     IF PAY-IS-RECURRING AND PAY-STATUS-ACTIVE
+009600        AND PAY-NEXT-DATE = WS-CURDATE-MM-DD-YY
+009700         PERFORM 3000-POST-SCHEDULED-PAYMENT
+009750             THRU 3000-POST-SCHEDULED-PAYMENT-EXIT
+009800     END-IF
+009900     PERFORM 2100-READ-NEXT-PAYMENT
+009950         THRU 2100-READ-NEXT-PAYMENT-EXIT.
+010000 2000-PROCESS-SCHEDULE-EXIT.
+010100     EXIT.
+010200*
+010300 2100-READ-NEXT-PAYMENT.
+010400     READ PAYMENT-FILE NEXT RECORD
+010500         AT END
+010600             MOVE 'Y'            TO WS-EOF-SW
+010700     END-READ.
+010800 2100-READ-NEXT-PAYMENT-EXIT.
+010900     EXIT.
+011000*
+011100******************************************************************
+011200* READ THE ACCOUNT, WORK OUT THE AMOUNT (FULL BALANCE WHEN THE
+011300* SCHEDULE'S PAY-AMOUNT IS ZERO), DEDUCT IT, AND WRITE A POSTED
+011400* PAYMENT-RECORD WITH A NEW CONFIRMATION NUMBER. A SCHEDULE WHOSE
+011500* ACCOUNT NO LONGER HAS A BALANCE TO COLLECT IS SKIPPED, NOT
+011600* CANCELLED, IN CASE A CHARGE POSTS BEFORE THE NEXT CYCLE.
+011700******************************************************************
+011800 3000-POST-SCHEDULED-PAYMENT.
+011900     MOVE PAY-ACCT-ID            TO ACCT-ID
+012000     READ ACCOUNT-FILE
+012100         INVALID KEY
+012200             ADD 1               TO WS-SKIP-COUNT
+012300             GO TO 3000-POST-SCHEDULED-PAYMENT-EXIT
+012400     END-READ
+012500     IF PAY-AMOUNT = ZERO
+012600         MOVE ACCT-CURR-BAL      TO WS-PAY-AMOUNT
+012700     ELSE
+012800         MOVE PAY-AMOUNT         TO WS-PAY-AMOUNT
+012900     END-IF
+013000     IF WS-PAY-AMOUNT NOT > ZERO
+013100         ADD 1                   TO WS-SKIP-COUNT
+013200         GO TO 3000-POST-SCHEDULED-PAYMENT-EXIT
+013300     END-IF
+013400     IF WS-PAY-AMOUNT > ACCT-CURR-BAL
+013500         MOVE ACCT-CURR-BAL      TO WS-PAY-AMOUNT
+013600     END-IF
+013700     COMPUTE ACCT-CURR-BAL = ACCT-CURR-BAL - WS-PAY-AMOUNT
+013800     REWRITE ACCOUNT-RECORD
+013900     MOVE FUNCTION CURRENT-DATE TO WS-NEW-CONFIRM-NO
+000000     MOVE PAYMENT-RECORD         TO WS-ORIG-PAYMENT-RECORD
+014000     PERFORM 4000-WRITE-POSTED-PAYMENT
+014050         THRU 4000-WRITE-POSTED-PAYMENT-EXIT
+000000     MOVE WS-ORIG-PAYMENT-RECORD TO PAYMENT-RECORD
+014100     MOVE WS-CURDATE-MM-DD-YY    TO PAY-NEXT-DATE
+014200     REWRITE PAYMENT-RECORD
+014300     ADD 1                       TO WS-POST-COUNT
+014400     MOVE SPACES                 TO PAYMENT-REPORT-LINE
+014500     MOVE WS-PAY-AMOUNT          TO WS-AMT-EDIT
+014600     STRING WS-NEW-CONFIRM-NO    DELIMITED BY SIZE
+014700            ' '                  DELIMITED BY SIZE
+014800            PAY-ACCT-ID          DELIMITED BY SIZE
+014900            ' '                  DELIMITED BY SIZE
+015000            WS-AMT-EDIT          DELIMITED BY SIZE
+015100       INTO PAYMENT-REPORT-LINE
+015200     END-STRING
+015300     WRITE PAYMENT-REPORT-LINE.
+015400 3000-POST-SCHEDULED-PAYMENT-EXIT.
+015500     EXIT.
+015600*
+015700 4000-WRITE-POSTED-PAYMENT.
+015900     MOVE WS-PAY-AMOUNT          TO PAY-AMOUNT
+016000     MOVE WS-CURDATE-MM-DD-YY    TO PAY-DATE
+016100     SET PAY-IS-ONE-TIME         TO TRUE
+016200     SET PAY-STATUS-POSTED       TO TRUE
+016300     MOVE SPACES                 TO PAY-FREQ-CD
+016400     MOVE SPACES                 TO PAY-NEXT-DATE
+016500     MOVE WS-NEW-CONFIRM-NO      TO PAY-CONFIRM-NO
+016600     MOVE WS-NEW-CONFIRM-NO      TO PAY-ID
+016700     WRITE PAYMENT-RECORD.
+016800 4000-WRITE-POSTED-PAYMENT-EXIT.
+016900     EXIT.
+017000*
+017100 9000-TERMINATE.
+017200     MOVE SPACES                 TO PAYMENT-REPORT-LINE
+017300     STRING 'POSTED='            DELIMITED BY SIZE
+017400            WS-POST-COUNT        DELIMITED BY SIZE
+017500            ' SKIPPED='          DELIMITED BY SIZE
+017600            WS-SKIP-COUNT        DELIMITED BY SIZE
+017700       INTO PAYMENT-REPORT-LINE
+017800     END-STRING
+017900     WRITE PAYMENT-REPORT-LINE
+018000     DISPLAY PAYMENT-REPORT-LINE
+018100     CLOSE PAYMENT-FILE
+018200     CLOSE ACCOUNT-FILE
+018300     CLOSE PAYMENT-REPORT-FILE
+000000     PERFORM 9200-LOG-JOB-STATUS
+000000         THRU 9200-LOG-JOB-STATUS-EXIT.
+018400 9000-TERMINATE-EXIT.
+018500     EXIT.
+000000*
+000000******************************************************************
+000000* A FATAL ERROR EARLIER IN THE RUN LEAVES A REASON IN
+000000* WS-ABEND-REASON-TEXT AND PERFORMS THIS PARAGRAPH, WHICH LOGS AN
+000000* ALERT RECORD TO THE ON-CALL ALERT QUEUE (OPRALRT) AND SETS A
+000000* NON-ZERO RETURN CODE SO THE JOB STEP ITSELF SHOWS THE FAILURE -
+000000* OPERATIONS FINDS OUT FROM THE ALERT AND THE STEP CONDITION CODE
+000000* RATHER THAN FROM THE MISSING OUTPUT THE NEXT MORNING.
+000000******************************************************************
+000000 9100-ABEND-NOTIFY.
+000000     MOVE 'AB01'                 TO ABEND-CODE
+000000     MOVE 'CBPAY01C'             TO ABEND-CULPRIT
+000000     MOVE WS-ABEND-REASON-TEXT   TO ABEND-REASON
+000000     STRING ABEND-CULPRIT   DELIMITED BY SIZE
+000000            ' - '           DELIMITED BY SIZE
+000000            ABEND-REASON    DELIMITED BY SIZE
+000000       INTO ABEND-MSG
+000000     END-STRING
+000000     OPEN EXTEND ALERT-QUEUE-FILE
+000000     MOVE FUNCTION CURRENT-DATE TO ALERT-TIMESTAMP
+000000     MOVE ABEND-CULPRIT          TO ALERT-PGMNAME
+000000     MOVE ABEND-CODE             TO ALERT-ABEND-CODE
+000000     MOVE ABEND-CULPRIT          TO ALERT-ABEND-CULPRIT
+000000     MOVE ABEND-REASON           TO ALERT-ABEND-REASON
+000000     MOVE ABEND-MSG              TO ALERT-ABEND-MSG
+000000     WRITE OPS-ALERT-RECORD
+000000     CLOSE ALERT-QUEUE-FILE
+000000     MOVE 16                     TO RETURN-CODE.
+000000 9100-ABEND-NOTIFY-EXIT.
+000000     EXIT.
+000000*
+000000******************************************************************
+000000* APPENDS THIS RUN'S OUTCOME TO JOBLOG SO COADM03C CAN SHOW
+000000* WHETHER THE JOB RAN AND HOW IT WENT. RETURN-CODE IS ALREADY
+000000* NON-ZERO BY THE TIME THIS RUNS IF 9100-ABEND-NOTIFY FIRED.
+000000******************************************************************
+000000 9200-LOG-JOB-STATUS.
+000000     OPEN I-O JOB-LOG-FILE
+000000     IF NOT WS-JOBLOG-OK
+000000         DISPLAY 'CBPAY01C - ERROR OPENING JOB LOG FILE'
+000000         GO TO 9200-LOG-JOB-STATUS-EXIT
+000000     END-IF
+000000     MOVE 'CBPAY01C'             TO JBS-JOB-NAME
+000000     MOVE FUNCTION CURRENT-DATE  TO JBS-TIMESTAMP
+000000     IF RETURN-CODE = ZERO
+000000         SET JBS-STATUS-SUCCESS  TO TRUE
+000000     ELSE
+000000         SET JBS-STATUS-FAILED   TO TRUE
+000000     END-IF
+000000     MOVE RETURN-CODE            TO JBS-RETURN-CODE
+000000     MOVE WS-POST-COUNT          TO JBS-REC-COUNT
+000000     WRITE JOB-STATUS-RECORD
+000000     CLOSE JOB-LOG-FILE.
+000000 9200-LOG-JOB-STATUS-EXIT.
+000000     EXIT.
