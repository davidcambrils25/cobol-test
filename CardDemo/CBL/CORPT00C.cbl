@@ -0,0 +1,551 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CORPT00C.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - TRANSACTION REPORTS, WITH
+001100*                     A CATEGORY BREAKOUT MODE, A CSV/PRINT OUTPUT
+001200*                     ROUTE IN ADDITION TO ON-SCREEN TOTALS, AND
+001300*                     DATE-RANGE VALIDATION AGAINST THE ACCOUNT'S
+001400*                     OPEN DATE.
+001500******************************************************************
+001600******************************************************************
+001700* REMARKS.       BUILDS A TRANSACTION REPORT FOR THE ACCOUNT
+001800*                CARRIED IN THE COMMAREA (CDEMO-ACCT-ID), FOR THE
+001900*                PERIOD SELECTED BY MONTHLYI/YEARLYI/CUSTOMI, OR
+002000*                BROKEN OUT BY TYPE/CATEGORY CODE WHEN CATRPTI IS
+002100*                SET. OFMTI CHOOSES WHERE THE REPORT GOES:
+002200*                    SPACES OR 'S'  ON-SCREEN TOTALS (RPTCNTI/
+002300*                                   RPTTOTI) -- NOT VALID FOR THE
+002400*                                   CATEGORY BREAKOUT, WHICH HAS
+002500*                                   MORE THAN ONE TOTAL TO SHOW.
+002600*                    'C'            CSV EXTRACT, WRITTEN TO THE
+002700*                                   TRANEXTR DATASET.
+002800*                    'P'            ROUTED TO A PRINTER VIA CICS
+002900*                                   SPOOL.
+003000*                THE CUSTOM/CATEGORY DATE RANGE IS CHECKED AGAINST
+003100*                ACCT-OPEN-DATE BEFORE THE REPORT RUNS.
+003200******************************************************************
+003300 ENVIRONMENT DIVISION.
+003400 DATA DIVISION.
+003500 WORKING-STORAGE SECTION.
+003600 01  WS-PGMNAME                  PIC X(08) VALUE 'CORPT00C'.
+003700 01  WS-TRANID                   PIC X(04) VALUE 'CP00'.
+003800*
+003900 COPY CORPT00.
+004000*
+004100 COPY CVACT01Y.
+004200*
+004300 COPY CVACT02Y.
+004400*
+004500 COPY CVTRA01Y.
+004600*
+004700 COPY CVTRA02Y.
+004800*
+004900 01  WS-MISC-STORAGE.
+004910     05  WS-ABS-TIME             PIC S9(15) COMP-3.
+005000     05  WS-RESP-CD              PIC S9(08) COMP.
+005100     05  WS-BROWSE-SW            PIC X(01) VALUE 'N'.
+005200         88  WS-BROWSE-DONE      VALUE 'Y'.
+005300     05  WS-CARD-BROWSE-SW       PIC X(01) VALUE 'N'.
+005310         88  WS-CARD-BROWSE-DONE VALUE 'Y'.
+005320     05  WS-CAT-FOUND-SW         PIC X(01) VALUE 'N'.
+005330         88  WS-CAT-FOUND        VALUE 'Y'.
+005500     05  WS-DATE-KEY             PIC X(10).
+005600     05  WS-START-DATE           PIC X(10).
+005700     05  WS-END-DATE             PIC X(10).
+005800     05  WS-ROW-COUNT            PIC 9(07) VALUE ZERO.
+005900     05  WS-TOTAL-AMT            PIC S9(09)V99 COMP-3 VALUE ZERO.
+006000     05  WS-CAT-TOTALS.
+006100         10  WS-CAT-TOTAL-AMT    PIC S9(09)V99 COMP-3
+006200                                 OCCURS 10 TIMES VALUE ZERO.
+006300     05  WS-EXTRACT-LINE         PIC X(80).
+006400     05  WS-AMT-EDIT             PIC -(11)9.99.
+006500*
+006600 COPY CSDAT01Y.
+006700*
+000000 COPY CSDAT02Y.
+000000*
+000000 01  WS-BUSDAY-DATA.
+000000     05  WS-BUSDAY-CHECK-DT      PIC 9(08).
+000000     05  WS-BUSDAY-FORMATTED-DATE PIC X(10).
+000000     05  WS-BUSDAY-DOW           PIC 9(01).
+000000     05  WS-BUSDAY-HOLIDAY-SW    PIC X(01) VALUE 'N'.
+000000         88  WS-BUSDAY-IS-HOLIDAY VALUE 'Y'.
+000000     05  WS-BUSDAY-OK-SW         PIC X(01) VALUE 'N'.
+000000         88  WS-BUSDAY-OK        VALUE 'Y'.
+000000     05  WS-BUSDAY-DIR-SW        PIC X(01) VALUE 'B'.
+000000         88  WS-BUSDAY-ROLL-FWD  VALUE 'F'.
+000000         88  WS-BUSDAY-ROLL-BACK VALUE 'B'.
+000000*
+000000 01  WS-NAV-BACK-PGM         PIC X(08).
+000000*
+000000 01  WS-IDLE-TIMEOUT-DATA.
+000000     05  WS-IDLE-TIMEOUT-MINS    PIC 9(03) VALUE 015.
+000000     05  WS-NOW-DT               PIC 9(08).
+000000     05  WS-NOW-HH               PIC 9(02).
+000000     05  WS-NOW-MM               PIC 9(02).
+000000     05  WS-IDLE-ELAPSED-MINS    PIC S9(05) COMP-3.
+000000*
+006800 COPY COCOM01Y.
+006900*
+007000 LINKAGE SECTION.
+007100 01  DFHCOMMAREA                 PIC X(400).
+007200*
+007300******************************************************************
+007400 PROCEDURE DIVISION.
+007500******************************************************************
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000000     PERFORM 1500-CHECK-IDLE-TIMEOUT
+000000         THRU 1500-CHECK-IDLE-TIMEOUT-EXIT
+007800     PERFORM 2000-RECEIVE-MAP THRU 2000-RECEIVE-MAP-EXIT
+007900     PERFORM 3000-PROCESS-INPUT THRU 3000-PROCESS-INPUT-EXIT
+008000     PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO CDEMO-LAST-ACTIVITY-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO CDEMO-LAST-ACTIVITY-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO CDEMO-LAST-ACTIVITY-MM
+008100     EXEC CICS
+008200         RETURN TRANSID(WS-TRANID)
+008300         COMMAREA(CARDDEMO-COMMAREA)
+008400     END-EXEC
+008500     GOBACK.
+008600*
+008700 1000-INITIALIZE.
+008800     MOVE LOW-VALUES             TO CORPT0AO
+000000     MOVE SPACES                 TO ERRMSGO
+008900     IF EIBCALEN > 0
+009000         MOVE DFHCOMMAREA        TO CARDDEMO-COMMAREA
+009100     END-IF
+009150     MOVE TRAN-TYPE-CAT-VALUES  TO TRAN-TYPE-CAT-TABLE
+000000     MOVE WS-HOLIDAY-VALUES     TO WS-HOLIDAY-TABLE
+009200     EXEC CICS
+009300         ASKTIME
+009400         ABSTIME(WS-ABS-TIME)
+009500     END-EXEC
+009600     EXEC CICS
+009700         FORMATTIME
+009800         ABSTIME(WS-ABS-TIME)
+009900         YYYYMMDD(WS-CURDATE-N)
+010000     END-EXEC.
+010100 1000-INITIALIZE-EXIT.
+010200     EXIT.
+000000******************************************************************
+000000* SESSION IDLE TIMEOUT - CDEMO-LAST-ACTIVITY-DT/HH/MM IS STAMPED
+000000* BY 0000-MAINLINE EVERY TIME CONTROL IS HANDED BACK TO THE
+000000* TERMINAL. IF TOO LONG HAS PASSED SINCE THEN, FORCE THE USER
+000000* BACK THROUGH SIGN-ON RATHER THAN TRUST A STALE SESSION.
+000000******************************************************************
+000000 1500-CHECK-IDLE-TIMEOUT.
+000000     IF CDEMO-PGM-ENTER OR CDEMO-LAST-ACTIVITY-DT = ZERO
+000000         GO TO 1500-CHECK-IDLE-TIMEOUT-EXIT
+000000     END-IF
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-NOW-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO WS-NOW-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO WS-NOW-MM
+000000     COMPUTE WS-IDLE-ELAPSED-MINS =
+000000         (FUNCTION INTEGER-OF-DATE(WS-NOW-DT) -
+000000          FUNCTION INTEGER-OF-DATE(CDEMO-LAST-ACTIVITY-DT)) * 1440
+000000         + (WS-NOW-HH * 60 + WS-NOW-MM)
+000000         - (CDEMO-LAST-ACTIVITY-HH * 60 + CDEMO-LAST-ACTIVITY-MM)
+000000     IF WS-IDLE-ELAPSED-MINS >= WS-IDLE-TIMEOUT-MINS
+000000         SET CDEMO-TIMEOUT-EXPIRED TO TRUE
+000000     END-IF.
+000000 1500-CHECK-IDLE-TIMEOUT-EXIT.
+000000     EXIT.
+000000*
+000000******************************************************************
+000000* PF3 = BACK. POP THE CALLER OFF THE COMMAREA NAVIGATION STACK
+000000* (COCOM01Y) AND XCTL BACK TO IT, RETRACING THE PATH THE USER
+000000* ACTUALLY TOOK RATHER THAN ALWAYS RETURNING TO THE MAIN MENU.
+000000******************************************************************
+000000 2500-NAV-BACK.
+000000     IF CDEMO-NAV-STACK-PTR > 0
+000000         MOVE CDEMO-NAV-STACK-PGM(CDEMO-NAV-STACK-PTR)
+000000                                 TO WS-NAV-BACK-PGM
+000000         SUBTRACT 1              FROM CDEMO-NAV-STACK-PTR
+000000     ELSE
+000000         MOVE 'COMEN01C'         TO WS-NAV-BACK-PGM
+000000     END-IF
+000000     SET CDEMO-PGM-REENTER       TO TRUE
+000000     EXEC CICS
+000000         XCTL PROGRAM(WS-NAV-BACK-PGM)
+000000         COMMAREA(CARDDEMO-COMMAREA)
+000000     END-EXEC.
+000000 2500-NAV-BACK-EXIT.
+000000     EXIT.
+000000*
+010300*
+010400 2000-RECEIVE-MAP.
+010500     IF EIBAID = DFHCLEAR OR CDEMO-PGM-ENTER
+010600         GO TO 2000-RECEIVE-MAP-EXIT
+010700     END-IF
+010800     EXEC CICS
+010900         RECEIVE MAP('CORPT0A') MAPSET('CORPT00')
+011000         INTO(CORPT0AI)
+011100         RESP(WS-RESP-CD)
+011200     END-EXEC.
+011300 2000-RECEIVE-MAP-EXIT.
+011400     EXIT.
+011500*
+011600 3000-PROCESS-INPUT.
+000000     IF CDEMO-TIMEOUT-EXPIRED
+000000         MOVE SPACES              TO CDEMO-TIMEOUT-FLAG
+000000         SET CDEMO-PGM-ENTER      TO TRUE
+000000         EXEC CICS
+000000             XCTL PROGRAM('COSGN00C')
+000000             COMMAREA(CARDDEMO-COMMAREA)
+000000         END-EXEC
+000000     END-IF
+000000     IF EIBAID = DFHPF3
+000000         PERFORM 2500-NAV-BACK THRU 2500-NAV-BACK-EXIT
+000000         GO TO 3000-PROCESS-INPUT-EXIT
+000000     END-IF
+011700     IF MONTHLYI NOT = 'Y' AND YEARLYI NOT = 'Y'
+011800        AND CUSTOMI NOT = 'Y' AND CATRPTI NOT = 'Y'
+011900         GO TO 3000-PROCESS-INPUT-EXIT
+012000     END-IF
+012100     IF CATRPTI = 'Y' AND (OFMTI = SPACES OR OFMTI = 'S')
+012200         MOVE 'Category report needs CSV or Print output format'
+012300                                 TO ERRMSGO
+012400         GO TO 3000-PROCESS-INPUT-EXIT
+012500     END-IF
+012600     PERFORM 3100-SET-DATE-RANGE THRU 3100-SET-DATE-RANGE-EXIT
+012700     PERFORM 3200-VALIDATE-DATE-RANGE
+012750         THRU 3200-VALIDATE-DATE-RANGE-EXIT
+012800     IF ERRMSGO NOT = SPACES
+012900         GO TO 3000-PROCESS-INPUT-EXIT
+013000     END-IF
+013100     IF CONFIRMI = 'Y'
+013200         PERFORM 6000-GENERATE-REPORT
+013250             THRU 6000-GENERATE-REPORT-EXIT
+013300     END-IF.
+013400 3000-PROCESS-INPUT-EXIT.
+013500     EXIT.
+013600*
+013700******************************************************************
+013800* MONTHLY/YEARLY RUN FROM THE START OF THE PERIOD THROUGH TODAY;
+013900* CUSTOM AND CATEGORY MODE USE THE KEYED SDT*/EDT* SCREEN FIELDS.
+014000******************************************************************
+014100 3100-SET-DATE-RANGE.
+014200     EVALUATE TRUE
+014300         WHEN MONTHLYI = 'Y'
+000000             COMPUTE WS-BUSDAY-CHECK-DT = WS-CURDATE-YEAR * 10000
+000000                 + WS-CURDATE-MONTH * 100 + 1
+000000             SET WS-BUSDAY-ROLL-FWD  TO TRUE
+000000             PERFORM 3150-ROLL-TO-BUSINESS-DAY
+000000                 THRU 3150-ROLL-TO-BUSINESS-DAY-EXIT
+000000             MOVE WS-BUSDAY-FORMATTED-DATE TO WS-START-DATE
+000000             MOVE WS-CURDATE-N       TO WS-BUSDAY-CHECK-DT
+000000             SET WS-BUSDAY-ROLL-BACK TO TRUE
+000000             PERFORM 3150-ROLL-TO-BUSINESS-DAY
+000000                 THRU 3150-ROLL-TO-BUSINESS-DAY-EXIT
+000000             MOVE WS-BUSDAY-FORMATTED-DATE TO WS-END-DATE
+000000         WHEN YEARLYI = 'Y'
+000000             COMPUTE WS-BUSDAY-CHECK-DT =
+000000                 WS-CURDATE-YEAR * 10000 + 0101
+000000             SET WS-BUSDAY-ROLL-FWD  TO TRUE
+000000             PERFORM 3150-ROLL-TO-BUSINESS-DAY
+000000                 THRU 3150-ROLL-TO-BUSINESS-DAY-EXIT
+000000             MOVE WS-BUSDAY-FORMATTED-DATE TO WS-START-DATE
+000000             MOVE WS-CURDATE-N       TO WS-BUSDAY-CHECK-DT
+000000             SET WS-BUSDAY-ROLL-BACK TO TRUE
+000000             PERFORM 3150-ROLL-TO-BUSINESS-DAY
+000000                 THRU 3150-ROLL-TO-BUSINESS-DAY-EXIT
+000000             MOVE WS-BUSDAY-FORMATTED-DATE TO WS-END-DATE
+015700         WHEN OTHER
+015800             STRING SDTYYYYI DELIMITED BY SIZE
+015900                    '-'          DELIMITED BY SIZE
+016000                    SDTMMI       DELIMITED BY SIZE
+016100                    '-'          DELIMITED BY SIZE
+016200                    SDTDDI       DELIMITED BY SIZE
+016300               INTO WS-START-DATE
+016400             END-STRING
+016500             STRING EDTYYYYI DELIMITED BY SIZE
+016600                    '-'          DELIMITED BY SIZE
+016700                    EDTMMI       DELIMITED BY SIZE
+016800                    '-'          DELIMITED BY SIZE
+016900                    EDTDDI       DELIMITED BY SIZE
+017000               INTO WS-END-DATE
+017100             END-STRING
+017200     END-EVALUATE.
+017300 3100-SET-DATE-RANGE-EXIT.
+017400     EXIT.
+017500*
+000000******************************************************************
+000000* ROLL WS-BUSDAY-CHECK-DT TO THE NEAREST BUSINESS DAY (NOT A
+000000* WEEKEND OR A HOLIDAY DATE FROM WS-HOLIDAY-TABLE) AND LEAVE THE
+000000* RESULT, FORMATTED AS YYYY-MM-DD, IN WS-BUSDAY-FORMATTED-DATE.
+000000* WS-BUSDAY-DIR-SW SELECTS THE ROLL DIRECTION: A PERIOD START
+000000* DATE ROLLS FORWARD INTO THE PERIOD, WHILE A PERIOD END DATE
+000000* (TODAY) ROLLS BACKWARD TO THE LAST COMPLETED BUSINESS DAY.
+000000******************************************************************
+000000 3150-ROLL-TO-BUSINESS-DAY.
+000000     MOVE 'N'                    TO WS-BUSDAY-OK-SW
+000000     PERFORM 3160-CHECK-BUSINESS-DAY
+000000         THRU 3160-CHECK-BUSINESS-DAY-EXIT
+000000         UNTIL WS-BUSDAY-OK
+000000     STRING WS-BUSDAY-CHECK-DT (1:4) DELIMITED BY SIZE
+000000            '-'                      DELIMITED BY SIZE
+000000            WS-BUSDAY-CHECK-DT (5:2) DELIMITED BY SIZE
+000000            '-'                      DELIMITED BY SIZE
+000000            WS-BUSDAY-CHECK-DT (7:2) DELIMITED BY SIZE
+000000       INTO WS-BUSDAY-FORMATTED-DATE
+000000     END-STRING.
+000000 3150-ROLL-TO-BUSINESS-DAY-EXIT.
+000000     EXIT.
+000000*
+000000 3160-CHECK-BUSINESS-DAY.
+000000     COMPUTE WS-BUSDAY-DOW = FUNCTION MOD(
+000000         FUNCTION INTEGER-OF-DATE(WS-BUSDAY-CHECK-DT), 7)
+000000     MOVE 'N'                    TO WS-BUSDAY-HOLIDAY-SW
+000000     PERFORM VARYING WS-HOL-IDX FROM 1 BY 1
+000000             UNTIL WS-HOL-IDX > 10 OR WS-BUSDAY-IS-HOLIDAY
+000000         IF WS-HOLIDAY-DATE (WS-HOL-IDX) = WS-BUSDAY-CHECK-DT
+000000             SET WS-BUSDAY-IS-HOLIDAY TO TRUE
+000000         END-IF
+000000     END-PERFORM
+000000     IF WS-BUSDAY-DOW = 0 OR WS-BUSDAY-DOW = 6
+000000         OR WS-BUSDAY-IS-HOLIDAY
+000000         IF WS-BUSDAY-ROLL-FWD
+000000             COMPUTE WS-BUSDAY-CHECK-DT = FUNCTION DATE-OF-INTEGER(
+000000                 FUNCTION INTEGER-OF-DATE(WS-BUSDAY-CHECK-DT) + 1)
+000000         ELSE
+000000             COMPUTE WS-BUSDAY-CHECK-DT = FUNCTION DATE-OF-INTEGER(
+000000                 FUNCTION INTEGER-OF-DATE(WS-BUSDAY-CHECK-DT) - 1)
+000000         END-IF
+000000     ELSE
+000000         SET WS-BUSDAY-OK           TO TRUE
+000000     END-IF.
+000000 3160-CHECK-BUSINESS-DAY-EXIT.
+000000     EXIT.
+000000*
+017600******************************************************************
+017700* REJECT A RANGE THAT STARTS BEFORE THE ACCOUNT WAS EVEN OPENED,
+017800* RATHER THAN SILENTLY RETURNING AN EMPTY REPORT.
+017900******************************************************************
+018000 3200-VALIDATE-DATE-RANGE.
+018100     IF WS-START-DATE > WS-END-DATE
+018200         MOVE 'Report start date is after the end date'
+018300                                 TO ERRMSGO
+018400         GO TO 3200-VALIDATE-DATE-RANGE-EXIT
+018500     END-IF
+018600     MOVE CDEMO-ACCT-ID          TO ACCT-ID
+018700     EXEC CICS
+018800         READ DATASET('ACCTDAT')
+018900         INTO(ACCOUNT-RECORD)
+019000         RIDFLD(ACCT-ID)
+019100         RESP(WS-RESP-CD)
+019200     END-EXEC
+019300     IF WS-RESP-CD NOT = ZERO
+019400         MOVE 'Unable to read account for date validation'
+019500                                 TO ERRMSGO
+019600         GO TO 3200-VALIDATE-DATE-RANGE-EXIT
+019700     END-IF
+019800     IF WS-START-DATE < ACCT-OPEN-DATE
+019900         MOVE 'Date range predates the account open date'
+020000                                 TO ERRMSGO
+020100     END-IF.
+020200 3200-VALIDATE-DATE-RANGE-EXIT.
+020300     EXIT.
+020400*
+020500******************************************************************
+020600* WALK EVERY CARD ON THE ACCOUNT (CARDAIX) AND EACH CARD'S
+020700* TRANSACTIONS (TRANCARD) IN THE DATE RANGE, ACCUMULATING A
+020800* GRAND TOTAL, AND FOR THE CATEGORY MODE, A PER-CATEGORY TOTAL.
+020900******************************************************************
+021000 6000-GENERATE-REPORT.
+021100     MOVE ZERO                   TO WS-ROW-COUNT WS-TOTAL-AMT
+021300     PERFORM VARYING TTC-IDX FROM 1 BY 1 UNTIL TTC-IDX > 10
+021400         MOVE ZERO               TO WS-CAT-TOTAL-AMT (TTC-IDX)
+021500     END-PERFORM
+021600     MOVE 'N'                    TO WS-CARD-BROWSE-SW
+021700     MOVE CDEMO-ACCT-ID          TO CARD-ACCT-ID
+021800     EXEC CICS
+021900         STARTBR DATASET('CARDAIX')
+022000         RIDFLD(CARD-ACCT-ID)
+022100         GTEQ
+022200         RESP(WS-RESP-CD)
+022300     END-EXEC
+022400     PERFORM 6100-NEXT-CARD THRU 6100-NEXT-CARD-EXIT
+022500         UNTIL WS-CARD-BROWSE-DONE
+022600     EXEC CICS
+022700         ENDBR DATASET('CARDAIX')
+022800     END-EXEC
+022900     IF OFMTI = 'C' OR OFMTI = 'P'
+023000         PERFORM 6500-WRITE-SUMMARY THRU 6500-WRITE-SUMMARY-EXIT
+023100     ELSE
+023200         MOVE WS-ROW-COUNT       TO RPTCNTI
+023300         MOVE WS-TOTAL-AMT       TO WS-AMT-EDIT
+023400         MOVE WS-AMT-EDIT        TO RPTTOTI
+023500     END-IF.
+023600 6000-GENERATE-REPORT-EXIT.
+023700     EXIT.
+023800*
+023900 6100-NEXT-CARD.
+024000     EXEC CICS
+024100         READNEXT DATASET('CARDAIX')
+024200         INTO(CARD-RECORD)
+024300         RIDFLD(CARD-ACCT-ID)
+024400         RESP(WS-RESP-CD)
+024500     END-EXEC
+024600     IF WS-RESP-CD NOT = ZERO OR CARD-ACCT-ID NOT = CDEMO-ACCT-ID
+024700         MOVE 'Y'                TO WS-CARD-BROWSE-SW
+024800         GO TO 6100-NEXT-CARD-EXIT
+024900     END-IF
+025000     PERFORM 6200-CARD-TRANSACTIONS
+025100         THRU 6200-CARD-TRANSACTIONS-EXIT.
+025200 6100-NEXT-CARD-EXIT.
+025300     EXIT.
+025400*
+025500 6200-CARD-TRANSACTIONS.
+025600     MOVE 'N'                    TO WS-BROWSE-SW
+025700     MOVE CARD-NUM               TO TRAN-CARD-NUM
+025800     EXEC CICS
+025900         STARTBR DATASET('TRANCARD')
+026000         RIDFLD(TRAN-CARD-NUM)
+026100         GTEQ
+026200         RESP(WS-RESP-CD)
+026300     END-EXEC
+026400     PERFORM 6300-NEXT-TRAN THRU 6300-NEXT-TRAN-EXIT
+026500         UNTIL WS-BROWSE-DONE
+026600     EXEC CICS
+026700         ENDBR DATASET('TRANCARD')
+026800     END-EXEC.
+026900 6200-CARD-TRANSACTIONS-EXIT.
+027000     EXIT.
+027100*
+027200 6300-NEXT-TRAN.
+027300     EXEC CICS
+027400         READNEXT DATASET('TRANCARD')
+027500         INTO(TRAN-RECORD)
+027600         RIDFLD(TRAN-CARD-NUM)
+027700         RESP(WS-RESP-CD)
+027800     END-EXEC
+027900     IF WS-RESP-CD NOT = ZERO OR TRAN-CARD-NUM NOT = CARD-NUM
+028000         MOVE 'Y'                TO WS-BROWSE-SW
+028100         GO TO 6300-NEXT-TRAN-EXIT
+028200     END-IF
+028300     MOVE TRAN-ORIG-DATE         TO WS-DATE-KEY
+028400     IF WS-DATE-KEY < WS-START-DATE OR WS-DATE-KEY > WS-END-DATE
+028500         GO TO 6300-NEXT-TRAN-EXIT
+028600     END-IF
+028700     ADD 1                       TO WS-ROW-COUNT
+028800     ADD TRAN-AMT                TO WS-TOTAL-AMT
+028900     IF CATRPTI = 'Y'
+029000         PERFORM 6400-ADD-CATEGORY-TOTAL
+029050             THRU 6400-ADD-CATEGORY-TOTAL-EXIT
+029100     END-IF
+029200     IF OFMTI = 'C' OR OFMTI = 'P'
+029300         PERFORM 6600-WRITE-DETAIL-LINE
+029350             THRU 6600-WRITE-DETAIL-LINE-EXIT
+029400     END-IF.
+029500 6300-NEXT-TRAN-EXIT.
+029600     EXIT.
+029700*
+029800******************************************************************
+029900* ADD THIS TRANSACTION'S AMOUNT TO ITS TYPE/CATEGORY BUCKET. A
+030000* CODE NOT IN THE REFERENCE TABLE IS FOLDED INTO THE LAST BUCKET
+030100* RATHER THAN DROPPED, SO THE GRAND TOTAL ALWAYS TIES OUT.
+030200******************************************************************
+030300 6400-ADD-CATEGORY-TOTAL.
+030400     MOVE 'N'                    TO WS-CAT-FOUND-SW
+030500     PERFORM VARYING TTC-IDX FROM 1 BY 1
+030600             UNTIL TTC-IDX > 10 OR WS-CAT-FOUND
+030700         IF TTC-TYPE-CD (TTC-IDX) = TRAN-TYPE-CD
+030800            AND TTC-CAT-CD (TTC-IDX) = TRAN-CAT-CD
+030900             ADD TRAN-AMT        TO WS-CAT-TOTAL-AMT (TTC-IDX)
+031000             MOVE 'Y'            TO WS-CAT-FOUND-SW
+031100         END-IF
+031200     END-PERFORM
+031300     IF NOT WS-CAT-FOUND
+031400         ADD TRAN-AMT            TO WS-CAT-TOTAL-AMT (10)
+031500     END-IF.
+031700 6400-ADD-CATEGORY-TOTAL-EXIT.
+031800     EXIT.
+031900*
+032000 6500-WRITE-SUMMARY.
+032100     IF CATRPTI = 'Y'
+032200         PERFORM VARYING TTC-IDX FROM 1 BY 1 UNTIL TTC-IDX > 10
+032300             MOVE WS-CAT-TOTAL-AMT (TTC-IDX) TO WS-AMT-EDIT
+032400             MOVE SPACES         TO WS-EXTRACT-LINE
+032500             STRING TTC-TYPE-DESC (TTC-IDX) DELIMITED BY SIZE
+032600                    ','          DELIMITED BY SIZE
+032700                    TTC-CAT-DESC (TTC-IDX) DELIMITED BY SIZE
+032800                    ','          DELIMITED BY SIZE
+032900                    WS-AMT-EDIT  DELIMITED BY SIZE
+033000               INTO WS-EXTRACT-LINE
+033100             END-STRING
+033200             PERFORM 6700-ROUTE-LINE THRU 6700-ROUTE-LINE-EXIT
+033300         END-PERFORM
+033400     END-IF
+033500     MOVE WS-TOTAL-AMT           TO WS-AMT-EDIT
+033600     MOVE SPACES                 TO WS-EXTRACT-LINE
+033700     STRING 'TOTAL,'             DELIMITED BY SIZE
+033800            WS-ROW-COUNT         DELIMITED BY SIZE
+033900            ','                  DELIMITED BY SIZE
+034000            WS-AMT-EDIT          DELIMITED BY SIZE
+034100       INTO WS-EXTRACT-LINE
+034200     END-STRING
+034300     PERFORM 6700-ROUTE-LINE THRU 6700-ROUTE-LINE-EXIT
+034400     MOVE WS-ROW-COUNT           TO RPTCNTI
+034500     MOVE WS-AMT-EDIT            TO RPTTOTI.
+034600 6500-WRITE-SUMMARY-EXIT.
+034700     EXIT.
+034800*
+034900 6600-WRITE-DETAIL-LINE.
+035000     MOVE SPACES                 TO WS-EXTRACT-LINE
+035100     MOVE TRAN-AMT               TO WS-AMT-EDIT
+035200     STRING TRAN-ID DELIMITED BY SIZE
+035300            ','                  DELIMITED BY SIZE
+035400            TRAN-ORIG-DATE       DELIMITED BY SIZE
+035500            ','                  DELIMITED BY SIZE
+035600            TRAN-TYPE-CD         DELIMITED BY SIZE
+035700            ','                  DELIMITED BY SIZE
+035800            TRAN-CAT-CD          DELIMITED BY SIZE
+035900            ','                  DELIMITED BY SIZE
+036000            WS-AMT-EDIT          DELIMITED BY SIZE
+036100       INTO WS-EXTRACT-LINE
+036200     END-STRING
+036300     PERFORM 6700-ROUTE-LINE THRU 6700-ROUTE-LINE-EXIT.
+036400 6600-WRITE-DETAIL-LINE-EXIT.
+036500     EXIT.
+036600*
+036700******************************************************************
+036800* 'C' WRITES THE EXTRACT LINE TO THE CSV DATASET; 'P' SPOOLS IT TO
+036900* THE PRINTER -- NO COBOL FILE-CONTROL ENTRY IS NEEDED FOR EITHER,
+037000* JUST LIKE THE REPO'S OTHER CICS FILE ACCESS.
+037100******************************************************************
+037200 6700-ROUTE-LINE.
+037300     IF OFMTI = 'C'
+037400         EXEC CICS
+037500             WRITE DATASET('TRANEXTR')
+037600             FROM(WS-EXTRACT-LINE)
+037700             RESP(WS-RESP-CD)
+037800         END-EXEC
+037900     ELSE
+038000         EXEC CICS
+038100             SPOOL
+038200             FROM(WS-EXTRACT-LINE)
+038300             LENGTH(LENGTH OF WS-EXTRACT-LINE)
+038400             RESP(WS-RESP-CD)
+038500         END-EXEC
+038600     END-IF.
+038700 6700-ROUTE-LINE-EXIT.
+038800     EXIT.
+038900*
+039000 8000-SEND-MAP.
+039100     EXEC CICS
+039200         SEND MAP('CORPT0A') MAPSET('CORPT00')
+039300         FROM(CORPT0AO)
+039400         ERASE
+039500     END-EXEC.
+039600 8000-SEND-MAP-EXIT.
+039700     EXIT.
+039800*
+039900 9999-EXIT.
+040000     EXIT.
