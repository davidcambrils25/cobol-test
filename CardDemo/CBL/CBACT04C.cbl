@@ -0,0 +1,213 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBACT04C.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - MONTH-END CYCLE ROLLOVER.
+000000* 2026-08-09  MAINT   ADVANCE ACCT-CYCLES-DELINQUENT FOR CBACT06C.
+001100******************************************************************
+001200******************************************************************
+001300* REMARKS.       READS THE ACCOUNT MASTER, WRITES EACH ACCOUNT'S
+001400*                CURRENT-CYCLE CREDIT/DEBIT TOTALS TO THE PRIOR
+001500*                CYCLE HISTORY FILE, THEN ZEROES THE CURRENT
+001600*                CYCLE TOTALS ON THE ACCOUNT MASTER FOR THE NEW
+001700*                BILLING CYCLE. RUN AS A MONTH-END BATCH STEP.
+000000*                A DELINQUENT ACCOUNT (ACCT-ACTIVE-STATUS = 'D')
+000000*                STILL CARRYING A BALANCE AT ROLLOVER HAS ITS
+000000*                ACCT-CYCLES-DELINQUENT COUNTER ADVANCED ONE
+000000*                CYCLE; ANY OTHER ACCOUNT HAS IT RESET TO ZERO.
+000000*                CBACT06C BUCKETS THE DELINQUENCY-AGING REPORT
+000000*                OFF THAT COUNTER.
+001800******************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT ACCOUNT-FILE ASSIGN TO ACCTDAT
+002300         ORGANIZATION IS INDEXED
+002400         ACCESS MODE IS DYNAMIC
+002500         RECORD KEY IS ACCT-ID
+002600         FILE STATUS IS WS-ACCOUNT-STATUS.
+002700     SELECT CYCLE-HIST-FILE ASSIGN TO CYCHIST
+002800         ORGANIZATION IS SEQUENTIAL
+002900         FILE STATUS IS WS-CYCHIST-STATUS.
+000000     SELECT ALERT-QUEUE-FILE ASSIGN TO OPRALRT
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-ALERT-STATUS.
+000000     SELECT JOB-LOG-FILE ASSIGN TO JOBLOG
+000000         ORGANIZATION IS INDEXED
+000000         ACCESS MODE IS DYNAMIC
+000000         RECORD KEY IS JBS-KEY
+000000         FILE STATUS IS WS-JOBLOG-STATUS.
+003000*
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  ACCOUNT-FILE.
+003410     COPY CVACT01Y.
+003700*
+003800 FD  CYCLE-HIST-FILE
+003900     RECORDING MODE IS F.
+004100     COPY CVCYC01Y.
+004200*
+000000 FD  ALERT-QUEUE-FILE
+000000     RECORDING MODE IS F.
+000000     COPY CSOPS01Y.
+000000*
+000000 FD  JOB-LOG-FILE.
+000000     COPY CVJOB01Y.
+000000*
+004300 WORKING-STORAGE SECTION.
+004400 01  WS-ACCOUNT-STATUS               PIC XX.
+004500     88 WS-ACCOUNT-OK                VALUE '00'.
+004600     88 WS-ACCOUNT-EOF                VALUE '10'.
+004700 01  WS-CYCHIST-STATUS                PIC XX.
+004800     88 WS-CYCHIST-OK                 VALUE '00'.
+000000 01  WS-ALERT-STATUS                  PIC XX.
+000000 01  WS-JOBLOG-STATUS                 PIC XX.
+000000     88 WS-JOBLOG-OK                  VALUE '00'.
+004900 01  WS-EOF-SW                       PIC X(01) VALUE 'N'.
+005000     88 WS-END-OF-ACCOUNTS           VALUE 'Y'.
+005100 01  WS-ACCT-COUNT                    PIC 9(07) VALUE ZERO.
+000000 01  WS-ABEND-REASON-TEXT             PIC X(50).
+005200*
+000000******************************************************************
+000000* ABEND ALERT WORK AREA - SEE 9100-ABEND-NOTIFY.
+000000******************************************************************
+000000 COPY CSMSG02Y.
+000000*
+005400 COPY CSDAT01Y.
+005500*
+005600******************************************************************
+005700 PROCEDURE DIVISION.
+005800******************************************************************
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+006100     PERFORM 2000-ROLLOVER-ACCOUNTS
+006150         THRU 2000-ROLLOVER-ACCOUNTS-EXIT
+006200         UNTIL WS-END-OF-ACCOUNTS
+006300     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+006400     GOBACK.
+006500*
+006600 1000-INITIALIZE.
+000000     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURDATE-N
+000000     MOVE WS-CURDATE-YEAR        TO WS-CURDATE-YY
+000000     MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+000000     MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+006700     OPEN I-O ACCOUNT-FILE
+006800     OPEN OUTPUT CYCLE-HIST-FILE
+006900     IF NOT WS-ACCOUNT-OK
+007000         DISPLAY 'CBACT04C - ERROR OPENING ACCOUNT FILE'
+007100         MOVE 'Y'                TO WS-EOF-SW
+000000         MOVE 'ACCOUNT FILE OPEN ERROR' TO WS-ABEND-REASON-TEXT
+000000         PERFORM 9100-ABEND-NOTIFY
+000000             THRU 9100-ABEND-NOTIFY-EXIT
+007200     END-IF
+000000     IF NOT WS-CYCHIST-OK
+000000         DISPLAY 'CBACT04C - ERROR OPENING CYCLE HIST FILE'
+000000         MOVE 'Y'                TO WS-EOF-SW
+000000         MOVE 'CYCLE HIST FILE OPEN ERROR'
+000000                                 TO WS-ABEND-REASON-TEXT
+000000         PERFORM 9100-ABEND-NOTIFY
+000000             THRU 9100-ABEND-NOTIFY-EXIT
+000000     END-IF
+007300     IF NOT WS-END-OF-ACCOUNTS
+007350         PERFORM 2100-READ-NEXT-ACCOUNT
+007360             THRU 2100-READ-NEXT-ACCOUNT-EXIT
+007370     END-IF.
+007400 1000-INITIALIZE-EXIT.
+007500     EXIT.
+007600*
+007700 2000-ROLLOVER-ACCOUNTS.
+007800     MOVE ACCT-ID                TO CYH-ACCT-ID
+007900     MOVE WS-CURDATE-MM-DD-YY    TO CYH-CYCLE-END-DATE
+008000     MOVE ACCT-CURR-CYC-CREDIT   TO CYH-CYC-CREDIT
+008100     MOVE ACCT-CURR-CYC-DEBIT    TO CYH-CYC-DEBIT
+008200     WRITE CYCLE-HISTORY-RECORD
+000000     IF ACCT-ACTIVE-STATUS = 'D' AND ACCT-CURR-BAL > ZERO
+000000         ADD 1                   TO ACCT-CYCLES-DELINQUENT
+000000     ELSE
+000000         MOVE ZERO               TO ACCT-CYCLES-DELINQUENT
+000000     END-IF
+008300     MOVE ZERO                   TO ACCT-CURR-CYC-CREDIT
+008400     MOVE ZERO                   TO ACCT-CURR-CYC-DEBIT
+008500     REWRITE ACCOUNT-RECORD
+008600     ADD 1                       TO WS-ACCT-COUNT
+008700     PERFORM 2100-READ-NEXT-ACCOUNT
+008750         THRU 2100-READ-NEXT-ACCOUNT-EXIT.
+008800 2000-ROLLOVER-ACCOUNTS-EXIT.
+008900     EXIT.
+009000*
+009100 2100-READ-NEXT-ACCOUNT.
+009200     READ ACCOUNT-FILE NEXT RECORD
+009300         AT END
+009400             MOVE 'Y'            TO WS-EOF-SW
+009500     END-READ.
+009600 2100-READ-NEXT-ACCOUNT-EXIT.
+009700     EXIT.
+009800*
+009900 9000-TERMINATE.
+010000     CLOSE ACCOUNT-FILE
+010100     CLOSE CYCLE-HIST-FILE
+010200     DISPLAY 'CBACT04C - ACCOUNTS ROLLED OVER: ' WS-ACCT-COUNT
+000000     PERFORM 9200-LOG-JOB-STATUS
+000000         THRU 9200-LOG-JOB-STATUS-EXIT.
+010300 9000-TERMINATE-EXIT.
+010400     EXIT.
+000000*
+000000******************************************************************
+000000* A FATAL ERROR EARLIER IN THE RUN LEAVES A REASON IN
+000000* WS-ABEND-REASON-TEXT AND PERFORMS THIS PARAGRAPH, WHICH LOGS AN
+000000* ALERT RECORD TO THE ON-CALL ALERT QUEUE (OPRALRT) AND SETS A
+000000* NON-ZERO RETURN CODE SO THE JOB STEP ITSELF SHOWS THE FAILURE -
+000000* OPERATIONS FINDS OUT FROM THE ALERT AND THE STEP CONDITION CODE
+000000* RATHER THAN FROM THE MISSING OUTPUT THE NEXT MORNING.
+000000******************************************************************
+000000 9100-ABEND-NOTIFY.
+000000     MOVE 'AB01'                 TO ABEND-CODE
+000000     MOVE 'CBACT04C'             TO ABEND-CULPRIT
+000000     MOVE WS-ABEND-REASON-TEXT   TO ABEND-REASON
+000000     STRING ABEND-CULPRIT   DELIMITED BY SIZE
+000000            ' - '           DELIMITED BY SIZE
+000000            ABEND-REASON    DELIMITED BY SIZE
+000000       INTO ABEND-MSG
+000000     END-STRING
+000000     OPEN EXTEND ALERT-QUEUE-FILE
+000000     MOVE FUNCTION CURRENT-DATE TO ALERT-TIMESTAMP
+000000     MOVE ABEND-CULPRIT          TO ALERT-PGMNAME
+000000     MOVE ABEND-CODE             TO ALERT-ABEND-CODE
+000000     MOVE ABEND-CULPRIT          TO ALERT-ABEND-CULPRIT
+000000     MOVE ABEND-REASON           TO ALERT-ABEND-REASON
+000000     MOVE ABEND-MSG              TO ALERT-ABEND-MSG
+000000     WRITE OPS-ALERT-RECORD
+000000     CLOSE ALERT-QUEUE-FILE
+000000     MOVE 16                     TO RETURN-CODE.
+000000 9100-ABEND-NOTIFY-EXIT.
+000000     EXIT.
+000000*
+000000******************************************************************
+000000* APPENDS THIS RUN'S OUTCOME TO JOBLOG SO COADM03C CAN SHOW
+000000* WHETHER THE JOB RAN AND HOW IT WENT. RETURN-CODE IS ALREADY
+000000* NON-ZERO BY THE TIME THIS RUNS IF 9100-ABEND-NOTIFY FIRED.
+000000******************************************************************
+000000 9200-LOG-JOB-STATUS.
+000000     OPEN I-O JOB-LOG-FILE
+000000     IF NOT WS-JOBLOG-OK
+000000         DISPLAY 'CBACT04C - ERROR OPENING JOB LOG FILE'
+000000         GO TO 9200-LOG-JOB-STATUS-EXIT
+000000     END-IF
+000000     MOVE 'CBACT04C'             TO JBS-JOB-NAME
+000000     MOVE FUNCTION CURRENT-DATE  TO JBS-TIMESTAMP
+000000     IF RETURN-CODE = ZERO
+000000         SET JBS-STATUS-SUCCESS  TO TRUE
+000000     ELSE
+000000         SET JBS-STATUS-FAILED   TO TRUE
+000000     END-IF
+000000     MOVE RETURN-CODE            TO JBS-RETURN-CODE
+000000     MOVE WS-ACCT-COUNT          TO JBS-REC-COUNT
+000000     WRITE JOB-STATUS-RECORD
+000000     CLOSE JOB-LOG-FILE.
+000000 9200-LOG-JOB-STATUS-EXIT.
+000000     EXIT.
