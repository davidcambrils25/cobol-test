@@ -0,0 +1,688 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COACTUPC.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  MARCH 2024.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   ADD ACCOUNT STATUS REASON CODE LOOKUP AND
+001100*                     DISPLAY OF ASTREASI ON THE UPDATE SCREEN.
+001150* 2026-08-09  MAINT   LOG FIELD-LEVEL CHANGE HISTORY (WHO/WHEN/
+001160*                     OLD/NEW) TO THE AUDIT FILE ON SAVE (PF5).
+001170* 2026-08-09  MAINT   HOLD CREDIT/CASH LIMIT INCREASES ABOVE
+001180*                     THRESHOLD FOR SECOND-USER APPROVAL RATHER
+001190*                     THAN APPLYING THEM IMMEDIATELY.
+001200******************************************************************
+001300******************************************************************
+001400* REMARKS.       ACCOUNT UPDATE - MAINTAINS ACCOUNT AND CUSTOMER
+001500*                DATA FOR A GIVEN ACCOUNT ID.
+001600******************************************************************
+001700 ENVIRONMENT DIVISION.
+001800 DATA DIVISION.
+001900 WORKING-STORAGE SECTION.
+002000 01  WS-PGMNAME                  PIC X(08) VALUE 'COACTUPC'.
+002100 01  WS-TRANID                   PIC X(04) VALUE 'CAUP'.
+002200*
+002300******************************************************************
+002400* WORKING STORAGE FOR SCREEN FIELDS
+002500******************************************************************
+002600 COPY COACTUP.
+002700*
+002800******************************************************************
+002900* WORKING STORAGE FOR THE ACCOUNT/CUSTOMER MASTER RECORDS
+003000******************************************************************
+003100 COPY CVACT01Y.
+003200 COPY CVCUS01Y.
+003300*
+003400******************************************************************
+003500* ACCOUNT STATUS REASON CODE TABLE
+003600******************************************************************
+003700 COPY CVACT03Y.
+003800*
+003900******************************************************************
+004000* BEFORE-IMAGE OF THE ACCOUNT, READ PRIOR TO APPLYING CHANGES,
+004100* AND THE AUDIT RECORD LAYOUT USED TO LOG EACH CHANGED FIELD.
+004200******************************************************************
+004250 COPY CVACT01Y
+004251     REPLACING ==ACCOUNT-RECORD== BY ==BEFORE-ACCOUNT-RECORD==
+004252         ==ACCT-ID== BY ==BACT-ID==
+004253         ==ACCT-ACTIVE-STATUS== BY ==BACT-ACTIVE-STATUS==
+004254         ==ACCT-CURR-BAL== BY ==BACT-CURR-BAL==
+004255         ==ACCT-CREDIT-LIMIT== BY ==BACT-CREDIT-LIMIT==
+004256         ==ACCT-CASH-CREDIT-LIMIT== BY ==BACT-CASH-CREDIT-LIMIT==
+004257         ==ACCT-OPEN-DATE== BY ==BACT-OPEN-DATE==
+004258         ==ACCT-EXPIRAION-DATE== BY ==BACT-EXPIRAION-DATE==
+004259         ==ACCT-REISSUE-DATE== BY ==BACT-REISSUE-DATE==
+004260         ==ACCT-CURR-CYC-CREDIT== BY ==BACT-CURR-CYC-CREDIT==
+004261         ==ACCT-CURR-CYC-DEBIT== BY ==BACT-CURR-CYC-DEBIT==
+004262         ==ACCT-ADDR-ZIP== BY ==BACT-ADDR-ZIP==
+004263         ==ACCT-GROUP-ID== BY ==BACT-GROUP-ID==
+004264         ==ACCT-JOINT-HOLDER-IND== BY ==BACT-JOINT-HOLDER-IND==
+004265         ==ACCT-HAS-JOINT-HOLDER== BY ==BACT-HAS-JOINT-HOLDER==
+004266         ==ACCT-JOINT-FIRST-NAME== BY ==BACT-JOINT-FIRST-NAME==
+004267         ==ACCT-JOINT-LAST-NAME== BY ==BACT-JOINT-LAST-NAME==
+004268         ==ACCT-JOINT-SSN== BY ==BACT-JOINT-SSN==
+004269         ==ACCT-JOINT-DOB-YYYY-MM-DD==
+004270             BY ==BACT-JOINT-DOB-YYYY-MM-DD==
+004271         ==ACCT-CYCLES-DELINQUENT== BY ==BACT-CYCLES-DELINQUENT==.
+004272 COPY CVCUS01Y
+004273     REPLACING ==CUSTOMER-RECORD== BY ==BEFORE-CUSTOMER-RECORD==
+004274         ==CUST-ID== BY ==BCST-ID==
+004275         ==CUST-FIRST-NAME== BY ==BCST-FIRST-NAME==
+004276         ==CUST-MIDDLE-NAME== BY ==BCST-MIDDLE-NAME==
+004277         ==CUST-LAST-NAME== BY ==BCST-LAST-NAME==
+004278         ==CUST-ADDR-LINE-1== BY ==BCST-ADDR-LINE-1==
+004279         ==CUST-ADDR-LINE-2== BY ==BCST-ADDR-LINE-2==
+004280         ==CUST-ADDR-STATE-CD== BY ==BCST-ADDR-STATE-CD==
+004281         ==CUST-ADDR-COUNTRY-CD== BY ==BCST-ADDR-COUNTRY-CD==
+004282         ==CUST-ADDR-ZIP== BY ==BCST-ADDR-ZIP==
+004283         ==CUST-PHONE-NUM-1== BY ==BCST-PHONE-NUM-1==
+004284         ==CUST-PHONE-NUM-2== BY ==BCST-PHONE-NUM-2==
+004285         ==CUST-SSN== BY ==BCST-SSN==
+004286         ==CUST-GOVT-ISSUED-ID== BY ==BCST-GOVT-ISSUED-ID==
+004287         ==CUST-DOB-YYYY-MM-DD== BY ==BCST-DOB-YYYY-MM-DD==
+004288         ==CUST-EFT-ACCOUNT-ID== BY ==BCST-EFT-ACCOUNT-ID==
+004289         ==CUST-PRI-CARD-HOLDER-IND==
+004290             BY ==BCST-PRI-CARD-HOLDER-IND==
+004291         ==CUST-FICO-CREDIT-SCORE== BY ==BCST-FICO-CREDIT-SCORE==
+004292         ==CUST-EMAIL-ADDRESS== BY ==BCST-EMAIL-ADDRESS==
+004293         ==CUST-PAPERLESS-CONSENT-IND==
+004294             BY ==BCST-PAPERLESS-CONSENT-IND==
+004295         ==CUST-PAPERLESS-CONSENT-Y==
+004296             BY ==BCST-PAPERLESS-CONSENT-Y==
+004297         ==CUST-PAPERLESS-CONSENT-N==
+004298             BY ==BCST-PAPERLESS-CONSENT-N==
+004299         ==CUST-FICO-LAST-REFRESH-DT==
+004300             BY ==BCST-FICO-LAST-REFRESH-DT==.
+004301 COPY CVAUD01Y.
+004302 COPY CVAPR01Y.
+004294 COPY CVAUD02Y.
+004300*
+004400 01  WS-MISC-STORAGE.
+004500     05  WS-RESP-CD              PIC S9(08) COMP.
+004600     05  WS-FOUND-SW             PIC X(01) VALUE 'N'.
+004700         88 WS-REASON-FOUND      VALUE 'Y'.
+004800     05  WS-CURRENT-TIMESTAMP    PIC X(26).
+000000     05  WS-APR-SEQ-BASE         PIC 9(04).
+000000     05  WS-APR-SEQ-BUMP         PIC 9(01) VALUE ZERO.
+004900*
+000000******************************************************************
+000000* CALENDAR VALIDATION FOR THE OPEN/EXPIRATION DATE TRIPLETS KEYED
+000000* ON THE UPDATE SCREEN (LEAP-YEAR-AWARE DAYS-PER-MONTH TABLE).
+000000******************************************************************
+000000 01  WS-DAYS-IN-MONTH-VALUES.
+000000     05 FILLER PIC 9(02) VALUE 31.
+000000     05 FILLER PIC 9(02) VALUE 28.
+000000     05 FILLER PIC 9(02) VALUE 31.
+000000     05 FILLER PIC 9(02) VALUE 30.
+000000     05 FILLER PIC 9(02) VALUE 31.
+000000     05 FILLER PIC 9(02) VALUE 30.
+000000     05 FILLER PIC 9(02) VALUE 31.
+000000     05 FILLER PIC 9(02) VALUE 31.
+000000     05 FILLER PIC 9(02) VALUE 30.
+000000     05 FILLER PIC 9(02) VALUE 31.
+000000     05 FILLER PIC 9(02) VALUE 30.
+000000     05 FILLER PIC 9(02) VALUE 31.
+000000*
+000000 01  WS-DAYS-IN-MONTH-REDEF REDEFINES WS-DAYS-IN-MONTH-VALUES.
+000000     05 WS-DAYS-IN-MONTH-VAL    PIC 9(02) OCCURS 12 TIMES.
+000000*
+000000 01  WS-DAYS-IN-MONTH-TABLE.
+000000     05 WS-DAYS-IN-MONTH        PIC 9(02) OCCURS 12 TIMES
+000000                                INDEXED BY WS-DIM-IDX.
+000000*
+000000 01  WS-DATE-VALIDATE-DATA.
+000000     05  WS-DTVAL-YEAR           PIC 9(04).
+000000     05  WS-DTVAL-MONTH          PIC 9(02).
+000000     05  WS-DTVAL-DAY            PIC 9(02).
+000000     05  WS-DTVAL-MAX-DAY        PIC 9(02).
+000000     05  WS-DTVAL-SW             PIC X(01) VALUE 'Y'.
+000000         88 WS-DTVAL-OK          VALUE 'Y'.
+000000         88 WS-DTVAL-BAD         VALUE 'N'.
+000000*
+000000 01  WS-NAV-BACK-PGM         PIC X(08).
+000000*
+000000 01  WS-IDLE-TIMEOUT-DATA.
+000000     05  WS-IDLE-TIMEOUT-MINS    PIC 9(03) VALUE 015.
+000000     05  WS-NOW-DT               PIC 9(08).
+000000     05  WS-NOW-HH               PIC 9(02).
+000000     05  WS-NOW-MM               PIC 9(02).
+000000     05  WS-IDLE-ELAPSED-MINS    PIC S9(05) COMP-3.
+000000*
+005000 COPY COCOM01Y.
+004500*
+004600 LINKAGE SECTION.
+004700 01  DFHCOMMAREA                 PIC X(400).
+004800*
+004900******************************************************************
+005000 PROCEDURE DIVISION.
+005100******************************************************************
+005200 0000-MAINLINE.
+005300     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000000     PERFORM 1500-CHECK-IDLE-TIMEOUT
+000000         THRU 1500-CHECK-IDLE-TIMEOUT-EXIT
+005400     PERFORM 2000-RECEIVE-MAP THRU 2000-RECEIVE-MAP-EXIT
+005450     IF EIBAID = DFHPF5
+005460         PERFORM 7000-UPDATE-ACCOUNT THRU 7000-UPDATE-ACCOUNT-EXIT
+005470     ELSE
+005500         PERFORM 3000-PROCESS-INPUT THRU 3000-PROCESS-INPUT-EXIT
+005480     END-IF
+005600     PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO CDEMO-LAST-ACTIVITY-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO CDEMO-LAST-ACTIVITY-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO CDEMO-LAST-ACTIVITY-MM
+005700     EXEC CICS
+005800         RETURN TRANSID(WS-TRANID)
+005900         COMMAREA(CARDDEMO-COMMAREA)
+006000     END-EXEC
+006100     GOBACK.
+006200*
+006300 1000-INITIALIZE.
+006400     MOVE LOW-VALUES             TO CACTUPAO
+006500     MOVE WS-PGMNAME             TO PGMNAMEI
+000000     MOVE WS-DAYS-IN-MONTH-VALUES TO WS-DAYS-IN-MONTH-TABLE
+006600     IF EIBCALEN > 0
+006700         MOVE DFHCOMMAREA        TO CARDDEMO-COMMAREA
+006800     END-IF.
+006900 1000-INITIALIZE-EXIT.
+007000     EXIT.
+000000******************************************************************
+000000* SESSION IDLE TIMEOUT - CDEMO-LAST-ACTIVITY-DT/HH/MM IS STAMPED
+000000* BY 0000-MAINLINE EVERY TIME CONTROL IS HANDED BACK TO THE
+000000* TERMINAL. IF TOO LONG HAS PASSED SINCE THEN, FORCE THE USER
+000000* BACK THROUGH SIGN-ON RATHER THAN TRUST A STALE SESSION.
+000000******************************************************************
+000000 1500-CHECK-IDLE-TIMEOUT.
+000000     IF CDEMO-PGM-ENTER OR CDEMO-LAST-ACTIVITY-DT = ZERO
+000000         GO TO 1500-CHECK-IDLE-TIMEOUT-EXIT
+000000     END-IF
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-NOW-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO WS-NOW-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO WS-NOW-MM
+000000     COMPUTE WS-IDLE-ELAPSED-MINS =
+000000         (FUNCTION INTEGER-OF-DATE(WS-NOW-DT) -
+000000          FUNCTION INTEGER-OF-DATE(CDEMO-LAST-ACTIVITY-DT)) * 1440
+000000         + (WS-NOW-HH * 60 + WS-NOW-MM)
+000000         - (CDEMO-LAST-ACTIVITY-HH * 60 + CDEMO-LAST-ACTIVITY-MM)
+000000     IF WS-IDLE-ELAPSED-MINS >= WS-IDLE-TIMEOUT-MINS
+000000         SET CDEMO-TIMEOUT-EXPIRED TO TRUE
+000000     END-IF.
+000000 1500-CHECK-IDLE-TIMEOUT-EXIT.
+000000     EXIT.
+000000*
+000000******************************************************************
+000000* PF3 = BACK. POP THE CALLER OFF THE COMMAREA NAVIGATION STACK
+000000* (COCOM01Y) AND XCTL BACK TO IT, RETRACING THE PATH THE USER
+000000* ACTUALLY TOOK RATHER THAN ALWAYS RETURNING TO THE MAIN MENU.
+000000******************************************************************
+000000 2500-NAV-BACK.
+000000     IF CDEMO-NAV-STACK-PTR > 0
+000000         MOVE CDEMO-NAV-STACK-PGM(CDEMO-NAV-STACK-PTR)
+000000                                 TO WS-NAV-BACK-PGM
+000000         SUBTRACT 1              FROM CDEMO-NAV-STACK-PTR
+000000     ELSE
+000000         MOVE 'COMEN01C'         TO WS-NAV-BACK-PGM
+000000     END-IF
+000000     SET CDEMO-PGM-REENTER       TO TRUE
+000000     EXEC CICS
+000000         XCTL PROGRAM(WS-NAV-BACK-PGM)
+000000         COMMAREA(CARDDEMO-COMMAREA)
+000000     END-EXEC.
+000000 2500-NAV-BACK-EXIT.
+000000     EXIT.
+000000*
+007100*
+007200 2000-RECEIVE-MAP.
+007300     IF EIBAID = DFHCLEAR OR CDEMO-PGM-ENTER
+007400         GO TO 2000-RECEIVE-MAP-EXIT
+007500     END-IF
+007600     EXEC CICS
+007700         RECEIVE MAP('CACTUPA') MAPSET('COACTUP')
+007800         INTO(CACTUPAI)
+007900         RESP(WS-RESP-CD)
+008000     END-EXEC.
+008100 2000-RECEIVE-MAP-EXIT.
+008200     EXIT.
+008300*
+008400 3000-PROCESS-INPUT.
+000000     IF CDEMO-TIMEOUT-EXPIRED
+000000         MOVE SPACES              TO CDEMO-TIMEOUT-FLAG
+000000         SET CDEMO-PGM-ENTER      TO TRUE
+000000         EXEC CICS
+000000             XCTL PROGRAM('COSGN00C')
+000000             COMMAREA(CARDDEMO-COMMAREA)
+000000         END-EXEC
+000000     END-IF
+000000     IF EIBAID = DFHPF3
+000000         PERFORM 2500-NAV-BACK THRU 2500-NAV-BACK-EXIT
+000000         GO TO 3000-PROCESS-INPUT-EXIT
+000000     END-IF
+008500     IF ACCTSIDI = SPACES OR LOW-VALUES
+008600         MOVE 'Account ID is required - enter an 11 digit number'
+008700                                 TO ERRMSGO
+008800         GO TO 3000-PROCESS-INPUT-EXIT
+008900     END-IF
+009000     PERFORM 4000-READ-ACCOUNT THRU 4000-READ-ACCOUNT-EXIT
+009100     PERFORM 4100-READ-CUSTOMER THRU 4100-READ-CUSTOMER-EXIT
+009200     PERFORM 5000-RESOLVE-STATUS-REASON
+009300         THRU 5000-RESOLVE-STATUS-REASON-EXIT
+009400     PERFORM 6000-POPULATE-SCREEN THRU 6000-POPULATE-SCREEN-EXIT.
+009500 3000-PROCESS-INPUT-EXIT.
+009600     EXIT.
+009700*
+009800 4000-READ-ACCOUNT.
+009900     EXEC CICS
+010000         READ DATASET('ACCTDAT')
+010100         INTO(ACCOUNT-RECORD)
+010200         RIDFLD(ACCTSIDI)
+010300         RESP(WS-RESP-CD)
+010400     END-EXEC.
+010500 4000-READ-ACCOUNT-EXIT.
+010600     EXIT.
+010700*
+010800 4100-READ-CUSTOMER.
+010810     IF CDEMO-CUST-ID = ACCTSIDI
+010820         MOVE ACCTSIDI               TO CUST-ID
+010830         MOVE CDEMO-CUST-FNAME       TO CUST-FIRST-NAME
+010840         MOVE CDEMO-CUST-MNAME       TO CUST-MIDDLE-NAME
+010850         MOVE CDEMO-CUST-LNAME       TO CUST-LAST-NAME
+010860         MOVE CDEMO-CUST-ADDR-LINE-1 TO CUST-ADDR-LINE-1
+010870         MOVE CDEMO-CUST-ADDR-LINE-2 TO CUST-ADDR-LINE-2
+010880         MOVE CDEMO-CUST-FICO-SCORE  TO CUST-FICO-CREDIT-SCORE
+000000         MOVE CDEMO-CUST-EMAIL-ADDR  TO CUST-EMAIL-ADDRESS
+000000         MOVE CDEMO-CUST-PAPRLS-CONSENT
+000000                                     TO CUST-PAPERLESS-CONSENT-IND
+010890         GO TO 4100-READ-CUSTOMER-EXIT
+010895     END-IF
+010900     EXEC CICS
+011000         READ DATASET('CUSTDAT')
+011100         INTO(CUSTOMER-RECORD)
+011200         RIDFLD(ACCTSIDI)
+011300         RESP(WS-RESP-CD)
+011400     END-EXEC
+000000     IF WS-RESP-CD NOT = ZERO
+000000         MOVE 'Customer not found' TO ERRMSGO
+000000         GO TO 4100-READ-CUSTOMER-EXIT
+000000     END-IF
+011410     MOVE CUST-ID                TO CDEMO-CUST-ID
+011420     MOVE CUST-FIRST-NAME        TO CDEMO-CUST-FNAME
+011430     MOVE CUST-MIDDLE-NAME       TO CDEMO-CUST-MNAME
+011440     MOVE CUST-LAST-NAME         TO CDEMO-CUST-LNAME
+011450     MOVE CUST-ADDR-LINE-1       TO CDEMO-CUST-ADDR-LINE-1
+011460     MOVE CUST-ADDR-LINE-2       TO CDEMO-CUST-ADDR-LINE-2
+011470     MOVE CUST-FICO-CREDIT-SCORE TO CDEMO-CUST-FICO-SCORE
+000000     MOVE CUST-EMAIL-ADDRESS     TO CDEMO-CUST-EMAIL-ADDR
+000000     MOVE CUST-PAPERLESS-CONSENT-IND
+000000                                 TO CDEMO-CUST-PAPRLS-CONSENT.
+011500 4100-READ-CUSTOMER-EXIT.
+011600     EXIT.
+011700*
+011800******************************************************************
+011900* RESOLVE THE ACCOUNT STATUS INTO A PLAIN LANGUAGE REASON, SAME
+012000* TABLE AS USED ON THE ACCOUNT VIEW SCREEN (COACTVWC).
+012100******************************************************************
+012200 5000-RESOLVE-STATUS-REASON.
+012300     MOVE ACCT-STATUS-REASON-VALUES TO ACCT-STATUS-REASON-TABLE
+012400     MOVE 'N'                    TO WS-FOUND-SW
+012500     MOVE SPACES                 TO ASTREASO
+012600     PERFORM VARYING ASR-IDX FROM 1 BY 1
+012700             UNTIL ASR-IDX > 8 OR WS-REASON-FOUND
+012800         IF ASR-STATUS-CD (ASR-IDX) = ACCT-ACTIVE-STATUS
+012900             MOVE ASR-REASON-DESC (ASR-IDX) TO ASTREASO
+013000             MOVE 'Y'            TO WS-FOUND-SW
+013100         END-IF
+013200     END-PERFORM
+013300     IF NOT WS-REASON-FOUND
+013400         MOVE 'Status reason not on file' TO ASTREASO
+013500     END-IF.
+013600 5000-RESOLVE-STATUS-REASON-EXIT.
+013700     EXIT.
+013800*
+013900 6000-POPULATE-SCREEN.
+014000     MOVE CUST-FIRST-NAME        TO ACSFNAMO
+014100     MOVE CUST-MIDDLE-NAME       TO ACSMNAMO
+014200     MOVE CUST-LAST-NAME         TO ACSLNAMO
+014300     MOVE CUST-ADDR-LINE-1       TO ACSADL1O
+014400     MOVE CUST-ADDR-LINE-2       TO ACSADL2O
+014500     MOVE ACCT-ACTIVE-STATUS     TO ACSTTUSO
+014550     MOVE ACCT-JOINT-FIRST-NAME  TO JHFNAMO
+014560     MOVE ACCT-JOINT-LAST-NAME   TO JHLNAMO
+014570     MOVE ACCT-JOINT-SSN         TO JHSSNO
+014580     MOVE ACCT-JOINT-DOB-YYYY-MM-DD TO JHDOBO
+000000     MOVE ACCT-OPEN-DATE (1:4)   TO OPNYEARO
+000000     MOVE ACCT-OPEN-DATE (6:2)   TO OPNMONO
+000000     MOVE ACCT-OPEN-DATE (9:2)   TO OPNDAYO
+000000     MOVE ACCT-EXPIRAION-DATE (1:4) TO EXPYEARO
+000000     MOVE ACCT-EXPIRAION-DATE (6:2) TO EXPMONO
+000000     MOVE ACCT-EXPIRAION-DATE (9:2) TO EXPDAYO
+000000     MOVE CUST-EMAIL-ADDRESS     TO EMAILO
+000000     MOVE CUST-PAPERLESS-CONSENT-IND TO ACSPFLGO
+014600     MOVE ACCT-CURR-BAL          TO ACURBALO.
+014700 6000-POPULATE-SCREEN-EXIT.
+014800     EXIT.
+014900*
+007000******************************************************************
+007010* APPLY THE EDITED SCREEN FIELDS TO THE ACCOUNT/CUSTOMER MASTER
+007020* AND LOG A FIELD-LEVEL AUDIT ROW FOR EVERY VALUE THAT CHANGED.
+007030******************************************************************
+007040 7000-UPDATE-ACCOUNT.
+007050     IF ACCTSIDI = SPACES OR LOW-VALUES
+007060         MOVE 'Account ID is required - enter an 11 digit number'
+007070                                 TO ERRMSGO
+007080         GO TO 7000-UPDATE-ACCOUNT-EXIT
+007090     END-IF
+007100     EXEC CICS
+007110         READ DATASET('ACCTDAT')
+007120         INTO(BEFORE-ACCOUNT-RECORD)
+007130         RIDFLD(ACCTSIDI)
+000000         UPDATE
+007140         RESP(WS-RESP-CD)
+007150     END-EXEC
+007160     EXEC CICS
+007170         READ DATASET('CUSTDAT')
+007180         INTO(BEFORE-CUSTOMER-RECORD)
+007190         RIDFLD(ACCTSIDI)
+000000         UPDATE
+007200         RESP(WS-RESP-CD)
+007210     END-EXEC
+007220     MOVE BEFORE-ACCOUNT-RECORD  TO ACCOUNT-RECORD
+007230     MOVE BEFORE-CUSTOMER-RECORD TO CUSTOMER-RECORD
+007232     PERFORM 7020-HOLD-LIMIT-INCREASES
+007234         THRU 7020-HOLD-LIMIT-INCREASES-EXIT
+000000     PERFORM 7030-VALIDATE-ACCT-DATES
+000000         THRU 7030-VALIDATE-ACCT-DATES-EXIT
+000000     IF WS-DTVAL-BAD
+000000         GO TO 7000-UPDATE-ACCOUNT-EXIT
+000000     END-IF
+007260     MOVE FUNCTION NUMVAL(ACURBALI) TO ACCT-CURR-BAL
+007270     MOVE FUNCTION NUMVAL(ACRCYCRI) TO ACCT-CURR-CYC-CREDIT
+007280     MOVE FUNCTION NUMVAL(ACRCYDBI) TO ACCT-CURR-CYC-DEBIT
+007290     MOVE ACSFNAMI               TO CUST-FIRST-NAME
+007300     MOVE ACSLNAMI               TO CUST-LAST-NAME
+007310     MOVE ACSADL1I               TO CUST-ADDR-LINE-1
+007320     MOVE ACSADL2I               TO CUST-ADDR-LINE-2
+007322     MOVE JHFNAMI                TO ACCT-JOINT-FIRST-NAME
+007324     MOVE JHLNAMI                TO ACCT-JOINT-LAST-NAME
+007326     MOVE FUNCTION NUMVAL(JHSSNI) TO ACCT-JOINT-SSN
+007328     MOVE JHDOBI                 TO ACCT-JOINT-DOB-YYYY-MM-DD
+007321     IF JHFNAMI NOT = SPACES OR JHLNAMI NOT = SPACES
+007323        SET ACCT-HAS-JOINT-HOLDER TO TRUE
+007325    END-IF
+000000     MOVE EMAILI                 TO CUST-EMAIL-ADDRESS
+000000     IF ACSPFLGI = 'Y' OR ACSPFLGI = 'N'
+000000         MOVE ACSPFLGI           TO CUST-PAPERLESS-CONSENT-IND
+000000     ELSE
+000000         MOVE 'Paperless consent must be Y or N'
+000000                                 TO ERRMSGO
+000000         GO TO 7000-UPDATE-ACCOUNT-EXIT
+000000     END-IF
+007330     PERFORM 7100-AUDIT-CHANGED-FIELDS
+007340         THRU 7100-AUDIT-CHANGED-FIELDS-EXIT
+007350     EXEC CICS
+007360         REWRITE DATASET('ACCTDAT')
+007370         FROM(ACCOUNT-RECORD)
+007380         RESP(WS-RESP-CD)
+007390     END-EXEC
+000000     IF WS-RESP-CD NOT = ZERO
+000000         MOVE 'Account update failed - account not saved'
+000000                                 TO ERRMSGO
+000000         GO TO 7000-UPDATE-ACCOUNT-EXIT
+000000     END-IF
+007400     EXEC CICS
+007410         REWRITE DATASET('CUSTDAT')
+007420         FROM(CUSTOMER-RECORD)
+007430         RESP(WS-RESP-CD)
+007440     END-EXEC
+000000     IF WS-RESP-CD NOT = ZERO
+000000         MOVE 'Account update failed - customer not saved'
+000000                                 TO ERRMSGO
+000000         GO TO 7000-UPDATE-ACCOUNT-EXIT
+000000     END-IF
+007442     PERFORM 7200-LOG-ACTIVITY THRU 7200-LOG-ACTIVITY-EXIT
+007450     MOVE 'Account update applied' TO INFOMSGO.
+007460 7000-UPDATE-ACCOUNT-EXIT.
+007470     EXIT.
+007480*
+007481******************************************************************
+007482* CREDIT/CASH LIMIT INCREASES ABOVE CDEMO-LIMIT-APPR-THRESHOLD
+007483* ARE HELD PENDING A SECOND USER'S SIGN-OFF (SEE COACTAPC) RATHER
+007484* THAN BEING APPLIED TO THE ACCOUNT RECORD IMMEDIATELY. DECREASES
+007485* AND SMALL INCREASES APPLY RIGHT AWAY, AS BEFORE.
+007486******************************************************************
+007487 7020-HOLD-LIMIT-INCREASES.
+000000     MOVE ZERO                   TO WS-APR-SEQ-BUMP
+007488     MOVE FUNCTION NUMVAL(ACRDLIMI) TO APR-NEW-VALUE
+007489     IF APR-NEW-VALUE > BACT-CREDIT-LIMIT
+007490        AND (APR-NEW-VALUE - BACT-CREDIT-LIMIT) >
+007491             CDEMO-LIMIT-APPR-THRESHOLD
+007492         MOVE BACT-CREDIT-LIMIT  TO APR-OLD-VALUE
+007493         MOVE 'ACRDLIM'          TO APR-FIELD-NAME
+007494         PERFORM 7025-QUEUE-APPROVAL
+007495             THRU 7025-QUEUE-APPROVAL-EXIT
+007496         MOVE BACT-CREDIT-LIMIT  TO ACCT-CREDIT-LIMIT
+007497     ELSE
+007498         MOVE APR-NEW-VALUE      TO ACCT-CREDIT-LIMIT
+007499     END-IF
+007500     MOVE FUNCTION NUMVAL(ACSHLIMI) TO APR-NEW-VALUE
+007501     IF APR-NEW-VALUE > BACT-CASH-CREDIT-LIMIT
+007502        AND (APR-NEW-VALUE - BACT-CASH-CREDIT-LIMIT) >
+007503             CDEMO-LIMIT-APPR-THRESHOLD
+007504         MOVE BACT-CASH-CREDIT-LIMIT TO APR-OLD-VALUE
+007505         MOVE 'ACSHLIM'          TO APR-FIELD-NAME
+007506         PERFORM 7025-QUEUE-APPROVAL
+007507             THRU 7025-QUEUE-APPROVAL-EXIT
+007508         MOVE BACT-CASH-CREDIT-LIMIT TO ACCT-CASH-CREDIT-LIMIT
+007509     ELSE
+007510         MOVE APR-NEW-VALUE      TO ACCT-CASH-CREDIT-LIMIT
+007511     END-IF.
+007512 7020-HOLD-LIMIT-INCREASES-EXIT.
+007513     EXIT.
+007514*
+000000******************************************************************
+000000* CALENDAR-VALIDATE THE OPEN/EXPIRATION DATE TRIPLETS KEYED ON THE
+000000* SCREEN (LEAP YEARS, DAYS-PER-MONTH) BEFORE THEY ARE APPLIED TO
+000000* THE ACCOUNT RECORD. A FAILURE LEAVES ERRMSGO SET AND THE ACCOUNT
+000000* RECORD UNCHANGED - THE CALLER GOES STRAIGHT TO THE EXIT WITHOUT
+000000* REWRITING ACCTDAT.
+000000******************************************************************
+000000 7030-VALIDATE-ACCT-DATES.
+000000     MOVE FUNCTION NUMVAL(OPNYEARI) TO WS-DTVAL-YEAR
+000000     MOVE FUNCTION NUMVAL(OPNMONI)  TO WS-DTVAL-MONTH
+000000     MOVE FUNCTION NUMVAL(OPNDAYI)  TO WS-DTVAL-DAY
+000000     PERFORM 7035-VALIDATE-DATE-TRIPLET
+000000         THRU 7035-VALIDATE-DATE-TRIPLET-EXIT
+000000     IF WS-DTVAL-BAD
+000000         STRING 'Open date is invalid - enter as'
+000000                DELIMITED BY SIZE
+000000                ' YYYY, MM, DD'          DELIMITED BY SIZE
+000000           INTO ERRMSGO
+000000         END-STRING
+000000         GO TO 7030-VALIDATE-ACCT-DATES-EXIT
+000000     END-IF
+000000     STRING OPNYEARI DELIMITED BY SIZE
+000000            '-'      DELIMITED BY SIZE
+000000            OPNMONI  DELIMITED BY SIZE
+000000            '-'      DELIMITED BY SIZE
+000000            OPNDAYI  DELIMITED BY SIZE
+000000       INTO ACCT-OPEN-DATE
+000000     END-STRING
+000000     MOVE FUNCTION NUMVAL(EXPYEARI) TO WS-DTVAL-YEAR
+000000     MOVE FUNCTION NUMVAL(EXPMONI)  TO WS-DTVAL-MONTH
+000000     MOVE FUNCTION NUMVAL(EXPDAYI)  TO WS-DTVAL-DAY
+000000     PERFORM 7035-VALIDATE-DATE-TRIPLET
+000000         THRU 7035-VALIDATE-DATE-TRIPLET-EXIT
+000000     IF WS-DTVAL-BAD
+000000         STRING 'Expiration date is invalid - enter as'
+000000                DELIMITED BY SIZE
+000000                ' YYYY, MM, DD'          DELIMITED BY SIZE
+000000           INTO ERRMSGO
+000000         END-STRING
+000000         GO TO 7030-VALIDATE-ACCT-DATES-EXIT
+000000     END-IF
+000000     STRING EXPYEARI DELIMITED BY SIZE
+000000            '-'      DELIMITED BY SIZE
+000000            EXPMONI  DELIMITED BY SIZE
+000000            '-'      DELIMITED BY SIZE
+000000            EXPDAYI  DELIMITED BY SIZE
+000000       INTO ACCT-EXPIRAION-DATE
+000000     END-STRING.
+000000 7030-VALIDATE-ACCT-DATES-EXIT.
+000000     EXIT.
+000000*
+000000 7035-VALIDATE-DATE-TRIPLET.
+000000     SET WS-DTVAL-OK             TO TRUE
+000000     IF WS-DTVAL-MONTH < 1 OR WS-DTVAL-MONTH > 12
+000000         SET WS-DTVAL-BAD        TO TRUE
+000000         GO TO 7035-VALIDATE-DATE-TRIPLET-EXIT
+000000     END-IF
+000000     MOVE WS-DAYS-IN-MONTH (WS-DTVAL-MONTH) TO WS-DTVAL-MAX-DAY
+000000     IF WS-DTVAL-MONTH = 2
+000000         AND FUNCTION MOD(WS-DTVAL-YEAR, 4) = 0
+000000         AND (FUNCTION MOD(WS-DTVAL-YEAR, 100) NOT = 0
+000000             OR FUNCTION MOD(WS-DTVAL-YEAR, 400) = 0)
+000000         MOVE 29                 TO WS-DTVAL-MAX-DAY
+000000     END-IF
+000000     IF WS-DTVAL-DAY < 1 OR WS-DTVAL-DAY > WS-DTVAL-MAX-DAY
+000000         SET WS-DTVAL-BAD        TO TRUE
+000000     END-IF.
+000000 7035-VALIDATE-DATE-TRIPLET-EXIT.
+000000     EXIT.
+000000*
+007515 7025-QUEUE-APPROVAL.
+007516     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+000000     MOVE WS-CURRENT-TIMESTAMP(13:4) TO WS-APR-SEQ-BASE
+000000     ADD WS-APR-SEQ-BUMP         TO WS-APR-SEQ-BASE
+000000                                 GIVING APR-SEQ-NUM
+000000     ADD 1                       TO WS-APR-SEQ-BUMP
+007517     MOVE ACCT-ID                TO APR-ACCT-ID
+007518     MOVE CDEMO-USER-ID          TO APR-REQUESTED-BY
+007519     MOVE WS-CURRENT-TIMESTAMP  TO APR-REQUESTED-TS
+007520     SET APR-PENDING             TO TRUE
+007521     MOVE SPACES                 TO APR-APPROVED-BY
+007522     MOVE SPACES                 TO APR-APPROVED-TS
+007523     EXEC CICS
+007524         WRITE DATASET('ACCTAPR')
+007525         FROM(LIMIT-APPROVAL-RECORD)
+000000         RIDFLD(APR-KEY)
+007526         RESP(WS-RESP-CD)
+007527     END-EXEC
+000000     IF WS-RESP-CD NOT = ZERO
+000000         MOVE 'Limit increase could not be queued for approval'
+000000                                 TO ERRMSGO
+000000         GO TO 7025-QUEUE-APPROVAL-EXIT
+000000     END-IF
+007528     MOVE 'Limit increase held for approval' TO INFOMSGO.
+007529 7025-QUEUE-APPROVAL-EXIT.
+007530     EXIT.
+007531*
+007490 7100-AUDIT-CHANGED-FIELDS.
+007500     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+007510     MOVE ACCT-ID                TO AUD-ACCT-ID
+007520     MOVE WS-CURRENT-TIMESTAMP   TO AUD-TIMESTAMP
+007530     MOVE CDEMO-USER-ID          TO AUD-USER-ID
+007540     IF BACT-CREDIT-LIMIT NOT =
+007550        ACCT-CREDIT-LIMIT
+000000         MOVE 'ACRDLIM'          TO AUD-FIELD-NAME
+000000         MOVE BACT-CREDIT-LIMIT  TO AUD-OLD-VALUE
+000000         MOVE ACCT-CREDIT-LIMIT  TO AUD-NEW-VALUE
+007560         PERFORM 7110-WRITE-AUDIT-ROW
+007570     END-IF
+000000     IF BACT-CASH-CREDIT-LIMIT NOT =
+000000        ACCT-CASH-CREDIT-LIMIT
+000000         MOVE 'ACSHLIM'          TO AUD-FIELD-NAME
+000000         MOVE BACT-CASH-CREDIT-LIMIT TO AUD-OLD-VALUE
+000000         MOVE ACCT-CASH-CREDIT-LIMIT TO AUD-NEW-VALUE
+000000         PERFORM 7110-WRITE-AUDIT-ROW
+000000     END-IF
+000000     IF BACT-CURR-BAL NOT =
+000000        ACCT-CURR-BAL
+000000         MOVE 'ACURBAL'          TO AUD-FIELD-NAME
+000000         MOVE BACT-CURR-BAL      TO AUD-OLD-VALUE
+000000         MOVE ACCT-CURR-BAL      TO AUD-NEW-VALUE
+000000         PERFORM 7110-WRITE-AUDIT-ROW
+000000     END-IF
+000000     IF BACT-CURR-CYC-CREDIT NOT =
+000000        ACCT-CURR-CYC-CREDIT
+000000         MOVE 'ACRCYCR'          TO AUD-FIELD-NAME
+000000         MOVE BACT-CURR-CYC-CREDIT TO AUD-OLD-VALUE
+000000         MOVE ACCT-CURR-CYC-CREDIT TO AUD-NEW-VALUE
+000000         PERFORM 7110-WRITE-AUDIT-ROW
+000000     END-IF
+000000     IF BACT-CURR-CYC-DEBIT NOT =
+000000        ACCT-CURR-CYC-DEBIT
+000000         MOVE 'ACRCYDB'          TO AUD-FIELD-NAME
+000000         MOVE BACT-CURR-CYC-DEBIT TO AUD-OLD-VALUE
+000000         MOVE ACCT-CURR-CYC-DEBIT TO AUD-NEW-VALUE
+000000         PERFORM 7110-WRITE-AUDIT-ROW
+000000     END-IF
+000000     IF BCST-FIRST-NAME NOT =
+000000        CUST-FIRST-NAME
+000000         MOVE 'ACSFNAM'          TO AUD-FIELD-NAME
+000000         MOVE BCST-FIRST-NAME    TO AUD-OLD-VALUE
+000000         MOVE CUST-FIRST-NAME    TO AUD-NEW-VALUE
+000000         PERFORM 7110-WRITE-AUDIT-ROW
+000000     END-IF
+000000     IF BCST-LAST-NAME NOT =
+000000        CUST-LAST-NAME
+000000         MOVE 'ACSLNAM'          TO AUD-FIELD-NAME
+000000         MOVE BCST-LAST-NAME     TO AUD-OLD-VALUE
+000000         MOVE CUST-LAST-NAME     TO AUD-NEW-VALUE
+000000         PERFORM 7110-WRITE-AUDIT-ROW
+000000     END-IF
+000000     IF BCST-ADDR-LINE-1 NOT =
+000000        CUST-ADDR-LINE-1
+000000         MOVE 'ACSADL1'          TO AUD-FIELD-NAME
+000000         MOVE BCST-ADDR-LINE-1   TO AUD-OLD-VALUE
+000000         MOVE CUST-ADDR-LINE-1   TO AUD-NEW-VALUE
+000000         PERFORM 7110-WRITE-AUDIT-ROW
+000000     END-IF
+000000     IF BCST-ADDR-LINE-2 NOT =
+000000        CUST-ADDR-LINE-2
+000000         MOVE 'ACSADL2'          TO AUD-FIELD-NAME
+000000         MOVE BCST-ADDR-LINE-2   TO AUD-OLD-VALUE
+000000         MOVE CUST-ADDR-LINE-2   TO AUD-NEW-VALUE
+000000         PERFORM 7110-WRITE-AUDIT-ROW
+000000     END-IF.
+007580 7100-AUDIT-CHANGED-FIELDS-EXIT.
+007590     EXIT.
+007600*
+007610 7110-WRITE-AUDIT-ROW.
+007650     EXEC CICS
+007660         WRITE DATASET('ACCTAUD')
+007670         FROM(ACCT-AUDIT-RECORD)
+007680         RESP(WS-RESP-CD)
+007690     END-EXEC.
+007700 7110-WRITE-AUDIT-ROW-EXIT.
+007710     EXIT.
+007720*
+007721******************************************************************
+007722* RECORD THE UPDATE ON THE USER'S ACTIVITY TRAIL (SEE COUSR04C).
+007723******************************************************************
+007724 7200-LOG-ACTIVITY.
+007725     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+007726     MOVE CDEMO-USER-ID          TO UAL-USER-ID
+007727     MOVE WS-CURRENT-TIMESTAMP   TO UAL-TIMESTAMP
+007728     MOVE WS-PGMNAME             TO UAL-PGMNAME
+007729     MOVE 'UPDATE'               TO UAL-ACTION
+007730     MOVE ACCT-ID                TO UAL-ACCT-ID
+007731     EXEC CICS
+007732         WRITE DATASET('USRACT')
+007733         FROM(USER-ACTIVITY-RECORD)
+007734         RESP(WS-RESP-CD)
+007735     END-EXEC.
+007736 7200-LOG-ACTIVITY-EXIT.
+007737     EXIT.
+007738*
+015000 8000-SEND-MAP.
+015100     EXEC CICS
+015200         SEND MAP('CACTUPA') MAPSET('COACTUP')
+015300         FROM(CACTUPAO)
+015400         ERASE
+015500     END-EXEC.
+015600 8000-SEND-MAP-EXIT.
+015700     EXIT.
+015800*
+015900 9999-EXIT.
+016000     EXIT.
