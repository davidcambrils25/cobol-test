@@ -0,0 +1,347 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COSGN00C.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - SIGN ON, WITH A FORCED
+001100*                     PASSWORD RESET WHEN SEC-USR-PWD-CHG-DATE IS
+001200*                     OLDER THAN PWD-EXPIRE-DAYS (OR NEVER SET).
+001300******************************************************************
+001400******************************************************************
+001500* REMARKS.       VALIDATES USERIDI/PASSWDI AGAINST USRSEC. A
+001600*                PASSWORD OLDER THAN PWD-EXPIRE-DAYS (OR A USER
+001700*                WHOSE PASSWORD HAS NEVER BEEN CHANGED) MUST BE
+001800*                REPLACED BEFORE SIGN ON IS ALLOWED TO PROCEED --
+001900*                THE SAME SCREEN IS REDISPLAYED WITH NEWPWDI OPEN
+002000*                FOR ENTRY UNTIL A FRESH PASSWORD IS SUPPLIED.
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500 01  WS-PGMNAME                  PIC X(08) VALUE 'COSGN00C'.
+002600 01  WS-TRANID                   PIC X(04) VALUE 'CSGN'.
+002700*
+002800 COPY COSGN00.
+002900*
+003000 COPY CSUSR01Y.
+003100*
+003200 COPY CSDAT01Y.
+003300*
+003400 01  WS-MISC-STORAGE.
+003500     05  WS-RESP-CD              PIC S9(08) COMP.
+003600     05  WS-DAYS-SINCE-CHANGE    PIC S9(05) COMP-3.
+003700******************************************************************
+003800* HOW MANY DAYS A PASSWORD STAYS VALID BEFORE SIGN ON FORCES A
+003900* RESET. CHANGE THIS VALUE TO LENGTHEN OR SHORTEN THE POLICY.
+004000******************************************************************
+004100     05  PWD-EXPIRE-DAYS         PIC 9(03) VALUE 90.
+004150******************************************************************
+004160* HOW MANY CONSECUTIVE FAILED PASSWORD ATTEMPTS ARE ALLOWED
+004170* BEFORE THE ACCOUNT IS LOCKED. CHANGE THIS VALUE TO ADJUST THE
+004180* POLICY.
+004190******************************************************************
+004195     05  LOCKOUT-THRESHOLD       PIC 9(02) VALUE 5.
+004200*
+004300 COPY COCOM01Y.
+004400*
+004500 LINKAGE SECTION.
+004600 01  DFHCOMMAREA                 PIC X(400).
+004700*
+004800******************************************************************
+004900 PROCEDURE DIVISION.
+005000******************************************************************
+005100 0000-MAINLINE.
+005200     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+005300     PERFORM 2000-RECEIVE-MAP THRU 2000-RECEIVE-MAP-EXIT
+005400     PERFORM 3000-PROCESS-INPUT THRU 3000-PROCESS-INPUT-EXIT
+005500     PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+005600     EXEC CICS
+005700         RETURN TRANSID(WS-TRANID)
+005800         COMMAREA(CARDDEMO-COMMAREA)
+005900     END-EXEC
+006000     GOBACK.
+006100*
+006200 1000-INITIALIZE.
+006300     MOVE LOW-VALUES             TO COSGN0AO
+000000     MOVE SPACES                 TO ERRMSGO
+006400     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURDATE-N
+006405     MOVE FUNCTION CURRENT-DATE (9:6) TO WS-CURTIME-N
+006500     IF EIBCALEN > 0
+006600         MOVE DFHCOMMAREA        TO CARDDEMO-COMMAREA
+006700     END-IF.
+006800 1000-INITIALIZE-EXIT.
+006900     EXIT.
+007000*
+007100 2000-RECEIVE-MAP.
+007200     IF EIBAID = DFHCLEAR OR CDEMO-PGM-ENTER
+007300         GO TO 2000-RECEIVE-MAP-EXIT
+007400     END-IF
+007500     EXEC CICS
+007600         RECEIVE MAP('COSGN0A') MAPSET('COSGN00')
+007700         INTO(COSGN0AI)
+007800         RESP(WS-RESP-CD)
+007900     END-EXEC.
+008000 2000-RECEIVE-MAP-EXIT.
+008100     EXIT.
+008200*
+008300 3000-PROCESS-INPUT.
+008400     IF CDEMO-PWD-RESET-REQUIRED
+008500         PERFORM 5000-APPLY-PASSWORD-RESET
+008600             THRU 5000-APPLY-PASSWORD-RESET-EXIT
+008700         GO TO 3000-PROCESS-INPUT-EXIT
+008800     END-IF
+008810     IF CDEMO-MFA-REQUIRED
+008820         PERFORM 5500-VERIFY-MFA THRU 5500-VERIFY-MFA-EXIT
+008830         GO TO 3000-PROCESS-INPUT-EXIT
+008840     END-IF
+008900     IF USERIDI = SPACES OR LOW-VALUES
+009000         MOVE 'Please enter User ID' TO ERRMSGO
+009100         GO TO 3000-PROCESS-INPUT-EXIT
+009200     END-IF
+009300     IF PASSWDI = SPACES OR LOW-VALUES
+009400         MOVE 'Please enter Password' TO ERRMSGO
+009500         GO TO 3000-PROCESS-INPUT-EXIT
+009600     END-IF
+009700     MOVE USERIDI                TO SEC-USR-ID
+009800     PERFORM 4000-READ-USER THRU 4000-READ-USER-EXIT
+009900     IF ERRMSGO NOT = SPACES
+010000         GO TO 3000-PROCESS-INPUT-EXIT
+010100     END-IF
+010200     IF PASSWDI NOT = SEC-USR-PWD
+010300         PERFORM 4500-TRACK-FAILED-ATTEMPT
+010350             THRU 4500-TRACK-FAILED-ATTEMPT-EXIT
+010400         GO TO 3000-PROCESS-INPUT-EXIT
+010500     END-IF
+010510     MOVE ZERO                   TO SEC-USR-FAIL-COUNT
+010520     EXEC CICS
+010530         REWRITE DATASET('USRSEC')
+010540         FROM(SEC-USER-DATA)
+010550         RESP(WS-RESP-CD)
+010560     END-EXEC
+010561     IF WS-RESP-CD NOT = ZERO
+010562         MOVE 'Sign on failed - try again' TO ERRMSGO
+010563         GO TO 3000-PROCESS-INPUT-EXIT
+010564     END-IF
+010565     IF SEC-USR-TYPE-ADMIN
+010566         MOVE SEC-USR-ID         TO CDEMO-USER-ID
+010567         SET CDEMO-MFA-REQUIRED  TO TRUE
+010568         MOVE 'Enter your PIN to continue' TO ERRMSGO
+010569         GO TO 3000-PROCESS-INPUT-EXIT
+010570     END-IF
+010580     PERFORM 6000-CHECK-PWD-EXPIRED
+010590         THRU 6000-CHECK-PWD-EXPIRED-EXIT
+010700     IF CDEMO-PWD-RESET-REQUIRED
+010800         MOVE 'Password expired - enter a new password below'
+010900                                 TO ERRMSGO
+011000         GO TO 3000-PROCESS-INPUT-EXIT
+011100     END-IF
+011200     PERFORM 7000-SIGN-ON THRU 7000-SIGN-ON-EXIT.
+011300 3000-PROCESS-INPUT-EXIT.
+011400     EXIT.
+011410*
+011420******************************************************************
+011430* SECOND FACTOR REQUIRED OF ADMIN USERS ONLY (SEE SEC-USR-PIN).
+011440* CDEMO-USER-ID CARRIES THE USER ID ACROSS THE ROUND TRIP.
+011450******************************************************************
+011460 5500-VERIFY-MFA.
+011470     IF PINI = SPACES OR LOW-VALUES
+011480         MOVE 'Please enter your PIN' TO ERRMSGO
+011490         GO TO 5500-VERIFY-MFA-EXIT
+011500     END-IF
+011510     MOVE CDEMO-USER-ID          TO SEC-USR-ID
+011520     PERFORM 4000-READ-USER THRU 4000-READ-USER-EXIT
+011530     IF ERRMSGO NOT = SPACES
+011540         GO TO 5500-VERIFY-MFA-EXIT
+011550     END-IF
+011560     IF PINI NOT = SEC-USR-PIN
+011565         PERFORM 4600-TRACK-FAILED-PIN-ATTEMPT
+011566             THRU 4600-TRACK-FAILED-PIN-ATTEMPT-EXIT
+011580         GO TO 5500-VERIFY-MFA-EXIT
+011590     END-IF
+011595     MOVE ZERO                   TO SEC-USR-FAIL-COUNT
+011596     EXEC CICS
+011597         REWRITE DATASET('USRSEC')
+011598         FROM(SEC-USER-DATA)
+011599         RESP(WS-RESP-CD)
+011600     END-EXEC
+011601     IF WS-RESP-CD NOT = ZERO
+011602         MOVE 'Sign on failed - try again' TO ERRMSGO
+011603         GO TO 5500-VERIFY-MFA-EXIT
+011604     END-IF
+011610     MOVE 'N'                    TO CDEMO-MFA-FLAG
+011610     PERFORM 6000-CHECK-PWD-EXPIRED
+011620         THRU 6000-CHECK-PWD-EXPIRED-EXIT
+011630     IF CDEMO-PWD-RESET-REQUIRED
+011640         MOVE 'Password expired - enter a new password below'
+011650                                 TO ERRMSGO
+011660         GO TO 5500-VERIFY-MFA-EXIT
+011670     END-IF
+011680     PERFORM 7000-SIGN-ON THRU 7000-SIGN-ON-EXIT.
+011690 5500-VERIFY-MFA-EXIT.
+011700     EXIT.
+011500*
+011600 4000-READ-USER.
+011700     EXEC CICS
+011800         READ DATASET('USRSEC')
+011900         INTO(SEC-USER-DATA)
+012000         RIDFLD(SEC-USR-ID)
+012100         RESP(WS-RESP-CD)
+012200     END-EXEC
+012300     IF WS-RESP-CD NOT = ZERO
+012400         MOVE 'User not found' TO ERRMSGO
+012500         GO TO 4000-READ-USER-EXIT
+012600     END-IF
+012700     IF SEC-USR-INACTIVE
+012800         MOVE 'User is deactivated' TO ERRMSGO
+012900         GO TO 4000-READ-USER-EXIT
+012910     END-IF
+012920     IF SEC-USR-LOCKED
+012930         MOVE 'Account is locked - see your administrator'
+012940                                 TO ERRMSGO
+012950     END-IF.
+013000 4000-READ-USER-EXIT.
+013100     EXIT.
+013200*
+013210******************************************************************
+013220* A WRONG PASSWORD COUNTS AGAINST THE LOCKOUT THRESHOLD. ONCE
+013230* THE THRESHOLD IS REACHED THE ACCOUNT IS LOCKED UNTIL AN
+013240* ADMINISTRATOR UNLOCKS IT (SEE COUSR05C).
+013250******************************************************************
+013260 4500-TRACK-FAILED-ATTEMPT.
+013270     ADD 1                       TO SEC-USR-FAIL-COUNT
+013280     IF SEC-USR-FAIL-COUNT >= LOCKOUT-THRESHOLD
+013290         SET SEC-USR-LOCKED      TO TRUE
+013300         MOVE 'Account is locked - see your administrator'
+013310                                 TO ERRMSGO
+013320     ELSE
+013330         MOVE 'Wrong Password. Try again ...' TO ERRMSGO
+013340     END-IF
+013350     EXEC CICS
+013360         REWRITE DATASET('USRSEC')
+013370         FROM(SEC-USER-DATA)
+013380         RESP(WS-RESP-CD)
+013390     END-EXEC
+013395     IF WS-RESP-CD NOT = ZERO
+013396         MOVE 'Sign on failed - try again' TO ERRMSGO
+013397     END-IF.
+013400 4500-TRACK-FAILED-ATTEMPT-EXIT.
+013410     EXIT.
+013420*
+013421******************************************************************
+013422* A WRONG PIN COUNTS AGAINST THE SAME LOCKOUT THRESHOLD AS A
+013423* WRONG PASSWORD (SEE 4500-TRACK-FAILED-ATTEMPT) SO THE PIN CANNOT
+013424* BE BRUTE-FORCED ONCE THE PASSWORD HAS BEEN ACCEPTED.
+013425******************************************************************
+013426 4600-TRACK-FAILED-PIN-ATTEMPT.
+013427     ADD 1                       TO SEC-USR-FAIL-COUNT
+013428     IF SEC-USR-FAIL-COUNT >= LOCKOUT-THRESHOLD
+013429         SET SEC-USR-LOCKED      TO TRUE
+013430         MOVE 'Account is locked - see your administrator'
+013431                                 TO ERRMSGO
+013432     ELSE
+013433         MOVE 'Incorrect PIN' TO ERRMSGO
+013434     END-IF
+013435     EXEC CICS
+013436         REWRITE DATASET('USRSEC')
+013437         FROM(SEC-USER-DATA)
+013438         RESP(WS-RESP-CD)
+013439     END-EXEC
+013440     IF WS-RESP-CD NOT = ZERO
+013441         MOVE 'Sign on failed - try again' TO ERRMSGO
+013442     END-IF.
+013443 4600-TRACK-FAILED-PIN-ATTEMPT-EXIT.
+013444     EXIT.
+013445*
+013300******************************************************************
+013400* THE PREVIOUS PASS DETERMINED THIS SIGN ON MUST CHANGE ITS
+013500* PASSWORD BEFORE PROCEEDING; CDEMO-USER-ID CARRIES THE USER ID
+013600* ACROSS THE ROUND TRIP SINCE USERIDI IS NOT RETYPED HERE.
+013700******************************************************************
+013800 5000-APPLY-PASSWORD-RESET.
+013900     IF NEWPWDI = SPACES OR LOW-VALUES
+014000         MOVE 'Please enter a new password' TO ERRMSGO
+014100         GO TO 5000-APPLY-PASSWORD-RESET-EXIT
+014200     END-IF
+014300     MOVE CDEMO-USER-ID          TO SEC-USR-ID
+014400     PERFORM 4000-READ-USER THRU 4000-READ-USER-EXIT
+014500     IF ERRMSGO NOT = SPACES
+014600         GO TO 5000-APPLY-PASSWORD-RESET-EXIT
+014700     END-IF
+014800     IF NEWPWDI = SEC-USR-PWD
+014900         MOVE 'New password must differ from the old one'
+015000                                 TO ERRMSGO
+015100         GO TO 5000-APPLY-PASSWORD-RESET-EXIT
+015200     END-IF
+015300     MOVE NEWPWDI                TO SEC-USR-PWD
+015400     MOVE WS-CURDATE-N           TO SEC-USR-PWD-CHG-DATE
+015500     EXEC CICS
+015600         REWRITE DATASET('USRSEC')
+015700         FROM(SEC-USER-DATA)
+015800         RESP(WS-RESP-CD)
+015900     END-EXEC
+015910     IF WS-RESP-CD NOT = ZERO
+015920         MOVE 'Password change failed' TO ERRMSGO
+015930         GO TO 5000-APPLY-PASSWORD-RESET-EXIT
+015940     END-IF
+016000     MOVE 'N'                    TO CDEMO-PWD-RESET-FLAG
+016100     MOVE SPACES                 TO NEWPWDO
+016200     MOVE 'Password changed. Please sign on again' TO ERRMSGO.
+016300 5000-APPLY-PASSWORD-RESET-EXIT.
+016400     EXIT.
+016500*
+016600******************************************************************
+016700* A CHANGE DATE OF ZERO MEANS THE PASSWORD HAS NEVER BEEN SET.
+016800* OTHERWISE FORCE A RESET ONCE PWD-EXPIRE-DAYS HAVE ELAPSED.
+016900******************************************************************
+017000 6000-CHECK-PWD-EXPIRED.
+017100     IF SEC-USR-PWD-CHG-DATE = ZERO
+017200         MOVE SEC-USR-ID         TO CDEMO-USER-ID
+017300         SET CDEMO-PWD-RESET-REQUIRED TO TRUE
+017400         GO TO 6000-CHECK-PWD-EXPIRED-EXIT
+017500     END-IF
+017600     COMPUTE WS-DAYS-SINCE-CHANGE =
+017700         FUNCTION INTEGER-OF-DATE(WS-CURDATE-N) -
+017800         FUNCTION INTEGER-OF-DATE(SEC-USR-PWD-CHG-DATE)
+017900     IF WS-DAYS-SINCE-CHANGE >= PWD-EXPIRE-DAYS
+018000         MOVE SEC-USR-ID         TO CDEMO-USER-ID
+018100         SET CDEMO-PWD-RESET-REQUIRED TO TRUE
+018200     END-IF.
+018300 6000-CHECK-PWD-EXPIRED-EXIT.
+018400     EXIT.
+018500*
+018600 7000-SIGN-ON.
+018700     MOVE SEC-USR-ID             TO CDEMO-USER-ID
+018800     MOVE SEC-USR-TYPE           TO CDEMO-USER-TYPE
+018900     SET CDEMO-PGM-REENTER       TO TRUE
+018910     MOVE WS-CURDATE-N           TO CDEMO-LAST-ACTIVITY-DT
+018920     MOVE WS-CURTIME-HOURS       TO CDEMO-LAST-ACTIVITY-HH
+018930     MOVE WS-CURTIME-MINUTE      TO CDEMO-LAST-ACTIVITY-MM
+019000     IF CDEMO-USRTYP-ADMIN
+019100         EXEC CICS
+019200             XCTL PROGRAM('COADM01C')
+019300             COMMAREA(CARDDEMO-COMMAREA)
+019400         END-EXEC
+019500     ELSE
+019600         EXEC CICS
+019700             XCTL PROGRAM('COMEN01C')
+019800             COMMAREA(CARDDEMO-COMMAREA)
+019900         END-EXEC
+020000     END-IF.
+020100 7000-SIGN-ON-EXIT.
+020200     EXIT.
+020300*
+020400 8000-SEND-MAP.
+020500     EXEC CICS
+020600         SEND MAP('COSGN0A') MAPSET('COSGN00')
+020700         FROM(COSGN0AO)
+020800         ERASE
+020900     END-EXEC.
+021000 8000-SEND-MAP-EXIT.
+021100     EXIT.
+021200*
+021300 9999-EXIT.
+021400     EXIT.
