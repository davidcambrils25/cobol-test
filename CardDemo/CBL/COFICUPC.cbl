@@ -0,0 +1,211 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COFICUPC.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - CREDIT BUREAU SCORE FEED.
+001100******************************************************************
+001200******************************************************************
+001300* REMARKS.       BATCH FEED THAT REFRESHES CUST-FICO-CREDIT-SCORE
+001400*                FROM AN EXTERNAL CREDIT-BUREAU EXTRACT, ONE ROW
+001500*                PER CUSTOMER. NAMED AND CALLED FOR IN CVFIC01Y'S
+001600*                OWN HEADER COMMENT, WHICH SAYS THE FICO HISTORY
+001700*                FILE IS "APPENDED TO BY COFICUPC" - BEFORE THIS
+001800*                THAT WAS NEVER ACTUALLY WRITTEN, SO IT WAS A
+001900*                MYSTERY WHAT KEPT CUST-FICO-CREDIT-SCORE CURRENT.
+002000*                EVERY CUSTOMER MATCHED ON THE FEED GETS ITS SCORE
+002100*                AND CUST-FICO-LAST-REFRESH-DT UPDATED ON CUSTDAT
+002200*                AND A NEW ROW APPENDED TO THE FICO HISTORY FILE
+002300*                (FICOHIST) THAT COFICVWC ALREADY DISPLAYS AS A
+002400*                TREND. A FEED ROW FOR A CUSTOMER NOT ON FILE IS
+002500*                REJECTED AND COUNTED, NOT ABENDED, SINCE ONE BAD
+002600*                ROW IN AN EXTERNAL FEED SHOULDN'T STOP THE REST
+002700*                OF THE RUN. INTENDED TO RUN ON WHATEVER SCHEDULE
+002800*                THE BUREAU DELIVERS ITS EXTRACT (TYPICALLY
+002900*                MONTHLY).
+003000******************************************************************
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT CREDIT-BUREAU-FILE ASSIGN TO CBFEED
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS WS-CBFEED-STATUS.
+003700     SELECT CUSTOMER-FILE ASSIGN TO CUSTDAT
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS MODE IS DYNAMIC
+004000         RECORD KEY IS CUST-ID
+004100         FILE STATUS IS WS-CUSTOMER-STATUS.
+004200     SELECT FICO-HIST-FILE ASSIGN TO FICOHIST
+004300         ORGANIZATION IS INDEXED
+004400         ACCESS MODE IS DYNAMIC
+004500         RECORD KEY IS FICH-KEY
+004600         FILE STATUS IS WS-FICOHIST-STATUS.
+004700     SELECT ALERT-QUEUE-FILE ASSIGN TO OPRALRT
+004800         ORGANIZATION IS SEQUENTIAL
+004900         FILE STATUS IS WS-ALERT-STATUS.
+005000*
+005100 DATA DIVISION.
+005200 FILE SECTION.
+005300 FD  CREDIT-BUREAU-FILE
+005400     RECORDING MODE IS F.
+005500     COPY CVFIC02Y.
+005600*
+005700 FD  CUSTOMER-FILE.
+005800     COPY CVCUS01Y.
+005900*
+006000 FD  FICO-HIST-FILE.
+006100     COPY CVFIC01Y.
+006200*
+006300 FD  ALERT-QUEUE-FILE
+006400     RECORDING MODE IS F.
+006500     COPY CSOPS01Y.
+006600*
+006700 WORKING-STORAGE SECTION.
+006800 01  WS-CBFEED-STATUS                 PIC XX.
+006900     88 WS-CBFEED-OK                  VALUE '00'.
+007000     88 WS-CBFEED-EOF                 VALUE '10'.
+007100 01  WS-CUSTOMER-STATUS               PIC XX.
+007200     88 WS-CUSTOMER-OK                VALUE '00'.
+007300 01  WS-FICOHIST-STATUS               PIC XX.
+007400     88 WS-FICOHIST-OK                VALUE '00'.
+007500 01  WS-ALERT-STATUS                  PIC XX.
+007600 01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+007700     88 WS-END-OF-FEED                VALUE 'Y'.
+007800 01  WS-FEED-COUNT                    PIC 9(07) VALUE ZERO.
+007900 01  WS-REFRESH-COUNT                 PIC 9(07) VALUE ZERO.
+008000 01  WS-REJECT-COUNT                  PIC 9(07) VALUE ZERO.
+008100 01  WS-ABEND-REASON-TEXT             PIC X(50).
+008200*
+008300******************************************************************
+008400* ABEND ALERT WORK AREA - SEE 9100-ABEND-NOTIFY.
+008500******************************************************************
+008600 COPY CSMSG02Y.
+008700*
+008800 LINKAGE SECTION.
+008900*
+009000******************************************************************
+009100 PROCEDURE DIVISION.
+009200******************************************************************
+009300 0000-MAINLINE.
+009400     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+009500     PERFORM 2000-REFRESH-SCORES
+009600         THRU 2000-REFRESH-SCORES-EXIT
+009700         UNTIL WS-END-OF-FEED
+009800     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+009900     GOBACK.
+010000*
+010100 1000-INITIALIZE.
+010200     OPEN INPUT CREDIT-BUREAU-FILE
+010300     IF NOT WS-CBFEED-OK
+010400         DISPLAY 'COFICUPC - ERROR OPENING CREDIT BUREAU FEED'
+010500         MOVE 'Y'                     TO WS-EOF-SW
+010600         MOVE 'CREDIT BUREAU FEED OPEN ERROR'
+010700                                      TO WS-ABEND-REASON-TEXT
+010800         PERFORM 9100-ABEND-NOTIFY
+010900             THRU 9100-ABEND-NOTIFY-EXIT
+011000     END-IF
+011100     OPEN I-O CUSTOMER-FILE
+011200     IF NOT WS-CUSTOMER-OK
+011300         DISPLAY 'COFICUPC - ERROR OPENING CUSTOMER FILE'
+011400         MOVE 'Y'                     TO WS-EOF-SW
+011500         MOVE 'CUSTOMER FILE OPEN ERROR' TO WS-ABEND-REASON-TEXT
+011600         PERFORM 9100-ABEND-NOTIFY
+011700             THRU 9100-ABEND-NOTIFY-EXIT
+011800     END-IF
+011900     OPEN I-O FICO-HIST-FILE
+012000     IF NOT WS-FICOHIST-OK
+012100         DISPLAY 'COFICUPC - ERROR OPENING FICO HISTORY FILE'
+012200         MOVE 'Y'                     TO WS-EOF-SW
+012300         MOVE 'FICO HISTORY FILE OPEN ERROR'
+012400                                      TO WS-ABEND-REASON-TEXT
+012500         PERFORM 9100-ABEND-NOTIFY
+012600             THRU 9100-ABEND-NOTIFY-EXIT
+012700     END-IF
+012800     PERFORM 2100-READ-NEXT-FEED-ROW
+012900         THRU 2100-READ-NEXT-FEED-ROW-EXIT.
+013000 1000-INITIALIZE-EXIT.
+013100     EXIT.
+013200*
+013300 2000-REFRESH-SCORES.
+013400     ADD 1                            TO WS-FEED-COUNT
+013500     MOVE CBF-CUST-ID                 TO CUST-ID
+013600     READ CUSTOMER-FILE
+013700         INVALID KEY
+013800             ADD 1                    TO WS-REJECT-COUNT
+013900             DISPLAY 'COFICUPC - CUSTOMER NOT FOUND, SKIPPED: '
+014000                 CBF-CUST-ID
+014100             GO TO 2000-REFRESH-SCORES-EXIT
+014200     END-READ
+014300     PERFORM 3000-POST-SCORE THRU 3000-POST-SCORE-EXIT.
+014400 2000-REFRESH-SCORES-EXIT.
+014500     PERFORM 2100-READ-NEXT-FEED-ROW
+014600         THRU 2100-READ-NEXT-FEED-ROW-EXIT.
+014700 2100-READ-NEXT-FEED-ROW.
+014800     READ CREDIT-BUREAU-FILE
+014900         AT END
+015000             MOVE 'Y'                 TO WS-EOF-SW
+015100     END-READ.
+015200 2100-READ-NEXT-FEED-ROW-EXIT.
+015300     EXIT.
+015400*
+015500******************************************************************
+015600* REFRESHES THE CUSTOMER MASTER'S SCORE AND LAST-REFRESH DATE, AND
+015700* APPENDS A NEW FICO-HISTORY-RECORD SO THE TREND COFICVWC SHOWS
+015800* PICKS UP THIS SCORE ALONGSIDE THE ONES ALREADY ON FILE.
+015900******************************************************************
+016000 3000-POST-SCORE.
+016100     MOVE CBF-SCORE-VALUE             TO CUST-FICO-CREDIT-SCORE
+016200     MOVE CBF-SCORE-DATE              TO CUST-FICO-LAST-REFRESH-DT
+016300     REWRITE CUSTOMER-RECORD
+016400     MOVE CBF-CUST-ID                 TO FICH-CUST-ID
+016500     MOVE CBF-SCORE-DATE              TO FICH-SCORE-DATE
+016600     MOVE CBF-SCORE-VALUE             TO FICH-SCORE-VALUE
+016700     MOVE CBF-BUREAU-CD               TO FICH-SCORE-SOURCE
+016800     WRITE FICO-HISTORY-RECORD
+016900     ADD 1                            TO WS-REFRESH-COUNT.
+017000 3000-POST-SCORE-EXIT.
+017100     EXIT.
+017200*
+017300 9000-TERMINATE.
+017400     CLOSE CREDIT-BUREAU-FILE
+017500     CLOSE CUSTOMER-FILE
+017600     CLOSE FICO-HIST-FILE
+017700     DISPLAY 'COFICUPC - FEED ROWS READ: ' WS-FEED-COUNT
+017800     DISPLAY 'COFICUPC - SCORES REFRESHED: ' WS-REFRESH-COUNT
+017900     DISPLAY 'COFICUPC - ROWS REJECTED: ' WS-REJECT-COUNT.
+018000 9000-TERMINATE-EXIT.
+018100     EXIT.
+018200*
+018300******************************************************************
+018400* A FATAL ERROR EARLIER IN THE RUN LEAVES A REASON IN
+018500* WS-ABEND-REASON-TEXT AND PERFORMS THIS PARAGRAPH, WHICH LOGS AN
+018600* ALERT RECORD TO THE ON-CALL ALERT QUEUE (OPRALRT) AND SETS A
+018700* NON-ZERO RETURN CODE SO THE JOB STEP ITSELF SHOWS THE FAILURE -
+018800* OPERATIONS FINDS OUT FROM THE ALERT AND THE STEP CONDITION CODE
+018900* RATHER THAN FROM THE MISSING OUTPUT THE NEXT MORNING.
+019000******************************************************************
+019100 9100-ABEND-NOTIFY.
+019200     MOVE 'AB01'                      TO ABEND-CODE
+019300     MOVE 'COFICUPC'                  TO ABEND-CULPRIT
+019400     MOVE WS-ABEND-REASON-TEXT        TO ABEND-REASON
+019500     STRING ABEND-CULPRIT        DELIMITED BY SIZE
+019600            ' - '                DELIMITED BY SIZE
+019700            ABEND-REASON         DELIMITED BY SIZE
+019800       INTO ABEND-MSG
+019900     END-STRING
+020000     OPEN EXTEND ALERT-QUEUE-FILE
+020100     MOVE FUNCTION CURRENT-DATE      TO ALERT-TIMESTAMP
+020200     MOVE ABEND-CULPRIT               TO ALERT-PGMNAME
+020300     MOVE ABEND-CODE                  TO ALERT-ABEND-CODE
+020400     MOVE ABEND-CULPRIT               TO ALERT-ABEND-CULPRIT
+020500     MOVE ABEND-REASON                TO ALERT-ABEND-REASON
+020600     MOVE ABEND-MSG                   TO ALERT-ABEND-MSG
+020700     WRITE OPS-ALERT-RECORD
+020800     CLOSE ALERT-QUEUE-FILE
+020900     MOVE 16                          TO RETURN-CODE.
+021000 9100-ABEND-NOTIFY-EXIT.
+021100     EXIT.
