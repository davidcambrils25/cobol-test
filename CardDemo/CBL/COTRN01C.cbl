@@ -0,0 +1,242 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COTRN01C.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - TRANSACTION VIEW, WITH
+001100*                     A REVERSE-TRANSACTION ACTION THAT POSTS AN
+001200*                     OFFSETTING ENTRY AGAINST THE ORIGINAL.
+001300******************************************************************
+001400******************************************************************
+001500* REMARKS.       DISPLAYS A SINGLE TRANSACTION BY TRAN-ID. WHEN
+001600*                REVERSEI IS SET TO 'Y' AND THE TRANSACTION IS
+001700*                NOT ALREADY A REVERSAL, WRITES AN OFFSETTING
+001800*                TRANSACTION (NEGATED AMOUNT) REFERENCING THE
+001900*                ORIGINAL VIA TRAN-ORIG-TRAN-ID.
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400 01  WS-PGMNAME                  PIC X(08) VALUE 'COTRN01C'.
+002500 01  WS-TRANID                   PIC X(04) VALUE 'CT01'.
+002600*
+002700 COPY COTRN01.
+002800*
+002900 COPY CVTRA01Y.
+003000*
+003100 01  WS-MISC-STORAGE.
+003200     05  WS-RESP-CD              PIC S9(08) COMP.
+003300     05  WS-REVERSAL-SW          PIC X(01) VALUE 'N'.
+003400         88  WS-ALREADY-REVERSED VALUE 'Y'.
+003500     05  WS-NEW-TRAN-ID          PIC X(16).
+003600*
+003700 COPY CSDAT01Y.
+003800*
+000000 01  WS-NAV-BACK-PGM         PIC X(08).
+000000*
+000000 01  WS-IDLE-TIMEOUT-DATA.
+000000     05  WS-IDLE-TIMEOUT-MINS    PIC 9(03) VALUE 015.
+000000     05  WS-NOW-DT               PIC 9(08).
+000000     05  WS-NOW-HH               PIC 9(02).
+000000     05  WS-NOW-MM               PIC 9(02).
+000000     05  WS-IDLE-ELAPSED-MINS    PIC S9(05) COMP-3.
+000000*
+003900 COPY COCOM01Y.
+004000*
+004100 LINKAGE SECTION.
+004200 01  DFHCOMMAREA                 PIC X(400).
+004300*
+004400******************************************************************
+004500 PROCEDURE DIVISION.
+004600******************************************************************
+004700 0000-MAINLINE.
+004800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000000     PERFORM 1500-CHECK-IDLE-TIMEOUT
+000000         THRU 1500-CHECK-IDLE-TIMEOUT-EXIT
+004900     PERFORM 2000-RECEIVE-MAP THRU 2000-RECEIVE-MAP-EXIT
+005000     PERFORM 3000-PROCESS-INPUT THRU 3000-PROCESS-INPUT-EXIT
+005100     PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO CDEMO-LAST-ACTIVITY-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO CDEMO-LAST-ACTIVITY-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO CDEMO-LAST-ACTIVITY-MM
+005200     EXEC CICS
+005300         RETURN TRANSID(WS-TRANID)
+005400         COMMAREA(CARDDEMO-COMMAREA)
+005500     END-EXEC
+005600     GOBACK.
+005700*
+005800 1000-INITIALIZE.
+005900     MOVE LOW-VALUES             TO COTRN1AO
+000000     MOVE SPACES                 TO ERRMSGO
+000000     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURDATE-N
+000000     MOVE WS-CURDATE-YEAR        TO WS-CURDATE-CCYY
+000000     MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MO
+000000     MOVE WS-CURDATE-DAY         TO WS-CURDATE-DA
+006000     IF EIBCALEN > 0
+006100         MOVE DFHCOMMAREA        TO CARDDEMO-COMMAREA
+006200     END-IF.
+006300 1000-INITIALIZE-EXIT.
+006400     EXIT.
+000000******************************************************************
+000000* SESSION IDLE TIMEOUT - CDEMO-LAST-ACTIVITY-DT/HH/MM IS STAMPED
+000000* BY 0000-MAINLINE EVERY TIME CONTROL IS HANDED BACK TO THE
+000000* TERMINAL. IF TOO LONG HAS PASSED SINCE THEN, FORCE THE USER
+000000* BACK THROUGH SIGN-ON RATHER THAN TRUST A STALE SESSION.
+000000******************************************************************
+000000 1500-CHECK-IDLE-TIMEOUT.
+000000     IF CDEMO-PGM-ENTER OR CDEMO-LAST-ACTIVITY-DT = ZERO
+000000         GO TO 1500-CHECK-IDLE-TIMEOUT-EXIT
+000000     END-IF
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-NOW-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO WS-NOW-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO WS-NOW-MM
+000000     COMPUTE WS-IDLE-ELAPSED-MINS =
+000000         (FUNCTION INTEGER-OF-DATE(WS-NOW-DT) -
+000000          FUNCTION INTEGER-OF-DATE(CDEMO-LAST-ACTIVITY-DT)) * 1440
+000000         + (WS-NOW-HH * 60 + WS-NOW-MM)
+000000         - (CDEMO-LAST-ACTIVITY-HH * 60 + CDEMO-LAST-ACTIVITY-MM)
+000000     IF WS-IDLE-ELAPSED-MINS >= WS-IDLE-TIMEOUT-MINS
+000000         SET CDEMO-TIMEOUT-EXPIRED TO TRUE
+000000     END-IF.
+000000 1500-CHECK-IDLE-TIMEOUT-EXIT.
+000000     EXIT.
+000000*
+000000******************************************************************
+000000* PF3 = BACK. POP THE CALLER OFF THE COMMAREA NAVIGATION STACK
+000000* (COCOM01Y) AND XCTL BACK TO IT, RETRACING THE PATH THE USER
+000000* ACTUALLY TOOK RATHER THAN ALWAYS RETURNING TO THE MAIN MENU.
+000000******************************************************************
+000000 2500-NAV-BACK.
+000000     IF CDEMO-NAV-STACK-PTR > 0
+000000         MOVE CDEMO-NAV-STACK-PGM(CDEMO-NAV-STACK-PTR)
+000000                                 TO WS-NAV-BACK-PGM
+000000         SUBTRACT 1              FROM CDEMO-NAV-STACK-PTR
+000000     ELSE
+000000         MOVE 'COMEN01C'         TO WS-NAV-BACK-PGM
+000000     END-IF
+000000     SET CDEMO-PGM-REENTER       TO TRUE
+000000     EXEC CICS
+000000         XCTL PROGRAM(WS-NAV-BACK-PGM)
+000000         COMMAREA(CARDDEMO-COMMAREA)
+000000     END-EXEC.
+000000 2500-NAV-BACK-EXIT.
+000000     EXIT.
+000000*
+006500*
+006600 2000-RECEIVE-MAP.
+006700     IF EIBAID = DFHCLEAR OR CDEMO-PGM-ENTER
+006800         GO TO 2000-RECEIVE-MAP-EXIT
+006900     END-IF
+007000     EXEC CICS
+007100         RECEIVE MAP('COTRN1A') MAPSET('COTRN01')
+007200         INTO(COTRN1AI)
+007300         RESP(WS-RESP-CD)
+007400     END-EXEC.
+007500 2000-RECEIVE-MAP-EXIT.
+007600     EXIT.
+007700*
+007800 3000-PROCESS-INPUT.
+000000     IF CDEMO-TIMEOUT-EXPIRED
+000000         MOVE SPACES              TO CDEMO-TIMEOUT-FLAG
+000000         SET CDEMO-PGM-ENTER      TO TRUE
+000000         EXEC CICS
+000000             XCTL PROGRAM('COSGN00C')
+000000             COMMAREA(CARDDEMO-COMMAREA)
+000000         END-EXEC
+000000     END-IF
+000000     IF EIBAID = DFHPF3
+000000         PERFORM 2500-NAV-BACK THRU 2500-NAV-BACK-EXIT
+000000         GO TO 3000-PROCESS-INPUT-EXIT
+000000     END-IF
+007900     IF TRNIDINI = SPACES
+008000         GO TO 3000-PROCESS-INPUT-EXIT
+008100     END-IF
+008200     MOVE TRNIDINI               TO TRAN-ID
+008300     PERFORM 4000-READ-TRANSACTION THRU 4000-READ-TRANSACTION-EXIT
+008400     IF ERRMSGO NOT = SPACES
+008500         GO TO 3000-PROCESS-INPUT-EXIT
+008600     END-IF
+008700     PERFORM 6000-POPULATE-SCREEN THRU 6000-POPULATE-SCREEN-EXIT
+008800     IF REVERSEI = 'Y'
+008900         PERFORM 7000-REVERSE-TRANSACTION
+008950             THRU 7000-REVERSE-TRANSACTION-EXIT
+009000     END-IF.
+009100 3000-PROCESS-INPUT-EXIT.
+009200     EXIT.
+009300*
+009400 4000-READ-TRANSACTION.
+009500     EXEC CICS
+009600         READ DATASET('TRANFILE')
+009700         INTO(TRAN-RECORD)
+009800         RIDFLD(TRAN-ID)
+009900         RESP(WS-RESP-CD)
+010000     END-EXEC
+010100     IF WS-RESP-CD NOT = ZERO
+010200         MOVE 'Transaction not found' TO ERRMSGO
+010300     END-IF.
+010400 4000-READ-TRANSACTION-EXIT.
+010500     EXIT.
+010600*
+010700 6000-POPULATE-SCREEN.
+010800     MOVE TRAN-ID                TO TRNIDO
+010900     MOVE TRAN-CARD-NUM          TO CARDNUMO
+011000     MOVE TRAN-TYPE-CD           TO TTYPCDO
+011100     MOVE TRAN-CAT-CD            TO TCATCDO
+011200     MOVE TRAN-SOURCE            TO TRNSRCO
+011300     MOVE TRAN-DESC              TO TDESCO
+011400     MOVE TRAN-AMT               TO TRNAMTO
+011500     MOVE TRAN-ORIG-DATE         TO TORIGDTO
+011600     MOVE TRAN-PROC-DATE         TO TPROCDTO
+011700     MOVE TRAN-MERCHANT-ID       TO MIDO
+011800     MOVE TRAN-MERCHANT-NAME     TO MNAMEO
+011900     MOVE TRAN-MERCHANT-CITY     TO MCITYO
+012000     MOVE TRAN-MERCHANT-ZIP      TO MZIPO.
+012100 6000-POPULATE-SCREEN-EXIT.
+012200     EXIT.
+012300*
+012400******************************************************************
+012500* POST AN OFFSETTING TRANSACTION FOR THE ONE JUST DISPLAYED. A
+012600* TRANSACTION THAT IS ITSELF ALREADY A REVERSAL CANNOT BE
+012700* REVERSED AGAIN.
+012800******************************************************************
+012900 7000-REVERSE-TRANSACTION.
+013000     IF TRAN-IS-REVERSAL
+013100         MOVE 'Transaction is already a reversal' TO ERRMSGO
+013200         GO TO 7000-REVERSE-TRANSACTION-EXIT
+013300     END-IF
+013400     MOVE TRAN-ID                TO WS-NEW-TRAN-ID
+013600     COMPUTE TRAN-AMT = TRAN-AMT * -1
+013700     MOVE WS-CURDATE-YYYY-MM-DD  TO TRAN-PROC-DATE
+013800     SET TRAN-IS-REVERSAL        TO TRUE
+013900     MOVE WS-NEW-TRAN-ID         TO TRAN-ORIG-TRAN-ID
+014000     MOVE FUNCTION CURRENT-DATE TO TRAN-ID
+014100     EXEC CICS
+014200         WRITE DATASET('TRANFILE')
+014300         FROM(TRAN-RECORD)
+014400         RIDFLD(TRAN-ID)
+014500         RESP(WS-RESP-CD)
+014600     END-EXEC
+000000     IF WS-RESP-CD NOT = ZERO
+000000         MOVE 'Reversal failed - transaction not posted'
+000000                                 TO ERRMSGO
+000000         GO TO 7000-REVERSE-TRANSACTION-EXIT
+000000     END-IF
+014700     MOVE 'Reversal posted' TO ERRMSGO.
+014800 7000-REVERSE-TRANSACTION-EXIT.
+014900     EXIT.
+015000*
+015100 8000-SEND-MAP.
+015200     EXEC CICS
+015300         SEND MAP('COTRN1A') MAPSET('COTRN01')
+015400         FROM(COTRN1AO)
+015500         ERASE
+015600     END-EXEC.
+015700 8000-SEND-MAP-EXIT.
+015800     EXIT.
+015900*
+016000 9999-EXIT.
+016100     EXIT.
