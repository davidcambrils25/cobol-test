@@ -0,0 +1,481 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COTRN02C.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - TRANSACTION ADD, WITH
+001100*                     DUPLICATE-TRANSACTION WARNING, MERCHANT
+001200*                     STATE/COUNTRY CAPTURE AND TYPE/CATEGORY
+001300*                     CODE LOOKUP AND VALIDATION.
+000000* 2026-08-09  MAINT   ADDED A FRAUD-RULE CHECK (5200) AHEAD OF
+000000*                     POSTING - OVERSIZED AMOUNT, MERCHANT ZIP
+000000*                     OUTSIDE THE ACCOUNT'S BILLING ZIP REGION,
+000000*                     OR TOO MANY TRANSACTIONS ALREADY TODAY ON
+000000*                     THE CARD NOW HOLD THE TRANSACTION FOR
+000000*                     REVIEW (TRANFRD) INSTEAD OF POSTING IT.
+000000* 2026-08-09  MAINT   TRNSRCI IS NOW VALIDATED AGAINST A FIXED
+000000*                     CARD-PRESENT/CARD-NOT-PRESENT/ONLINE
+000000*                     CHANNEL INDICATOR (5050) INSTEAD OF BEING
+000000*                     ACCEPTED AS A FREE-TEXT SOURCE CODE.
+001400******************************************************************
+001500******************************************************************
+001600* REMARKS.       POSTS A NEW TRANSACTION AGAINST A CARD. WARNS
+001700*                (BUT DOES NOT BLOCK) WHEN A TRANSACTION WITH THE
+001800*                SAME CARD NUMBER, AMOUNT AND ORIGINAL DATE
+001900*                ALREADY EXISTS, AND REJECTS AN UNKNOWN TTYPCD/
+002000*                TCATCD COMBINATION BEFORE CONFIRMI IS HONORED.
+000000*                A TRANSACTION THAT FAILS THE FRAUD-RULE CHECK IS
+000000*                WRITTEN TO TRANFRD FOR REVIEW RATHER THAN POSTED
+000000*                TO TRANFILE. TRNSRCI MUST BE ONE OF THE FIXED
+000000*                CHANNEL CODES CP/CNP/ONLINE (SEE CVTRA01Y).
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500 01  WS-PGMNAME                  PIC X(08) VALUE 'COTRN02C'.
+002600 01  WS-TRANID                   PIC X(04) VALUE 'CT02'.
+002700*
+002800 COPY COTRN02.
+002900*
+003000 COPY CVTRA01Y.
+003100 COPY CVTRA02Y.
+000000 COPY CVACT02Y.
+000000 COPY CVACT01Y.
+000000 COPY CVFRD01Y.
+003200*
+003300 01  WS-MISC-STORAGE.
+003400     05  WS-RESP-CD              PIC S9(08) COMP.
+003500     05  WS-DUP-SW               PIC X(01) VALUE 'N'.
+003600         88  WS-DUP-FOUND        VALUE 'Y'.
+003700     05  WS-FOUND-SW             PIC X(01) VALUE 'N'.
+003800         88  WS-TYPE-CAT-FOUND   VALUE 'Y'.
+003900     05  WS-BROWSE-SW            PIC X(01) VALUE 'N'.
+004000         88  WS-BROWSE-DONE      VALUE 'Y'.
+004100     05  WS-NEW-TRAN-ID          PIC X(16).
+000000     05  WS-CURRENT-TIMESTAMP    PIC X(26).
+000000*
+000000******************************************************************
+000000* FRAUD-RULE CHECK WORKING STORAGE (5200-CHECK-FRAUD-RULES).
+000000******************************************************************
+000000 01  WS-FRAUD-STORAGE.
+000000     05  WS-FRAUD-SW             PIC X(01) VALUE 'N'.
+000000         88  WS-FRAUD-FOUND      VALUE 'Y'.
+000000     05  WS-FRAUD-REASON-TEXT    PIC X(40) VALUE SPACES.
+000000     05  WS-FRAUD-AMT-THRESHOLD  PIC S9(09)V99 COMP-3
+000000                                 VALUE 5000.00.
+000000     05  WS-VELOCITY-COUNT       PIC S9(04) COMP-3 VALUE ZERO.
+000000     05  WS-VELOCITY-THRESHOLD   PIC 9(02) VALUE 5.
+000000     05  WS-ACCT-FOUND-SW        PIC X(01) VALUE 'N'.
+000000         88  WS-ACCT-ON-FILE     VALUE 'Y'.
+004200*
+004300 COPY CSDAT01Y.
+004400*
+000000 01  WS-NAV-BACK-PGM         PIC X(08).
+000000*
+000000 01  WS-IDLE-TIMEOUT-DATA.
+000000     05  WS-IDLE-TIMEOUT-MINS    PIC 9(03) VALUE 015.
+000000     05  WS-NOW-DT               PIC 9(08).
+000000     05  WS-NOW-HH               PIC 9(02).
+000000     05  WS-NOW-MM               PIC 9(02).
+000000     05  WS-IDLE-ELAPSED-MINS    PIC S9(05) COMP-3.
+000000*
+004500 COPY COCOM01Y.
+004600*
+004700 LINKAGE SECTION.
+004800 01  DFHCOMMAREA                 PIC X(400).
+004900*
+005000******************************************************************
+005100 PROCEDURE DIVISION.
+005200******************************************************************
+005300 0000-MAINLINE.
+005400     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000000     PERFORM 1500-CHECK-IDLE-TIMEOUT
+000000         THRU 1500-CHECK-IDLE-TIMEOUT-EXIT
+005500     PERFORM 2000-RECEIVE-MAP THRU 2000-RECEIVE-MAP-EXIT
+005600     PERFORM 3000-PROCESS-INPUT THRU 3000-PROCESS-INPUT-EXIT
+005700     PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO CDEMO-LAST-ACTIVITY-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO CDEMO-LAST-ACTIVITY-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO CDEMO-LAST-ACTIVITY-MM
+005800     EXEC CICS
+005900         RETURN TRANSID(WS-TRANID)
+006000         COMMAREA(CARDDEMO-COMMAREA)
+006100     END-EXEC
+006200     GOBACK.
+006300*
+006400 1000-INITIALIZE.
+006500     MOVE LOW-VALUES             TO COTRN2AO
+000000     MOVE SPACES                 TO ERRMSGO
+000000     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURDATE-N
+000000     MOVE WS-CURDATE-YEAR        TO WS-CURDATE-CCYY
+000000     MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MO
+000000     MOVE WS-CURDATE-DAY         TO WS-CURDATE-DA
+006600     IF EIBCALEN > 0
+006700         MOVE DFHCOMMAREA        TO CARDDEMO-COMMAREA
+006800     END-IF.
+006900 1000-INITIALIZE-EXIT.
+007000     EXIT.
+000000******************************************************************
+000000* SESSION IDLE TIMEOUT - CDEMO-LAST-ACTIVITY-DT/HH/MM IS STAMPED
+000000* BY 0000-MAINLINE EVERY TIME CONTROL IS HANDED BACK TO THE
+000000* TERMINAL. IF TOO LONG HAS PASSED SINCE THEN, FORCE THE USER
+000000* BACK THROUGH SIGN-ON RATHER THAN TRUST A STALE SESSION.
+000000******************************************************************
+000000 1500-CHECK-IDLE-TIMEOUT.
+000000     IF CDEMO-PGM-ENTER OR CDEMO-LAST-ACTIVITY-DT = ZERO
+000000         GO TO 1500-CHECK-IDLE-TIMEOUT-EXIT
+000000     END-IF
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-NOW-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO WS-NOW-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO WS-NOW-MM
+000000     COMPUTE WS-IDLE-ELAPSED-MINS =
+000000         (FUNCTION INTEGER-OF-DATE(WS-NOW-DT) -
+000000          FUNCTION INTEGER-OF-DATE(CDEMO-LAST-ACTIVITY-DT)) * 1440
+000000         + (WS-NOW-HH * 60 + WS-NOW-MM)
+000000         - (CDEMO-LAST-ACTIVITY-HH * 60 + CDEMO-LAST-ACTIVITY-MM)
+000000     IF WS-IDLE-ELAPSED-MINS >= WS-IDLE-TIMEOUT-MINS
+000000         SET CDEMO-TIMEOUT-EXPIRED TO TRUE
+000000     END-IF.
+000000 1500-CHECK-IDLE-TIMEOUT-EXIT.
+000000     EXIT.
+000000*
+000000******************************************************************
+000000* PF3 = BACK. POP THE CALLER OFF THE COMMAREA NAVIGATION STACK
+000000* (COCOM01Y) AND XCTL BACK TO IT, RETRACING THE PATH THE USER
+000000* ACTUALLY TOOK RATHER THAN ALWAYS RETURNING TO THE MAIN MENU.
+000000******************************************************************
+000000 2500-NAV-BACK.
+000000     IF CDEMO-NAV-STACK-PTR > 0
+000000         MOVE CDEMO-NAV-STACK-PGM(CDEMO-NAV-STACK-PTR)
+000000                                 TO WS-NAV-BACK-PGM
+000000         SUBTRACT 1              FROM CDEMO-NAV-STACK-PTR
+000000     ELSE
+000000         MOVE 'COMEN01C'         TO WS-NAV-BACK-PGM
+000000     END-IF
+000000     SET CDEMO-PGM-REENTER       TO TRUE
+000000     EXEC CICS
+000000         XCTL PROGRAM(WS-NAV-BACK-PGM)
+000000         COMMAREA(CARDDEMO-COMMAREA)
+000000     END-EXEC.
+000000 2500-NAV-BACK-EXIT.
+000000     EXIT.
+000000*
+007100*
+007200 2000-RECEIVE-MAP.
+007300     IF EIBAID = DFHCLEAR OR CDEMO-PGM-ENTER
+007400         GO TO 2000-RECEIVE-MAP-EXIT
+007500     END-IF
+007600     EXEC CICS
+007700         RECEIVE MAP('COTRN2A') MAPSET('COTRN02')
+007800         INTO(COTRN2AI)
+007900         RESP(WS-RESP-CD)
+008000     END-EXEC.
+008100 2000-RECEIVE-MAP-EXIT.
+008200     EXIT.
+008300*
+008400 3000-PROCESS-INPUT.
+000000     IF CDEMO-TIMEOUT-EXPIRED
+000000         MOVE SPACES              TO CDEMO-TIMEOUT-FLAG
+000000         SET CDEMO-PGM-ENTER      TO TRUE
+000000         EXEC CICS
+000000             XCTL PROGRAM('COSGN00C')
+000000             COMMAREA(CARDDEMO-COMMAREA)
+000000         END-EXEC
+000000     END-IF
+000000     IF EIBAID = DFHPF3
+000000         PERFORM 2500-NAV-BACK THRU 2500-NAV-BACK-EXIT
+000000         GO TO 3000-PROCESS-INPUT-EXIT
+000000     END-IF
+008500     PERFORM 5000-VALIDATE-TYPE-CATEGORY
+008600         THRU 5000-VALIDATE-TYPE-CATEGORY-EXIT
+008700     IF ERRMSGO NOT = SPACES
+008800         GO TO 3000-PROCESS-INPUT-EXIT
+008900     END-IF
+000000     PERFORM 5050-VALIDATE-SOURCE THRU 5050-VALIDATE-SOURCE-EXIT
+000000     IF ERRMSGO NOT = SPACES
+000000         GO TO 3000-PROCESS-INPUT-EXIT
+000000     END-IF
+009000     PERFORM 5100-CHECK-DUPLICATE THRU 5100-CHECK-DUPLICATE-EXIT
+009100     IF WS-DUP-FOUND AND CONFIRMI NOT = 'Y'
+009200         MOVE 'Possible duplicate - set CONFIRM to post anyway'
+009300                                 TO ERRMSGO
+009400         GO TO 3000-PROCESS-INPUT-EXIT
+009500     END-IF
+009600     IF CONFIRMI = 'Y'
+000000         PERFORM 5200-CHECK-FRAUD-RULES
+000000             THRU 5200-CHECK-FRAUD-RULES-EXIT
+000000         IF WS-FRAUD-FOUND
+000000             PERFORM 6100-HOLD-TRANSACTION
+000000                 THRU 6100-HOLD-TRANSACTION-EXIT
+000000         ELSE
+009700             PERFORM 6000-POST-TRANSACTION
+009750                 THRU 6000-POST-TRANSACTION-EXIT
+000000         END-IF
+009800     END-IF.
+009900 3000-PROCESS-INPUT-EXIT.
+010000     EXIT.
+010100*
+010200******************************************************************
+010300* LOOK UP TTYPCD/TCATCD IN THE REFERENCE TABLE AND POPULATE THE
+010400* ON-SCREEN DESCRIPTIONS. AN UNRECOGNIZED COMBINATION IS REJECTED
+010500* BEFORE THE TRANSACTION CAN BE CONFIRMED.
+010600******************************************************************
+010700 5000-VALIDATE-TYPE-CATEGORY.
+010800     MOVE TRAN-TYPE-CAT-VALUES  TO TRAN-TYPE-CAT-TABLE
+010900     MOVE 'N'                    TO WS-FOUND-SW
+011000     MOVE SPACES                 TO TTYPDESO TCATDESO
+011100     PERFORM VARYING TTC-IDX FROM 1 BY 1
+011200             UNTIL TTC-IDX > 10 OR WS-TYPE-CAT-FOUND
+011300         IF TTC-TYPE-CD (TTC-IDX) = TTYPCDI
+011400            AND TTC-CAT-CD (TTC-IDX) = TCATCDI
+011500             MOVE TTC-TYPE-DESC (TTC-IDX) TO TTYPDESO
+011600             MOVE TTC-CAT-DESC (TTC-IDX)  TO TCATDESO
+011700             MOVE 'Y'            TO WS-FOUND-SW
+011800         END-IF
+011900     END-PERFORM
+012000     IF NOT WS-TYPE-CAT-FOUND
+012100         MOVE 'Unknown transaction type/category code'
+012200                                 TO ERRMSGO
+012300     END-IF.
+012400 5000-VALIDATE-TYPE-CATEGORY-EXIT.
+012500     EXIT.
+012600*
+000000******************************************************************
+000000* TRNSRCI USED TO BE ACCEPTED AS A BARE 10-CHARACTER SOURCE CODE
+000000* WITH NO ENFORCED MEANING. IT NOW HAS TO BE ONE OF THE FIXED
+000000* CARD-PRESENT/CARD-NOT-PRESENT/ONLINE CHANNEL CODES DECLARED ON
+000000* TRAN-SOURCE (CVTRA01Y) SO RISK AND CHARGEBACK REVIEW CAN FILTER
+000000* BY CHANNEL DIRECTLY INSTEAD OF INFERRING IT FROM FREE TEXT.
+000000******************************************************************
+000000 5050-VALIDATE-SOURCE.
+000000     MOVE TRNSRCI                TO TRAN-SOURCE
+000000     IF NOT TRAN-SRC-CARD-PRESENT
+000000        AND NOT TRAN-SRC-CARD-NOT-PRESENT
+000000        AND NOT TRAN-SRC-ONLINE
+000000         MOVE 'Source must be CP, CNP or ONLINE' TO ERRMSGO
+000000     END-IF.
+000000 5050-VALIDATE-SOURCE-EXIT.
+000000     EXIT.
+000000*
+012700******************************************************************
+012800* WARN (BUT DO NOT BLOCK) WHEN A TRANSACTION ALREADY EXISTS FOR
+012900* THIS CARD WITH THE SAME AMOUNT AND ORIGINAL DATE.
+013000******************************************************************
+013100 5100-CHECK-DUPLICATE.
+013200     MOVE 'N'                    TO WS-DUP-SW
+013300     MOVE 'N'                    TO WS-BROWSE-SW
+013400     MOVE CARDNINI               TO TRAN-CARD-NUM
+013500     EXEC CICS
+013600         STARTBR DATASET('TRANCARD')
+013700         RIDFLD(TRAN-CARD-NUM)
+013800         GTEQ
+013900         RESP(WS-RESP-CD)
+014000     END-EXEC
+014100     PERFORM 5110-CHECK-NEXT-TRAN THRU 5110-CHECK-NEXT-TRAN-EXIT
+014200         UNTIL WS-BROWSE-DONE OR WS-DUP-FOUND
+014300     EXEC CICS
+014400         ENDBR DATASET('TRANCARD')
+014500     END-EXEC.
+014600 5100-CHECK-DUPLICATE-EXIT.
+014700     EXIT.
+014800*
+014900 5110-CHECK-NEXT-TRAN.
+015000     EXEC CICS
+015100         READNEXT DATASET('TRANCARD')
+015200         INTO(TRAN-RECORD)
+015300         RIDFLD(TRAN-CARD-NUM)
+015400         RESP(WS-RESP-CD)
+015500     END-EXEC
+015600     IF TRAN-CARD-NUM NOT = CARDNINI
+015700         MOVE 'Y'                TO WS-BROWSE-SW
+015800         GO TO 5110-CHECK-NEXT-TRAN-EXIT
+015900     END-IF
+016000     IF TRAN-AMT = FUNCTION NUMVAL(TRNAMTI)
+016100        AND TRAN-ORIG-DATE = TORIGDTI
+016200         MOVE 'Y'                TO WS-DUP-SW
+016300     END-IF.
+016400 5110-CHECK-NEXT-TRAN-EXIT.
+016500     EXIT.
+016600*
+000000******************************************************************
+000000* RUN THE FRAUD RULES AGAINST THE TRANSACTION BEING CONFIRMED -
+000000* AN OVERSIZED AMOUNT, A MERCHANT LOCATION THAT DOES NOT MATCH
+000000* THE ACCOUNT'S BILLING ZIP, OR TOO MANY TRANSACTIONS ALREADY
+000000* POSTED TODAY ON THIS CARD. ANY ONE OF THE THREE HOLDS THE
+000000* TRANSACTION FOR REVIEW INSTEAD OF POSTING IT (SEE
+000000* 6100-HOLD-TRANSACTION).
+000000******************************************************************
+000000 5200-CHECK-FRAUD-RULES.
+000000     MOVE 'N'                    TO WS-FRAUD-SW
+000000     MOVE SPACES                 TO WS-FRAUD-REASON-TEXT
+000000     IF FUNCTION NUMVAL(TRNAMTI) > WS-FRAUD-AMT-THRESHOLD
+000000         MOVE 'Y'                TO WS-FRAUD-SW
+000000         MOVE 'Amount exceeds fraud review threshold'
+000000                                 TO WS-FRAUD-REASON-TEXT
+000000     END-IF
+000000     PERFORM 5210-CHECK-MERCHANT-LOCATION
+000000         THRU 5210-CHECK-MERCHANT-LOCATION-EXIT
+000000     PERFORM 5220-CHECK-VELOCITY
+000000         THRU 5220-CHECK-VELOCITY-EXIT.
+000000 5200-CHECK-FRAUD-RULES-EXIT.
+000000     EXIT.
+000000*
+000000******************************************************************
+000000* A MERCHANT ZIP OUTSIDE THE CARDHOLDER'S OWN BILLING ZIP REGION
+000000* (FIRST 3 DIGITS) IS TREATED AS AN OUT-OF-PATTERN LOCATION. NO
+000000* ACCOUNT ON FILE FOR THE CARD MEANS THIS CHECK IS SKIPPED - THE
+000000* DUPLICATE CHECK IN 5100 ALREADY COVERS AN UNKNOWN CARD NUMBER.
+000000******************************************************************
+000000 5210-CHECK-MERCHANT-LOCATION.
+000000     MOVE 'N'                    TO WS-ACCT-FOUND-SW
+000000     MOVE CARDNINI               TO CARD-NUM
+000000     EXEC CICS
+000000         READ DATASET('CARDDAT')
+000000         INTO(CARD-RECORD)
+000000         RIDFLD(CARD-NUM)
+000000         RESP(WS-RESP-CD)
+000000     END-EXEC
+000000     IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+000000         GO TO 5210-CHECK-MERCHANT-LOCATION-EXIT
+000000     END-IF
+000000     EXEC CICS
+000000         READ DATASET('ACCTDAT')
+000000         INTO(ACCOUNT-RECORD)
+000000         RIDFLD(CARD-ACCT-ID)
+000000         RESP(WS-RESP-CD)
+000000     END-EXEC
+000000     IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+000000         GO TO 5210-CHECK-MERCHANT-LOCATION-EXIT
+000000     END-IF
+000000     MOVE 'Y'                    TO WS-ACCT-FOUND-SW
+000000     IF ACCT-ADDR-ZIP (1:3) NOT = MZIPI (1:3)
+000000         MOVE 'Y'                TO WS-FRAUD-SW
+000000         IF WS-FRAUD-REASON-TEXT = SPACES
+000000             MOVE 'Merchant location out of pattern for account'
+000000                                 TO WS-FRAUD-REASON-TEXT
+000000         END-IF
+000000     END-IF.
+000000 5210-CHECK-MERCHANT-LOCATION-EXIT.
+000000     EXIT.
+000000*
+000000******************************************************************
+000000* COUNT HOW MANY TRANSACTIONS ARE ALREADY ON FILE FOR THIS CARD
+000000* WITH TODAY'S PROCESSING DATE. THIS TRANSACTION WOULD MAKE ONE
+000000* MORE - A COUNT AT OR ABOVE WS-VELOCITY-THRESHOLD ALREADY (BEFORE
+000000* ADDING THIS ONE) IS TREATED AS UNUSUAL CARD VELOCITY.
+000000******************************************************************
+000000 5220-CHECK-VELOCITY.
+000000     MOVE ZERO                   TO WS-VELOCITY-COUNT
+000000     MOVE 'N'                    TO WS-BROWSE-SW
+000000     MOVE CARDNINI               TO TRAN-CARD-NUM
+000000     EXEC CICS
+000000         STARTBR DATASET('TRANCARD')
+000000         RIDFLD(TRAN-CARD-NUM)
+000000         GTEQ
+000000         RESP(WS-RESP-CD)
+000000     END-EXEC
+000000     PERFORM 5230-COUNT-NEXT-TRAN THRU 5230-COUNT-NEXT-TRAN-EXIT
+000000         UNTIL WS-BROWSE-DONE
+000000     EXEC CICS
+000000         ENDBR DATASET('TRANCARD')
+000000     END-EXEC
+000000     IF WS-VELOCITY-COUNT >= WS-VELOCITY-THRESHOLD
+000000         MOVE 'Y'                TO WS-FRAUD-SW
+000000         IF WS-FRAUD-REASON-TEXT = SPACES
+000000             MOVE 'Card velocity threshold exceeded'
+000000                                 TO WS-FRAUD-REASON-TEXT
+000000         END-IF
+000000     END-IF.
+000000 5220-CHECK-VELOCITY-EXIT.
+000000     EXIT.
+000000*
+000000 5230-COUNT-NEXT-TRAN.
+000000     EXEC CICS
+000000         READNEXT DATASET('TRANCARD')
+000000         INTO(TRAN-RECORD)
+000000         RIDFLD(TRAN-CARD-NUM)
+000000         RESP(WS-RESP-CD)
+000000     END-EXEC
+000000     IF TRAN-CARD-NUM NOT = CARDNINI
+000000         MOVE 'Y'                TO WS-BROWSE-SW
+000000         GO TO 5230-COUNT-NEXT-TRAN-EXIT
+000000     END-IF
+000000     IF TRAN-PROC-DATE = WS-CURDATE-YYYY-MM-DD
+000000         ADD 1                   TO WS-VELOCITY-COUNT
+000000     END-IF.
+000000 5230-COUNT-NEXT-TRAN-EXIT.
+000000     EXIT.
+000000*
+016700 6000-POST-TRANSACTION.
+016800     MOVE CARDNINI               TO TRAN-CARD-NUM
+016900     MOVE FUNCTION CURRENT-DATE TO WS-NEW-TRAN-ID
+017000     MOVE TTYPCDI                TO TRAN-TYPE-CD
+017100     MOVE TCATCDI                TO TRAN-CAT-CD
+017200     MOVE TRNSRCI                TO TRAN-SOURCE
+017300     MOVE TDESCI                 TO TRAN-DESC
+017400     MOVE FUNCTION NUMVAL(TRNAMTI) TO TRAN-AMT
+017500     MOVE MIDI                   TO TRAN-MERCHANT-ID
+017600     MOVE MNAMEI                 TO TRAN-MERCHANT-NAME
+017700     MOVE MCITYI                 TO TRAN-MERCHANT-CITY
+017800     MOVE MZIPI                  TO TRAN-MERCHANT-ZIP
+017900     MOVE MSTATEI                TO TRAN-MERCHANT-STATE
+018000     MOVE MCTRYI                 TO TRAN-MERCHANT-COUNTRY
+018100     MOVE TORIGDTI               TO TRAN-ORIG-DATE
+018200     MOVE WS-CURDATE-YYYY-MM-DD  TO TRAN-PROC-DATE
+018300     MOVE 'N'                    TO TRAN-REVERSAL-IND
+018400     MOVE SPACES                 TO TRAN-ORIG-TRAN-ID
+018500     MOVE WS-NEW-TRAN-ID         TO TRAN-ID
+018600     EXEC CICS
+018700         WRITE DATASET('TRANFILE')
+018800         FROM(TRAN-RECORD)
+018900         RIDFLD(TRAN-ID)
+019000         RESP(WS-RESP-CD)
+019100     END-EXEC
+019200     MOVE 'Transaction posted' TO ERRMSGO.
+019300 6000-POST-TRANSACTION-EXIT.
+019400     EXIT.
+019500*
+000000******************************************************************
+000000* A FRAUD-RULE HIT DOES NOT WRITE TRANFILE. INSTEAD THE PENDING
+000000* TRANSACTION IS QUEUED TO TRANFRD (CVFRD01Y) FOR A REVIEWER TO
+000000* CLEAR OR REJECT, THE SAME "HOLD RATHER THAN APPLY" APPROACH
+000000* COACTUPC USES FOR CREDIT/CASH LIMIT INCREASES ABOVE THRESHOLD.
+000000******************************************************************
+000000 6100-HOLD-TRANSACTION.
+000000     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+000000     MOVE FUNCTION CURRENT-DATE TO WS-NEW-TRAN-ID
+000000     MOVE WS-NEW-TRAN-ID         TO FRD-TRAN-ID
+000000     MOVE CARDNINI               TO FRD-CARD-NUM
+000000     MOVE FUNCTION NUMVAL(TRNAMTI) TO FRD-TRAN-AMT
+000000     MOVE MCITYI                 TO FRD-MERCHANT-CITY
+000000     MOVE MZIPI                  TO FRD-MERCHANT-ZIP
+000000     MOVE WS-FRAUD-REASON-TEXT   TO FRD-REASON
+000000     SET FRD-PENDING             TO TRUE
+000000     MOVE WS-CURRENT-TIMESTAMP   TO FRD-QUEUED-TS
+000000     MOVE SPACES                 TO FRD-REVIEWED-BY
+000000     MOVE SPACES                 TO FRD-REVIEWED-TS
+000000     EXEC CICS
+000000         WRITE DATASET('TRANFRD')
+000000         FROM(FRAUD-HOLD-RECORD)
+000000         RIDFLD(FRD-TRAN-ID)
+000000         RESP(WS-RESP-CD)
+000000     END-EXEC
+000000     MOVE 'Transaction held for fraud review' TO ERRMSGO.
+000000 6100-HOLD-TRANSACTION-EXIT.
+000000     EXIT.
+000000*
+019600 8000-SEND-MAP.
+019700     EXEC CICS
+019800         SEND MAP('COTRN2A') MAPSET('COTRN02')
+019900         FROM(COTRN2AO)
+020000         ERASE
+020100     END-EXEC.
+020200 8000-SEND-MAP-EXIT.
+020300     EXIT.
+020400*
+020500 9999-EXIT.
+020600     EXIT.
