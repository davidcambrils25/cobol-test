@@ -0,0 +1,261 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBACT06C.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - DELINQUENCY AGING REPORT.
+001100******************************************************************
+001200******************************************************************
+001300* REMARKS.       READS THE ACCOUNT MASTER AND ROLLS EVERY ACCOUNT
+001400*                UP INTO A DELINQUENCY-AGING BUCKET (CURRENT, 30,
+001500*                60, OR 90+ DAYS) BASED ON ACCT-ACTIVE-STATUS AND
+001600*                ACCT-CYCLES-DELINQUENT, SO COLLECTIONS CAN SEE
+001700*                WHERE THE OUTSTANDING BALANCE (ACCT-CURR-BAL)
+000000*                SITS
+001800*                WITHOUT PULLING UP EVERY FLAGGED ACCOUNT ONE AT A
+001900*                TIME ON COACTVWC. ACCT-CYCLES-DELINQUENT IS
+002000*                ADVANCED ONE CYCLE (~30 DAYS) EACH MONTH-END A
+002100*                'D' STATUS ACCOUNT STILL CARRIES A BALANCE - SEE
+002200*                CBACT04C. ACCOUNTS IN ANY OTHER STATUS (CLOSED,
+002300*                FRAUD HOLD, DECEASED, INACTIVE) ARE REPORTED IN A
+002400*                SEPARATE NON-COLLECTIONS BUCKET RATHER THAN
+000000*                FOLDED
+002500*                INTO CURRENT, SINCE THEY ARE NOT ACCOUNTS IN GOOD
+002600*                STANDING EITHER. RUN AS A PERIODIC (NIGHTLY OR
+002700*                MONTH-END) BATCH STEP, AFTER CBACT04C.
+002800******************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT ACCOUNT-FILE ASSIGN TO ACCTDAT
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS ACCT-ID
+003600         FILE STATUS IS WS-ACCOUNT-STATUS.
+003700     SELECT DELINQ-RPT-FILE ASSIGN TO DELQRPT
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS WS-DELINQ-RPT-STATUS.
+004000     SELECT ALERT-QUEUE-FILE ASSIGN TO OPRALRT
+004100         ORGANIZATION IS SEQUENTIAL
+004200         FILE STATUS IS WS-ALERT-STATUS.
+004300*
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  ACCOUNT-FILE.
+004700     COPY CVACT01Y.
+004800*
+004900 FD  DELINQ-RPT-FILE
+005000     RECORDING MODE IS F.
+005100 01  DELINQ-PRINT-LINE                PIC X(80).
+005200*
+005300 FD  ALERT-QUEUE-FILE
+005400     RECORDING MODE IS F.
+005500     COPY CSOPS01Y.
+005600*
+005700 WORKING-STORAGE SECTION.
+005800 01  WS-ACCOUNT-STATUS                PIC XX.
+005900     88 WS-ACCOUNT-OK                 VALUE '00'.
+006000     88 WS-ACCOUNT-EOF                VALUE '10'.
+006100 01  WS-DELINQ-RPT-STATUS             PIC XX.
+006200     88 WS-DELINQ-RPT-OK              VALUE '00'.
+006300 01  WS-ALERT-STATUS                  PIC XX.
+006400 01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+006500     88 WS-END-OF-ACCOUNTS            VALUE 'Y'.
+006600 01  WS-ACCT-COUNT                    PIC 9(07) VALUE ZERO.
+006700 01  WS-ABEND-REASON-TEXT             PIC X(50).
+006800*
+006900******************************************************************
+007000* ABEND ALERT WORK AREA - SEE 9100-ABEND-NOTIFY.
+007100******************************************************************
+007200 COPY CSMSG02Y.
+007300*
+007400 COPY CSDAT01Y.
+007500*
+007600******************************************************************
+007700* AGING BUCKET TOTALS - INDEX 1=CURRENT, 2=30 DAYS, 3=60 DAYS,
+007800* 4=90+ DAYS, 5=NON-COLLECTIONS (CLOSED/FRAUD/DECEASED/INACTIVE).
+007900******************************************************************
+008000 01  WS-AGING-TOTALS.
+008100     05 WS-AGING-BUCKET               OCCURS 5 TIMES
+008200                                       INDEXED BY WS-AGE-IDX.
+008300         10 WS-AGING-BUCKET-NAME      PIC X(20).
+008400         10 WS-AGING-ACCT-COUNT       PIC 9(07).
+008500         10 WS-AGING-BAL-TOTAL        PIC S9(10)V99 COMP-3.
+008600*
+008700 01  WS-AGING-BUCKET-VALUES.
+008800     05 FILLER PIC X(20) VALUE 'CURRENT'.
+008900     05 FILLER PIC X(20) VALUE '30 DAYS PAST DUE'.
+009000     05 FILLER PIC X(20) VALUE '60 DAYS PAST DUE'.
+009100     05 FILLER PIC X(20) VALUE '90+ DAYS PAST DUE'.
+009200     05 FILLER PIC X(20) VALUE 'NON-COLLECTIONS'.
+009300*
+009400 01  WS-AGING-BUCKET-REDEF REDEFINES WS-AGING-BUCKET-VALUES.
+009500     05 WS-AGING-VALUE-NAME           PIC X(20) OCCURS 5 TIMES.
+009600*
+009700 01  WS-DELINQ-CALC.
+009800     05 WS-DELINQ-BUCKET-IDX          PIC 9(01).
+009900     05 WS-DELINQ-AMT-EDIT            PIC +ZZZ,ZZZ,ZZZ.99.
+010000*
+010100 LINKAGE SECTION.
+010200*
+010300******************************************************************
+010400 PROCEDURE DIVISION.
+010500******************************************************************
+010600 0000-MAINLINE.
+010700     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+010800     PERFORM 2000-BUCKET-ACCOUNTS
+010900         THRU 2000-BUCKET-ACCOUNTS-EXIT
+011000         UNTIL WS-END-OF-ACCOUNTS
+011100     PERFORM 7000-WRITE-REPORT THRU 7000-WRITE-REPORT-EXIT
+011200     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+011300     GOBACK.
+011400*
+011500 1000-INITIALIZE.
+011600     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURDATE-N
+000000     MOVE WS-CURDATE-YEAR             TO WS-CURDATE-YY
+000000     MOVE WS-CURDATE-MONTH            TO WS-CURDATE-MM
+000000     MOVE WS-CURDATE-DAY              TO WS-CURDATE-DD
+011700     MOVE WS-AGING-BUCKET-VALUES      TO WS-AGING-TOTALS
+011800     PERFORM VARYING WS-AGE-IDX FROM 1 BY 1 UNTIL WS-AGE-IDX > 5
+011850         MOVE ZERO       TO WS-AGING-ACCT-COUNT (WS-AGE-IDX)
+011900         MOVE ZERO       TO WS-AGING-BAL-TOTAL (WS-AGE-IDX)
+012100     END-PERFORM
+012200     OPEN INPUT ACCOUNT-FILE
+012300     OPEN OUTPUT DELINQ-RPT-FILE
+012400     IF NOT WS-ACCOUNT-OK
+012500         DISPLAY 'CBACT06C - ERROR OPENING ACCOUNT FILE'
+012600         MOVE 'Y'                     TO WS-EOF-SW
+012700         MOVE 'ACCOUNT FILE OPEN ERROR' TO WS-ABEND-REASON-TEXT
+012800         PERFORM 9100-ABEND-NOTIFY
+012900             THRU 9100-ABEND-NOTIFY-EXIT
+013000     END-IF
+000000     IF NOT WS-DELINQ-RPT-OK
+000000         DISPLAY 'CBACT06C - ERROR OPENING DELINQ RPT FILE'
+000000         MOVE 'Y'                     TO WS-EOF-SW
+000000         MOVE 'DELINQ RPT FILE OPEN ERROR'
+000000                                 TO WS-ABEND-REASON-TEXT
+000000         PERFORM 9100-ABEND-NOTIFY
+000000             THRU 9100-ABEND-NOTIFY-EXIT
+000000     END-IF
+013050     IF NOT WS-END-OF-ACCOUNTS
+013100         PERFORM 2100-READ-NEXT-ACCOUNT
+013200             THRU 2100-READ-NEXT-ACCOUNT-EXIT
+013250     END-IF.
+013300 1000-INITIALIZE-EXIT.
+013400     EXIT.
+013500*
+013600 2000-BUCKET-ACCOUNTS.
+013700     ADD 1                            TO WS-ACCT-COUNT
+013800     PERFORM 3000-CLASSIFY-ACCOUNT THRU 3000-CLASSIFY-ACCOUNT-EXIT
+013900     ADD 1                            TO
+014000         WS-AGING-ACCT-COUNT (WS-DELINQ-BUCKET-IDX)
+014100     ADD ACCT-CURR-BAL                TO
+014200         WS-AGING-BAL-TOTAL (WS-DELINQ-BUCKET-IDX)
+014300     PERFORM 2100-READ-NEXT-ACCOUNT
+014400         THRU 2100-READ-NEXT-ACCOUNT-EXIT.
+014500 2000-BUCKET-ACCOUNTS-EXIT.
+014600     EXIT.
+014700*
+014800 2100-READ-NEXT-ACCOUNT.
+014900     READ ACCOUNT-FILE NEXT RECORD
+015000         AT END
+015100             MOVE 'Y'                 TO WS-EOF-SW
+015200     END-READ.
+015300 2100-READ-NEXT-ACCOUNT-EXIT.
+015400     EXIT.
+015500*
+015600******************************************************************
+015700* AN ACCOUNT NOT IN STATUS 'A' (GOOD STANDING) OR 'D' (DELINQUENT)
+015800* IS CLOSED, FRAUD-HELD, DECEASED, OR INACTIVE (SEE CVACT03Y) AND
+015900* GOES TO THE NON-COLLECTIONS BUCKET RATHER THAN CURRENT, SINCE
+016000* NEITHER LABEL FITS. A 'D' ACCOUNT'S ACCT-CYCLES-DELINQUENT
+016100* (ADVANCED BY CBACT04C AT EACH MONTH-END ROLLOVER) PICKS THE
+016200* 30/60/90+ BUCKET, ONE CYCLE STANDING IN FOR ROUGHLY 30 DAYS.
+016300******************************************************************
+016400 3000-CLASSIFY-ACCOUNT.
+016500     EVALUATE TRUE
+016600         WHEN ACCT-ACTIVE-STATUS = 'A'
+016700             MOVE 1                   TO WS-DELINQ-BUCKET-IDX
+016800         WHEN ACCT-ACTIVE-STATUS = 'D'
+016900             EVALUATE TRUE
+017000                 WHEN ACCT-CYCLES-DELINQUENT <= 1
+017100                     MOVE 2           TO WS-DELINQ-BUCKET-IDX
+017200                 WHEN ACCT-CYCLES-DELINQUENT = 2
+017300                     MOVE 3           TO WS-DELINQ-BUCKET-IDX
+017400                 WHEN OTHER
+017500                     MOVE 4           TO WS-DELINQ-BUCKET-IDX
+017600             END-EVALUATE
+017700         WHEN OTHER
+017800             MOVE 5                   TO WS-DELINQ-BUCKET-IDX
+017900     END-EVALUATE.
+018000 3000-CLASSIFY-ACCOUNT-EXIT.
+018100     EXIT.
+018200*
+018300 7000-WRITE-REPORT.
+018400     MOVE SPACES                      TO DELINQ-PRINT-LINE
+018500     STRING 'DELINQUENCY AGING REPORT - RUN DATE '
+018600                                      DELIMITED BY SIZE
+018700            WS-CURDATE-MM-DD-YY        DELIMITED BY SIZE
+018800       INTO DELINQ-PRINT-LINE
+018900     END-STRING
+019000     WRITE DELINQ-PRINT-LINE
+019100     MOVE SPACES                      TO DELINQ-PRINT-LINE
+019200     WRITE DELINQ-PRINT-LINE
+019300     PERFORM VARYING WS-AGE-IDX FROM 1 BY 1 UNTIL WS-AGE-IDX > 5
+019400         MOVE WS-AGING-BAL-TOTAL (WS-AGE-IDX)
+019410                                      TO WS-DELINQ-AMT-EDIT
+019500         MOVE SPACES                  TO DELINQ-PRINT-LINE
+019600         STRING WS-AGING-BUCKET-NAME (WS-AGE-IDX)
+019700                                      DELIMITED BY SIZE
+019800                ' ACCOUNTS: '         DELIMITED BY SIZE
+019900                WS-AGING-ACCT-COUNT (WS-AGE-IDX)
+020000                                      DELIMITED BY SIZE
+020100                '  BALANCE: '         DELIMITED BY SIZE
+020200                WS-DELINQ-AMT-EDIT    DELIMITED BY SIZE
+020300           INTO DELINQ-PRINT-LINE
+020400         END-STRING
+020500         WRITE DELINQ-PRINT-LINE
+020600     END-PERFORM.
+020700 7000-WRITE-REPORT-EXIT.
+020800     EXIT.
+020900*
+021000 9000-TERMINATE.
+021100     CLOSE ACCOUNT-FILE
+021200     CLOSE DELINQ-RPT-FILE
+021300     DISPLAY 'CBACT06C - ACCOUNTS READ: ' WS-ACCT-COUNT.
+021400 9000-TERMINATE-EXIT.
+021500     EXIT.
+021600*
+021700******************************************************************
+021800* A FATAL ERROR EARLIER IN THE RUN LEAVES A REASON IN
+021900* WS-ABEND-REASON-TEXT AND PERFORMS THIS PARAGRAPH, WHICH LOGS AN
+022000* ALERT RECORD TO THE ON-CALL ALERT QUEUE (OPRALRT) AND SETS A
+022100* NON-ZERO RETURN CODE SO THE JOB STEP ITSELF SHOWS THE FAILURE -
+022200* OPERATIONS FINDS OUT FROM THE ALERT AND THE STEP CONDITION CODE
+022300* RATHER THAN FROM THE MISSING OUTPUT THE NEXT MORNING.
+022400******************************************************************
+022500 9100-ABEND-NOTIFY.
+022600     MOVE 'AB01'                      TO ABEND-CODE
+022700     MOVE 'CBACT06C'                  TO ABEND-CULPRIT
+022800     MOVE WS-ABEND-REASON-TEXT        TO ABEND-REASON
+022900     STRING ABEND-CULPRIT        DELIMITED BY SIZE
+023000            ' - '                DELIMITED BY SIZE
+023100            ABEND-REASON         DELIMITED BY SIZE
+023200       INTO ABEND-MSG
+023300     END-STRING
+023400     OPEN EXTEND ALERT-QUEUE-FILE
+023500     MOVE FUNCTION CURRENT-DATE      TO ALERT-TIMESTAMP
+023600     MOVE ABEND-CULPRIT               TO ALERT-PGMNAME
+023700     MOVE ABEND-CODE                  TO ALERT-ABEND-CODE
+023800     MOVE ABEND-CULPRIT               TO ALERT-ABEND-CULPRIT
+023900     MOVE ABEND-REASON                TO ALERT-ABEND-REASON
+024000     MOVE ABEND-MSG                   TO ALERT-ABEND-MSG
+024100     WRITE OPS-ALERT-RECORD
+024200     CLOSE ALERT-QUEUE-FILE
+024300     MOVE 16                          TO RETURN-CODE.
+024400 9100-ABEND-NOTIFY-EXIT.
+024500     EXIT.
