@@ -0,0 +1,287 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COACTVWC.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  MARCH 2024.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   ADD ACCOUNT STATUS REASON CODE LOOKUP AND
+001100*                     DISPLAY OF ASTREASI ON THE VIEW SCREEN.
+001200******************************************************************
+001300******************************************************************
+001400* REMARKS.       ACCOUNT VIEW - DISPLAYS ACCOUNT AND CUSTOMER
+001500*                DATA FOR A GIVEN ACCOUNT ID, INCLUDING A PLAIN
+001600*                LANGUAGE REASON FOR THE CURRENT ACCOUNT STATUS.
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100 01  WS-PGMNAME                  PIC X(08) VALUE 'COACTVWC'.
+002200 01  WS-TRANID                   PIC X(04) VALUE 'CAVW'.
+002300*
+002400******************************************************************
+002500* WORKING STORAGE FOR SCREEN FIELDS
+002600******************************************************************
+002700 COPY COACTVW.
+002800*
+002900******************************************************************
+003000* WORKING STORAGE FOR THE ACCOUNT/CUSTOMER MASTER RECORDS
+003100******************************************************************
+003200 COPY CVACT01Y.
+003400 COPY CVCUS01Y.
+003600*
+003700******************************************************************
+003800* ACCOUNT STATUS REASON CODE TABLE
+003900******************************************************************
+004000 COPY CVACT03Y.
+004100*
+004150 COPY CVAUD02Y.
+004160*
+004200 01  WS-MISC-STORAGE.
+004300     05  WS-RESP-CD              PIC S9(08) COMP.
+004400     05  WS-SUB                  PIC 9(02).
+004500     05  WS-FOUND-SW             PIC X(01) VALUE 'N'.
+004600         88 WS-REASON-FOUND      VALUE 'Y'.
+004610     05  WS-CURRENT-TIMESTAMP    PIC X(26).
+004700*
+000000 01  WS-NAV-BACK-PGM         PIC X(08).
+000000*
+000000 01  WS-IDLE-TIMEOUT-DATA.
+000000     05  WS-IDLE-TIMEOUT-MINS    PIC 9(03) VALUE 015.
+000000     05  WS-NOW-DT               PIC 9(08).
+000000     05  WS-NOW-HH               PIC 9(02).
+000000     05  WS-NOW-MM               PIC 9(02).
+000000     05  WS-IDLE-ELAPSED-MINS    PIC S9(05) COMP-3.
+000000*
+004800 COPY COCOM01Y.
+005000*
+005100 LINKAGE SECTION.
+005200 01  DFHCOMMAREA                 PIC X(400).
+005300*
+005400******************************************************************
+005500 PROCEDURE DIVISION.
+005600******************************************************************
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000000     PERFORM 1500-CHECK-IDLE-TIMEOUT
+000000         THRU 1500-CHECK-IDLE-TIMEOUT-EXIT
+005900     PERFORM 2000-RECEIVE-MAP THRU 2000-RECEIVE-MAP-EXIT
+006000     PERFORM 3000-PROCESS-INPUT THRU 3000-PROCESS-INPUT-EXIT
+006100     PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO CDEMO-LAST-ACTIVITY-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO CDEMO-LAST-ACTIVITY-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO CDEMO-LAST-ACTIVITY-MM
+006200     EXEC CICS
+006300         RETURN TRANSID(WS-TRANID)
+006400         COMMAREA(CARDDEMO-COMMAREA)
+006500     END-EXEC
+006600     GOBACK.
+006700*
+006800 1000-INITIALIZE.
+006900     MOVE LOW-VALUES             TO CACTVWAO
+007000     MOVE WS-PGMNAME             TO PGMNAMEI
+007100     IF EIBCALEN > 0
+007200         MOVE DFHCOMMAREA        TO CARDDEMO-COMMAREA
+007300     END-IF.
+007400 1000-INITIALIZE-EXIT.
+007500     EXIT.
+000000******************************************************************
+000000* SESSION IDLE TIMEOUT - CDEMO-LAST-ACTIVITY-DT/HH/MM IS STAMPED
+000000* BY 0000-MAINLINE EVERY TIME CONTROL IS HANDED BACK TO THE
+000000* TERMINAL. IF TOO LONG HAS PASSED SINCE THEN, FORCE THE USER
+000000* BACK THROUGH SIGN-ON RATHER THAN TRUST A STALE SESSION.
+000000******************************************************************
+000000 1500-CHECK-IDLE-TIMEOUT.
+000000     IF CDEMO-PGM-ENTER OR CDEMO-LAST-ACTIVITY-DT = ZERO
+000000         GO TO 1500-CHECK-IDLE-TIMEOUT-EXIT
+000000     END-IF
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-NOW-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO WS-NOW-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO WS-NOW-MM
+000000     COMPUTE WS-IDLE-ELAPSED-MINS =
+000000         (FUNCTION INTEGER-OF-DATE(WS-NOW-DT) -
+000000          FUNCTION INTEGER-OF-DATE(CDEMO-LAST-ACTIVITY-DT)) * 1440
+000000         + (WS-NOW-HH * 60 + WS-NOW-MM)
+000000         - (CDEMO-LAST-ACTIVITY-HH * 60 + CDEMO-LAST-ACTIVITY-MM)
+000000     IF WS-IDLE-ELAPSED-MINS >= WS-IDLE-TIMEOUT-MINS
+000000         SET CDEMO-TIMEOUT-EXPIRED TO TRUE
+000000     END-IF.
+000000 1500-CHECK-IDLE-TIMEOUT-EXIT.
+000000     EXIT.
+000000*
+000000******************************************************************
+000000* PF3 = BACK. POP THE CALLER OFF THE COMMAREA NAVIGATION STACK
+000000* (COCOM01Y) AND XCTL BACK TO IT, RETRACING THE PATH THE USER
+000000* ACTUALLY TOOK RATHER THAN ALWAYS RETURNING TO THE MAIN MENU.
+000000******************************************************************
+000000 2500-NAV-BACK.
+000000     IF CDEMO-NAV-STACK-PTR > 0
+000000         MOVE CDEMO-NAV-STACK-PGM(CDEMO-NAV-STACK-PTR)
+000000                                 TO WS-NAV-BACK-PGM
+000000         SUBTRACT 1              FROM CDEMO-NAV-STACK-PTR
+000000     ELSE
+000000         MOVE 'COMEN01C'         TO WS-NAV-BACK-PGM
+000000     END-IF
+000000     SET CDEMO-PGM-REENTER       TO TRUE
+000000     EXEC CICS
+000000         XCTL PROGRAM(WS-NAV-BACK-PGM)
+000000         COMMAREA(CARDDEMO-COMMAREA)
+000000     END-EXEC.
+000000 2500-NAV-BACK-EXIT.
+000000     EXIT.
+000000*
+007600*
+007700 2000-RECEIVE-MAP.
+007800     IF EIBAID = DFHCLEAR OR CDEMO-PGM-ENTER
+007900         GO TO 2000-RECEIVE-MAP-EXIT
+008000     END-IF
+008100     EXEC CICS
+008200         RECEIVE MAP('CACTVWA') MAPSET('COACTVW')
+008300         INTO(CACTVWAI)
+008400         RESP(WS-RESP-CD)
+008500     END-EXEC.
+008600 2000-RECEIVE-MAP-EXIT.
+008700     EXIT.
+008800*
+008900 3000-PROCESS-INPUT.
+000000     IF CDEMO-TIMEOUT-EXPIRED
+000000         MOVE SPACES              TO CDEMO-TIMEOUT-FLAG
+000000         SET CDEMO-PGM-ENTER      TO TRUE
+000000         EXEC CICS
+000000             XCTL PROGRAM('COSGN00C')
+000000             COMMAREA(CARDDEMO-COMMAREA)
+000000         END-EXEC
+000000     END-IF
+000000     IF EIBAID = DFHPF3
+000000         PERFORM 2500-NAV-BACK THRU 2500-NAV-BACK-EXIT
+000000         GO TO 3000-PROCESS-INPUT-EXIT
+000000     END-IF
+009000     IF ACCTSIDI = SPACES OR LOW-VALUES
+009100         MOVE 'Account ID is required'
+009200                                 TO ERRMSGO
+009300         GO TO 3000-PROCESS-INPUT-EXIT
+009400     END-IF
+009500     PERFORM 4000-READ-ACCOUNT THRU 4000-READ-ACCOUNT-EXIT
+009600     PERFORM 4100-READ-CUSTOMER THRU 4100-READ-CUSTOMER-EXIT
+009700     PERFORM 5000-RESOLVE-STATUS-REASON
+009800         THRU 5000-RESOLVE-STATUS-REASON-EXIT
+009900     PERFORM 6000-POPULATE-SCREEN THRU 6000-POPULATE-SCREEN-EXIT
+009910     PERFORM 6500-LOG-ACTIVITY THRU 6500-LOG-ACTIVITY-EXIT.
+010000 3000-PROCESS-INPUT-EXIT.
+010100     EXIT.
+010200*
+010300 4000-READ-ACCOUNT.
+010400     EXEC CICS
+010500         READ DATASET('ACCTDAT')
+010600         INTO(ACCOUNT-RECORD)
+010700         RIDFLD(ACCTSIDI)
+010800         RESP(WS-RESP-CD)
+010900     END-EXEC.
+011000 4000-READ-ACCOUNT-EXIT.
+011100     EXIT.
+011200*
+011300 4100-READ-CUSTOMER.
+011310     IF CDEMO-CUST-ID = ACCTSIDI
+011320         MOVE ACCTSIDI               TO CUST-ID
+011330         MOVE CDEMO-CUST-FNAME       TO CUST-FIRST-NAME
+011340         MOVE CDEMO-CUST-MNAME       TO CUST-MIDDLE-NAME
+011350         MOVE CDEMO-CUST-LNAME       TO CUST-LAST-NAME
+011360         MOVE CDEMO-CUST-ADDR-LINE-1 TO CUST-ADDR-LINE-1
+011370         MOVE CDEMO-CUST-ADDR-LINE-2 TO CUST-ADDR-LINE-2
+011380         MOVE CDEMO-CUST-FICO-SCORE  TO CUST-FICO-CREDIT-SCORE
+000000         MOVE CDEMO-CUST-EMAIL-ADDR  TO CUST-EMAIL-ADDRESS
+000000         MOVE CDEMO-CUST-PAPRLS-CONSENT
+000000                                     TO CUST-PAPERLESS-CONSENT-IND
+011390         GO TO 4100-READ-CUSTOMER-EXIT
+011395     END-IF
+011400     EXEC CICS
+011500         READ DATASET('CUSTDAT')
+011600         INTO(CUSTOMER-RECORD)
+011700         RIDFLD(ACCTSIDI)
+011800         RESP(WS-RESP-CD)
+011900     END-EXEC
+000000     IF WS-RESP-CD NOT = ZERO
+000000         MOVE 'Customer not found' TO ERRMSGO
+000000         GO TO 4100-READ-CUSTOMER-EXIT
+000000     END-IF
+011910     MOVE CUST-ID                TO CDEMO-CUST-ID
+011920     MOVE CUST-FIRST-NAME        TO CDEMO-CUST-FNAME
+011930     MOVE CUST-MIDDLE-NAME       TO CDEMO-CUST-MNAME
+011940     MOVE CUST-LAST-NAME         TO CDEMO-CUST-LNAME
+011950     MOVE CUST-ADDR-LINE-1       TO CDEMO-CUST-ADDR-LINE-1
+011960     MOVE CUST-ADDR-LINE-2       TO CDEMO-CUST-ADDR-LINE-2
+011970     MOVE CUST-FICO-CREDIT-SCORE TO CDEMO-CUST-FICO-SCORE
+000000     MOVE CUST-EMAIL-ADDRESS     TO CDEMO-CUST-EMAIL-ADDR
+000000     MOVE CUST-PAPERLESS-CONSENT-IND
+000000                                 TO CDEMO-CUST-PAPRLS-CONSENT.
+012000 4100-READ-CUSTOMER-EXIT.
+012100     EXIT.
+012200*
+012300******************************************************************
+012400* RESOLVE THE ACCOUNT STATUS INTO A PLAIN LANGUAGE REASON. WHEN
+012500* MULTIPLE REASONS SHARE A STATUS CODE (E.G. DELINQUENCY AGING)
+012600* THE FIRST TABLE ENTRY FOR THAT STATUS IS TAKEN AS THE HEADLINE
+012700* REASON.
+012800******************************************************************
+012900 5000-RESOLVE-STATUS-REASON.
+013000     MOVE ACCT-STATUS-REASON-VALUES TO ACCT-STATUS-REASON-TABLE
+013100     MOVE 'N'                    TO WS-FOUND-SW
+013200     MOVE SPACES                 TO ASTREASO
+013300     PERFORM VARYING ASR-IDX FROM 1 BY 1
+013400             UNTIL ASR-IDX > 8 OR WS-REASON-FOUND
+013500         IF ASR-STATUS-CD (ASR-IDX) = ACCT-ACTIVE-STATUS
+013600             MOVE ASR-REASON-DESC (ASR-IDX) TO ASTREASO
+013700             MOVE 'Y'            TO WS-FOUND-SW
+013800         END-IF
+013900     END-PERFORM
+014000     IF NOT WS-REASON-FOUND
+014100         MOVE 'Status reason not on file' TO ASTREASO
+014200     END-IF.
+014300 5000-RESOLVE-STATUS-REASON-EXIT.
+014400     EXIT.
+014500*
+014600 6000-POPULATE-SCREEN.
+014700     MOVE CUST-FIRST-NAME        TO ACSFNAMO
+014800     MOVE CUST-MIDDLE-NAME       TO ACSMNAMO
+014900     MOVE CUST-LAST-NAME         TO ACSLNAMO
+015000     MOVE CUST-ADDR-LINE-1       TO ACSADL1O
+015100     MOVE CUST-ADDR-LINE-2       TO ACSADL2O
+015200     MOVE ACCT-ACTIVE-STATUS     TO ACSTTUSO
+015300     MOVE ACCT-OPEN-DATE         TO ADTOPENO
+000000     MOVE CUST-EMAIL-ADDRESS     TO EMAILO
+000000     MOVE CUST-PAPERLESS-CONSENT-IND TO ACSPFLGO
+015400     MOVE ACCT-CURR-BAL          TO ACURBALO.
+015500 6000-POPULATE-SCREEN-EXIT.
+015600     EXIT.
+015650*
+015660******************************************************************
+015670* RECORD THE VIEW ON THE USER'S ACTIVITY TRAIL (SEE COUSR04C).
+015680******************************************************************
+015690 6500-LOG-ACTIVITY.
+015700     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+015710     MOVE CDEMO-USER-ID          TO UAL-USER-ID
+015720     MOVE WS-CURRENT-TIMESTAMP   TO UAL-TIMESTAMP
+015730     MOVE WS-PGMNAME             TO UAL-PGMNAME
+015740     MOVE 'VIEW'                 TO UAL-ACTION
+015750     MOVE ACCT-ID                TO UAL-ACCT-ID
+015760     EXEC CICS
+015770         WRITE DATASET('USRACT')
+015780         FROM(USER-ACTIVITY-RECORD)
+015790         RESP(WS-RESP-CD)
+015800     END-EXEC.
+015810 6500-LOG-ACTIVITY-EXIT.
+015820     EXIT.
+015830*
+015840 8000-SEND-MAP.
+015900     EXEC CICS
+016000         SEND MAP('CACTVWA') MAPSET('COACTVW')
+016100         FROM(CACTVWAO)
+016200         ERASE
+016300     END-EXEC.
+016400 8000-SEND-MAP-EXIT.
+016500     EXIT.
+016600*
+016700 9999-EXIT.
+016800     EXIT.
