@@ -0,0 +1,345 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBTRN05C.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - TRANSACTION/GENERAL
+001100*                     LEDGER RECONCILIATION EXTRACT.
+001200******************************************************************
+001300******************************************************************
+001400* REMARKS.       BATCH COUNTERPART TO THE ON-LINE CATEGORY REPORT
+001500*                ON CORPT00 (CORPT00C) AND ITS SCHEDULED SIBLING
+001600*                CBTRN04C, EXCEPT THIS ONE TIES THE TOTALS BACK TO
+001700*                THE GENERAL LEDGER INSTEAD OF JUST PRINTING THEM.
+001800*                RUN AFTER CBTRN04C IN THE MONTH-END JOB STREAM,
+001900*                IT READS THE ENTIRE TRANSACTION MASTER
+002000*                SEQUENTIALLY, TOTALS EVERY TRANSACTION DATED IN
+002100*                THE REPORT PERIOD (WS-RPT-YYYY/WS-RPT-MM, SET
+002200*                BELOW FROM THE SYSTEM DATE) BY TYPE/CATEGORY
+002300*                CODE, READS THE GENERAL LEDGER'S OWN CONTROL-
+002400*                TOTAL EXTRACT FOR THE SAME PERIOD (GLCTLDAT,
+002500*                CVGLC01Y) BUCKETED THE SAME WAY, AND WRITES A
+002600*                RECONCILIATION LINE PER CATEGORY SHOWING BOTH
+002700*                TOTALS AND THE VARIANCE BETWEEN THEM, FLAGGING
+002800*                ANY BUCKET THAT DOES NOT TIE OUT.
+002900******************************************************************
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT TRAN-MASTER-FILE ASSIGN TO TRANDAT
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS SEQUENTIAL
+003600         RECORD KEY IS TRAN-ID
+003700         FILE STATUS IS WS-TRAN-MASTER-STATUS.
+003800     SELECT GL-CONTROL-FILE ASSIGN TO GLCTLDAT
+003900         ORGANIZATION IS SEQUENTIAL
+004000         FILE STATUS IS WS-GL-CONTROL-STATUS.
+004100     SELECT RECON-RPT-FILE ASSIGN TO RECONRPT
+004200         ORGANIZATION IS SEQUENTIAL
+004300         FILE STATUS IS WS-RECON-RPT-STATUS.
+004400     SELECT ALERT-QUEUE-FILE ASSIGN TO OPRALRT
+004500         ORGANIZATION IS SEQUENTIAL
+004600         FILE STATUS IS WS-ALERT-STATUS.
+004700*
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  TRAN-MASTER-FILE.
+005100     COPY CVTRA01Y.
+005200*
+005300 FD  GL-CONTROL-FILE
+005400     RECORDING MODE IS F.
+005500     COPY CVGLC01Y.
+005600*
+005700 FD  RECON-RPT-FILE
+005800     RECORDING MODE IS F.
+005900 01  RECON-RPT-LINE                  PIC X(80).
+006000*
+006100 FD  ALERT-QUEUE-FILE
+006200     RECORDING MODE IS F.
+006300     COPY CSOPS01Y.
+006400*
+006500 WORKING-STORAGE SECTION.
+006600 01  WS-TRAN-MASTER-STATUS            PIC XX.
+006700     88 WS-TRAN-MASTER-OK             VALUE '00'.
+006800     88 WS-TRAN-MASTER-EOF            VALUE '10'.
+006900 01  WS-GL-CONTROL-STATUS             PIC XX.
+007000     88 WS-GL-CONTROL-OK              VALUE '00'.
+007100     88 WS-GL-CONTROL-EOF             VALUE '10'.
+007200 01  WS-RECON-RPT-STATUS              PIC XX.
+007300     88 WS-RECON-RPT-OK               VALUE '00'.
+007400 01  WS-ALERT-STATUS                  PIC XX.
+007500 01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+007600     88 WS-END-OF-TRANSACTIONS        VALUE 'Y'.
+007700 01  WS-GL-EOF-SW                     PIC X(01) VALUE 'N'.
+007800     88 WS-END-OF-GL-CONTROL          VALUE 'Y'.
+007900 01  WS-CAT-FOUND-SW                  PIC X(01) VALUE 'N'.
+008000     88 WS-CAT-FOUND                  VALUE 'Y'.
+008100*
+008200 01  WS-RPT-PERIOD.
+008300     05  WS-RPT-YYYY                  PIC 9(04).
+008400     05  WS-RPT-MM                    PIC 9(02).
+008500 01  WS-RPT-PERIOD-N                  PIC 9(06).
+008600 01  WS-TRAN-YYYY                     PIC 9(04).
+008700 01  WS-TRAN-MM                       PIC 9(02).
+008800 01  WS-ROW-COUNT                     PIC 9(07) VALUE ZERO.
+008900 01  WS-VARIANCE-COUNT                PIC 9(04) VALUE ZERO.
+009000 01  WS-TOTAL-AMT                     PIC S9(09)V99 COMP-3
+009100                                      VALUE ZERO.
+009200 01  WS-GL-TOTAL-AMT                  PIC S9(09)V99 COMP-3
+009300                                      VALUE ZERO.
+009400 01  WS-VARIANCE-AMT                  PIC S9(09)V99 COMP-3
+009500                                      VALUE ZERO.
+009600 01  WS-CAT-TOTALS.
+009700     05  WS-CAT-TOTAL-AMT             PIC S9(09)V99 COMP-3
+009800                                      OCCURS 10 TIMES VALUE ZERO.
+009900 01  WS-GL-CAT-TOTALS.
+010000     05  WS-GL-CAT-TOTAL-AMT          PIC S9(09)V99 COMP-3
+010100                                      OCCURS 10 TIMES VALUE ZERO.
+010200 01  WS-AMT-EDIT                      PIC -(11)9.99.
+010300 01  WS-GL-AMT-EDIT                   PIC -(11)9.99.
+010400 01  WS-VAR-AMT-EDIT                  PIC -(11)9.99.
+010500*
+010600 COPY CVTRA02Y.
+010700*
+010800 01  WS-ABEND-REASON-TEXT             PIC X(50).
+010900*
+011000******************************************************************
+011100* ABEND ALERT WORK AREA - SEE 9100-ABEND-NOTIFY.
+011200******************************************************************
+011300 COPY CSMSG02Y.
+011400*
+011500 COPY CSDAT01Y.
+011600*
+011700******************************************************************
+011800 PROCEDURE DIVISION.
+011900******************************************************************
+012000 0000-MAINLINE.
+012100     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+012200     PERFORM 2000-SUMMARIZE-TRANSACTION
+012300         THRU 2000-SUMMARIZE-TRANSACTION-EXIT
+012400         UNTIL WS-END-OF-TRANSACTIONS
+012500     PERFORM 3000-LOAD-GL-CONTROL
+012600         THRU 3000-LOAD-GL-CONTROL-EXIT
+012700         UNTIL WS-END-OF-GL-CONTROL
+012800     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+012900     GOBACK.
+013000*
+013100 1000-INITIALIZE.
+013200     MOVE TRAN-TYPE-CAT-VALUES  TO TRAN-TYPE-CAT-TABLE
+013300     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURDATE-N
+013400     MOVE WS-CURDATE-YEAR        TO WS-RPT-YYYY
+013500     MOVE WS-CURDATE-MONTH       TO WS-RPT-MM
+013600     COMPUTE WS-RPT-PERIOD-N = WS-RPT-YYYY * 100 + WS-RPT-MM
+013700     OPEN INPUT TRAN-MASTER-FILE
+013800     OPEN INPUT GL-CONTROL-FILE
+013900     OPEN OUTPUT RECON-RPT-FILE
+014000     IF NOT WS-TRAN-MASTER-OK
+014100         DISPLAY 'CBTRN05C - ERROR OPENING TRAN MASTER FILE'
+014200         MOVE 'Y'                TO WS-EOF-SW
+014300         MOVE 'TRAN MASTER FILE OPEN ERROR' TO
+014400             WS-ABEND-REASON-TEXT
+014500         PERFORM 9100-ABEND-NOTIFY
+014600             THRU 9100-ABEND-NOTIFY-EXIT
+014700     END-IF
+014800     IF NOT WS-GL-CONTROL-OK
+014900         DISPLAY 'CBTRN05C - ERROR OPENING GL CONTROL FILE'
+015000         MOVE 'Y'                TO WS-GL-EOF-SW
+015100         MOVE 'GL CONTROL FILE OPEN ERROR' TO
+015200             WS-ABEND-REASON-TEXT
+015300         PERFORM 9100-ABEND-NOTIFY
+015400             THRU 9100-ABEND-NOTIFY-EXIT
+015500     END-IF
+015550     IF NOT WS-END-OF-TRANSACTIONS
+015600         PERFORM 2100-READ-NEXT-TRAN THRU 2100-READ-NEXT-TRAN-EXIT
+015650     END-IF
+015680     IF NOT WS-END-OF-GL-CONTROL
+015700         PERFORM 3100-READ-NEXT-GL THRU 3100-READ-NEXT-GL-EXIT
+015750     END-IF.
+015800 1000-INITIALIZE-EXIT.
+015900     EXIT.
+016000*
+016100 2000-SUMMARIZE-TRANSACTION.
+016200     MOVE TRAN-ORIG-DATE (1:4)   TO WS-TRAN-YYYY
+016300     MOVE TRAN-ORIG-DATE (6:2)   TO WS-TRAN-MM
+016400     IF WS-TRAN-YYYY = WS-RPT-YYYY AND WS-TRAN-MM = WS-RPT-MM
+016500         PERFORM 2200-ADD-CATEGORY-TOTAL
+016600             THRU 2200-ADD-CATEGORY-TOTAL-EXIT
+016700         ADD 1                   TO WS-ROW-COUNT
+016800         ADD TRAN-AMT            TO WS-TOTAL-AMT
+016900     END-IF
+017000     PERFORM 2100-READ-NEXT-TRAN THRU 2100-READ-NEXT-TRAN-EXIT.
+017100 2000-SUMMARIZE-TRANSACTION-EXIT.
+017200     EXIT.
+017300*
+017400 2100-READ-NEXT-TRAN.
+017500     READ TRAN-MASTER-FILE NEXT RECORD
+017600         AT END
+017700             MOVE 'Y'            TO WS-EOF-SW
+017800     END-READ.
+017900 2100-READ-NEXT-TRAN-EXIT.
+018000     EXIT.
+018100*
+018200******************************************************************
+018300* SAME BUCKETING RULE AS THE ON-LINE CATEGORY REPORT (CORPT00C) --
+018400* AN UNRECOGNIZED CODE IS FOLDED INTO THE LAST BUCKET SO THE
+018500* GRAND TOTAL ALWAYS TIES OUT.
+018600******************************************************************
+018700 2200-ADD-CATEGORY-TOTAL.
+018800     MOVE 'N'                    TO WS-CAT-FOUND-SW
+018900     PERFORM VARYING TTC-IDX FROM 1 BY 1
+019000             UNTIL TTC-IDX > 10 OR WS-CAT-FOUND
+019100         IF TTC-TYPE-CD (TTC-IDX) = TRAN-TYPE-CD
+019200            AND TTC-CAT-CD (TTC-IDX) = TRAN-CAT-CD
+019300             ADD TRAN-AMT        TO WS-CAT-TOTAL-AMT (TTC-IDX)
+019400             MOVE 'Y'            TO WS-CAT-FOUND-SW
+019500         END-IF
+019600     END-PERFORM
+019700     IF NOT WS-CAT-FOUND
+019800         ADD TRAN-AMT            TO WS-CAT-TOTAL-AMT (10)
+019900     END-IF.
+020000 2200-ADD-CATEGORY-TOTAL-EXIT.
+020100     EXIT.
+020200*
+020300******************************************************************
+020400* LOAD THE GENERAL LEDGER'S OWN CONTROL TOTALS FOR THE SAME
+020500* REPORT PERIOD, BUCKETED THE SAME WAY THE TRANSACTION SIDE IS.
+020600* A ROW FOR A PERIOD OTHER THAN THE ONE BEING RECONCILED IS
+020700* SKIPPED -- THE EXTRACT MAY CARRY MORE THAN ONE PERIOD'S ROWS.
+020800******************************************************************
+020900 3000-LOAD-GL-CONTROL.
+021000     IF GLC-PERIOD = WS-RPT-PERIOD-N
+021100         PERFORM 3200-ADD-GL-CATEGORY-TOTAL
+021200             THRU 3200-ADD-GL-CATEGORY-TOTAL-EXIT
+021300         ADD GLC-CONTROL-AMT     TO WS-GL-TOTAL-AMT
+021400     END-IF
+021500     PERFORM 3100-READ-NEXT-GL THRU 3100-READ-NEXT-GL-EXIT.
+021600 3000-LOAD-GL-CONTROL-EXIT.
+021700     EXIT.
+021800*
+021900 3100-READ-NEXT-GL.
+022000     READ GL-CONTROL-FILE
+022100         AT END
+022200             MOVE 'Y'            TO WS-GL-EOF-SW
+022300     END-READ.
+022400 3100-READ-NEXT-GL-EXIT.
+022500     EXIT.
+022600*
+022700 3200-ADD-GL-CATEGORY-TOTAL.
+022800     MOVE 'N'                    TO WS-CAT-FOUND-SW
+022900     PERFORM VARYING TTC-IDX FROM 1 BY 1
+023000             UNTIL TTC-IDX > 10 OR WS-CAT-FOUND
+023100         IF TTC-TYPE-CD (TTC-IDX) = GLC-TYPE-CD
+023200            AND TTC-CAT-CD (TTC-IDX) = GLC-CAT-CD
+023300             ADD GLC-CONTROL-AMT TO WS-GL-CAT-TOTAL-AMT (TTC-IDX)
+023400             MOVE 'Y'            TO WS-CAT-FOUND-SW
+023500         END-IF
+023600     END-PERFORM
+023700     IF NOT WS-CAT-FOUND
+023800         ADD GLC-CONTROL-AMT     TO WS-GL-CAT-TOTAL-AMT (10)
+023900     END-IF.
+024000 3200-ADD-GL-CATEGORY-TOTAL-EXIT.
+024100     EXIT.
+024200*
+024300******************************************************************
+024400* WRITE ONE RECONCILIATION LINE PER TYPE/CATEGORY BUCKET, THEN A
+024500* GRAND TOTAL LINE. A BUCKET WHOSE TRANSACTION TOTAL AND GL
+024600* CONTROL TOTAL DO NOT MATCH IS MARKED WITH A VARIANCE FLAG SO IT
+024700* STANDS OUT ON THE REPORT INSTEAD OF NEEDING TO BE RE-ADDED BY
+024800* HAND.
+024900******************************************************************
+025000 9000-TERMINATE.
+025100     PERFORM VARYING TTC-IDX FROM 1 BY 1 UNTIL TTC-IDX > 10
+025200         COMPUTE WS-VARIANCE-AMT =
+025300             WS-CAT-TOTAL-AMT (TTC-IDX)
+025400             - WS-GL-CAT-TOTAL-AMT (TTC-IDX)
+025500         MOVE WS-CAT-TOTAL-AMT (TTC-IDX)    TO WS-AMT-EDIT
+025600         MOVE WS-GL-CAT-TOTAL-AMT (TTC-IDX) TO WS-GL-AMT-EDIT
+025700         MOVE WS-VARIANCE-AMT               TO WS-VAR-AMT-EDIT
+025800         MOVE SPACES             TO RECON-RPT-LINE
+025900         IF WS-VARIANCE-AMT NOT = ZERO
+026000             ADD 1               TO WS-VARIANCE-COUNT
+026100             STRING TTC-TYPE-DESC (TTC-IDX) DELIMITED BY SIZE
+026200                    ' '          DELIMITED BY SIZE
+026300                    TTC-CAT-DESC (TTC-IDX) DELIMITED BY SIZE
+026400                    ' TRAN='     DELIMITED BY SIZE
+026500                    WS-AMT-EDIT  DELIMITED BY SIZE
+026600                    ' GL='       DELIMITED BY SIZE
+026700                    WS-GL-AMT-EDIT DELIMITED BY SIZE
+026800                    ' VAR='      DELIMITED BY SIZE
+026900                    WS-VAR-AMT-EDIT DELIMITED BY SIZE
+027000                    ' *** VARIANCE ***' DELIMITED BY SIZE
+027100               INTO RECON-RPT-LINE
+027200             END-STRING
+027300         ELSE
+027400             STRING TTC-TYPE-DESC (TTC-IDX) DELIMITED BY SIZE
+027500                    ' '          DELIMITED BY SIZE
+027600                    TTC-CAT-DESC (TTC-IDX) DELIMITED BY SIZE
+027700                    ' TRAN='     DELIMITED BY SIZE
+027800                    WS-AMT-EDIT  DELIMITED BY SIZE
+027900                    ' GL='       DELIMITED BY SIZE
+028000                    WS-GL-AMT-EDIT DELIMITED BY SIZE
+028100                    ' VAR='      DELIMITED BY SIZE
+028200                    WS-VAR-AMT-EDIT DELIMITED BY SIZE
+028300               INTO RECON-RPT-LINE
+028400             END-STRING
+028500         END-IF
+028600         WRITE RECON-RPT-LINE
+028700     END-PERFORM
+028800     COMPUTE WS-VARIANCE-AMT = WS-TOTAL-AMT - WS-GL-TOTAL-AMT
+028900     MOVE WS-TOTAL-AMT          TO WS-AMT-EDIT
+029000     MOVE WS-GL-TOTAL-AMT       TO WS-GL-AMT-EDIT
+029100     MOVE WS-VARIANCE-AMT       TO WS-VAR-AMT-EDIT
+029200     MOVE SPACES                TO RECON-RPT-LINE
+029300     STRING 'GRAND TOTAL  COUNT=' DELIMITED BY SIZE
+029400            WS-ROW-COUNT         DELIMITED BY SIZE
+029500            ' TRAN='             DELIMITED BY SIZE
+029600            WS-AMT-EDIT          DELIMITED BY SIZE
+029700            ' GL='               DELIMITED BY SIZE
+029800            WS-GL-AMT-EDIT       DELIMITED BY SIZE
+029900            ' VAR='              DELIMITED BY SIZE
+030000            WS-VAR-AMT-EDIT      DELIMITED BY SIZE
+030100       INTO RECON-RPT-LINE
+030200     END-STRING
+030300     WRITE RECON-RPT-LINE
+030400     DISPLAY RECON-RPT-LINE
+030500     DISPLAY 'CBTRN05C - CATEGORY BUCKETS OUT OF BALANCE: '
+030600             WS-VARIANCE-COUNT
+030700     CLOSE TRAN-MASTER-FILE
+030800     CLOSE GL-CONTROL-FILE
+030900     CLOSE RECON-RPT-FILE.
+031000 9000-TERMINATE-EXIT.
+031100     EXIT.
+031200*
+031300******************************************************************
+031400* A FATAL ERROR EARLIER IN THE RUN LEAVES A REASON IN
+031500* WS-ABEND-REASON-TEXT AND PERFORMS THIS PARAGRAPH, WHICH LOGS AN
+031600* ALERT RECORD TO THE ON-CALL ALERT QUEUE (OPRALRT) AND SETS A
+031700* NON-ZERO RETURN CODE SO THE JOB STEP ITSELF SHOWS THE FAILURE -
+031800* OPERATIONS FINDS OUT FROM THE ALERT AND THE STEP CONDITION CODE
+031900* RATHER THAN FROM THE MISSING OUTPUT THE NEXT MORNING.
+032000******************************************************************
+032100 9100-ABEND-NOTIFY.
+032200     MOVE 'AB01'                 TO ABEND-CODE
+032300     MOVE 'CBTRN05C'             TO ABEND-CULPRIT
+032400     MOVE WS-ABEND-REASON-TEXT   TO ABEND-REASON
+032500     STRING ABEND-CULPRIT   DELIMITED BY SIZE
+032600            ' - '           DELIMITED BY SIZE
+032700            ABEND-REASON    DELIMITED BY SIZE
+032800       INTO ABEND-MSG
+032900     END-STRING
+033000     OPEN EXTEND ALERT-QUEUE-FILE
+033100     MOVE FUNCTION CURRENT-DATE TO ALERT-TIMESTAMP
+033200     MOVE ABEND-CULPRIT          TO ALERT-PGMNAME
+033300     MOVE ABEND-CODE             TO ALERT-ABEND-CODE
+033400     MOVE ABEND-CULPRIT          TO ALERT-ABEND-CULPRIT
+033500     MOVE ABEND-REASON           TO ALERT-ABEND-REASON
+033600     MOVE ABEND-MSG              TO ALERT-ABEND-MSG
+033700     WRITE OPS-ALERT-RECORD
+033800     CLOSE ALERT-QUEUE-FILE
+033900     MOVE 16                     TO RETURN-CODE.
+034000 9100-ABEND-NOTIFY-EXIT.
+034100     EXIT.
