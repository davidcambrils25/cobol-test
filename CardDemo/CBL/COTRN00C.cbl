@@ -0,0 +1,290 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COTRN00C.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - TRANSACTION LIST, WITH
+001100*                     DATE-RANGE (TORIGDT/TPROCDT) AND CATEGORY
+001200*                     FILTERING.
+001300******************************************************************
+001400******************************************************************
+001500* REMARKS.       LISTS TRANSACTIONS FOR THE ACCOUNT KEYED IN
+001600*                ACCTSIDI, OPTIONALLY NARROWED BY SDATEI/EDATEI
+001700*                (AGAINST TRAN-ORIG-DATE OR TRAN-PROC-DATE,
+001800*                CHOSEN BY DATETYPI) AND BY FTCATCDI.
+001900******************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 01  WS-PGMNAME                  PIC X(08) VALUE 'COTRN00C'.
+002400 01  WS-TRANID                   PIC X(04) VALUE 'CT00'.
+002500*
+002600 COPY COTRN00.
+002700*
+002800 COPY CVACT02Y.
+002900*
+003000 COPY CVTRA01Y.
+003100*
+003200 01  WS-MISC-STORAGE.
+003300     05  WS-RESP-CD              PIC S9(08) COMP.
+003400     05  WS-ROW-COUNT            PIC 9(01) VALUE ZERO.
+003500     05  WS-BROWSE-SW            PIC X(01) VALUE 'N'.
+003600         88  WS-BROWSE-DONE      VALUE 'Y'.
+003700     05  WS-CARD-BROWSE-SW       PIC X(01) VALUE 'N'.
+003800         88  WS-CARD-BROWSE-DONE VALUE 'Y'.
+003900     05  WS-DATE-KEY             PIC X(10).
+004000*
+000000 01  WS-NAV-BACK-PGM         PIC X(08).
+000000*
+000000 01  WS-IDLE-TIMEOUT-DATA.
+000000     05  WS-IDLE-TIMEOUT-MINS    PIC 9(03) VALUE 015.
+000000     05  WS-NOW-DT               PIC 9(08).
+000000     05  WS-NOW-HH               PIC 9(02).
+000000     05  WS-NOW-MM               PIC 9(02).
+000000     05  WS-IDLE-ELAPSED-MINS    PIC S9(05) COMP-3.
+000000*
+004100 COPY COCOM01Y.
+004200*
+004300 LINKAGE SECTION.
+004400 01  DFHCOMMAREA                 PIC X(400).
+004500*
+004600******************************************************************
+004700 PROCEDURE DIVISION.
+004800******************************************************************
+004900 0000-MAINLINE.
+005000     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000000     PERFORM 1500-CHECK-IDLE-TIMEOUT
+000000         THRU 1500-CHECK-IDLE-TIMEOUT-EXIT
+005100     PERFORM 2000-RECEIVE-MAP THRU 2000-RECEIVE-MAP-EXIT
+005200     PERFORM 3000-PROCESS-INPUT THRU 3000-PROCESS-INPUT-EXIT
+005300     PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO CDEMO-LAST-ACTIVITY-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO CDEMO-LAST-ACTIVITY-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO CDEMO-LAST-ACTIVITY-MM
+005400     EXEC CICS
+005500         RETURN TRANSID(WS-TRANID)
+005600         COMMAREA(CARDDEMO-COMMAREA)
+005700     END-EXEC
+005800     GOBACK.
+005900*
+006000 1000-INITIALIZE.
+006100     MOVE LOW-VALUES             TO COTRN0AO
+006200     IF EIBCALEN > 0
+006300         MOVE DFHCOMMAREA        TO CARDDEMO-COMMAREA
+006400     END-IF.
+006500 1000-INITIALIZE-EXIT.
+006600     EXIT.
+000000******************************************************************
+000000* SESSION IDLE TIMEOUT - CDEMO-LAST-ACTIVITY-DT/HH/MM IS STAMPED
+000000* BY 0000-MAINLINE EVERY TIME CONTROL IS HANDED BACK TO THE
+000000* TERMINAL. IF TOO LONG HAS PASSED SINCE THEN, FORCE THE USER
+000000* BACK THROUGH SIGN-ON RATHER THAN TRUST A STALE SESSION.
+000000******************************************************************
+000000 1500-CHECK-IDLE-TIMEOUT.
+000000     IF CDEMO-PGM-ENTER OR CDEMO-LAST-ACTIVITY-DT = ZERO
+000000         GO TO 1500-CHECK-IDLE-TIMEOUT-EXIT
+000000     END-IF
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-NOW-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO WS-NOW-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO WS-NOW-MM
+000000     COMPUTE WS-IDLE-ELAPSED-MINS =
+000000         (FUNCTION INTEGER-OF-DATE(WS-NOW-DT) -
+000000          FUNCTION INTEGER-OF-DATE(CDEMO-LAST-ACTIVITY-DT)) * 1440
+000000         + (WS-NOW-HH * 60 + WS-NOW-MM)
+000000         - (CDEMO-LAST-ACTIVITY-HH * 60 + CDEMO-LAST-ACTIVITY-MM)
+000000     IF WS-IDLE-ELAPSED-MINS >= WS-IDLE-TIMEOUT-MINS
+000000         SET CDEMO-TIMEOUT-EXPIRED TO TRUE
+000000     END-IF.
+000000 1500-CHECK-IDLE-TIMEOUT-EXIT.
+000000     EXIT.
+000000*
+000000******************************************************************
+000000* PF3 = BACK. POP THE CALLER OFF THE COMMAREA NAVIGATION STACK
+000000* (COCOM01Y) AND XCTL BACK TO IT, RETRACING THE PATH THE USER
+000000* ACTUALLY TOOK RATHER THAN ALWAYS RETURNING TO THE MAIN MENU.
+000000******************************************************************
+000000 2500-NAV-BACK.
+000000     IF CDEMO-NAV-STACK-PTR > 0
+000000         MOVE CDEMO-NAV-STACK-PGM(CDEMO-NAV-STACK-PTR)
+000000                                 TO WS-NAV-BACK-PGM
+000000         SUBTRACT 1              FROM CDEMO-NAV-STACK-PTR
+000000     ELSE
+000000         MOVE 'COMEN01C'         TO WS-NAV-BACK-PGM
+000000     END-IF
+000000     SET CDEMO-PGM-REENTER       TO TRUE
+000000     EXEC CICS
+000000         XCTL PROGRAM(WS-NAV-BACK-PGM)
+000000         COMMAREA(CARDDEMO-COMMAREA)
+000000     END-EXEC.
+000000 2500-NAV-BACK-EXIT.
+000000     EXIT.
+000000*
+006700*
+006800 2000-RECEIVE-MAP.
+006900     IF EIBAID = DFHCLEAR OR CDEMO-PGM-ENTER
+007000         GO TO 2000-RECEIVE-MAP-EXIT
+007100     END-IF
+007200     EXEC CICS
+007300         RECEIVE MAP('COTRN0A') MAPSET('COTRN00')
+007400         INTO(COTRN0AI)
+007500         RESP(WS-RESP-CD)
+007600     END-EXEC.
+007700 2000-RECEIVE-MAP-EXIT.
+007800     EXIT.
+007900*
+008000 3000-PROCESS-INPUT.
+000000     IF CDEMO-TIMEOUT-EXPIRED
+000000         MOVE SPACES              TO CDEMO-TIMEOUT-FLAG
+000000         SET CDEMO-PGM-ENTER      TO TRUE
+000000         EXEC CICS
+000000             XCTL PROGRAM('COSGN00C')
+000000             COMMAREA(CARDDEMO-COMMAREA)
+000000         END-EXEC
+000000     END-IF
+000000     IF EIBAID = DFHPF3
+000000         PERFORM 2500-NAV-BACK THRU 2500-NAV-BACK-EXIT
+000000         GO TO 3000-PROCESS-INPUT-EXIT
+000000     END-IF
+008100     IF ACCTSIDI = SPACES
+008200         GO TO 3000-PROCESS-INPUT-EXIT
+008300     END-IF
+008400     PERFORM 6000-LIST-ACCOUNT-TRANSACTIONS
+008450         THRU 6000-LIST-ACCOUNT-TRANSACTIONS-EXIT.
+008500 3000-PROCESS-INPUT-EXIT.
+008600     EXIT.
+008700*
+008800******************************************************************
+008900* WALK EVERY CARD ON THE ACCOUNT (CARDAIX, KEYED BY ACCOUNT ID)
+009000* AND FOR EACH CARD BROWSE ITS TRANSACTIONS (TRANCARD, KEYED BY
+009100* CARD NUMBER), KEEPING ROWS THAT PASS THE DATE-RANGE AND
+009200* CATEGORY FILTERS UNTIL THE SCREEN'S 5 ROWS ARE FULL.
+009300******************************************************************
+009400 6000-LIST-ACCOUNT-TRANSACTIONS.
+009500     MOVE ZERO                   TO WS-ROW-COUNT
+009600     MOVE 'N'                    TO WS-CARD-BROWSE-SW
+009700     MOVE FUNCTION NUMVAL(ACCTSIDI) TO CARD-ACCT-ID
+009800     EXEC CICS
+009900         STARTBR DATASET('CARDAIX')
+010000         RIDFLD(CARD-ACCT-ID)
+010100         GTEQ
+010200         RESP(WS-RESP-CD)
+010300     END-EXEC
+010400     PERFORM 6100-LIST-NEXT-CARD THRU 6100-LIST-NEXT-CARD-EXIT
+010500         UNTIL WS-CARD-BROWSE-DONE
+010600            OR WS-ROW-COUNT = 5
+010700     EXEC CICS
+010800         ENDBR DATASET('CARDAIX')
+010900     END-EXEC
+011000     IF WS-ROW-COUNT = 0
+011100         MOVE 'No transactions found for that account'
+011200                                 TO ERRMSGO
+011300     END-IF.
+011400 6000-LIST-ACCOUNT-TRANSACTIONS-EXIT.
+011500     EXIT.
+011600*
+011700 6100-LIST-NEXT-CARD.
+011800     EXEC CICS
+011900         READNEXT DATASET('CARDAIX')
+012000         INTO(CARD-RECORD)
+012100         RIDFLD(CARD-ACCT-ID)
+012200         RESP(WS-RESP-CD)
+012300     END-EXEC
+012400     IF WS-RESP-CD NOT = ZERO
+012500        OR CARD-ACCT-ID NOT = FUNCTION NUMVAL(ACCTSIDI)
+012600         MOVE 'Y'                TO WS-CARD-BROWSE-SW
+012700         GO TO 6100-LIST-NEXT-CARD-EXIT
+012800     END-IF
+012900     PERFORM 6200-LIST-CARD-TRANSACTIONS
+012950         THRU 6200-LIST-CARD-TRANSACTIONS-EXIT.
+013000 6100-LIST-NEXT-CARD-EXIT.
+013100     EXIT.
+013200*
+013300 6200-LIST-CARD-TRANSACTIONS.
+013400     MOVE 'N'                    TO WS-BROWSE-SW
+013500     MOVE CARD-NUM               TO TRAN-CARD-NUM
+013600     EXEC CICS
+013700         STARTBR DATASET('TRANCARD')
+013800         RIDFLD(TRAN-CARD-NUM)
+013900         GTEQ
+014000         RESP(WS-RESP-CD)
+014100     END-EXEC
+014200     PERFORM 6300-LIST-NEXT-TRAN THRU 6300-LIST-NEXT-TRAN-EXIT
+014300         UNTIL WS-BROWSE-DONE OR WS-ROW-COUNT = 5
+014400     EXEC CICS
+014500         ENDBR DATASET('TRANCARD')
+014600     END-EXEC.
+014700 6200-LIST-CARD-TRANSACTIONS-EXIT.
+014800     EXIT.
+014900*
+015000 6300-LIST-NEXT-TRAN.
+015100     EXEC CICS
+015200         READNEXT DATASET('TRANCARD')
+015300         INTO(TRAN-RECORD)
+015400         RIDFLD(TRAN-CARD-NUM)
+015500         RESP(WS-RESP-CD)
+015600     END-EXEC
+015700     IF WS-RESP-CD NOT = ZERO
+015800        OR TRAN-CARD-NUM NOT = CARD-NUM
+015900         MOVE 'Y'                TO WS-BROWSE-SW
+016000         GO TO 6300-LIST-NEXT-TRAN-EXIT
+016100     END-IF
+016200     IF DATETYPI = 'P'
+016300         MOVE TRAN-PROC-DATE     TO WS-DATE-KEY
+016400     ELSE
+016500         MOVE TRAN-ORIG-DATE     TO WS-DATE-KEY
+016600     END-IF
+016700     IF SDATEI NOT = SPACES AND WS-DATE-KEY < SDATEI
+016800         GO TO 6300-LIST-NEXT-TRAN-EXIT
+016900     END-IF
+017000     IF EDATEI NOT = SPACES AND WS-DATE-KEY > EDATEI
+017100         GO TO 6300-LIST-NEXT-TRAN-EXIT
+017200     END-IF
+017300     IF FTCATCDI NOT = SPACES AND FTCATCDI NOT = TRAN-CAT-CD
+017400         GO TO 6300-LIST-NEXT-TRAN-EXIT
+017500     END-IF
+017600     ADD 1                       TO WS-ROW-COUNT
+017700     EVALUATE WS-ROW-COUNT
+017800         WHEN 1
+017900             MOVE TRAN-ID        TO TRNID1O
+018000             MOVE WS-DATE-KEY    TO TRDATE1O
+018100             MOVE TRAN-CAT-CD    TO TRCAT1O
+018200             MOVE TRAN-AMT       TO TRAMT1O
+018300         WHEN 2
+018400             MOVE TRAN-ID        TO TRNID2O
+018500             MOVE WS-DATE-KEY    TO TRDATE2O
+018600             MOVE TRAN-CAT-CD    TO TRCAT2O
+018700             MOVE TRAN-AMT       TO TRAMT2O
+018800         WHEN 3
+018900             MOVE TRAN-ID        TO TRNID3O
+019000             MOVE WS-DATE-KEY    TO TRDATE3O
+019100             MOVE TRAN-CAT-CD    TO TRCAT3O
+019200             MOVE TRAN-AMT       TO TRAMT3O
+019300         WHEN 4
+019400             MOVE TRAN-ID        TO TRNID4O
+019500             MOVE WS-DATE-KEY    TO TRDATE4O
+019600             MOVE TRAN-CAT-CD    TO TRCAT4O
+019700             MOVE TRAN-AMT       TO TRAMT4O
+019800         WHEN 5
+019900             MOVE TRAN-ID        TO TRNID5O
+020000             MOVE WS-DATE-KEY    TO TRDATE5O
+020100             MOVE TRAN-CAT-CD    TO TRCAT5O
+020200             MOVE TRAN-AMT       TO TRAMT5O
+020300     END-EVALUATE.
+020400 6300-LIST-NEXT-TRAN-EXIT.
+020500     EXIT.
+020600*
+020700 8000-SEND-MAP.
+020800     EXEC CICS
+020900         SEND MAP('COTRN0A') MAPSET('COTRN00')
+021000         FROM(COTRN0AO)
+021100         ERASE
+021200     END-EXEC.
+021300 8000-SEND-MAP-EXIT.
+021400     EXIT.
+021500*
+021600 9999-EXIT.
+021700     EXIT.
