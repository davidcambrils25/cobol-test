@@ -0,0 +1,211 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COUSR05C.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - USER UNLOCK, CLEARS THE
+001100*                     LOCKED STATUS AND FAILED ATTEMPT COUNT SET
+001200*                     BY COSGN00C'S SIGN-ON LOCKOUT.
+001300******************************************************************
+001400******************************************************************
+001500* REMARKS.       USRIDINI IS READ AND ITS NAME/TYPE/STATUS SHOWN
+001600*                FOR CONFIRMATION. SETTING CONFIRMI TO 'Y' PUTS
+001700*                THE USER BACK TO ACTIVE AND RESETS ITS FAILED
+001800*                SIGN-ON ATTEMPT COUNT TO ZERO.
+001900******************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 01  WS-PGMNAME                  PIC X(08) VALUE 'COUSR05C'.
+002400 01  WS-TRANID                   PIC X(04) VALUE 'CU05'.
+002500*
+002600 COPY COUSR05.
+002700*
+002800 COPY CSUSR01Y.
+002900*
+003000 01  WS-MISC-STORAGE.
+003100     05  WS-RESP-CD              PIC S9(08) COMP.
+003200*
+000000 01  WS-NAV-BACK-PGM         PIC X(08).
+000000*
+000000 01  WS-IDLE-TIMEOUT-DATA.
+000000     05  WS-IDLE-TIMEOUT-MINS    PIC 9(03) VALUE 015.
+000000     05  WS-NOW-DT               PIC 9(08).
+000000     05  WS-NOW-HH               PIC 9(02).
+000000     05  WS-NOW-MM               PIC 9(02).
+000000     05  WS-IDLE-ELAPSED-MINS    PIC S9(05) COMP-3.
+000000*
+003300 COPY COCOM01Y.
+003400*
+003500 LINKAGE SECTION.
+003600 01  DFHCOMMAREA                 PIC X(400).
+003700*
+003800******************************************************************
+003900 PROCEDURE DIVISION.
+004000******************************************************************
+004100 0000-MAINLINE.
+004200     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000000     PERFORM 1500-CHECK-IDLE-TIMEOUT
+000000         THRU 1500-CHECK-IDLE-TIMEOUT-EXIT
+004300     PERFORM 2000-RECEIVE-MAP THRU 2000-RECEIVE-MAP-EXIT
+004400     PERFORM 3000-PROCESS-INPUT THRU 3000-PROCESS-INPUT-EXIT
+004500     PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO CDEMO-LAST-ACTIVITY-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO CDEMO-LAST-ACTIVITY-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO CDEMO-LAST-ACTIVITY-MM
+004600     EXEC CICS
+004700         RETURN TRANSID(WS-TRANID)
+004800         COMMAREA(CARDDEMO-COMMAREA)
+004900     END-EXEC
+005000     GOBACK.
+005100*
+005200 1000-INITIALIZE.
+005300     MOVE LOW-VALUES             TO COUSR5AO
+000000     MOVE SPACES                 TO ERRMSGO
+005400     IF EIBCALEN > 0
+005500         MOVE DFHCOMMAREA        TO CARDDEMO-COMMAREA
+005600     END-IF.
+005700 1000-INITIALIZE-EXIT.
+005800     EXIT.
+000000******************************************************************
+000000* SESSION IDLE TIMEOUT - CDEMO-LAST-ACTIVITY-DT/HH/MM IS STAMPED
+000000* BY 0000-MAINLINE EVERY TIME CONTROL IS HANDED BACK TO THE
+000000* TERMINAL. IF TOO LONG HAS PASSED SINCE THEN, FORCE THE USER
+000000* BACK THROUGH SIGN-ON RATHER THAN TRUST A STALE SESSION.
+000000******************************************************************
+000000 1500-CHECK-IDLE-TIMEOUT.
+000000     IF CDEMO-PGM-ENTER OR CDEMO-LAST-ACTIVITY-DT = ZERO
+000000         GO TO 1500-CHECK-IDLE-TIMEOUT-EXIT
+000000     END-IF
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-NOW-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO WS-NOW-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO WS-NOW-MM
+000000     COMPUTE WS-IDLE-ELAPSED-MINS =
+000000         (FUNCTION INTEGER-OF-DATE(WS-NOW-DT) -
+000000          FUNCTION INTEGER-OF-DATE(CDEMO-LAST-ACTIVITY-DT)) * 1440
+000000         + (WS-NOW-HH * 60 + WS-NOW-MM)
+000000         - (CDEMO-LAST-ACTIVITY-HH * 60 + CDEMO-LAST-ACTIVITY-MM)
+000000     IF WS-IDLE-ELAPSED-MINS >= WS-IDLE-TIMEOUT-MINS
+000000         SET CDEMO-TIMEOUT-EXPIRED TO TRUE
+000000     END-IF.
+000000 1500-CHECK-IDLE-TIMEOUT-EXIT.
+000000     EXIT.
+000000*
+000000******************************************************************
+000000* PF3 = BACK. POP THE CALLER OFF THE COMMAREA NAVIGATION STACK
+000000* (COCOM01Y) AND XCTL BACK TO IT, RETRACING THE PATH THE USER
+000000* ACTUALLY TOOK RATHER THAN ALWAYS RETURNING TO THE MAIN MENU.
+000000******************************************************************
+000000 2500-NAV-BACK.
+000000     IF CDEMO-NAV-STACK-PTR > 0
+000000         MOVE CDEMO-NAV-STACK-PGM(CDEMO-NAV-STACK-PTR)
+000000                                 TO WS-NAV-BACK-PGM
+000000         SUBTRACT 1              FROM CDEMO-NAV-STACK-PTR
+000000     ELSE
+000000         MOVE 'COMEN01C'         TO WS-NAV-BACK-PGM
+000000     END-IF
+000000     SET CDEMO-PGM-REENTER       TO TRUE
+000000     EXEC CICS
+000000         XCTL PROGRAM(WS-NAV-BACK-PGM)
+000000         COMMAREA(CARDDEMO-COMMAREA)
+000000     END-EXEC.
+000000 2500-NAV-BACK-EXIT.
+000000     EXIT.
+000000*
+005900*
+006000 2000-RECEIVE-MAP.
+006100     IF EIBAID = DFHCLEAR OR CDEMO-PGM-ENTER
+006200         GO TO 2000-RECEIVE-MAP-EXIT
+006300     END-IF
+006400     EXEC CICS
+006500         RECEIVE MAP('COUSR5A') MAPSET('COUSR05')
+006600         INTO(COUSR5AI)
+006700         RESP(WS-RESP-CD)
+006800     END-EXEC.
+006900 2000-RECEIVE-MAP-EXIT.
+007000     EXIT.
+007100*
+007200 3000-PROCESS-INPUT.
+000000     IF CDEMO-TIMEOUT-EXPIRED
+000000         MOVE SPACES              TO CDEMO-TIMEOUT-FLAG
+000000         SET CDEMO-PGM-ENTER      TO TRUE
+000000         EXEC CICS
+000000             XCTL PROGRAM('COSGN00C')
+000000             COMMAREA(CARDDEMO-COMMAREA)
+000000         END-EXEC
+000000     END-IF
+000000     IF EIBAID = DFHPF3
+000000         PERFORM 2500-NAV-BACK THRU 2500-NAV-BACK-EXIT
+000000         GO TO 3000-PROCESS-INPUT-EXIT
+000000     END-IF
+007300     IF USRIDINI = SPACES
+007400         GO TO 3000-PROCESS-INPUT-EXIT
+007500     END-IF
+007600     MOVE USRIDINI               TO SEC-USR-ID
+007700     PERFORM 4000-READ-USER THRU 4000-READ-USER-EXIT
+007800     IF ERRMSGO NOT = SPACES
+007900         GO TO 3000-PROCESS-INPUT-EXIT
+008000     END-IF
+008100     MOVE SEC-USR-FNAME          TO FNAMEO
+008200     MOVE SEC-USR-LNAME          TO LNAMEO
+008300     MOVE SEC-USR-TYPE           TO USRTYPEO
+008400     IF CONFIRMI = 'Y'
+008500         PERFORM 5000-UNLOCK-USER
+008600             THRU 5000-UNLOCK-USER-EXIT
+008700     END-IF.
+008800 3000-PROCESS-INPUT-EXIT.
+008900     EXIT.
+009000*
+009100 4000-READ-USER.
+009200     EXEC CICS
+009300         READ DATASET('USRSEC')
+009400         INTO(SEC-USER-DATA)
+009500         RIDFLD(SEC-USR-ID)
+000000         UPDATE
+009600         RESP(WS-RESP-CD)
+009700     END-EXEC
+009800     IF WS-RESP-CD NOT = ZERO
+009900         MOVE 'User not found' TO ERRMSGO
+010000     END-IF.
+010100 4000-READ-USER-EXIT.
+010200     EXIT.
+010300*
+010400******************************************************************
+010500* CLEAR THE LOCK AND THE FAILED ATTEMPT COUNT SO THE USER CAN
+010600* SIGN ON AGAIN THROUGH COSGN00C.
+010700******************************************************************
+010800 5000-UNLOCK-USER.
+010900     IF NOT SEC-USR-LOCKED
+011000         MOVE 'User is not locked' TO ERRMSGO
+011100         GO TO 5000-UNLOCK-USER-EXIT
+011200     END-IF
+011300     SET SEC-USR-ACTIVE          TO TRUE
+011400     MOVE ZERO                   TO SEC-USR-FAIL-COUNT
+011500     EXEC CICS
+011600         REWRITE DATASET('USRSEC')
+011700         FROM(SEC-USER-DATA)
+011800         RESP(WS-RESP-CD)
+011900     END-EXEC
+000000     IF WS-RESP-CD NOT = ZERO
+000000         MOVE 'User unlock failed' TO ERRMSGO
+000000         GO TO 5000-UNLOCK-USER-EXIT
+000000     END-IF
+012000     MOVE 'User unlocked' TO ERRMSGO.
+012100 5000-UNLOCK-USER-EXIT.
+012200     EXIT.
+012300*
+012400 8000-SEND-MAP.
+012500     EXEC CICS
+012600         SEND MAP('COUSR5A') MAPSET('COUSR05')
+012700         FROM(COUSR5AO)
+012800         ERASE
+012900     END-EXEC.
+013000 8000-SEND-MAP-EXIT.
+013100     EXIT.
+013200*
+013300 9999-EXIT.
+013400     EXIT.
