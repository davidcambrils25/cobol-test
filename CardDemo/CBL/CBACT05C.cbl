@@ -0,0 +1,191 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBACT05C.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - NIGHTLY INTEREST ACCRUAL.
+001100******************************************************************
+001200******************************************************************
+001300* REMARKS.       READS THE ACCOUNT MASTER AND POSTS A NIGHTLY
+001400*                INTEREST CHARGE AGAINST ACCT-CURR-BAL FOR EVERY
+001500*                ACCOUNT IN GOOD STANDING THAT IS CARRYING AN
+001600*                AGING BALANCE (ACCT-CURR-CYC-DEBIT > ZERO, I.E.
+001700*                THIS CYCLE'S PURCHASES HAVE NOT BEEN PAID OFF)
+001800*                AND HAS NOT ALREADY GONE CREDIT. THE RATE USED
+001900*                IS LOOKED UP BY ACCT-GROUP-ID ON CVINT01Y - THE
+002000*                SAME KIND OF FLAT TABLE LOOKUP CVACT03Y USES FOR
+002100*                STATUS REASON CODES. INTEREST IS ADDED TO BOTH
+002200*                ACCT-CURR-BAL AND ACCT-CURR-CYC-DEBIT, SINCE A
+002300*                FINANCE CHARGE IS ITSELF A DEBIT THAT SHOULD
+002400*                SHOW UP ON THE NEXT STATEMENT (CBSTM01C) THE
+002500*                SAME AS A PURCHASE WOULD. RUN NIGHTLY, AHEAD OF
+002600*                CBACT04C'S MONTH-END CYCLE ROLLOVER.
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT ACCOUNT-FILE ASSIGN TO ACCTDAT
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS DYNAMIC
+003400         RECORD KEY IS ACCT-ID
+003500         FILE STATUS IS WS-ACCOUNT-STATUS.
+003600     SELECT ALERT-QUEUE-FILE ASSIGN TO OPRALRT
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS WS-ALERT-STATUS.
+003900*
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  ACCOUNT-FILE.
+004300     COPY CVACT01Y.
+004400*
+004500 FD  ALERT-QUEUE-FILE
+004600     RECORDING MODE IS F.
+004700     COPY CSOPS01Y.
+004800*
+004900 WORKING-STORAGE SECTION.
+005000 01  WS-ACCOUNT-STATUS                PIC XX.
+005100     88 WS-ACCOUNT-OK                 VALUE '00'.
+005200     88 WS-ACCOUNT-EOF                VALUE '10'.
+005300 01  WS-ALERT-STATUS                  PIC XX.
+005400 01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+005500     88 WS-END-OF-ACCOUNTS            VALUE 'Y'.
+005600 01  WS-ACCT-COUNT                    PIC 9(07) VALUE ZERO.
+005700 01  WS-INTEREST-COUNT                PIC 9(07) VALUE ZERO.
+005800 01  WS-ABEND-REASON-TEXT             PIC X(50).
+005900*
+006000******************************************************************
+006100* ABEND ALERT WORK AREA - SEE 9100-ABEND-NOTIFY.
+006200******************************************************************
+006300 COPY CSMSG02Y.
+006400*
+006500 COPY CVINT01Y.
+006600*
+006700******************************************************************
+006800* INTEREST CALCULATION WORK AREA.
+006900******************************************************************
+007000 01  WS-INT-CALC.
+007100     05 WS-INT-FOUND-SW               PIC X(01) VALUE 'N'.
+007200        88 WS-INT-RATE-FOUND          VALUE 'Y'.
+007300     05 WS-INT-ANNUAL-RATE            PIC 9(02)V9(02).
+007400     05 WS-INT-DAILY-RATE             PIC V9(9).
+007500     05 WS-INT-AMOUNT                 PIC S9(10)V99 COMP-3.
+007600*
+007700 LINKAGE SECTION.
+007800*
+007900******************************************************************
+008000 PROCEDURE DIVISION.
+008100******************************************************************
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+008400     PERFORM 2000-ACCRUE-INTEREST
+008450         THRU 2000-ACCRUE-INTEREST-EXIT
+008500         UNTIL WS-END-OF-ACCOUNTS
+008600     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+008700     GOBACK.
+008800*
+008900 1000-INITIALIZE.
+009000     MOVE ACCT-INT-RATE-VALUES        TO ACCT-INT-RATE-TABLE
+009100     OPEN I-O ACCOUNT-FILE
+009200     IF NOT WS-ACCOUNT-OK
+009300         DISPLAY 'CBACT05C - ERROR OPENING ACCOUNT FILE'
+009400         MOVE 'Y'                     TO WS-EOF-SW
+009500         MOVE 'ACCOUNT FILE OPEN ERROR' TO WS-ABEND-REASON-TEXT
+009600         PERFORM 9100-ABEND-NOTIFY
+009700             THRU 9100-ABEND-NOTIFY-EXIT
+009800     END-IF
+009850     IF NOT WS-END-OF-ACCOUNTS
+009900         PERFORM 2100-READ-NEXT-ACCOUNT
+010000             THRU 2100-READ-NEXT-ACCOUNT-EXIT
+010050     END-IF.
+010100 1000-INITIALIZE-EXIT.
+010200     EXIT.
+010300*
+010400 2000-ACCRUE-INTEREST.
+010500     ADD 1                            TO WS-ACCT-COUNT
+010600     IF ACCT-ACTIVE-STATUS = 'A'
+010700         AND ACCT-CURR-BAL > ZERO
+010800         AND ACCT-CURR-CYC-DEBIT > ZERO
+010900         PERFORM 3000-POST-INTEREST THRU 3000-POST-INTEREST-EXIT
+011000     END-IF
+011100     PERFORM 2100-READ-NEXT-ACCOUNT
+011200         THRU 2100-READ-NEXT-ACCOUNT-EXIT.
+011300 2000-ACCRUE-INTEREST-EXIT.
+011400     EXIT.
+011500*
+011600 2100-READ-NEXT-ACCOUNT.
+011700     READ ACCOUNT-FILE NEXT RECORD
+011800         AT END
+011900             MOVE 'Y'                 TO WS-EOF-SW
+012000     END-READ.
+012100 2100-READ-NEXT-ACCOUNT-EXIT.
+012200     EXIT.
+012300*
+012400******************************************************************
+012500* LOOKS UP THE ACCOUNT'S GROUP ON CVINT01Y AND COMPUTES A DAILY
+012600* PERIODIC RATE FROM THE ANNUAL RATE. A GROUP NOT ON THE TABLE
+012700* USES THE DEFAULT ENTRY (ALWAYS TABLE ENTRY 1) INSTEAD OF
+012800* SKIPPING THE ACCOUNT.
+012900******************************************************************
+013000 3000-POST-INTEREST.
+013100     MOVE 'N'                         TO WS-INT-FOUND-SW
+013200     PERFORM VARYING AIR-IDX FROM 1 BY 1
+013300             UNTIL AIR-IDX > 5 OR WS-INT-RATE-FOUND
+013400         IF AIR-GROUP-ID (AIR-IDX) = ACCT-GROUP-ID
+013500             MOVE AIR-ANNUAL-RATE (AIR-IDX) TO WS-INT-ANNUAL-RATE
+013600             MOVE 'Y'                 TO WS-INT-FOUND-SW
+013700         END-IF
+013800     END-PERFORM
+013900     IF NOT WS-INT-RATE-FOUND
+014000         MOVE AIR-ANNUAL-RATE (1)     TO WS-INT-ANNUAL-RATE
+014100     END-IF
+014200     COMPUTE WS-INT-DAILY-RATE ROUNDED =
+014300         WS-INT-ANNUAL-RATE / 100 / 365
+014400     COMPUTE WS-INT-AMOUNT ROUNDED =
+014500         ACCT-CURR-BAL * WS-INT-DAILY-RATE
+014600     ADD WS-INT-AMOUNT                TO ACCT-CURR-BAL
+014700     ADD WS-INT-AMOUNT                TO ACCT-CURR-CYC-DEBIT
+014800     REWRITE ACCOUNT-RECORD
+014900     ADD 1                            TO WS-INTEREST-COUNT.
+015000 3000-POST-INTEREST-EXIT.
+015100     EXIT.
+015200*
+015300 9000-TERMINATE.
+015400     CLOSE ACCOUNT-FILE
+015500     DISPLAY 'CBACT05C - ACCOUNTS READ: ' WS-ACCT-COUNT
+015600     DISPLAY 'CBACT05C - INTEREST POSTED: ' WS-INTEREST-COUNT.
+015700 9000-TERMINATE-EXIT.
+015800     EXIT.
+015900*
+016000******************************************************************
+016100* A FATAL ERROR EARLIER IN THE RUN LEAVES A REASON IN
+016200* WS-ABEND-REASON-TEXT AND PERFORMS THIS PARAGRAPH, WHICH LOGS AN
+016300* ALERT RECORD TO THE ON-CALL ALERT QUEUE (OPRALRT) AND SETS A
+016400* NON-ZERO RETURN CODE SO THE JOB STEP ITSELF SHOWS THE FAILURE -
+016500* OPERATIONS FINDS OUT FROM THE ALERT AND THE STEP CONDITION CODE
+016600* RATHER THAN FROM THE MISSING OUTPUT THE NEXT MORNING.
+016700******************************************************************
+016800 9100-ABEND-NOTIFY.
+016900     MOVE 'AB01'                     TO ABEND-CODE
+017000     MOVE 'CBACT05C'                 TO ABEND-CULPRIT
+017100     MOVE WS-ABEND-REASON-TEXT       TO ABEND-REASON
+017200     STRING ABEND-CULPRIT       DELIMITED BY SIZE
+017300            ' - '               DELIMITED BY SIZE
+017400            ABEND-REASON        DELIMITED BY SIZE
+017500       INTO ABEND-MSG
+017600     END-STRING
+017700     OPEN EXTEND ALERT-QUEUE-FILE
+017800     MOVE FUNCTION CURRENT-DATE     TO ALERT-TIMESTAMP
+017900     MOVE ABEND-CULPRIT              TO ALERT-PGMNAME
+018000     MOVE ABEND-CODE                 TO ALERT-ABEND-CODE
+018100     MOVE ABEND-CULPRIT              TO ALERT-ABEND-CULPRIT
+018200     MOVE ABEND-REASON               TO ALERT-ABEND-REASON
+018300     MOVE ABEND-MSG                  TO ALERT-ABEND-MSG
+018400     WRITE OPS-ALERT-RECORD
+018500     CLOSE ALERT-QUEUE-FILE
+018600     MOVE 16                         TO RETURN-CODE.
+018700 9100-ABEND-NOTIFY-EXIT.
+018800     EXIT.
