@@ -0,0 +1,390 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBTRN03C.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - BATCH TRANSACTION UPLOAD.
+001100******************************************************************
+001200******************************************************************
+001300* REMARKS.       READS A MERCHANT BATCH FILE OF TRANSACTIONS AND
+001400*                POSTS EACH ONE TO THE TRANSACTION MASTER, RUNNING
+001500*                THE SAME TYPE/CATEGORY CODE VALIDATION USED BY
+001600*                THE ON-LINE TRANSACTION ADD SCREEN (COTRN02C).
+001700*                A ROW IS REJECTED WHEN THE TYPE/CATEGORY CODE IS
+001800*                NOT RECOGNIZED, OR WHEN A TRANSACTION WITH THE
+001900*                SAME TRAN-ID ALREADY EXISTS ON THE MASTER. A
+002000*                SUMMARY OF ACCEPTED/REJECTED ROWS IS WRITTEN TO
+002100*                THE REPORT FILE AND DISPLAYED AT END OF RUN.
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT TRAN-INPUT-FILE ASSIGN TO DALYTRAN
+002700         ORGANIZATION IS SEQUENTIAL
+002800         FILE STATUS IS WS-TRAN-INPUT-STATUS.
+002900     SELECT TRAN-MASTER-FILE ASSIGN TO TRANDAT
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS TRAN-ID OF TRAN-MASTER-RECORD
+003300         FILE STATUS IS WS-TRAN-MASTER-STATUS.
+003400     SELECT TRAN-REPORT-FILE ASSIGN TO TRANRPT
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS WS-TRAN-REPORT-STATUS.
+000000     SELECT ALERT-QUEUE-FILE ASSIGN TO OPRALRT
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-ALERT-STATUS.
+000000     SELECT CHECKPOINT-FILE ASSIGN TO TRANCKPT
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000000     SELECT JOB-LOG-FILE ASSIGN TO JOBLOG
+000000         ORGANIZATION IS INDEXED
+000000         ACCESS MODE IS DYNAMIC
+000000         RECORD KEY IS JBS-KEY
+000000         FILE STATUS IS WS-JOBLOG-STATUS.
+003700*
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  TRAN-INPUT-FILE
+004100     RECORDING MODE IS F.
+004200     COPY CVTRA01Y.
+004300*
+004400 FD  TRAN-MASTER-FILE.
+004500     COPY CVTRA01Y REPLACING TRAN-RECORD BY TRAN-MASTER-RECORD.
+004700*
+004800 FD  TRAN-REPORT-FILE
+004900     RECORDING MODE IS F.
+005000 01  TRAN-REPORT-LINE                PIC X(80).
+005100*
+000000 FD  ALERT-QUEUE-FILE
+000000     RECORDING MODE IS F.
+000000     COPY CSOPS01Y.
+000000*
+000000 FD  CHECKPOINT-FILE
+000000     RECORDING MODE IS F.
+000000     COPY CSCKP01Y.
+000000*
+000000 FD  JOB-LOG-FILE.
+000000     COPY CVJOB01Y.
+000000*
+005200 WORKING-STORAGE SECTION.
+005300 01  WS-TRAN-INPUT-STATUS             PIC XX.
+005400     88 WS-TRAN-INPUT-OK              VALUE '00'.
+005500     88 WS-TRAN-INPUT-EOF             VALUE '10'.
+005600 01  WS-TRAN-MASTER-STATUS            PIC XX.
+005700     88 WS-TRAN-MASTER-OK             VALUE '00'.
+005800     88 WS-TRAN-MASTER-DUPLICATE      VALUE '22'.
+005900 01  WS-TRAN-REPORT-STATUS            PIC XX.
+006000     88 WS-TRAN-REPORT-OK             VALUE '00'.
+000000 01  WS-ALERT-STATUS                  PIC XX.
+000000 01  WS-CHECKPOINT-STATUS             PIC XX.
+000000     88 WS-CHECKPOINT-OK              VALUE '00'.
+000000 01  WS-JOBLOG-STATUS                 PIC XX.
+000000     88 WS-JOBLOG-OK                  VALUE '00'.
+006100 01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+006200     88 WS-END-OF-INPUT               VALUE 'Y'.
+006300 01  WS-FOUND-SW                      PIC X(01) VALUE 'N'.
+006400     88 WS-TYPE-CAT-FOUND             VALUE 'Y'.
+000000 01  WS-RESTART-SW                    PIC X(01) VALUE 'N'.
+000000     88 WS-RESTART-RUN                VALUE 'Y'.
+000000 01  WS-SKIP-KEY                      PIC X(16).
+000000 01  WS-CHECKPOINT-INTERVAL           PIC 9(05) VALUE 00100.
+006500 01  WS-COUNTERS.
+006600     05 WS-READ-COUNT                 PIC 9(07) VALUE ZERO.
+006700     05 WS-ACCEPT-COUNT               PIC 9(07) VALUE ZERO.
+006800     05 WS-REJECT-COUNT               PIC 9(07) VALUE ZERO.
+006900     05 WS-REJECT-BADCODE-COUNT       PIC 9(07) VALUE ZERO.
+007000     05 WS-REJECT-DUP-COUNT           PIC 9(07) VALUE ZERO.
+000000 01  WS-ABEND-REASON-TEXT             PIC X(50).
+007100*
+000000******************************************************************
+000000* ABEND ALERT WORK AREA - SEE 9100-ABEND-NOTIFY.
+000000******************************************************************
+000000 COPY CSMSG02Y.
+000000*
+007200 COPY CVTRA02Y.
+007300*
+007400 COPY CSDAT01Y.
+007500*
+007600******************************************************************
+007700 PROCEDURE DIVISION.
+007800******************************************************************
+007900 0000-MAINLINE.
+008000     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+008100     PERFORM 2000-POST-TRANSACTION
+008150         THRU 2000-POST-TRANSACTION-EXIT
+008200         UNTIL WS-END-OF-INPUT
+008300     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+008400     GOBACK.
+008500*
+008600 1000-INITIALIZE.
+008700     MOVE TRAN-TYPE-CAT-VALUES  TO TRAN-TYPE-CAT-TABLE
+008800     OPEN INPUT TRAN-INPUT-FILE
+008900     OPEN I-O TRAN-MASTER-FILE
+009100     IF NOT WS-TRAN-INPUT-OK
+009200         DISPLAY 'CBTRN03C - ERROR OPENING TRAN INPUT FILE'
+009300         MOVE 'Y'                TO WS-EOF-SW
+000000         MOVE 'TRAN INPUT FILE OPEN ERROR' TO WS-ABEND-REASON-TEXT
+000000         PERFORM 9100-ABEND-NOTIFY
+000000             THRU 9100-ABEND-NOTIFY-EXIT
+009400     END-IF
+000000     IF NOT WS-TRAN-MASTER-OK
+000000         DISPLAY 'CBTRN03C - ERROR OPENING TRAN MASTER FILE'
+000000         MOVE 'Y'                TO WS-EOF-SW
+000000         MOVE 'TRAN MASTER FILE OPEN ERROR'
+000000                                 TO WS-ABEND-REASON-TEXT
+000000         PERFORM 9100-ABEND-NOTIFY
+000000             THRU 9100-ABEND-NOTIFY-EXIT
+000000     END-IF
+000000     PERFORM 1100-CHECK-RESTART THRU 1100-CHECK-RESTART-EXIT
+000000     IF WS-RESTART-RUN
+000000         OPEN EXTEND TRAN-REPORT-FILE
+000000     ELSE
+000000         OPEN OUTPUT TRAN-REPORT-FILE
+000000     END-IF
+000000     IF NOT WS-TRAN-REPORT-OK
+000000         DISPLAY 'CBTRN03C - ERROR OPENING TRAN REPORT FILE'
+000000         MOVE 'Y'                TO WS-EOF-SW
+000000         MOVE 'TRAN REPORT FILE OPEN ERROR'
+000000                                 TO WS-ABEND-REASON-TEXT
+000000         PERFORM 9100-ABEND-NOTIFY
+000000             THRU 9100-ABEND-NOTIFY-EXIT
+000000     END-IF
+009500     PERFORM 2100-READ-NEXT-INPUT-TRAN
+009550         THRU 2100-READ-NEXT-INPUT-TRAN-EXIT
+000000     IF WS-RESTART-RUN
+000000         PERFORM 2200-SKIP-TO-RESTART-POINT
+000000             THRU 2200-SKIP-TO-RESTART-POINT-EXIT
+000000             UNTIL WS-END-OF-INPUT
+000000             OR TRAN-ID OF TRAN-RECORD > WS-SKIP-KEY
+000000     END-IF.
+009600 1000-INITIALIZE-EXIT.
+009700     EXIT.
+009800*
+000000******************************************************************
+000000* A CHECKPOINT FILE LEFT BEHIND WITH CKPT-COMPLETE-SW STILL 'N'
+000000* MEANS THE LAST RUN OF THIS PROGRAM ABENDED BEFORE FINISHING -
+000000* RESTORE ITS COUNTERS AND REMEMBER THE LAST KEY IT COMMITTED SO
+000000* 1000-INITIALIZE CAN FAST-FORWARD PAST ALREADY-POSTED RECORDS
+000000* INSTEAD OF REPROCESSING THE WHOLE INPUT FILE.
+000000******************************************************************
+000000 1100-CHECK-RESTART.
+000000     OPEN INPUT CHECKPOINT-FILE
+000000     IF WS-CHECKPOINT-OK
+000000         READ CHECKPOINT-FILE
+000000             AT END
+000000                 CONTINUE
+000000             NOT AT END
+000000                 IF CKPT-RUN-INCOMPLETE
+000000                    AND CKPT-PGM-NAME = 'CBTRN03C'
+000000                     SET WS-RESTART-RUN TO TRUE
+000000                     MOVE CKPT-LAST-KEY TO WS-SKIP-KEY
+000000                     MOVE CKPT-READ-COUNT
+000000                         TO WS-READ-COUNT
+000000                     MOVE CKPT-ACCEPT-COUNT
+000000                         TO WS-ACCEPT-COUNT
+000000                     MOVE CKPT-REJECT-COUNT
+000000                         TO WS-REJECT-COUNT
+000000                     MOVE CKPT-REJECT-BADCODE-COUNT
+000000                         TO WS-REJECT-BADCODE-COUNT
+000000                     MOVE CKPT-REJECT-DUP-COUNT
+000000                         TO WS-REJECT-DUP-COUNT
+000000                     DISPLAY 'CBTRN03C - RESUMING, KEY='
+000000                         WS-SKIP-KEY
+000000                 END-IF
+000000         END-READ
+000000         CLOSE CHECKPOINT-FILE
+000000     END-IF.
+000000 1100-CHECK-RESTART-EXIT.
+000000     EXIT.
+000000*
+009900 2000-POST-TRANSACTION.
+010000     ADD 1                       TO WS-READ-COUNT
+010100     PERFORM 3000-VALIDATE-TYPE-CATEGORY
+010150         THRU 3000-VALIDATE-TYPE-CATEGORY-EXIT
+010200     IF NOT WS-TYPE-CAT-FOUND
+010300         ADD 1                   TO WS-REJECT-COUNT
+010400         ADD 1                   TO WS-REJECT-BADCODE-COUNT
+010500         PERFORM 4000-WRITE-REPORT-LINE
+010550             THRU 4000-WRITE-REPORT-LINE-EXIT
+010600         GO TO 2000-POST-TRANSACTION-CONTINUE
+010700     END-IF
+010800     MOVE TRAN-RECORD            TO TRAN-MASTER-RECORD
+010900     WRITE TRAN-MASTER-RECORD
+011000     IF WS-TRAN-MASTER-DUPLICATE
+011100         ADD 1                   TO WS-REJECT-COUNT
+011200         ADD 1                   TO WS-REJECT-DUP-COUNT
+011300     ELSE
+011400         ADD 1                   TO WS-ACCEPT-COUNT
+011500     END-IF
+011600     PERFORM 4000-WRITE-REPORT-LINE
+011650         THRU 4000-WRITE-REPORT-LINE-EXIT.
+011700 2000-POST-TRANSACTION-CONTINUE.
+000000     IF FUNCTION MOD(WS-READ-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+000000         SET CKPT-RUN-INCOMPLETE TO TRUE
+000000         PERFORM 5000-WRITE-CHECKPOINT
+000000             THRU 5000-WRITE-CHECKPOINT-EXIT
+000000     END-IF
+011800     PERFORM 2100-READ-NEXT-INPUT-TRAN
+011850         THRU 2100-READ-NEXT-INPUT-TRAN-EXIT.
+011900 2000-POST-TRANSACTION-EXIT.
+012000     EXIT.
+012100*
+012200 2100-READ-NEXT-INPUT-TRAN.
+012300     READ TRAN-INPUT-FILE
+012400         AT END
+012500             MOVE 'Y'            TO WS-EOF-SW
+012600     END-READ.
+012700 2100-READ-NEXT-INPUT-TRAN-EXIT.
+012800     EXIT.
+012900*
+000000******************************************************************
+000000* CALLED ONLY ON A RESTART RUN, RIGHT AFTER 1000-INITIALIZE'S
+000000* FIRST READ - RE-READS PAST EVERY RECORD ALREADY COMMITTED AS OF
+000000* THE LAST CHECKPOINT SO 2000-POST-TRANSACTION PICKS UP RIGHT
+000000* AFTER WS-SKIP-KEY.
+000000******************************************************************
+000000 2200-SKIP-TO-RESTART-POINT.
+000000     PERFORM 2100-READ-NEXT-INPUT-TRAN
+000000         THRU 2100-READ-NEXT-INPUT-TRAN-EXIT.
+000000 2200-SKIP-TO-RESTART-POINT-EXIT.
+000000     EXIT.
+000000*
+013000******************************************************************
+013100* LOOK UP TTYPCD/TCATCD IN THE REFERENCE TABLE, THE SAME LOOKUP
+013200* THE ON-LINE TRANSACTION ADD SCREEN PERFORMS.
+013300******************************************************************
+013400 3000-VALIDATE-TYPE-CATEGORY.
+013500     MOVE 'N'                    TO WS-FOUND-SW
+013600     PERFORM VARYING TTC-IDX FROM 1 BY 1
+013700             UNTIL TTC-IDX > 10 OR WS-TYPE-CAT-FOUND
+013800         IF TTC-TYPE-CD (TTC-IDX) = TRAN-TYPE-CD OF TRAN-RECORD
+013900            AND TTC-CAT-CD (TTC-IDX) = TRAN-CAT-CD OF TRAN-RECORD
+014000             MOVE 'Y'            TO WS-FOUND-SW
+014100         END-IF
+014200     END-PERFORM.
+014300 3000-VALIDATE-TYPE-CATEGORY-EXIT.
+014400     EXIT.
+014500*
+014600 4000-WRITE-REPORT-LINE.
+014700     MOVE SPACES                 TO TRAN-REPORT-LINE
+014800     STRING TRAN-ID OF TRAN-RECORD DELIMITED BY SIZE
+014900            ' '                  DELIMITED BY SIZE
+015000            TRAN-CARD-NUM OF TRAN-RECORD DELIMITED BY SIZE
+015100            ' '                  DELIMITED BY SIZE
+015200            TRAN-TYPE-CD OF TRAN-RECORD DELIMITED BY SIZE
+015300            TRAN-CAT-CD OF TRAN-RECORD DELIMITED BY SIZE
+015400            ' '                  DELIMITED BY SIZE
+015500       INTO TRAN-REPORT-LINE
+015600     END-STRING
+015700     WRITE TRAN-REPORT-LINE.
+015800 4000-WRITE-REPORT-LINE-EXIT.
+015900     EXIT.
+016000*
+000000******************************************************************
+000000* SNAPSHOTS THE CURRENT KEY AND COUNTERS TO TRANCKPT SO A RESTART
+000000* CAN PICK UP HERE. THE CALLER SETS CKPT-COMPLETE-SW BEFOREHAND -
+000000* 'N' FOR AN IN-FLIGHT CHECKPOINT, 'Y' FOR THE FINAL ONE WRITTEN
+000000* BY 9000-TERMINATE ONCE THE RUN HAS FINISHED CLEANLY.
+000000******************************************************************
+000000 5000-WRITE-CHECKPOINT.
+000000     MOVE 'CBTRN03C'             TO CKPT-PGM-NAME
+000000     MOVE FUNCTION CURRENT-DATE  TO CKPT-TIMESTAMP
+000000     MOVE TRAN-ID OF TRAN-RECORD TO CKPT-LAST-KEY
+000000     MOVE WS-READ-COUNT          TO CKPT-READ-COUNT
+000000     MOVE WS-ACCEPT-COUNT        TO CKPT-ACCEPT-COUNT
+000000     MOVE WS-REJECT-COUNT        TO CKPT-REJECT-COUNT
+000000     MOVE WS-REJECT-BADCODE-COUNT
+000000                                 TO CKPT-REJECT-BADCODE-COUNT
+000000     MOVE WS-REJECT-DUP-COUNT    TO CKPT-REJECT-DUP-COUNT
+000000     OPEN OUTPUT CHECKPOINT-FILE
+000000     WRITE CHECKPOINT-RECORD
+000000     CLOSE CHECKPOINT-FILE.
+000000 5000-WRITE-CHECKPOINT-EXIT.
+000000     EXIT.
+000000*
+016100 9000-TERMINATE.
+016200     MOVE SPACES                 TO TRAN-REPORT-LINE
+016300     STRING 'READ='         DELIMITED BY SIZE
+016400            WS-READ-COUNT        DELIMITED BY SIZE
+016500            ' ACCEPTED='         DELIMITED BY SIZE
+016600            WS-ACCEPT-COUNT      DELIMITED BY SIZE
+016700            ' REJECTED='         DELIMITED BY SIZE
+016800            WS-REJECT-COUNT      DELIMITED BY SIZE
+016900            ' (BADCODE='         DELIMITED BY SIZE
+017000            WS-REJECT-BADCODE-COUNT DELIMITED BY SIZE
+017100            ' DUPLICATE='        DELIMITED BY SIZE
+017200            WS-REJECT-DUP-COUNT  DELIMITED BY SIZE
+017300            ')'                  DELIMITED BY SIZE
+017400       INTO TRAN-REPORT-LINE
+017500     END-STRING
+017600     WRITE TRAN-REPORT-LINE
+017700     DISPLAY TRAN-REPORT-LINE
+000000     SET CKPT-RUN-COMPLETE       TO TRUE
+000000     PERFORM 5000-WRITE-CHECKPOINT
+000000         THRU 5000-WRITE-CHECKPOINT-EXIT
+017800     CLOSE TRAN-INPUT-FILE
+017900     CLOSE TRAN-MASTER-FILE
+018000     CLOSE TRAN-REPORT-FILE
+000000     PERFORM 9200-LOG-JOB-STATUS
+000000         THRU 9200-LOG-JOB-STATUS-EXIT.
+018100 9000-TERMINATE-EXIT.
+018200     EXIT.
+000000*
+000000******************************************************************
+000000* A FATAL ERROR EARLIER IN THE RUN LEAVES A REASON IN
+000000* WS-ABEND-REASON-TEXT AND PERFORMS THIS PARAGRAPH, WHICH LOGS AN
+000000* ALERT RECORD TO THE ON-CALL ALERT QUEUE (OPRALRT) AND SETS A
+000000* NON-ZERO RETURN CODE SO THE JOB STEP ITSELF SHOWS THE FAILURE -
+000000* OPERATIONS FINDS OUT FROM THE ALERT AND THE STEP CONDITION CODE
+000000* RATHER THAN FROM THE MISSING OUTPUT THE NEXT MORNING.
+000000******************************************************************
+000000 9100-ABEND-NOTIFY.
+000000     MOVE 'AB01'                 TO ABEND-CODE
+000000     MOVE 'CBTRN03C'             TO ABEND-CULPRIT
+000000     MOVE WS-ABEND-REASON-TEXT   TO ABEND-REASON
+000000     STRING ABEND-CULPRIT   DELIMITED BY SIZE
+000000            ' - '           DELIMITED BY SIZE
+000000            ABEND-REASON    DELIMITED BY SIZE
+000000       INTO ABEND-MSG
+000000     END-STRING
+000000     OPEN EXTEND ALERT-QUEUE-FILE
+000000     MOVE FUNCTION CURRENT-DATE TO ALERT-TIMESTAMP
+000000     MOVE ABEND-CULPRIT          TO ALERT-PGMNAME
+000000     MOVE ABEND-CODE             TO ALERT-ABEND-CODE
+000000     MOVE ABEND-CULPRIT          TO ALERT-ABEND-CULPRIT
+000000     MOVE ABEND-REASON           TO ALERT-ABEND-REASON
+000000     MOVE ABEND-MSG              TO ALERT-ABEND-MSG
+000000     WRITE OPS-ALERT-RECORD
+000000     CLOSE ALERT-QUEUE-FILE
+000000     MOVE 16                     TO RETURN-CODE.
+000000 9100-ABEND-NOTIFY-EXIT.
+000000     EXIT.
+000000*
+000000******************************************************************
+000000* APPENDS THIS RUN'S OUTCOME TO JOBLOG SO COADM03C CAN SHOW
+000000* WHETHER THE JOB RAN AND HOW IT WENT. RETURN-CODE IS ALREADY
+000000* NON-ZERO BY THE TIME THIS RUNS IF 9100-ABEND-NOTIFY FIRED.
+000000******************************************************************
+000000 9200-LOG-JOB-STATUS.
+000000     OPEN I-O JOB-LOG-FILE
+000000     IF NOT WS-JOBLOG-OK
+000000         DISPLAY 'CBTRN03C - ERROR OPENING JOB LOG FILE'
+000000         GO TO 9200-LOG-JOB-STATUS-EXIT
+000000     END-IF
+000000     MOVE 'CBTRN03C'             TO JBS-JOB-NAME
+000000     MOVE FUNCTION CURRENT-DATE  TO JBS-TIMESTAMP
+000000     IF RETURN-CODE = ZERO
+000000         SET JBS-STATUS-SUCCESS  TO TRUE
+000000     ELSE
+000000         SET JBS-STATUS-FAILED   TO TRUE
+000000     END-IF
+000000     MOVE RETURN-CODE            TO JBS-RETURN-CODE
+000000     MOVE WS-ACCEPT-COUNT        TO JBS-REC-COUNT
+000000     WRITE JOB-STATUS-RECORD
+000000     CLOSE JOB-LOG-FILE.
+000000 9200-LOG-JOB-STATUS-EXIT.
+000000     EXIT.
