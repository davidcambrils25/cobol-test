@@ -0,0 +1,238 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COACTAPC.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - SECOND-USER APPROVAL OF
+001100*                     CREDIT/CASH LIMIT INCREASES QUEUED BY
+001200*                     COACTUPC WHEN THEY EXCEED THE CONFIGURED
+001300*                     THRESHOLD.
+001400******************************************************************
+001500******************************************************************
+001600* REMARKS.       ACCOUNT LIMIT APPROVAL - LISTS PENDING LIMIT
+001700*                INCREASES AND APPLIES THEM ON APPROVAL. THE
+001800*                REQUESTING USER MAY NOT APPROVE THEIR OWN
+001900*                REQUEST.
+002000******************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400 01  WS-PGMNAME                  PIC X(08) VALUE 'COACTAPC'.
+002500 01  WS-TRANID                   PIC X(04) VALUE 'CAAP'.
+002600*
+002700 01  WS-SCREEN-FIELDS.
+002800     05  ACCTSIDI                PIC X(11).
+002900     05  APRSEQI                 PIC 9(04).
+003000     05  APRACTI                 PIC X(01).
+003100         88 APRACT-APPROVE       VALUE 'A'.
+003200         88 APRACT-REJECT        VALUE 'R'.
+003300     05  ERRMSGI                 PIC X(78).
+003400     05  INFOMSGI                PIC X(45).
+003500*
+003600 COPY CVACT01Y.
+003700 COPY CVAPR01Y.
+003800 COPY CVAUD01Y.
+003900*
+004000 01  WS-MISC-STORAGE.
+004100     05  WS-RESP-CD              PIC S9(08) COMP.
+004200     05  WS-CURRENT-TIMESTAMP    PIC X(26).
+004300*
+000000 01  WS-NAV-BACK-PGM         PIC X(08).
+000000*
+000000 01  WS-IDLE-TIMEOUT-DATA.
+000000     05  WS-IDLE-TIMEOUT-MINS    PIC 9(03) VALUE 015.
+000000     05  WS-NOW-DT               PIC 9(08).
+000000     05  WS-NOW-HH               PIC 9(02).
+000000     05  WS-NOW-MM               PIC 9(02).
+000000     05  WS-IDLE-ELAPSED-MINS    PIC S9(05) COMP-3.
+000000*
+004400 COPY COCOM01Y.
+004500*
+004600 LINKAGE SECTION.
+004700 01  DFHCOMMAREA                 PIC X(400).
+004800*
+004900******************************************************************
+005000 PROCEDURE DIVISION.
+005100******************************************************************
+005200 0000-MAINLINE.
+005300     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000000     PERFORM 1500-CHECK-IDLE-TIMEOUT
+000000         THRU 1500-CHECK-IDLE-TIMEOUT-EXIT
+005400     PERFORM 2000-RECEIVE-MAP THRU 2000-RECEIVE-MAP-EXIT
+005500     PERFORM 3000-PROCESS-APPROVAL THRU 3000-PROCESS-APPROVAL-EXIT
+005600     PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO CDEMO-LAST-ACTIVITY-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO CDEMO-LAST-ACTIVITY-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO CDEMO-LAST-ACTIVITY-MM
+005700     EXEC CICS
+005800         RETURN TRANSID(WS-TRANID)
+005900         COMMAREA(CARDDEMO-COMMAREA)
+006000     END-EXEC
+006100     GOBACK.
+006200*
+006300 1000-INITIALIZE.
+006400     MOVE SPACES                 TO ERRMSGI INFOMSGI
+006500     IF EIBCALEN > 0
+006600         MOVE DFHCOMMAREA        TO CARDDEMO-COMMAREA
+006700     END-IF.
+006800 1000-INITIALIZE-EXIT.
+006900     EXIT.
+000000******************************************************************
+000000* SESSION IDLE TIMEOUT - CDEMO-LAST-ACTIVITY-DT/HH/MM IS STAMPED
+000000* BY 0000-MAINLINE EVERY TIME CONTROL IS HANDED BACK TO THE
+000000* TERMINAL. IF TOO LONG HAS PASSED SINCE THEN, FORCE THE USER
+000000* BACK THROUGH SIGN-ON RATHER THAN TRUST A STALE SESSION.
+000000******************************************************************
+000000 1500-CHECK-IDLE-TIMEOUT.
+000000     IF CDEMO-PGM-ENTER OR CDEMO-LAST-ACTIVITY-DT = ZERO
+000000         GO TO 1500-CHECK-IDLE-TIMEOUT-EXIT
+000000     END-IF
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-NOW-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO WS-NOW-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO WS-NOW-MM
+000000     COMPUTE WS-IDLE-ELAPSED-MINS =
+000000         (FUNCTION INTEGER-OF-DATE(WS-NOW-DT) -
+000000          FUNCTION INTEGER-OF-DATE(CDEMO-LAST-ACTIVITY-DT)) * 1440
+000000         + (WS-NOW-HH * 60 + WS-NOW-MM)
+000000         - (CDEMO-LAST-ACTIVITY-HH * 60 + CDEMO-LAST-ACTIVITY-MM)
+000000     IF WS-IDLE-ELAPSED-MINS >= WS-IDLE-TIMEOUT-MINS
+000000         SET CDEMO-TIMEOUT-EXPIRED TO TRUE
+000000     END-IF.
+000000 1500-CHECK-IDLE-TIMEOUT-EXIT.
+000000     EXIT.
+000000*
+000000******************************************************************
+000000* PF3 = BACK. POP THE CALLER OFF THE COMMAREA NAVIGATION STACK
+000000* (COCOM01Y) AND XCTL BACK TO IT, RETRACING THE PATH THE USER
+000000* ACTUALLY TOOK RATHER THAN ALWAYS RETURNING TO THE MAIN MENU.
+000000******************************************************************
+000000 2500-NAV-BACK.
+000000     IF CDEMO-NAV-STACK-PTR > 0
+000000         MOVE CDEMO-NAV-STACK-PGM(CDEMO-NAV-STACK-PTR)
+000000                                 TO WS-NAV-BACK-PGM
+000000         SUBTRACT 1              FROM CDEMO-NAV-STACK-PTR
+000000     ELSE
+000000         MOVE 'COMEN01C'         TO WS-NAV-BACK-PGM
+000000     END-IF
+000000     SET CDEMO-PGM-REENTER       TO TRUE
+000000     EXEC CICS
+000000         XCTL PROGRAM(WS-NAV-BACK-PGM)
+000000         COMMAREA(CARDDEMO-COMMAREA)
+000000     END-EXEC.
+000000 2500-NAV-BACK-EXIT.
+000000     EXIT.
+000000*
+007000*
+007100 2000-RECEIVE-MAP.
+007200     IF CDEMO-PGM-ENTER
+007300         GO TO 2000-RECEIVE-MAP-EXIT
+007400     END-IF
+007500     EXEC CICS
+007600         RECEIVE MAP('CACTAPA') MAPSET('COACTAP')
+007700         INTO(WS-SCREEN-FIELDS)
+007800         RESP(WS-RESP-CD)
+007900     END-EXEC.
+008000 2000-RECEIVE-MAP-EXIT.
+008100     EXIT.
+008200*
+008300 3000-PROCESS-APPROVAL.
+000000     IF CDEMO-TIMEOUT-EXPIRED
+000000         MOVE SPACES              TO CDEMO-TIMEOUT-FLAG
+000000         SET CDEMO-PGM-ENTER      TO TRUE
+000000         EXEC CICS
+000000             XCTL PROGRAM('COSGN00C')
+000000             COMMAREA(CARDDEMO-COMMAREA)
+000000         END-EXEC
+000000     END-IF
+000000     IF EIBAID = DFHPF3
+000000         PERFORM 2500-NAV-BACK THRU 2500-NAV-BACK-EXIT
+000000         GO TO 3000-PROCESS-APPROVAL-EXIT
+000000     END-IF
+008400     IF ACCTSIDI = SPACES OR APRSEQI = ZERO
+008500         GO TO 3000-PROCESS-APPROVAL-EXIT
+008600     END-IF
+008700     MOVE FUNCTION NUMVAL(ACCTSIDI) TO APR-ACCT-ID
+008800     MOVE APRSEQI                TO APR-SEQ-NUM
+008900     EXEC CICS
+009000         READ DATASET('ACCTAPR')
+009100         INTO(LIMIT-APPROVAL-RECORD)
+000000         RIDFLD(APR-KEY)
+009300         RESP(WS-RESP-CD)
+009400     END-EXEC
+009500     IF NOT APR-PENDING
+009600         MOVE 'Request is not pending approval' TO ERRMSGI
+009700         GO TO 3000-PROCESS-APPROVAL-EXIT
+009800     END-IF
+009900     IF APR-REQUESTED-BY = CDEMO-USER-ID
+010000         MOVE 'Requestor may not approve own change' TO ERRMSGI
+010100         GO TO 3000-PROCESS-APPROVAL-EXIT
+010200     END-IF
+010300     IF APRACT-APPROVE
+010400         PERFORM 4000-APPLY-APPROVED-CHANGE
+010500             THRU 4000-APPLY-APPROVED-CHANGE-EXIT
+010600     ELSE
+010700         IF APRACT-REJECT
+010800             SET APR-REJECTED    TO TRUE
+010900             MOVE 'Limit change rejected' TO INFOMSGI
+011000         END-IF
+011100     END-IF
+011200     MOVE CDEMO-USER-ID          TO APR-APPROVED-BY
+011300     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+011400     MOVE WS-CURRENT-TIMESTAMP  TO APR-APPROVED-TS
+011500     EXEC CICS
+011600         REWRITE DATASET('ACCTAPR')
+011700         FROM(LIMIT-APPROVAL-RECORD)
+011800         RESP(WS-RESP-CD)
+011900     END-EXEC.
+012000 3000-PROCESS-APPROVAL-EXIT.
+012100     EXIT.
+012200*
+012300 4000-APPLY-APPROVED-CHANGE.
+012400     EXEC CICS
+012500         READ DATASET('ACCTDAT')
+012600         INTO(ACCOUNT-RECORD)
+012700         RIDFLD(ACCTSIDI)
+012800         UPDATE
+012900         RESP(WS-RESP-CD)
+013000     END-EXEC
+013100     IF APR-FIELD-NAME = 'ACRDLIM'
+013200         MOVE APR-NEW-VALUE      TO ACCT-CREDIT-LIMIT
+013300     ELSE
+013400         MOVE APR-NEW-VALUE      TO ACCT-CASH-CREDIT-LIMIT
+013500     END-IF
+013600     EXEC CICS
+013700         REWRITE DATASET('ACCTDAT')
+013800         FROM(ACCOUNT-RECORD)
+013900         RESP(WS-RESP-CD)
+014000     END-EXEC
+014100     MOVE ACCT-ID                TO AUD-ACCT-ID
+014200     MOVE WS-CURRENT-TIMESTAMP  TO AUD-TIMESTAMP
+014300     MOVE CDEMO-USER-ID          TO AUD-USER-ID
+014400     MOVE APR-FIELD-NAME         TO AUD-FIELD-NAME
+014500     MOVE APR-OLD-VALUE          TO AUD-OLD-VALUE
+014600     MOVE APR-NEW-VALUE          TO AUD-NEW-VALUE
+014700     EXEC CICS
+014800         WRITE DATASET('ACCTAUD')
+014900         FROM(ACCT-AUDIT-RECORD)
+015000         RESP(WS-RESP-CD)
+015100     END-EXEC
+015200     SET APR-APPROVED            TO TRUE
+015300     MOVE 'Limit increase approved and applied' TO INFOMSGI.
+015400 4000-APPLY-APPROVED-CHANGE-EXIT.
+015500     EXIT.
+015600*
+015700 8000-SEND-MAP.
+015800     EXEC CICS
+015900         SEND MAP('CACTAPA') MAPSET('COACTAP')
+016000         FROM(WS-SCREEN-FIELDS)
+016100         ERASE
+016200     END-EXEC.
+016300 8000-SEND-MAP-EXIT.
+016400     EXIT.
+016500*
+016600 9999-EXIT.
+016700     EXIT.
