@@ -0,0 +1,249 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COUSR04C.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - USER ACTIVITY/AUDIT LOG
+001100*                     VIEWER.
+001200******************************************************************
+001300******************************************************************
+001400* REMARKS.       DISPLAYS THE MOST RECENT ACTIVITY (UP TO 5 ROWS)
+001500*                LOGGED FOR A GIVEN USRIDINI -- WHICH ACCOUNTS
+001600*                THAT USER VIEWED OR UPDATED, AND WHEN. ROWS ARE
+001700*                WRITTEN BY COACTVWC AND COACTUPC TO THE USER
+001800*                ACTIVITY LOG (USRACT) AS EACH ACTION HAPPENS.
+001900******************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 01  WS-PGMNAME                  PIC X(08) VALUE 'COUSR04C'.
+002400 01  WS-TRANID                   PIC X(04) VALUE 'CU04'.
+002500*
+002600 COPY COUSR04.
+002700*
+002800 COPY CVAUD02Y.
+002900*
+003000 01  WS-MISC-STORAGE.
+003100     05  WS-RESP-CD              PIC S9(08) COMP.
+003200     05  WS-ROW-COUNT            PIC 9(02) VALUE ZERO.
+003300     05  WS-BROWSE-SW            PIC X(01) VALUE 'N'.
+003400         88  WS-BROWSE-DONE      VALUE 'Y'.
+000000******************************************************************
+000000* BROWSE KEY USED TO START PAST THE LAST ROW FOR A USER SO
+000000* 6100-LIST-NEXT-ROW CAN READPREV BACK THROUGH THE MOST RECENT
+000000* ACTIVITY FIRST INSTEAD OF THE OLDEST.
+000000******************************************************************
+000000 01  WS-BROWSE-KEY.
+000000     05  WS-BROWSE-USER-ID       PIC X(08).
+000000     05  WS-BROWSE-TIMESTAMP     PIC X(26).
+003500*
+000000 01  WS-NAV-BACK-PGM         PIC X(08).
+000000*
+000000 01  WS-IDLE-TIMEOUT-DATA.
+000000     05  WS-IDLE-TIMEOUT-MINS    PIC 9(03) VALUE 015.
+000000     05  WS-NOW-DT               PIC 9(08).
+000000     05  WS-NOW-HH               PIC 9(02).
+000000     05  WS-NOW-MM               PIC 9(02).
+000000     05  WS-IDLE-ELAPSED-MINS    PIC S9(05) COMP-3.
+000000*
+003600 COPY COCOM01Y.
+003700*
+003800 LINKAGE SECTION.
+003900 01  DFHCOMMAREA                 PIC X(400).
+004000*
+004100******************************************************************
+004200 PROCEDURE DIVISION.
+004300******************************************************************
+004400 0000-MAINLINE.
+004500     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000000     PERFORM 1500-CHECK-IDLE-TIMEOUT
+000000         THRU 1500-CHECK-IDLE-TIMEOUT-EXIT
+004600     PERFORM 2000-RECEIVE-MAP THRU 2000-RECEIVE-MAP-EXIT
+004700     PERFORM 3000-PROCESS-INPUT THRU 3000-PROCESS-INPUT-EXIT
+004800     PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO CDEMO-LAST-ACTIVITY-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO CDEMO-LAST-ACTIVITY-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO CDEMO-LAST-ACTIVITY-MM
+004900     EXEC CICS
+005000         RETURN TRANSID(WS-TRANID)
+005100         COMMAREA(CARDDEMO-COMMAREA)
+005200     END-EXEC
+005300     GOBACK.
+005400*
+005500 1000-INITIALIZE.
+005600     MOVE LOW-VALUES             TO COUSR4AO
+005700     IF EIBCALEN > 0
+005800         MOVE DFHCOMMAREA        TO CARDDEMO-COMMAREA
+005900     END-IF.
+006000 1000-INITIALIZE-EXIT.
+006100     EXIT.
+000000******************************************************************
+000000* SESSION IDLE TIMEOUT - CDEMO-LAST-ACTIVITY-DT/HH/MM IS STAMPED
+000000* BY 0000-MAINLINE EVERY TIME CONTROL IS HANDED BACK TO THE
+000000* TERMINAL. IF TOO LONG HAS PASSED SINCE THEN, FORCE THE USER
+000000* BACK THROUGH SIGN-ON RATHER THAN TRUST A STALE SESSION.
+000000******************************************************************
+000000 1500-CHECK-IDLE-TIMEOUT.
+000000     IF CDEMO-PGM-ENTER OR CDEMO-LAST-ACTIVITY-DT = ZERO
+000000         GO TO 1500-CHECK-IDLE-TIMEOUT-EXIT
+000000     END-IF
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-NOW-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO WS-NOW-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO WS-NOW-MM
+000000     COMPUTE WS-IDLE-ELAPSED-MINS =
+000000         (FUNCTION INTEGER-OF-DATE(WS-NOW-DT) -
+000000          FUNCTION INTEGER-OF-DATE(CDEMO-LAST-ACTIVITY-DT)) * 1440
+000000         + (WS-NOW-HH * 60 + WS-NOW-MM)
+000000         - (CDEMO-LAST-ACTIVITY-HH * 60 + CDEMO-LAST-ACTIVITY-MM)
+000000     IF WS-IDLE-ELAPSED-MINS >= WS-IDLE-TIMEOUT-MINS
+000000         SET CDEMO-TIMEOUT-EXPIRED TO TRUE
+000000     END-IF.
+000000 1500-CHECK-IDLE-TIMEOUT-EXIT.
+000000     EXIT.
+000000*
+000000******************************************************************
+000000* PF3 = BACK. POP THE CALLER OFF THE COMMAREA NAVIGATION STACK
+000000* (COCOM01Y) AND XCTL BACK TO IT, RETRACING THE PATH THE USER
+000000* ACTUALLY TOOK RATHER THAN ALWAYS RETURNING TO THE MAIN MENU.
+000000******************************************************************
+000000 2500-NAV-BACK.
+000000     IF CDEMO-NAV-STACK-PTR > 0
+000000         MOVE CDEMO-NAV-STACK-PGM(CDEMO-NAV-STACK-PTR)
+000000                                 TO WS-NAV-BACK-PGM
+000000         SUBTRACT 1              FROM CDEMO-NAV-STACK-PTR
+000000     ELSE
+000000         MOVE 'COMEN01C'         TO WS-NAV-BACK-PGM
+000000     END-IF
+000000     SET CDEMO-PGM-REENTER       TO TRUE
+000000     EXEC CICS
+000000         XCTL PROGRAM(WS-NAV-BACK-PGM)
+000000         COMMAREA(CARDDEMO-COMMAREA)
+000000     END-EXEC.
+000000 2500-NAV-BACK-EXIT.
+000000     EXIT.
+000000*
+006200*
+006300 2000-RECEIVE-MAP.
+006400     IF EIBAID = DFHCLEAR OR CDEMO-PGM-ENTER
+006500         GO TO 2000-RECEIVE-MAP-EXIT
+006600     END-IF
+006700     EXEC CICS
+006800         RECEIVE MAP('COUSR4A') MAPSET('COUSR04')
+006900         INTO(COUSR4AI)
+007000         RESP(WS-RESP-CD)
+007100     END-EXEC.
+007200 2000-RECEIVE-MAP-EXIT.
+007300     EXIT.
+007400*
+007500 3000-PROCESS-INPUT.
+000000     IF CDEMO-TIMEOUT-EXPIRED
+000000         MOVE SPACES              TO CDEMO-TIMEOUT-FLAG
+000000         SET CDEMO-PGM-ENTER      TO TRUE
+000000         EXEC CICS
+000000             XCTL PROGRAM('COSGN00C')
+000000             COMMAREA(CARDDEMO-COMMAREA)
+000000         END-EXEC
+000000     END-IF
+000000     IF EIBAID = DFHPF3
+000000         PERFORM 2500-NAV-BACK THRU 2500-NAV-BACK-EXIT
+000000         GO TO 3000-PROCESS-INPUT-EXIT
+000000     END-IF
+007600     IF USRIDINI = SPACES
+007700         MOVE 'User ID is required' TO ERRMSGO
+007800         GO TO 3000-PROCESS-INPUT-EXIT
+007900     END-IF
+008000     PERFORM 6000-LIST-ACTIVITY THRU 6000-LIST-ACTIVITY-EXIT.
+008100 3000-PROCESS-INPUT-EXIT.
+008200     EXIT.
+008300*
+008400******************************************************************
+008500* BROWSE USRACT STARTING PAST THE LAST ROW FOR USRIDINI (HIGH-
+008600* VALUES ON THE TIMESTAMP PORTION OF THE KEY) AND READ BACKWARD,
+008700* SO THE MOST RECENT ACTIVITY FOR THAT USER COMES BACK FIRST,
+008750* UNTIL THE 5-ROW SCREEN IS FULL OR THE KEY MOVES TO ANOTHER USER.
+008700******************************************************************
+008800 6000-LIST-ACTIVITY.
+008900     MOVE ZERO                   TO WS-ROW-COUNT
+009000     MOVE 'N'                    TO WS-BROWSE-SW
+009100     MOVE USRIDINI               TO WS-BROWSE-USER-ID
+009150     MOVE HIGH-VALUES            TO WS-BROWSE-TIMESTAMP
+009200     EXEC CICS
+009300         STARTBR DATASET('USRACT')
+009400         RIDFLD(WS-BROWSE-KEY)
+009500         GTEQ
+009600         RESP(WS-RESP-CD)
+009700     END-EXEC
+009800     PERFORM 6100-LIST-NEXT-ROW THRU 6100-LIST-NEXT-ROW-EXIT
+009900         UNTIL WS-BROWSE-DONE OR WS-ROW-COUNT = 5
+010000     EXEC CICS
+010100         ENDBR DATASET('USRACT')
+010200     END-EXEC
+010300     IF WS-ROW-COUNT = 0
+010400         MOVE 'No activity found for that user' TO ERRMSGO
+010500     END-IF.
+010600 6000-LIST-ACTIVITY-EXIT.
+010700     EXIT.
+010800*
+010900 6100-LIST-NEXT-ROW.
+011000     EXEC CICS
+011050         READPREV DATASET('USRACT')
+011100         INTO(USER-ACTIVITY-RECORD)
+011300         RIDFLD(WS-BROWSE-KEY)
+011400         RESP(WS-RESP-CD)
+011500     END-EXEC
+011600     IF WS-RESP-CD NOT = ZERO
+011700        OR UAL-USER-ID NOT = USRIDINI
+011800         MOVE 'Y'                TO WS-BROWSE-SW
+011900         GO TO 6100-LIST-NEXT-ROW-EXIT
+012000     END-IF
+012100     ADD 1                       TO WS-ROW-COUNT
+012200     EVALUATE WS-ROW-COUNT
+012300         WHEN 1
+012400             MOVE UAL-TIMESTAMP (1:8)  TO AULDT1O
+012500             MOVE UAL-TIMESTAMP (10:8) TO AULTM1O
+012600             MOVE UAL-PGMNAME          TO AULPG1O
+012700             MOVE UAL-ACTION           TO AULAC1O
+012800             MOVE UAL-ACCT-ID          TO AULID1O
+012900         WHEN 2
+013000             MOVE UAL-TIMESTAMP (1:8)  TO AULDT2O
+013100             MOVE UAL-TIMESTAMP (10:8) TO AULTM2O
+013200             MOVE UAL-PGMNAME          TO AULPG2O
+013300             MOVE UAL-ACTION           TO AULAC2O
+013400             MOVE UAL-ACCT-ID          TO AULID2O
+013500         WHEN 3
+013600             MOVE UAL-TIMESTAMP (1:8)  TO AULDT3O
+013700             MOVE UAL-TIMESTAMP (10:8) TO AULTM3O
+013800             MOVE UAL-PGMNAME          TO AULPG3O
+013900             MOVE UAL-ACTION           TO AULAC3O
+014000             MOVE UAL-ACCT-ID          TO AULID3O
+014100         WHEN 4
+014200             MOVE UAL-TIMESTAMP (1:8)  TO AULDT4O
+014300             MOVE UAL-TIMESTAMP (10:8) TO AULTM4O
+014400             MOVE UAL-PGMNAME          TO AULPG4O
+014500             MOVE UAL-ACTION           TO AULAC4O
+014600             MOVE UAL-ACCT-ID          TO AULID4O
+014700         WHEN 5
+014800             MOVE UAL-TIMESTAMP (1:8)  TO AULDT5O
+014900             MOVE UAL-TIMESTAMP (10:8) TO AULTM5O
+015000             MOVE UAL-PGMNAME          TO AULPG5O
+015100             MOVE UAL-ACTION           TO AULAC5O
+015200             MOVE UAL-ACCT-ID          TO AULID5O
+015300     END-EVALUATE.
+015400 6100-LIST-NEXT-ROW-EXIT.
+015500     EXIT.
+015600*
+015700 8000-SEND-MAP.
+015800     EXEC CICS
+015900         SEND MAP('COUSR4A') MAPSET('COUSR04')
+016000         FROM(COUSR4AO)
+016100         ERASE
+016200     END-EXEC.
+016300 8000-SEND-MAP-EXIT.
+016400     EXIT.
+016500*
+016600 9999-EXIT.
+016700     EXIT.
