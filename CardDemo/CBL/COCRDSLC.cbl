@@ -0,0 +1,242 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COCRDSLC.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - CARD VIEW, WITH A DISTINCT
+001100*                     ACTIVATION FLAG/DATE SEPARATE FROM CRDSTCDI
+001200*                     AND A CARD REISSUE/REPLACEMENT ACTION.
+001300******************************************************************
+001400******************************************************************
+001500* REMARKS.       DISPLAYS A SINGLE CARD'S DETAILS. WHEN REISSUEI
+001600*                IS SET, THE CURRENT CARD IS CLOSED AND A NEW CARD
+001700*                RECORD IS WRITTEN FOR THE SAME ACCOUNT, CARRYING
+001800*                OVER THE EMBOSSED NAME AND RESETTING THE
+001900*                EXPIRATION DATE, INSTEAD OF OVERTYPING EXPMON/
+002000*                EXPYEAR ON THE EXISTING CARD.
+002100******************************************************************
+002200 ENVIRONMENT DIVISION.
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500 01  WS-PGMNAME                  PIC X(08) VALUE 'COCRDSLC'.
+002600 01  WS-TRANID                   PIC X(04) VALUE 'CCDS'.
+002700*
+002800 COPY COCRDSL.
+002900*
+003000 COPY CVACT02Y.
+003100*
+003200 01  WS-MISC-STORAGE.
+003300     05  WS-RESP-CD              PIC S9(08) COMP.
+003400     05  WS-CURRENT-TIMESTAMP    PIC X(26).
+003500     05  WS-NEW-CARD-NUM         PIC X(16).
+000000     05  WS-REISSUE-EXP-YEAR     PIC 9(04).
+003600*
+003700 COPY CSDAT01Y.
+003800*
+000000 01  WS-NAV-BACK-PGM         PIC X(08).
+000000*
+000000 01  WS-IDLE-TIMEOUT-DATA.
+000000     05  WS-IDLE-TIMEOUT-MINS    PIC 9(03) VALUE 015.
+000000     05  WS-NOW-DT               PIC 9(08).
+000000     05  WS-NOW-HH               PIC 9(02).
+000000     05  WS-NOW-MM               PIC 9(02).
+000000     05  WS-IDLE-ELAPSED-MINS    PIC S9(05) COMP-3.
+000000*
+003900 COPY COCOM01Y.
+004000*
+004100 LINKAGE SECTION.
+004200 01  DFHCOMMAREA                 PIC X(400).
+004300*
+004400******************************************************************
+004500 PROCEDURE DIVISION.
+004600******************************************************************
+004700 0000-MAINLINE.
+004800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000000     PERFORM 1500-CHECK-IDLE-TIMEOUT
+000000         THRU 1500-CHECK-IDLE-TIMEOUT-EXIT
+004900     PERFORM 2000-RECEIVE-MAP THRU 2000-RECEIVE-MAP-EXIT
+005000     PERFORM 3000-PROCESS-INPUT THRU 3000-PROCESS-INPUT-EXIT
+005100     PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO CDEMO-LAST-ACTIVITY-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO CDEMO-LAST-ACTIVITY-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO CDEMO-LAST-ACTIVITY-MM
+005200     EXEC CICS
+005300         RETURN TRANSID(WS-TRANID)
+005400         COMMAREA(CARDDEMO-COMMAREA)
+005500     END-EXEC
+005600     GOBACK.
+005700*
+005800 1000-INITIALIZE.
+005900     MOVE LOW-VALUES             TO CCRDSLAO
+006000     IF EIBCALEN > 0
+006100         MOVE DFHCOMMAREA        TO CARDDEMO-COMMAREA
+006200     END-IF.
+006300 1000-INITIALIZE-EXIT.
+006400     EXIT.
+000000******************************************************************
+000000* SESSION IDLE TIMEOUT - CDEMO-LAST-ACTIVITY-DT/HH/MM IS STAMPED
+000000* BY 0000-MAINLINE EVERY TIME CONTROL IS HANDED BACK TO THE
+000000* TERMINAL. IF TOO LONG HAS PASSED SINCE THEN, FORCE THE USER
+000000* BACK THROUGH SIGN-ON RATHER THAN TRUST A STALE SESSION.
+000000******************************************************************
+000000 1500-CHECK-IDLE-TIMEOUT.
+000000     IF CDEMO-PGM-ENTER OR CDEMO-LAST-ACTIVITY-DT = ZERO
+000000         GO TO 1500-CHECK-IDLE-TIMEOUT-EXIT
+000000     END-IF
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-NOW-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO WS-NOW-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO WS-NOW-MM
+000000     COMPUTE WS-IDLE-ELAPSED-MINS =
+000000         (FUNCTION INTEGER-OF-DATE(WS-NOW-DT) -
+000000          FUNCTION INTEGER-OF-DATE(CDEMO-LAST-ACTIVITY-DT)) * 1440
+000000         + (WS-NOW-HH * 60 + WS-NOW-MM)
+000000         - (CDEMO-LAST-ACTIVITY-HH * 60 + CDEMO-LAST-ACTIVITY-MM)
+000000     IF WS-IDLE-ELAPSED-MINS >= WS-IDLE-TIMEOUT-MINS
+000000         SET CDEMO-TIMEOUT-EXPIRED TO TRUE
+000000     END-IF.
+000000 1500-CHECK-IDLE-TIMEOUT-EXIT.
+000000     EXIT.
+000000*
+000000******************************************************************
+000000* PF3 = BACK. POP THE CALLER OFF THE COMMAREA NAVIGATION STACK
+000000* (COCOM01Y) AND XCTL BACK TO IT, RETRACING THE PATH THE USER
+000000* ACTUALLY TOOK RATHER THAN ALWAYS RETURNING TO THE MAIN MENU.
+000000******************************************************************
+000000 2500-NAV-BACK.
+000000     IF CDEMO-NAV-STACK-PTR > 0
+000000         MOVE CDEMO-NAV-STACK-PGM(CDEMO-NAV-STACK-PTR)
+000000                                 TO WS-NAV-BACK-PGM
+000000         SUBTRACT 1              FROM CDEMO-NAV-STACK-PTR
+000000     ELSE
+000000         MOVE 'COMEN01C'         TO WS-NAV-BACK-PGM
+000000     END-IF
+000000     SET CDEMO-PGM-REENTER       TO TRUE
+000000     EXEC CICS
+000000         XCTL PROGRAM(WS-NAV-BACK-PGM)
+000000         COMMAREA(CARDDEMO-COMMAREA)
+000000     END-EXEC.
+000000 2500-NAV-BACK-EXIT.
+000000     EXIT.
+000000*
+006500*
+006600 2000-RECEIVE-MAP.
+006700     IF EIBAID = DFHCLEAR OR CDEMO-PGM-ENTER
+006800         GO TO 2000-RECEIVE-MAP-EXIT
+006900     END-IF
+007000     EXEC CICS
+007100         RECEIVE MAP('CCRDSLA') MAPSET('COCRDSL')
+007200         INTO(CCRDSLAI)
+007300         RESP(WS-RESP-CD)
+007400     END-EXEC.
+007500 2000-RECEIVE-MAP-EXIT.
+007600     EXIT.
+007700*
+007800 3000-PROCESS-INPUT.
+000000     IF CDEMO-TIMEOUT-EXPIRED
+000000         MOVE SPACES              TO CDEMO-TIMEOUT-FLAG
+000000         SET CDEMO-PGM-ENTER      TO TRUE
+000000         EXEC CICS
+000000             XCTL PROGRAM('COSGN00C')
+000000             COMMAREA(CARDDEMO-COMMAREA)
+000000         END-EXEC
+000000     END-IF
+000000     IF EIBAID = DFHPF3
+000000         PERFORM 2500-NAV-BACK THRU 2500-NAV-BACK-EXIT
+000000         GO TO 3000-PROCESS-INPUT-EXIT
+000000     END-IF
+007900     IF CARDSIDI = SPACES OR LOW-VALUES
+000000         MOVE 'Card number is required - enter 16 digits'
+000000                                 TO ERRMSGO
+008100         GO TO 3000-PROCESS-INPUT-EXIT
+008200     END-IF
+008300     PERFORM 4000-READ-CARD THRU 4000-READ-CARD-EXIT
+008400     IF WS-RESP-CD NOT = ZERO
+008500         MOVE 'Card not found'   TO ERRMSGO
+008600         GO TO 3000-PROCESS-INPUT-EXIT
+008700     END-IF
+008800     IF REISSUEI = 'Y'
+008900         PERFORM 7000-REISSUE-CARD THRU 7000-REISSUE-CARD-EXIT
+009000     ELSE
+009050         PERFORM 6000-POPULATE-SCREEN
+009080             THRU 6000-POPULATE-SCREEN-EXIT
+009200     END-IF.
+009300 3000-PROCESS-INPUT-EXIT.
+009400     EXIT.
+009500*
+009600 4000-READ-CARD.
+009700     MOVE CARDSIDI               TO CARD-NUM
+009800     EXEC CICS
+009900         READ DATASET('CARDDAT')
+010000         INTO(CARD-RECORD)
+010100         RIDFLD(CARD-NUM)
+010200         RESP(WS-RESP-CD)
+010300     END-EXEC.
+010400 4000-READ-CARD-EXIT.
+010500     EXIT.
+010600*
+010700 6000-POPULATE-SCREEN.
+010800     MOVE CARD-NUM               TO CARDSIDO
+010900     MOVE CARD-EMBOSSED-NAME     TO CRDNAMEO
+011000     MOVE CARD-ACTIVE-STATUS     TO CRDSTCDO
+011100     MOVE CARD-ACTIVATION-STATUS TO ACTVSTO
+011200     MOVE CARD-EXPIRAION-DATE(6:2) TO EXPMONO
+011300     MOVE CARD-EXPIRAION-DATE(1:4) TO EXPYEARO.
+011400 6000-POPULATE-SCREEN-EXIT.
+011500     EXIT.
+011600*
+011700******************************************************************
+011800* CLOSE THE OLD CARD AND WRITE A REPLACEMENT LINKED TO THE SAME
+011900* ACCOUNT, CARRYING OVER THE EMBOSSED NAME, INSTEAD OF LEAVING THE
+012000* USER TO OVERTYPE THE EXPIRY DATE ON THE EXISTING CARD.
+012100******************************************************************
+012200 7000-REISSUE-CARD.
+012300     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+012400     MOVE 'C'                    TO CARD-ACTIVE-STATUS
+012500     EXEC CICS
+012600         REWRITE DATASET('CARDDAT')
+012700         FROM(CARD-RECORD)
+012800         RESP(WS-RESP-CD)
+012900     END-EXEC
+013000     MOVE CARD-ACCT-ID           TO WS-NEW-CARD-NUM(1:11)
+013100     MOVE WS-CURRENT-TIMESTAMP(1:5) TO WS-NEW-CARD-NUM(12:5)
+013200     MOVE CARD-ACCT-ID           TO CARD-ACCT-ID
+013300     MOVE WS-NEW-CARD-NUM        TO CARD-NUM
+013400     MOVE 'A'                    TO CARD-ACTIVE-STATUS
+013500     MOVE 'N'                    TO CARD-ACTIVATION-STATUS
+013600     MOVE SPACES                 TO CARD-ACTIVATION-DATE
+000000     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURDATE-N
+000000     COMPUTE WS-REISSUE-EXP-YEAR = WS-CURDATE-YEAR + 4
+000000     MOVE WS-REISSUE-EXP-YEAR    TO CARD-EXPIRAION-DATE(1:4)
+000000     MOVE '-'                    TO CARD-EXPIRAION-DATE(5:1)
+000000     MOVE WS-CURDATE-MONTH       TO CARD-EXPIRAION-DATE(6:2)
+000000     MOVE '-'                    TO CARD-EXPIRAION-DATE(8:1)
+000000     MOVE WS-CURDATE-DAY         TO CARD-EXPIRAION-DATE(9:2)
+013800     EXEC CICS
+013900         WRITE DATASET('CARDDAT')
+014000         FROM(CARD-RECORD)
+014100         RIDFLD(CARD-NUM)
+014200         RESP(WS-RESP-CD)
+014300     END-EXEC
+014400     MOVE CARD-NUM               TO CARDSIDO
+014500     MOVE 'A'                    TO CRDSTCDO
+014600     MOVE 'N'                    TO ACTVSTO
+014700     MOVE 'Card reissued - new card number shown above'
+014800                                 TO INFOMSGO.
+014900 7000-REISSUE-CARD-EXIT.
+015000     EXIT.
+015100*
+015200 8000-SEND-MAP.
+015300     EXEC CICS
+015400         SEND MAP('CCRDSLA') MAPSET('COCRDSL')
+015500         FROM(CCRDSLAO)
+015600         ERASE
+015700     END-EXEC.
+015800 8000-SEND-MAP-EXIT.
+015900     EXIT.
+016000*
+016100 9999-EXIT.
+016200     EXIT.
