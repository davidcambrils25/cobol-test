@@ -0,0 +1,314 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COMEN01C.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - MAIN MENU. LISTS THE
+001100*                     CDEMO-MENU-OPTIONS (COMEN02Y) A USER'S
+001200*                     ROLE CAN SEE, FLOATING THEIR MOST-USED
+001300*                     OPTIONS TO THE TOP, AND XCTLS TO THE
+001400*                     PROGRAM BEHIND THE OPTION NUMBER KEYED IN.
+001500******************************************************************
+001600******************************************************************
+001700* REMARKS.       CDEMO-MENU-OPT-USRTYPE GATES OPTIONS OFF FOR
+001800*                THE READ-ONLY AUDITOR ROLE (SEE CSUSR01Y AND
+001900*                COCOM01Y). THE REMAINING VISIBLE OPTIONS ARE
+002000*                DISPLAYED WITH THE MOST-USED ONES (PER
+002100*                SEC-USR-OPT-USAGE) LISTED FIRST, BUT EACH LINE
+002200*                STILL SHOWS ITS OWN CDEMO-MENU-OPT-NUM SO THE
+002300*                USER KEYS IN THAT NUMBER REGARDLESS OF WHERE ON
+002400*                THE SCREEN IT LANDS.
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 DATA DIVISION.
+002800 WORKING-STORAGE SECTION.
+002900 01  WS-PGMNAME                  PIC X(08) VALUE 'COMEN01C'.
+003000 01  WS-TRANID                   PIC X(04) VALUE 'CM00'.
+003100*
+003200 COPY COMEN01.
+003300*
+003400 COPY COMEN02Y.
+003500*
+003600 COPY CSUSR01Y.
+003700*
+003800 01  WS-MISC-STORAGE.
+003900     05  WS-RESP-CD              PIC S9(08) COMP.
+004000     05  WS-USER-FOUND-SW        PIC X(01) VALUE 'N'.
+004100         88  WS-USER-FOUND       VALUE 'Y'.
+004200     05  WS-VISIBLE-COUNT        PIC 9(02) VALUE ZERO.
+004300     05  WS-OPT-ORDER            PIC 9(02) OCCURS 12 TIMES.
+004400     05  WS-IDX                  PIC 9(02).
+004500     05  WS-SWAP-IDX             PIC 9(02).
+004600     05  WS-SWAP-SW              PIC X(01).
+004700         88  WS-SWAP-MADE        VALUE 'Y'.
+004800     05  WS-SEL-NUM              PIC 9(02).
+004900     05  WS-DISP-NUM             PIC 9(02).
+005000     05  WS-OPT-TEXT             PIC X(40).
+005100*
+000000 01  WS-IDLE-TIMEOUT-DATA.
+000000     05  WS-IDLE-TIMEOUT-MINS    PIC 9(03) VALUE 015.
+000000     05  WS-NOW-DT               PIC 9(08).
+000000     05  WS-NOW-HH               PIC 9(02).
+000000     05  WS-NOW-MM               PIC 9(02).
+000000     05  WS-IDLE-ELAPSED-MINS    PIC S9(05) COMP-3.
+000000*
+005200 COPY COCOM01Y.
+005300*
+005400 LINKAGE SECTION.
+005500 01  DFHCOMMAREA                 PIC X(400).
+005600*
+005700******************************************************************
+005800 PROCEDURE DIVISION.
+005900******************************************************************
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000000     PERFORM 1500-CHECK-IDLE-TIMEOUT
+000000         THRU 1500-CHECK-IDLE-TIMEOUT-EXIT
+006200     PERFORM 2000-RECEIVE-MAP THRU 2000-RECEIVE-MAP-EXIT
+006300     PERFORM 3000-PROCESS-INPUT THRU 3000-PROCESS-INPUT-EXIT
+006400     PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO CDEMO-LAST-ACTIVITY-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO CDEMO-LAST-ACTIVITY-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO CDEMO-LAST-ACTIVITY-MM
+006500     EXEC CICS
+006600         RETURN TRANSID(WS-TRANID)
+006700         COMMAREA(CARDDEMO-COMMAREA)
+006800     END-EXEC
+006900     GOBACK.
+007000*
+007100 1000-INITIALIZE.
+007200     MOVE LOW-VALUES             TO COMEN1AO
+007300     IF EIBCALEN > 0
+007400         MOVE DFHCOMMAREA        TO CARDDEMO-COMMAREA
+007500     END-IF.
+007600 1000-INITIALIZE-EXIT.
+007700     EXIT.
+000000******************************************************************
+000000* SESSION IDLE TIMEOUT - CDEMO-LAST-ACTIVITY-DT/HH/MM IS STAMPED
+000000* BY 0000-MAINLINE EVERY TIME CONTROL IS HANDED BACK TO THE
+000000* TERMINAL. IF TOO LONG HAS PASSED SINCE THEN, FORCE THE USER
+000000* BACK THROUGH SIGN-ON RATHER THAN TRUST A STALE SESSION.
+000000******************************************************************
+000000 1500-CHECK-IDLE-TIMEOUT.
+000000     IF CDEMO-PGM-ENTER OR CDEMO-LAST-ACTIVITY-DT = ZERO
+000000         GO TO 1500-CHECK-IDLE-TIMEOUT-EXIT
+000000     END-IF
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-NOW-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO WS-NOW-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO WS-NOW-MM
+000000     COMPUTE WS-IDLE-ELAPSED-MINS =
+000000         (FUNCTION INTEGER-OF-DATE(WS-NOW-DT) -
+000000          FUNCTION INTEGER-OF-DATE(CDEMO-LAST-ACTIVITY-DT)) * 1440
+000000         + (WS-NOW-HH * 60 + WS-NOW-MM)
+000000         - (CDEMO-LAST-ACTIVITY-HH * 60 + CDEMO-LAST-ACTIVITY-MM)
+000000     IF WS-IDLE-ELAPSED-MINS >= WS-IDLE-TIMEOUT-MINS
+000000         SET CDEMO-TIMEOUT-EXPIRED TO TRUE
+000000     END-IF.
+000000 1500-CHECK-IDLE-TIMEOUT-EXIT.
+000000     EXIT.
+000000*
+007800*
+007900 2000-RECEIVE-MAP.
+008000     IF EIBAID = DFHCLEAR OR CDEMO-PGM-ENTER
+008100         GO TO 2000-RECEIVE-MAP-EXIT
+008200     END-IF
+008300     EXEC CICS
+008400         RECEIVE MAP('COMEN1A') MAPSET('COMEN01')
+008500         INTO(COMEN1AI)
+008600         RESP(WS-RESP-CD)
+008700     END-EXEC.
+008800 2000-RECEIVE-MAP-EXIT.
+008900     EXIT.
+009000*
+009100 3000-PROCESS-INPUT.
+000000     IF CDEMO-TIMEOUT-EXPIRED
+000000         MOVE SPACES              TO CDEMO-TIMEOUT-FLAG
+000000         SET CDEMO-PGM-ENTER      TO TRUE
+000000         EXEC CICS
+000000             XCTL PROGRAM('COSGN00C')
+000000             COMMAREA(CARDDEMO-COMMAREA)
+000000         END-EXEC
+000000     END-IF
+009200     PERFORM 4000-READ-USER THRU 4000-READ-USER-EXIT
+009300     PERFORM 5000-BUILD-MENU THRU 5000-BUILD-MENU-EXIT
+009400     IF OPTIONI = SPACES OR LOW-VALUES
+009500         GO TO 3000-PROCESS-INPUT-EXIT
+009600     END-IF
+009700     MOVE FUNCTION NUMVAL(OPTIONI) TO WS-SEL-NUM
+009800     PERFORM 6000-DISPATCH THRU 6000-DISPATCH-EXIT.
+009900 3000-PROCESS-INPUT-EXIT.
+010000     EXIT.
+010100*
+010200******************************************************************
+010300* READ THIS USER'S SECURITY RECORD SO ITS ROLE AND PER-OPTION
+010400* USAGE COUNTS ARE ON HAND FOR 5000-BUILD-MENU AND 6000-DISPATCH.
+010500******************************************************************
+010600 4000-READ-USER.
+010700     MOVE 'N'                    TO WS-USER-FOUND-SW
+010800     MOVE CDEMO-USER-ID          TO SEC-USR-ID
+010900     EXEC CICS
+011000         READ DATASET('USRSEC')
+011100         INTO(SEC-USER-DATA)
+011200         RIDFLD(SEC-USR-ID)
+011250         UPDATE
+011300         RESP(WS-RESP-CD)
+011400     END-EXEC
+011500     IF WS-RESP-CD = ZERO
+011600         MOVE 'Y'                TO WS-USER-FOUND-SW
+011700     END-IF.
+011800 4000-READ-USER-EXIT.
+011900     EXIT.
+012000*
+012100******************************************************************
+012200* BUILD THE VISIBLE, ROLE-FILTERED LIST OF OPTIONS IN
+012300* WS-OPT-ORDER, MOST-USED FIRST, THEN WRITE THEM TO THE SCREEN.
+012400******************************************************************
+012500 5000-BUILD-MENU.
+012600     PERFORM 5100-FILTER-OPTIONS THRU 5100-FILTER-OPTIONS-EXIT
+012700     PERFORM 5200-SORT-OPTIONS THRU 5200-SORT-OPTIONS-EXIT
+012800     PERFORM 5300-DISPLAY-OPTIONS THRU 5300-DISPLAY-OPTIONS-EXIT.
+012900 5000-BUILD-MENU-EXIT.
+013000     EXIT.
+013100*
+013200 5100-FILTER-OPTIONS.
+013300     MOVE ZERO                   TO WS-VISIBLE-COUNT
+013400     PERFORM VARYING WS-IDX FROM 1 BY 1
+013500             UNTIL WS-IDX > CDEMO-MENU-OPT-COUNT
+013600         IF NOT (CDEMO-USRTYP-AUDITOR
+013700                 AND CDEMO-MENU-OPT-USRTYPE(WS-IDX) = 'U')
+013800             ADD 1               TO WS-VISIBLE-COUNT
+013900             MOVE WS-IDX         TO WS-OPT-ORDER(WS-VISIBLE-COUNT)
+014000         END-IF
+014100     END-PERFORM.
+014200 5100-FILTER-OPTIONS-EXIT.
+014300     EXIT.
+014400*
+014500******************************************************************
+014600* STABLE BUBBLE SORT OF WS-OPT-ORDER, HIGHEST SEC-USR-OPT-USAGE
+014700* FIRST. A NEVER-USED OPTION (COUNT ZERO) KEEPS ITS ORIGINAL
+014800* CDEMO-MENU-OPT-NUM ORDER SINCE EQUAL COUNTS ARE NOT SWAPPED.
+014900******************************************************************
+015000 5200-SORT-OPTIONS.
+015100     IF NOT WS-USER-FOUND OR WS-VISIBLE-COUNT < 2
+015200         GO TO 5200-SORT-OPTIONS-EXIT
+015300     END-IF
+015400     MOVE 'Y'                    TO WS-SWAP-SW
+015500     PERFORM 5210-BUBBLE-PASS THRU 5210-BUBBLE-PASS-EXIT
+015600         UNTIL NOT WS-SWAP-MADE.
+015700 5200-SORT-OPTIONS-EXIT.
+015800     EXIT.
+015900*
+016000 5210-BUBBLE-PASS.
+016100     MOVE 'N'                    TO WS-SWAP-SW
+016200     PERFORM VARYING WS-IDX FROM 1 BY 1
+016300             UNTIL WS-IDX > WS-VISIBLE-COUNT - 1
+016400         IF SEC-USR-OPT-USAGE(WS-OPT-ORDER(WS-IDX))
+016500                 < SEC-USR-OPT-USAGE(WS-OPT-ORDER(WS-IDX + 1))
+016600             MOVE WS-OPT-ORDER(WS-IDX)     TO WS-SWAP-IDX
+016700             MOVE WS-OPT-ORDER(WS-IDX + 1)
+016750                                 TO WS-OPT-ORDER(WS-IDX)
+016800             MOVE WS-SWAP-IDX    TO WS-OPT-ORDER(WS-IDX + 1)
+016900             MOVE 'Y'            TO WS-SWAP-SW
+017000         END-IF
+017100     END-PERFORM.
+017200 5210-BUBBLE-PASS-EXIT.
+017300     EXIT.
+017400*
+017500 5300-DISPLAY-OPTIONS.
+017600     PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 12
+017700         IF WS-IDX <= WS-VISIBLE-COUNT
+017800             MOVE CDEMO-MENU-OPT-NUM(WS-OPT-ORDER(WS-IDX))
+017900                                 TO WS-DISP-NUM
+018000             MOVE SPACES         TO WS-OPT-TEXT
+018100             STRING WS-DISP-NUM  DELIMITED BY SIZE
+018200                 '. '            DELIMITED BY SIZE
+018300                 CDEMO-MENU-OPT-NAME(WS-OPT-ORDER(WS-IDX))
+018400                                 DELIMITED BY SIZE
+018500                 INTO WS-OPT-TEXT
+018600             END-STRING
+018700         ELSE
+018800             MOVE SPACES         TO WS-OPT-TEXT
+018900         END-IF
+019000         EVALUATE WS-IDX
+019100             WHEN 1  MOVE WS-OPT-TEXT TO OPTN001O
+019200             WHEN 2  MOVE WS-OPT-TEXT TO OPTN002O
+019300             WHEN 3  MOVE WS-OPT-TEXT TO OPTN003O
+019400             WHEN 4  MOVE WS-OPT-TEXT TO OPTN004O
+019500             WHEN 5  MOVE WS-OPT-TEXT TO OPTN005O
+019600             WHEN 6  MOVE WS-OPT-TEXT TO OPTN006O
+019700             WHEN 7  MOVE WS-OPT-TEXT TO OPTN007O
+019800             WHEN 8  MOVE WS-OPT-TEXT TO OPTN008O
+019900             WHEN 9  MOVE WS-OPT-TEXT TO OPTN009O
+020000             WHEN 10 MOVE WS-OPT-TEXT TO OPTN010O
+020100             WHEN 11 MOVE WS-OPT-TEXT TO OPTN011O
+020200             WHEN 12 MOVE WS-OPT-TEXT TO OPTN012O
+020300         END-EVALUATE
+020400     END-PERFORM.
+020500 5300-DISPLAY-OPTIONS-EXIT.
+020600     EXIT.
+020700*
+020800******************************************************************
+020900* RESOLVE THE KEYED OPTION NUMBER BACK TO ITS CDEMO-MENU-OPT
+021000* ENTRY, BUMP ITS USAGE COUNT, AND XCTL TO ITS PROGRAM.
+021100******************************************************************
+021200 6000-DISPATCH.
+021300     PERFORM VARYING WS-IDX FROM 1 BY 1
+021400             UNTIL WS-IDX > CDEMO-MENU-OPT-COUNT
+021500                OR CDEMO-MENU-OPT-NUM(WS-IDX) = WS-SEL-NUM
+021600     END-PERFORM
+021700     IF WS-IDX > CDEMO-MENU-OPT-COUNT
+021800         MOVE 'Please enter a valid option number' TO ERRMSGO
+021900         GO TO 6000-DISPATCH-EXIT
+022000     END-IF
+022100     IF CDEMO-USRTYP-AUDITOR
+022150             AND CDEMO-MENU-OPT-USRTYPE(WS-IDX) = 'U'
+022200         MOVE 'That option is not available to your user type'
+022300                                 TO ERRMSGO
+022400         GO TO 6000-DISPATCH-EXIT
+022500     END-IF
+022600     IF WS-USER-FOUND
+022700         ADD 1                   TO SEC-USR-OPT-USAGE(WS-IDX)
+022800         EXEC CICS
+022900             REWRITE DATASET('USRSEC')
+023000             FROM(SEC-USER-DATA)
+023100             RESP(WS-RESP-CD)
+023200         END-EXEC
+023210*        A FAILED USAGE-COUNT REWRITE IS NOT WORTH BLOCKING
+023220*        NAVIGATION OVER - THE OPTION IS STILL DISPATCHED BELOW.
+023250         IF WS-RESP-CD NOT = ZERO
+023260             CONTINUE
+023270         END-IF
+023300     END-IF
+023400     MOVE WS-PGMNAME             TO CDEMO-FROM-PROGRAM
+023500     MOVE WS-TRANID              TO CDEMO-FROM-TRANID
+023600     MOVE CDEMO-MENU-OPT-PGMNAME(WS-IDX) TO CDEMO-TO-PROGRAM
+023650     IF CDEMO-NAV-STACK-PTR < 5
+023660         ADD 1                   TO CDEMO-NAV-STACK-PTR
+023670         MOVE WS-PGMNAME         TO
+023680             CDEMO-NAV-STACK-PGM(CDEMO-NAV-STACK-PTR)
+023690         MOVE WS-TRANID          TO
+023691             CDEMO-NAV-STACK-TRANID(CDEMO-NAV-STACK-PTR)
+023692     END-IF
+023700     SET CDEMO-PGM-ENTER         TO TRUE
+023800     EXEC CICS
+023900         XCTL PROGRAM(CDEMO-MENU-OPT-PGMNAME(WS-IDX))
+024000         COMMAREA(CARDDEMO-COMMAREA)
+024100     END-EXEC.
+024200 6000-DISPATCH-EXIT.
+024300     EXIT.
+024400*
+024500 8000-SEND-MAP.
+024600     EXEC CICS
+024700         SEND MAP('COMEN1A') MAPSET('COMEN01')
+024800         FROM(COMEN1AO)
+024900         ERASE
+025000     END-EXEC.
+025100 8000-SEND-MAP-EXIT.
+025200     EXIT.
+025300*
+025400 9999-EXIT.
+025500     EXIT.
