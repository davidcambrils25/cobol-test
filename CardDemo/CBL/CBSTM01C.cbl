@@ -0,0 +1,313 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBSTM01C.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - MONTHLY STATEMENT
+001100*                     GENERATION.
+001200******************************************************************
+001300******************************************************************
+001400* REMARKS.       READS THE ACCOUNT MASTER AND, FOR EVERY ACCOUNT
+001500*                IN GOOD STANDING (ACCT-ACTIVE-STATUS = 'A'),
+001600*                RENDERS A BILLING-CYCLE STATEMENT FROM THE SAME
+001700*                BALANCE/CYCLE FIELDS COACTVWC DISPLAYS ON SCREEN
+001800*                (ACCT-CURR-BAL, ACCT-CURR-CYC-CREDIT/DEBIT) TO A
+001900*                PRINTABLE/ARCHIVABLE REPORT FILE. RUN AS A
+002000*                MONTH-END BATCH STEP, AFTER CBACT04C HAS ROLLED
+002100*                THE CYCLE TOTALS BUT BEFORE THEY ARE ZEROED -
+002200*                CBACT04C ZEROES ACCT-CURR-CYC-CREDIT/DEBIT AS
+002300*                THE LAST STEP OF ITS OWN RUN, SO THIS STEP MUST
+002400*                PRECEDE IT IN THE MONTH-END JOB STREAM.
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT ACCOUNT-FILE ASSIGN TO ACCTDAT
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS DYNAMIC
+003200         RECORD KEY IS ACCT-ID
+003300         FILE STATUS IS WS-ACCOUNT-STATUS.
+003400     SELECT CUSTOMER-FILE ASSIGN TO CUSTDAT
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS DYNAMIC
+003700         RECORD KEY IS CUST-ID
+003800         FILE STATUS IS WS-CUSTOMER-STATUS.
+003900     SELECT STATEMENT-FILE ASSIGN TO STMTFILE
+004000         ORGANIZATION IS SEQUENTIAL
+004100         FILE STATUS IS WS-STATEMENT-STATUS.
+004200     SELECT ALERT-QUEUE-FILE ASSIGN TO OPRALRT
+004300         ORGANIZATION IS SEQUENTIAL
+004400         FILE STATUS IS WS-ALERT-STATUS.
+004500*
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  ACCOUNT-FILE.
+004900     COPY CVACT01Y.
+005000*
+005100 FD  CUSTOMER-FILE.
+005200     COPY CVCUS01Y.
+005300*
+005400 FD  STATEMENT-FILE
+005500     RECORDING MODE IS F.
+005600 01  STMT-PRINT-LINE                  PIC X(80).
+005700*
+005800 FD  ALERT-QUEUE-FILE
+005900     RECORDING MODE IS F.
+006000     COPY CSOPS01Y.
+006100*
+006200 WORKING-STORAGE SECTION.
+006300 01  WS-ACCOUNT-STATUS                PIC XX.
+006400     88 WS-ACCOUNT-OK                 VALUE '00'.
+006500     88 WS-ACCOUNT-EOF                VALUE '10'.
+006600 01  WS-CUSTOMER-STATUS               PIC XX.
+006700     88 WS-CUSTOMER-OK                VALUE '00'.
+006800 01  WS-STATEMENT-STATUS              PIC XX.
+006900     88 WS-STATEMENT-OK               VALUE '00'.
+007000 01  WS-ALERT-STATUS                  PIC XX.
+007100 01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+007200     88 WS-END-OF-ACCOUNTS            VALUE 'Y'.
+007300 01  WS-ACCT-COUNT                    PIC 9(07) VALUE ZERO.
+007400 01  WS-STMT-COUNT                    PIC 9(07) VALUE ZERO.
+007500 01  WS-ABEND-REASON-TEXT             PIC X(50).
+007600*
+007700******************************************************************
+007800* ABEND ALERT WORK AREA - SEE 9100-ABEND-NOTIFY.
+007900******************************************************************
+008000 COPY CSMSG02Y.
+008100*
+008200 COPY CVACT03Y.
+008300*
+008400 COPY CSDAT01Y.
+008500*
+008600******************************************************************
+008700* STATEMENT CALCULATION WORK AREA - CLOSING BALANCE/PAYMENTS/
+008800* PURCHASES COME STRAIGHT OFF THE ACCOUNT MASTER (THE SAME
+008900* FIELDS ACCT-CURR-BAL/ACCT-CURR-CYC-CREDIT/ACCT-CURR-CYC-DEBIT
+009000* COACTVWC SHOWS AS ACURBALI/ACRCYCRI/ACRCYDBI); OPENING BALANCE
+009100* IS BACKED INTO FROM THOSE THREE SINCE NO SEPARATE OPENING-
+009200* BALANCE FIELD IS KEPT ON THE ACCOUNT MASTER.
+009300******************************************************************
+009400 01  WS-STMT-CALC.
+009500     05 WS-STMT-OPEN-BAL              PIC S9(10)V99 COMP-3.
+009600     05 WS-STMT-PAYMENTS-AMT          PIC S9(10)V99 COMP-3.
+009700     05 WS-STMT-PURCHASES-AMT         PIC S9(10)V99 COMP-3.
+009800     05 WS-STMT-CLOSE-BAL             PIC S9(10)V99 COMP-3.
+009900     05 WS-STMT-MIN-DUE               PIC S9(10)V99 COMP-3.
+010000     05 WS-STMT-AMT-EDIT              PIC +ZZZ,ZZZ,ZZZ.99.
+010100     05 WS-STMT-CUST-NAME             PIC X(51).
+010200*
+010300 LINKAGE SECTION.
+010400*
+010500******************************************************************
+010600 PROCEDURE DIVISION.
+010700******************************************************************
+010800 0000-MAINLINE.
+010900     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+011000     PERFORM 2000-GENERATE-STATEMENTS
+011050         THRU 2000-GENERATE-STATEMENTS-EXIT
+011100         UNTIL WS-END-OF-ACCOUNTS
+011200     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+011300     GOBACK.
+011400*
+011500 1000-INITIALIZE.
+011600     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURDATE-N
+011700     MOVE ACCT-STATUS-REASON-VALUES   TO ACCT-STATUS-REASON-TABLE
+011800     OPEN INPUT ACCOUNT-FILE
+011900     OPEN INPUT CUSTOMER-FILE
+012000     OPEN OUTPUT STATEMENT-FILE
+012100     IF NOT WS-ACCOUNT-OK
+012200         DISPLAY 'CBSTM01C - ERROR OPENING ACCOUNT FILE'
+012300         MOVE 'Y'                     TO WS-EOF-SW
+012400         MOVE 'ACCOUNT FILE OPEN ERROR' TO WS-ABEND-REASON-TEXT
+012500         PERFORM 9100-ABEND-NOTIFY
+012600             THRU 9100-ABEND-NOTIFY-EXIT
+012700     END-IF
+000000     IF NOT WS-CUSTOMER-OK
+000000         DISPLAY 'CBSTM01C - ERROR OPENING CUSTOMER FILE'
+000000         MOVE 'Y'                     TO WS-EOF-SW
+000000         MOVE 'CUSTOMER FILE OPEN ERROR'
+000000                                 TO WS-ABEND-REASON-TEXT
+000000         PERFORM 9100-ABEND-NOTIFY
+000000             THRU 9100-ABEND-NOTIFY-EXIT
+000000     END-IF
+000000     IF NOT WS-STATEMENT-OK
+000000         DISPLAY 'CBSTM01C - ERROR OPENING STATEMENT FILE'
+000000         MOVE 'Y'                     TO WS-EOF-SW
+000000         MOVE 'STATEMENT FILE OPEN ERROR'
+000000                                 TO WS-ABEND-REASON-TEXT
+000000         PERFORM 9100-ABEND-NOTIFY
+000000             THRU 9100-ABEND-NOTIFY-EXIT
+000000     END-IF
+012800     IF NOT WS-END-OF-ACCOUNTS
+012850         PERFORM 2100-READ-NEXT-ACCOUNT
+012900             THRU 2100-READ-NEXT-ACCOUNT-EXIT
+012950     END-IF.
+013000 1000-INITIALIZE-EXIT.
+013100     EXIT.
+013200*
+013300 2000-GENERATE-STATEMENTS.
+013400     ADD 1                            TO WS-ACCT-COUNT
+013500     IF ACCT-ACTIVE-STATUS OF ACCOUNT-RECORD = 'A'
+013600         PERFORM 3000-BUILD-STATEMENT
+013650             THRU 3000-BUILD-STATEMENT-EXIT
+013700         ADD 1                        TO WS-STMT-COUNT
+013800     END-IF
+013900     PERFORM 2100-READ-NEXT-ACCOUNT
+014000         THRU 2100-READ-NEXT-ACCOUNT-EXIT.
+014100 2000-GENERATE-STATEMENTS-EXIT.
+014200     EXIT.
+014300*
+014400 2100-READ-NEXT-ACCOUNT.
+014500     READ ACCOUNT-FILE NEXT RECORD
+014600         AT END
+014700             MOVE 'Y'                 TO WS-EOF-SW
+014800     END-READ.
+014900 2100-READ-NEXT-ACCOUNT-EXIT.
+015000     EXIT.
+015100*
+015200******************************************************************
+015300* CLOSING BALANCE IS THE ACCOUNT'S CURRENT BALANCE; OPENING
+015400* BALANCE IS BACKED OUT OF IT BY REVERSING THIS CYCLE'S
+015500* PURCHASES (DEBITS) AND PAYMENTS (CREDITS). MINIMUM DUE IS 2%
+015600* OF THE CLOSING BALANCE, FLOORED AT $25 (OR THE FULL BALANCE
+015700* WHEN IT IS ALREADY UNDER $25), AND ZERO ON A CREDIT OR ZERO
+015800* BALANCE.
+015900******************************************************************
+016000 3000-BUILD-STATEMENT.
+016100     PERFORM 4000-READ-CUSTOMER THRU 4000-READ-CUSTOMER-EXIT
+016200     MOVE ACCT-CURR-BAL              TO WS-STMT-CLOSE-BAL
+016300     MOVE ACCT-CURR-CYC-CREDIT       TO WS-STMT-PAYMENTS-AMT
+016400     MOVE ACCT-CURR-CYC-DEBIT        TO WS-STMT-PURCHASES-AMT
+016500     COMPUTE WS-STMT-OPEN-BAL =
+016600         WS-STMT-CLOSE-BAL - WS-STMT-PURCHASES-AMT
+016700                           + WS-STMT-PAYMENTS-AMT
+016800     IF WS-STMT-CLOSE-BAL NOT > ZERO
+016900         MOVE ZERO                    TO WS-STMT-MIN-DUE
+017000     ELSE
+017100         IF WS-STMT-CLOSE-BAL < 25
+017200             MOVE WS-STMT-CLOSE-BAL   TO WS-STMT-MIN-DUE
+017300         ELSE
+017400             COMPUTE WS-STMT-MIN-DUE ROUNDED =
+017500                 WS-STMT-CLOSE-BAL * 0.02
+017600             IF WS-STMT-MIN-DUE < 25
+017700                 MOVE 25              TO WS-STMT-MIN-DUE
+017800             END-IF
+017900         END-IF
+018000     END-IF
+018100     PERFORM 5000-WRITE-STATEMENT THRU 5000-WRITE-STATEMENT-EXIT.
+018200 3000-BUILD-STATEMENT-EXIT.
+018300     EXIT.
+018400*
+018500******************************************************************
+018600* CUSTDAT'S REAL KEY IS THE ACCOUNT ID RATHER THAN CUST-ID (THE
+018700* SAME DEMO-DATA QUIRK COACTVWC/COACTUPC ALREADY WORK AROUND BY
+018800* READING CUSTDAT WITH RIDFLD(ACCTSIDI) INSTEAD OF A CUSTOMER-ID
+018900* SCREEN FIELD), SO THE LOOKUP IS BY ACCT-ID HERE TOO.
+019000******************************************************************
+019100 4000-READ-CUSTOMER.
+019200     MOVE ACCT-ID OF ACCOUNT-RECORD  TO CUST-ID
+019300     MOVE SPACES                     TO WS-STMT-CUST-NAME
+019400     READ CUSTOMER-FILE
+019500         KEY IS CUST-ID
+019600     END-READ
+019700     IF WS-CUSTOMER-OK
+019800         STRING CUST-FIRST-NAME  DELIMITED BY SIZE
+019900                ' '              DELIMITED BY SIZE
+020000                CUST-LAST-NAME   DELIMITED BY SIZE
+020100           INTO WS-STMT-CUST-NAME
+020200         END-STRING
+020300     END-IF.
+020400 4000-READ-CUSTOMER-EXIT.
+020500     EXIT.
+020600*
+020700 5000-WRITE-STATEMENT.
+020800     MOVE SPACES                     TO STMT-PRINT-LINE
+020900     STRING 'ACCOUNT: '              DELIMITED BY SIZE
+021000            ACCT-ID OF ACCOUNT-RECORD DELIMITED BY SIZE
+021100            '   CUSTOMER: '          DELIMITED BY SIZE
+021200            WS-STMT-CUST-NAME        DELIMITED BY SIZE
+021300       INTO STMT-PRINT-LINE
+021400     END-STRING
+021500     WRITE STMT-PRINT-LINE
+021600     MOVE WS-STMT-OPEN-BAL           TO WS-STMT-AMT-EDIT
+021700     MOVE SPACES                     TO STMT-PRINT-LINE
+021800     STRING '  OPENING BALANCE      '  DELIMITED BY SIZE
+021900            WS-STMT-AMT-EDIT          DELIMITED BY SIZE
+022000       INTO STMT-PRINT-LINE
+022100     END-STRING
+022200     WRITE STMT-PRINT-LINE
+022300     MOVE WS-STMT-PURCHASES-AMT      TO WS-STMT-AMT-EDIT
+022400     MOVE SPACES                     TO STMT-PRINT-LINE
+022500     STRING '  PURCHASES            '  DELIMITED BY SIZE
+022600            WS-STMT-AMT-EDIT          DELIMITED BY SIZE
+022700       INTO STMT-PRINT-LINE
+022800     END-STRING
+022900     WRITE STMT-PRINT-LINE
+023000     MOVE WS-STMT-PAYMENTS-AMT       TO WS-STMT-AMT-EDIT
+023100     MOVE SPACES                     TO STMT-PRINT-LINE
+023200     STRING '  PAYMENTS             '  DELIMITED BY SIZE
+023300            WS-STMT-AMT-EDIT          DELIMITED BY SIZE
+023400       INTO STMT-PRINT-LINE
+023500     END-STRING
+023600     WRITE STMT-PRINT-LINE
+023700     MOVE WS-STMT-CLOSE-BAL          TO WS-STMT-AMT-EDIT
+023800     MOVE SPACES                     TO STMT-PRINT-LINE
+023900     STRING '  CLOSING BALANCE      '  DELIMITED BY SIZE
+024000            WS-STMT-AMT-EDIT          DELIMITED BY SIZE
+024100       INTO STMT-PRINT-LINE
+024200     END-STRING
+024300     WRITE STMT-PRINT-LINE
+024400     MOVE WS-STMT-MIN-DUE            TO WS-STMT-AMT-EDIT
+024500     MOVE SPACES                     TO STMT-PRINT-LINE
+024600     STRING '  MINIMUM PAYMENT DUE  '  DELIMITED BY SIZE
+024700            WS-STMT-AMT-EDIT          DELIMITED BY SIZE
+024800       INTO STMT-PRINT-LINE
+024900     END-STRING
+025000     WRITE STMT-PRINT-LINE
+025100     MOVE SPACES                     TO STMT-PRINT-LINE
+025200     WRITE STMT-PRINT-LINE.
+025300 5000-WRITE-STATEMENT-EXIT.
+025400     EXIT.
+025500*
+025600 9000-TERMINATE.
+025700     CLOSE ACCOUNT-FILE
+025800     CLOSE CUSTOMER-FILE
+025900     CLOSE STATEMENT-FILE
+026000     DISPLAY 'CBSTM01C - ACCOUNTS READ: ' WS-ACCT-COUNT
+026100     DISPLAY 'CBSTM01C - STATEMENTS PRODUCED: ' WS-STMT-COUNT.
+026200 9000-TERMINATE-EXIT.
+026300     EXIT.
+026400*
+026500******************************************************************
+026600* A FATAL ERROR EARLIER IN THE RUN LEAVES A REASON IN
+026700* WS-ABEND-REASON-TEXT AND PERFORMS THIS PARAGRAPH, WHICH LOGS AN
+026800* ALERT RECORD TO THE ON-CALL ALERT QUEUE (OPRALRT) AND SETS A
+026900* NON-ZERO RETURN CODE SO THE JOB STEP ITSELF SHOWS THE FAILURE -
+027000* OPERATIONS FINDS OUT FROM THE ALERT AND THE STEP CONDITION CODE
+027100* RATHER THAN FROM THE MISSING OUTPUT THE NEXT MORNING.
+027200******************************************************************
+027300 9100-ABEND-NOTIFY.
+027400     MOVE 'AB01'                     TO ABEND-CODE
+027500     MOVE 'CBSTM01C'                 TO ABEND-CULPRIT
+027600     MOVE WS-ABEND-REASON-TEXT       TO ABEND-REASON
+027700     STRING ABEND-CULPRIT       DELIMITED BY SIZE
+027800            ' - '               DELIMITED BY SIZE
+027900            ABEND-REASON        DELIMITED BY SIZE
+028000       INTO ABEND-MSG
+028100     END-STRING
+028200     OPEN EXTEND ALERT-QUEUE-FILE
+028300     MOVE FUNCTION CURRENT-DATE     TO ALERT-TIMESTAMP
+028400     MOVE ABEND-CULPRIT              TO ALERT-PGMNAME
+028500     MOVE ABEND-CODE                 TO ALERT-ABEND-CODE
+028600     MOVE ABEND-CULPRIT              TO ALERT-ABEND-CULPRIT
+028700     MOVE ABEND-REASON               TO ALERT-ABEND-REASON
+028800     MOVE ABEND-MSG                  TO ALERT-ABEND-MSG
+028900     WRITE OPS-ALERT-RECORD
+029000     CLOSE ALERT-QUEUE-FILE
+029100     MOVE 16                         TO RETURN-CODE.
+029200 9100-ABEND-NOTIFY-EXIT.
+029300     EXIT.
