@@ -0,0 +1,260 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COFICVWC.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - FICO SCORE TREND VIEW.
+001100******************************************************************
+001200******************************************************************
+001300* REMARKS.       DISPLAYS THE CURRENT FICO SCORE FROM THE CUSTOMER
+001400*                MASTER PLUS UP TO FIVE OF THE MOST RECENT PRIOR
+001500*                SCORES FROM THE FICO HISTORY FILE, SO A USER CAN
+001600*                SEE THE TREND RATHER THAN A SINGLE SNAPSHOT.
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100 01  WS-PGMNAME                  PIC X(08) VALUE 'COFICVWC'.
+002200 01  WS-TRANID                   PIC X(04) VALUE 'CFIC'.
+002300*
+002400******************************************************************
+002500* WORKING STORAGE FOR SCREEN FIELDS - NO GENERATED BMS MAP EXISTS
+002600* FOR THIS SCREEN, SO THE FIELD GROUP IS DEFINED DIRECTLY HERE,
+002700* AS ON COACTAPC.
+002800******************************************************************
+002900 01  WS-SCREEN-FIELDS.
+003000     05  CUSTIDI                 PIC 9(09).
+003100     05  CURRSCOI                PIC 9(03).
+003200     05  FICO-TREND-LINE OCCURS 5 TIMES
+003300                         INDEXED BY WS-TREND-IDX.
+003400         10  TRNDDATI            PIC X(10).
+003500         10  TRNDVALI            PIC 9(03).
+003600     05  ERRMSGI                 PIC X(78).
+003700     05  INFOMSGI                PIC X(45).
+003800*
+003900 COPY CVCUS01Y.
+004000 COPY CVFIC01Y.
+004100*
+004200 01  WS-MISC-STORAGE.
+004300     05  WS-RESP-CD              PIC S9(08) COMP.
+004400     05  WS-BROWSE-SW            PIC X(01) VALUE 'N'.
+004500         88  WS-BROWSE-DONE      VALUE 'Y'.
+004600     05  WS-TREND-COUNT          PIC 9(02) VALUE ZERO.
+004700*
+000000******************************************************************
+000000* BROWSE KEY USED TO START PAST THE LAST ROW FOR A CUSTOMER SO
+000000* 5100-READ-NEXT-FICO-ROW CAN READPREV BACK THROUGH THE MOST
+000000* RECENT SCORE FIRST INSTEAD OF THE OLDEST.
+000000******************************************************************
+000000 01  WS-BROWSE-KEY.
+000000     05  WS-BROWSE-CUST-ID       PIC 9(09).
+000000     05  WS-BROWSE-SCORE-DATE    PIC X(10).
+000000*
+000000 01  WS-NAV-BACK-PGM         PIC X(08).
+000000*
+000000 01  WS-IDLE-TIMEOUT-DATA.
+000000     05  WS-IDLE-TIMEOUT-MINS    PIC 9(03) VALUE 015.
+000000     05  WS-NOW-DT               PIC 9(08).
+000000     05  WS-NOW-HH               PIC 9(02).
+000000     05  WS-NOW-MM               PIC 9(02).
+000000     05  WS-IDLE-ELAPSED-MINS    PIC S9(05) COMP-3.
+000000*
+004800 COPY COCOM01Y.
+004900*
+005000 LINKAGE SECTION.
+005100 01  DFHCOMMAREA                 PIC X(400).
+005200*
+005300******************************************************************
+005400 PROCEDURE DIVISION.
+005500******************************************************************
+005600 0000-MAINLINE.
+005700     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000000     PERFORM 1500-CHECK-IDLE-TIMEOUT
+000000         THRU 1500-CHECK-IDLE-TIMEOUT-EXIT
+005800     PERFORM 2000-RECEIVE-MAP THRU 2000-RECEIVE-MAP-EXIT
+005900     PERFORM 3000-PROCESS-INPUT THRU 3000-PROCESS-INPUT-EXIT
+006000     PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO CDEMO-LAST-ACTIVITY-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO CDEMO-LAST-ACTIVITY-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO CDEMO-LAST-ACTIVITY-MM
+006100     EXEC CICS
+006200         RETURN TRANSID(WS-TRANID)
+006300         COMMAREA(CARDDEMO-COMMAREA)
+006400     END-EXEC
+006500     GOBACK.
+006600*
+006700 1000-INITIALIZE.
+006800     MOVE SPACES                 TO ERRMSGI INFOMSGI
+006900     IF EIBCALEN > 0
+007000         MOVE DFHCOMMAREA        TO CARDDEMO-COMMAREA
+007100     END-IF.
+007200 1000-INITIALIZE-EXIT.
+007300     EXIT.
+000000******************************************************************
+000000* SESSION IDLE TIMEOUT - CDEMO-LAST-ACTIVITY-DT/HH/MM IS STAMPED
+000000* BY 0000-MAINLINE EVERY TIME CONTROL IS HANDED BACK TO THE
+000000* TERMINAL. IF TOO LONG HAS PASSED SINCE THEN, FORCE THE USER
+000000* BACK THROUGH SIGN-ON RATHER THAN TRUST A STALE SESSION.
+000000******************************************************************
+000000 1500-CHECK-IDLE-TIMEOUT.
+000000     IF CDEMO-PGM-ENTER OR CDEMO-LAST-ACTIVITY-DT = ZERO
+000000         GO TO 1500-CHECK-IDLE-TIMEOUT-EXIT
+000000     END-IF
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-NOW-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO WS-NOW-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO WS-NOW-MM
+000000     COMPUTE WS-IDLE-ELAPSED-MINS =
+000000         (FUNCTION INTEGER-OF-DATE(WS-NOW-DT) -
+000000          FUNCTION INTEGER-OF-DATE(CDEMO-LAST-ACTIVITY-DT)) * 1440
+000000         + (WS-NOW-HH * 60 + WS-NOW-MM)
+000000         - (CDEMO-LAST-ACTIVITY-HH * 60 + CDEMO-LAST-ACTIVITY-MM)
+000000     IF WS-IDLE-ELAPSED-MINS >= WS-IDLE-TIMEOUT-MINS
+000000         SET CDEMO-TIMEOUT-EXPIRED TO TRUE
+000000     END-IF.
+000000 1500-CHECK-IDLE-TIMEOUT-EXIT.
+000000     EXIT.
+000000*
+000000******************************************************************
+000000* PF3 = BACK. POP THE CALLER OFF THE COMMAREA NAVIGATION STACK
+000000* (COCOM01Y) AND XCTL BACK TO IT, RETRACING THE PATH THE USER
+000000* ACTUALLY TOOK RATHER THAN ALWAYS RETURNING TO THE MAIN MENU.
+000000******************************************************************
+000000 2500-NAV-BACK.
+000000     IF CDEMO-NAV-STACK-PTR > 0
+000000         MOVE CDEMO-NAV-STACK-PGM(CDEMO-NAV-STACK-PTR)
+000000                                 TO WS-NAV-BACK-PGM
+000000         SUBTRACT 1              FROM CDEMO-NAV-STACK-PTR
+000000     ELSE
+000000         MOVE 'COMEN01C'         TO WS-NAV-BACK-PGM
+000000     END-IF
+000000     SET CDEMO-PGM-REENTER       TO TRUE
+000000     EXEC CICS
+000000         XCTL PROGRAM(WS-NAV-BACK-PGM)
+000000         COMMAREA(CARDDEMO-COMMAREA)
+000000     END-EXEC.
+000000 2500-NAV-BACK-EXIT.
+000000     EXIT.
+000000*
+007400*
+007500 2000-RECEIVE-MAP.
+007600     IF CDEMO-PGM-ENTER
+007700         GO TO 2000-RECEIVE-MAP-EXIT
+007800     END-IF
+007900     EXEC CICS
+008000         RECEIVE MAP('CFICVWA') MAPSET('COFICVW')
+008100         INTO(WS-SCREEN-FIELDS)
+008200         RESP(WS-RESP-CD)
+008300     END-EXEC.
+008400 2000-RECEIVE-MAP-EXIT.
+008500     EXIT.
+008600*
+008700 3000-PROCESS-INPUT.
+000000     IF CDEMO-TIMEOUT-EXPIRED
+000000         MOVE SPACES              TO CDEMO-TIMEOUT-FLAG
+000000         SET CDEMO-PGM-ENTER      TO TRUE
+000000         EXEC CICS
+000000             XCTL PROGRAM('COSGN00C')
+000000             COMMAREA(CARDDEMO-COMMAREA)
+000000         END-EXEC
+000000     END-IF
+000000     IF EIBAID = DFHPF3
+000000         PERFORM 2500-NAV-BACK THRU 2500-NAV-BACK-EXIT
+000000         GO TO 3000-PROCESS-INPUT-EXIT
+000000     END-IF
+008800     IF CUSTIDI = ZERO
+008900         MOVE 'Customer ID is required' TO ERRMSGI
+009000         GO TO 3000-PROCESS-INPUT-EXIT
+009100     END-IF
+009200     PERFORM 4000-READ-CUSTOMER THRU 4000-READ-CUSTOMER-EXIT
+009300     PERFORM 5000-BROWSE-FICO-HISTORY
+009400         THRU 5000-BROWSE-FICO-HISTORY-EXIT.
+009500 3000-PROCESS-INPUT-EXIT.
+009600     EXIT.
+009700*
+009800 4000-READ-CUSTOMER.
+009810     IF CDEMO-CUST-ID = CUSTIDI
+009820         MOVE CDEMO-CUST-FICO-SCORE TO CUST-FICO-CREDIT-SCORE
+009830         MOVE CUST-FICO-CREDIT-SCORE TO CURRSCOI
+009840         GO TO 4000-READ-CUSTOMER-EXIT
+009850     END-IF
+009900     EXEC CICS
+010000         READ DATASET('CUSTDAT')
+010100         INTO(CUSTOMER-RECORD)
+010200         RIDFLD(CUSTIDI)
+010300         RESP(WS-RESP-CD)
+010400     END-EXEC
+000000     IF WS-RESP-CD NOT = ZERO
+000000         MOVE 'Customer not found' TO ERRMSGI
+000000         GO TO 4000-READ-CUSTOMER-EXIT
+000000     END-IF
+010410     MOVE CUST-ID                TO CDEMO-CUST-ID
+010420     MOVE CUST-FIRST-NAME        TO CDEMO-CUST-FNAME
+010430     MOVE CUST-MIDDLE-NAME       TO CDEMO-CUST-MNAME
+010440     MOVE CUST-LAST-NAME         TO CDEMO-CUST-LNAME
+010450     MOVE CUST-ADDR-LINE-1       TO CDEMO-CUST-ADDR-LINE-1
+010460     MOVE CUST-ADDR-LINE-2       TO CDEMO-CUST-ADDR-LINE-2
+010470     MOVE CUST-FICO-CREDIT-SCORE TO CDEMO-CUST-FICO-SCORE
+010500     MOVE CUST-FICO-CREDIT-SCORE TO CURRSCOI.
+010600 4000-READ-CUSTOMER-EXIT.
+010700     EXIT.
+010800*
+010900******************************************************************
+011000* BROWSE THE FICO HISTORY FILE FOR THIS CUSTOMER, MOST RECENT
+011100* ENTRIES FIRST, STOPPING ONCE THE TREND TABLE IS FULL OR THE
+011200* CUSTOMER'S ROWS ARE EXHAUSTED.
+011300******************************************************************
+011400 5000-BROWSE-FICO-HISTORY.
+011500     MOVE ZERO                   TO WS-TREND-COUNT
+011600     MOVE 'N'                    TO WS-BROWSE-SW
+011700     MOVE CUSTIDI                TO WS-BROWSE-CUST-ID
+000000     MOVE HIGH-VALUES            TO WS-BROWSE-SCORE-DATE
+011800     EXEC CICS
+011900         STARTBR DATASET('FICOHIST')
+012000         RIDFLD(WS-BROWSE-KEY)
+012100         GTEQ
+012200         RESP(WS-RESP-CD)
+012300     END-EXEC
+012400     PERFORM 5100-READ-NEXT-FICO-ROW
+012500         THRU 5100-READ-NEXT-FICO-ROW-EXIT
+012600         UNTIL WS-BROWSE-DONE
+012700            OR WS-TREND-COUNT NOT LESS THAN 5
+012800     EXEC CICS
+012900         ENDBR DATASET('FICOHIST')
+013000     END-EXEC.
+013100 5000-BROWSE-FICO-HISTORY-EXIT.
+013200     EXIT.
+013300*
+013400 5100-READ-NEXT-FICO-ROW.
+013500     EXEC CICS
+013600         READPREV DATASET('FICOHIST')
+013700         INTO(FICO-HISTORY-RECORD)
+013800         RIDFLD(WS-BROWSE-KEY)
+013900         RESP(WS-RESP-CD)
+014000     END-EXEC
+014100     IF WS-RESP-CD NOT = ZERO
+014150        OR FICH-CUST-ID NOT EQUAL CUSTIDI
+014200         MOVE 'Y'                TO WS-BROWSE-SW
+014300         GO TO 5100-READ-NEXT-FICO-ROW-EXIT
+014400     END-IF
+014500     ADD 1                       TO WS-TREND-COUNT
+014600     SET WS-TREND-IDX            TO WS-TREND-COUNT
+014700     MOVE FICH-SCORE-DATE        TO TRNDDATI (WS-TREND-IDX)
+014800     MOVE FICH-SCORE-VALUE       TO TRNDVALI (WS-TREND-IDX).
+014900 5100-READ-NEXT-FICO-ROW-EXIT.
+015000     EXIT.
+015100*
+015200 8000-SEND-MAP.
+015300     EXEC CICS
+015400         SEND MAP('CFICVWA') MAPSET('COFICVW')
+015500         FROM(WS-SCREEN-FIELDS)
+015600         ERASE
+015700     END-EXEC.
+015800 8000-SEND-MAP-EXIT.
+015900     EXIT.
+016000*
+016100 9999-EXIT.
+016200     EXIT.
