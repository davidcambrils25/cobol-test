@@ -0,0 +1,255 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COADM03C.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - BATCH JOB STATUS MONITOR,
+001100*                     5TH ADMIN OPTION WIRED IN COADM02Y.
+001200******************************************************************
+001300******************************************************************
+001400* REMARKS.       DISPLAYS THE MOST RECENT RUNS (UP TO 5 ROWS) OF
+001500*                A GIVEN JOBNAMEI, LOGGED TO JOBLOG BY EACH BATCH
+001600*                STEP AS IT FINISHES.
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100 01  WS-PGMNAME                  PIC X(08) VALUE 'COADM03C'.
+002200 01  WS-TRANID                   PIC X(04) VALUE 'CA03'.
+002300*
+002400 COPY COADM03.
+002500*
+002600 COPY CVJOB01Y.
+002700*
+002800 01  WS-MISC-STORAGE.
+002900     05  WS-RESP-CD              PIC S9(08) COMP.
+003000     05  WS-ROW-COUNT            PIC 9(02) VALUE ZERO.
+003100     05  WS-BROWSE-SW            PIC X(01) VALUE 'N'.
+003200         88  WS-BROWSE-DONE      VALUE 'Y'.
+003300     05  WS-STATUS-TEXT          PIC X(08).
+003310*
+003311******************************************************************
+003312* BROWSE KEY USED TO START PAST THE LAST ROW FOR A JOB SO
+003313* 6100-LIST-NEXT-ROW CAN READPREV BACK THROUGH THE MOST RECENT
+003314* RUN FIRST INSTEAD OF THE OLDEST.
+003315******************************************************************
+003316 01  WS-BROWSE-KEY.
+003317     05  WS-BROWSE-JOB-NAME      PIC X(08).
+003318     05  WS-BROWSE-TIMESTAMP     PIC X(26).
+003319*
+003315 01  WS-NAV-BACK-PGM             PIC X(08).
+003316*
+003320 01  WS-IDLE-TIMEOUT-DATA.
+003330     05  WS-IDLE-TIMEOUT-MINS    PIC 9(03) VALUE 015.
+003340     05  WS-NOW-DT               PIC 9(08).
+003350     05  WS-NOW-HH               PIC 9(02).
+003360     05  WS-NOW-MM               PIC 9(02).
+003370     05  WS-IDLE-ELAPSED-MINS    PIC S9(05) COMP-3.
+003400*
+003500 COPY COCOM01Y.
+003600*
+003700 LINKAGE SECTION.
+003800 01  DFHCOMMAREA                 PIC X(400).
+003900*
+004000******************************************************************
+004100 PROCEDURE DIVISION.
+004200******************************************************************
+004300 0000-MAINLINE.
+004400     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+004410     PERFORM 1500-CHECK-IDLE-TIMEOUT
+004420         THRU 1500-CHECK-IDLE-TIMEOUT-EXIT
+004500     PERFORM 2000-RECEIVE-MAP THRU 2000-RECEIVE-MAP-EXIT
+004600     PERFORM 3000-PROCESS-INPUT THRU 3000-PROCESS-INPUT-EXIT
+004700     PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+004710     MOVE FUNCTION CURRENT-DATE (1:8)  TO CDEMO-LAST-ACTIVITY-DT
+004720     MOVE FUNCTION CURRENT-DATE (9:2)  TO CDEMO-LAST-ACTIVITY-HH
+004730     MOVE FUNCTION CURRENT-DATE (11:2) TO CDEMO-LAST-ACTIVITY-MM
+004800     EXEC CICS
+004900         RETURN TRANSID(WS-TRANID)
+005000         COMMAREA(CARDDEMO-COMMAREA)
+005100     END-EXEC
+005200     GOBACK.
+005300*
+005400 1000-INITIALIZE.
+005500     MOVE LOW-VALUES             TO COADM3AO
+005600     IF EIBCALEN > 0
+005700         MOVE DFHCOMMAREA        TO CARDDEMO-COMMAREA
+005800     END-IF.
+005900 1000-INITIALIZE-EXIT.
+006000     EXIT.
+006050*
+006060******************************************************************
+006070* SESSION IDLE TIMEOUT - SEE CDEMO-LAST-ACTIVITY-DT/HH/MM IN
+006080* COCOM01Y AND THE MATCHING STAMP IN 0000-MAINLINE.
+006090******************************************************************
+006100 1500-CHECK-IDLE-TIMEOUT.
+006110     IF CDEMO-PGM-ENTER OR CDEMO-LAST-ACTIVITY-DT = ZERO
+006120         GO TO 1500-CHECK-IDLE-TIMEOUT-EXIT
+006130     END-IF
+006140     MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-NOW-DT
+006150     MOVE FUNCTION CURRENT-DATE (9:2)  TO WS-NOW-HH
+006160     MOVE FUNCTION CURRENT-DATE (11:2) TO WS-NOW-MM
+006170     COMPUTE WS-IDLE-ELAPSED-MINS =
+006180         (FUNCTION INTEGER-OF-DATE(WS-NOW-DT) -
+006190          FUNCTION INTEGER-OF-DATE(CDEMO-LAST-ACTIVITY-DT)) * 1440
+006200         + (WS-NOW-HH * 60 + WS-NOW-MM)
+006210         - (CDEMO-LAST-ACTIVITY-HH * 60 + CDEMO-LAST-ACTIVITY-MM)
+006220     IF WS-IDLE-ELAPSED-MINS >= WS-IDLE-TIMEOUT-MINS
+006230         SET CDEMO-TIMEOUT-EXPIRED TO TRUE
+006240     END-IF.
+006250 1500-CHECK-IDLE-TIMEOUT-EXIT.
+006260     EXIT.
+006270*
+006271******************************************************************
+006272* PF3 = BACK. POP THE CALLER OFF THE COMMAREA NAVIGATION STACK
+006273* (COCOM01Y) AND XCTL BACK TO IT, RETRACING THE PATH THE USER
+006274* ACTUALLY TOOK RATHER THAN ALWAYS RETURNING TO THE MAIN MENU.
+006275******************************************************************
+006276 2500-NAV-BACK.
+006277     IF CDEMO-NAV-STACK-PTR > 0
+006278         MOVE CDEMO-NAV-STACK-PGM(CDEMO-NAV-STACK-PTR)
+006279                                 TO WS-NAV-BACK-PGM
+006280         SUBTRACT 1              FROM CDEMO-NAV-STACK-PTR
+006281     ELSE
+006282         MOVE 'COMEN01C'         TO WS-NAV-BACK-PGM
+006283     END-IF
+006284     SET CDEMO-PGM-REENTER       TO TRUE
+006285     EXEC CICS
+006286         XCTL PROGRAM(WS-NAV-BACK-PGM)
+006287         COMMAREA(CARDDEMO-COMMAREA)
+006288     END-EXEC.
+006289 2500-NAV-BACK-EXIT.
+006290     EXIT.
+006291*
+006200 2000-RECEIVE-MAP.
+006300     IF EIBAID = DFHCLEAR OR CDEMO-PGM-ENTER
+006400         GO TO 2000-RECEIVE-MAP-EXIT
+006500     END-IF
+006600     EXEC CICS
+006700         RECEIVE MAP('COADM3A') MAPSET('COADM03')
+006800         INTO(COADM3AI)
+006900         RESP(WS-RESP-CD)
+007000     END-EXEC.
+007100 2000-RECEIVE-MAP-EXIT.
+007200     EXIT.
+007300*
+007400 3000-PROCESS-INPUT.
+007410     IF CDEMO-TIMEOUT-EXPIRED
+007420         MOVE SPACES              TO CDEMO-TIMEOUT-FLAG
+007430         SET CDEMO-PGM-ENTER      TO TRUE
+007440         EXEC CICS
+007450             XCTL PROGRAM('COSGN00C')
+007460             COMMAREA(CARDDEMO-COMMAREA)
+007470         END-EXEC
+007480     END-IF
+007490     IF EIBAID = DFHPF3
+007491         PERFORM 2500-NAV-BACK THRU 2500-NAV-BACK-EXIT
+007492         GO TO 3000-PROCESS-INPUT-EXIT
+007493     END-IF
+007500     IF JOBNAMEI = SPACES
+007600         MOVE 'Job name is required' TO ERRMSGO
+007700         GO TO 3000-PROCESS-INPUT-EXIT
+007800     END-IF
+007900     PERFORM 6000-LIST-JOB-RUNS THRU 6000-LIST-JOB-RUNS-EXIT.
+008000 3000-PROCESS-INPUT-EXIT.
+008100     EXIT.
+008200*
+008300******************************************************************
+008400* BROWSE JOBLOG STARTING AT JOBNAMEI, KEEPING ROWS FOR THAT JOB
+008500* UNTIL THE 5-ROW SCREEN IS FULL OR THE KEY MOVES TO ANOTHER JOB.
+008600******************************************************************
+008700 6000-LIST-JOB-RUNS.
+008800     MOVE ZERO                   TO WS-ROW-COUNT
+008900     MOVE 'N'                    TO WS-BROWSE-SW
+009000     MOVE JOBNAMEI               TO WS-BROWSE-JOB-NAME
+009050     MOVE HIGH-VALUES            TO WS-BROWSE-TIMESTAMP
+009100     EXEC CICS
+009200         STARTBR DATASET('JOBLOG')
+009300         RIDFLD(WS-BROWSE-KEY)
+009400         GTEQ
+009500         RESP(WS-RESP-CD)
+009600     END-EXEC
+009700     PERFORM 6100-LIST-NEXT-ROW THRU 6100-LIST-NEXT-ROW-EXIT
+009800         UNTIL WS-BROWSE-DONE OR WS-ROW-COUNT = 5
+009900     EXEC CICS
+010000         ENDBR DATASET('JOBLOG')
+010100     END-EXEC
+010200     IF WS-ROW-COUNT = 0
+010300         MOVE 'No run history found for that job' TO ERRMSGO
+010400     END-IF.
+010500 6000-LIST-JOB-RUNS-EXIT.
+010600     EXIT.
+010700*
+010800 6100-LIST-NEXT-ROW.
+010900     EXEC CICS
+011000         READPREV DATASET('JOBLOG')
+011100         INTO(JOB-STATUS-RECORD)
+011200         RIDFLD(WS-BROWSE-KEY)
+011300         RESP(WS-RESP-CD)
+011400     END-EXEC
+011500     IF WS-RESP-CD NOT = ZERO
+011600        OR JBS-JOB-NAME NOT = JOBNAMEI
+011700         MOVE 'Y'                TO WS-BROWSE-SW
+011800         GO TO 6100-LIST-NEXT-ROW-EXIT
+011900     END-IF
+012000     ADD 1                       TO WS-ROW-COUNT
+012100     EVALUATE TRUE
+012110         WHEN JBS-STATUS-SUCCESS
+012120             MOVE 'SUCCESS '     TO WS-STATUS-TEXT
+012130         WHEN JBS-STATUS-FAILED
+012140             MOVE 'FAILED  '     TO WS-STATUS-TEXT
+012150         WHEN JBS-STATUS-RUNNING
+012160             MOVE 'RUNNING '     TO WS-STATUS-TEXT
+012170         WHEN OTHER
+012180             MOVE 'UNKNOWN '     TO WS-STATUS-TEXT
+012600     END-EVALUATE
+012700     EVALUATE WS-ROW-COUNT
+012800         WHEN 1
+012900             MOVE JBS-TIMESTAMP (1:8)  TO JOBDT1O
+013000             MOVE JBS-TIMESTAMP (10:8) TO JOBTM1O
+013100             MOVE WS-STATUS-TEXT       TO JOBST1O
+013200             MOVE JBS-RETURN-CODE      TO JOBRC1O
+013300             MOVE JBS-REC-COUNT        TO JOBCT1O
+013400         WHEN 2
+013500             MOVE JBS-TIMESTAMP (1:8)  TO JOBDT2O
+013600             MOVE JBS-TIMESTAMP (10:8) TO JOBTM2O
+013700             MOVE WS-STATUS-TEXT       TO JOBST2O
+013800             MOVE JBS-RETURN-CODE      TO JOBRC2O
+013900             MOVE JBS-REC-COUNT        TO JOBCT2O
+014000         WHEN 3
+014100             MOVE JBS-TIMESTAMP (1:8)  TO JOBDT3O
+014200             MOVE JBS-TIMESTAMP (10:8) TO JOBTM3O
+014300             MOVE WS-STATUS-TEXT       TO JOBST3O
+014400             MOVE JBS-RETURN-CODE      TO JOBRC3O
+014500             MOVE JBS-REC-COUNT        TO JOBCT3O
+014600         WHEN 4
+014700             MOVE JBS-TIMESTAMP (1:8)  TO JOBDT4O
+014800             MOVE JBS-TIMESTAMP (10:8) TO JOBTM4O
+014900             MOVE WS-STATUS-TEXT       TO JOBST4O
+015000             MOVE JBS-RETURN-CODE      TO JOBRC4O
+015100             MOVE JBS-REC-COUNT        TO JOBCT4O
+015200         WHEN 5
+015300             MOVE JBS-TIMESTAMP (1:8)  TO JOBDT5O
+015400             MOVE JBS-TIMESTAMP (10:8) TO JOBTM5O
+015500             MOVE WS-STATUS-TEXT       TO JOBST5O
+015600             MOVE JBS-RETURN-CODE      TO JOBRC5O
+015700             MOVE JBS-REC-COUNT        TO JOBCT5O
+015800     END-EVALUATE.
+015900 6100-LIST-NEXT-ROW-EXIT.
+016000     EXIT.
+016100*
+016200 8000-SEND-MAP.
+016300     EXEC CICS
+016400         SEND MAP('COADM3A') MAPSET('COADM03')
+016500         FROM(COADM3AO)
+016600         ERASE
+016700     END-EXEC.
+016800 8000-SEND-MAP-EXIT.
+016900     EXIT.
+017000*
+017100 9999-EXIT.
+017200     EXIT.
