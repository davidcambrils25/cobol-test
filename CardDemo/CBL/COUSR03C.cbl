@@ -0,0 +1,215 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COUSR03C.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - USER DELETE, IMPLEMENTED
+001100*                     AS A SOFT DELETE (SEC-USR-STATUS SET TO
+001200*                     INACTIVE) SO SIGN-ON/AUDIT HISTORY AGAINST
+001300*                     THE USER ID IS NOT LOST.
+001400******************************************************************
+001500******************************************************************
+001600* REMARKS.       USRIDINI IS READ AND ITS NAME/TYPE DISPLAYED FOR
+001700*                CONFIRMATION, THE SAME AS A HARD DELETE WOULD.
+001800*                SETTING CONFIRMI TO 'Y' DEACTIVATES THE USER
+001900*                (SEC-USR-STATUS = 'I') INSTEAD OF REMOVING THE
+002000*                RECORD, SO THE USER ID CANNOT SIGN ON AGAIN BUT
+002100*                ITS HISTORY REMAINS ON FILE.
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 DATA DIVISION.
+002500 WORKING-STORAGE SECTION.
+002600 01  WS-PGMNAME                  PIC X(08) VALUE 'COUSR03C'.
+002700 01  WS-TRANID                   PIC X(04) VALUE 'CU03'.
+002800*
+002900 COPY COUSR03.
+003000*
+003100 COPY CSUSR01Y.
+003200*
+003300 01  WS-MISC-STORAGE.
+003400     05  WS-RESP-CD              PIC S9(08) COMP.
+003500*
+000000 01  WS-NAV-BACK-PGM         PIC X(08).
+000000*
+000000 01  WS-IDLE-TIMEOUT-DATA.
+000000     05  WS-IDLE-TIMEOUT-MINS    PIC 9(03) VALUE 015.
+000000     05  WS-NOW-DT               PIC 9(08).
+000000     05  WS-NOW-HH               PIC 9(02).
+000000     05  WS-NOW-MM               PIC 9(02).
+000000     05  WS-IDLE-ELAPSED-MINS    PIC S9(05) COMP-3.
+000000*
+003600 COPY COCOM01Y.
+003700*
+003800 LINKAGE SECTION.
+003900 01  DFHCOMMAREA                 PIC X(400).
+004000*
+004100******************************************************************
+004200 PROCEDURE DIVISION.
+004300******************************************************************
+004400 0000-MAINLINE.
+004500     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+000000     PERFORM 1500-CHECK-IDLE-TIMEOUT
+000000         THRU 1500-CHECK-IDLE-TIMEOUT-EXIT
+004600     PERFORM 2000-RECEIVE-MAP THRU 2000-RECEIVE-MAP-EXIT
+004700     PERFORM 3000-PROCESS-INPUT THRU 3000-PROCESS-INPUT-EXIT
+004800     PERFORM 8000-SEND-MAP THRU 8000-SEND-MAP-EXIT
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO CDEMO-LAST-ACTIVITY-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO CDEMO-LAST-ACTIVITY-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO CDEMO-LAST-ACTIVITY-MM
+004900     EXEC CICS
+005000         RETURN TRANSID(WS-TRANID)
+005100         COMMAREA(CARDDEMO-COMMAREA)
+005200     END-EXEC
+005300     GOBACK.
+005400*
+005500 1000-INITIALIZE.
+005600     MOVE LOW-VALUES             TO COUSR3AO
+000000     MOVE SPACES                 TO ERRMSGO
+005700     IF EIBCALEN > 0
+005800         MOVE DFHCOMMAREA        TO CARDDEMO-COMMAREA
+005900     END-IF.
+006000 1000-INITIALIZE-EXIT.
+006100     EXIT.
+000000******************************************************************
+000000* SESSION IDLE TIMEOUT - CDEMO-LAST-ACTIVITY-DT/HH/MM IS STAMPED
+000000* BY 0000-MAINLINE EVERY TIME CONTROL IS HANDED BACK TO THE
+000000* TERMINAL. IF TOO LONG HAS PASSED SINCE THEN, FORCE THE USER
+000000* BACK THROUGH SIGN-ON RATHER THAN TRUST A STALE SESSION.
+000000******************************************************************
+000000 1500-CHECK-IDLE-TIMEOUT.
+000000     IF CDEMO-PGM-ENTER OR CDEMO-LAST-ACTIVITY-DT = ZERO
+000000         GO TO 1500-CHECK-IDLE-TIMEOUT-EXIT
+000000     END-IF
+000000     MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-NOW-DT
+000000     MOVE FUNCTION CURRENT-DATE (9:2)  TO WS-NOW-HH
+000000     MOVE FUNCTION CURRENT-DATE (11:2) TO WS-NOW-MM
+000000     COMPUTE WS-IDLE-ELAPSED-MINS =
+000000         (FUNCTION INTEGER-OF-DATE(WS-NOW-DT) -
+000000          FUNCTION INTEGER-OF-DATE(CDEMO-LAST-ACTIVITY-DT)) * 1440
+000000         + (WS-NOW-HH * 60 + WS-NOW-MM)
+000000         - (CDEMO-LAST-ACTIVITY-HH * 60 + CDEMO-LAST-ACTIVITY-MM)
+000000     IF WS-IDLE-ELAPSED-MINS >= WS-IDLE-TIMEOUT-MINS
+000000         SET CDEMO-TIMEOUT-EXPIRED TO TRUE
+000000     END-IF.
+000000 1500-CHECK-IDLE-TIMEOUT-EXIT.
+000000     EXIT.
+000000*
+000000******************************************************************
+000000* PF3 = BACK. POP THE CALLER OFF THE COMMAREA NAVIGATION STACK
+000000* (COCOM01Y) AND XCTL BACK TO IT, RETRACING THE PATH THE USER
+000000* ACTUALLY TOOK RATHER THAN ALWAYS RETURNING TO THE MAIN MENU.
+000000******************************************************************
+000000 2500-NAV-BACK.
+000000     IF CDEMO-NAV-STACK-PTR > 0
+000000         MOVE CDEMO-NAV-STACK-PGM(CDEMO-NAV-STACK-PTR)
+000000                                 TO WS-NAV-BACK-PGM
+000000         SUBTRACT 1              FROM CDEMO-NAV-STACK-PTR
+000000     ELSE
+000000         MOVE 'COMEN01C'         TO WS-NAV-BACK-PGM
+000000     END-IF
+000000     SET CDEMO-PGM-REENTER       TO TRUE
+000000     EXEC CICS
+000000         XCTL PROGRAM(WS-NAV-BACK-PGM)
+000000         COMMAREA(CARDDEMO-COMMAREA)
+000000     END-EXEC.
+000000 2500-NAV-BACK-EXIT.
+000000     EXIT.
+000000*
+006200*
+006300 2000-RECEIVE-MAP.
+006400     IF EIBAID = DFHCLEAR OR CDEMO-PGM-ENTER
+006500         GO TO 2000-RECEIVE-MAP-EXIT
+006600     END-IF
+006700     EXEC CICS
+006800         RECEIVE MAP('COUSR3A') MAPSET('COUSR03')
+006900         INTO(COUSR3AI)
+007000         RESP(WS-RESP-CD)
+007100     END-EXEC.
+007200 2000-RECEIVE-MAP-EXIT.
+007300     EXIT.
+007400*
+007500 3000-PROCESS-INPUT.
+000000     IF CDEMO-TIMEOUT-EXPIRED
+000000         MOVE SPACES              TO CDEMO-TIMEOUT-FLAG
+000000         SET CDEMO-PGM-ENTER      TO TRUE
+000000         EXEC CICS
+000000             XCTL PROGRAM('COSGN00C')
+000000             COMMAREA(CARDDEMO-COMMAREA)
+000000         END-EXEC
+000000     END-IF
+000000     IF EIBAID = DFHPF3
+000000         PERFORM 2500-NAV-BACK THRU 2500-NAV-BACK-EXIT
+000000         GO TO 3000-PROCESS-INPUT-EXIT
+000000     END-IF
+007600     IF USRIDINI = SPACES
+000000         MOVE 'User ID is required - enter up to 8 characters'
+000000                                 TO ERRMSGO
+007700         GO TO 3000-PROCESS-INPUT-EXIT
+007800     END-IF
+007900     MOVE USRIDINI               TO SEC-USR-ID
+008000     PERFORM 4000-READ-USER THRU 4000-READ-USER-EXIT
+008100     IF ERRMSGO NOT = SPACES
+008200         GO TO 3000-PROCESS-INPUT-EXIT
+008300     END-IF
+008400     MOVE SEC-USR-FNAME          TO FNAMEO
+008500     MOVE SEC-USR-LNAME          TO LNAMEO
+008600     MOVE SEC-USR-TYPE           TO USRTYPEO
+008700     IF CONFIRMI = 'Y'
+008800         PERFORM 5000-DEACTIVATE-USER
+008850             THRU 5000-DEACTIVATE-USER-EXIT
+008900     END-IF.
+009000 3000-PROCESS-INPUT-EXIT.
+009100     EXIT.
+009200*
+009300 4000-READ-USER.
+009400     EXEC CICS
+009500         READ DATASET('USRSEC')
+009600         INTO(SEC-USER-DATA)
+009700         RIDFLD(SEC-USR-ID)
+000000         UPDATE
+009800         RESP(WS-RESP-CD)
+009900     END-EXEC
+010000     IF WS-RESP-CD NOT = ZERO
+010100         MOVE 'User not found' TO ERRMSGO
+010200     END-IF.
+010300 4000-READ-USER-EXIT.
+010400     EXIT.
+010500*
+010600******************************************************************
+010700* SOFT-DELETE: FLAG THE RECORD INACTIVE INSTEAD OF DELETING IT SO
+010800* THE USER ID'S SIGN-ON/AUDIT HISTORY STAYS ON FILE.
+010900******************************************************************
+011000 5000-DEACTIVATE-USER.
+011100     IF SEC-USR-INACTIVE
+011200         MOVE 'User is already deactivated' TO ERRMSGO
+011300         GO TO 5000-DEACTIVATE-USER-EXIT
+011400     END-IF
+011500     SET SEC-USR-INACTIVE        TO TRUE
+011600     EXEC CICS
+011700         REWRITE DATASET('USRSEC')
+011800         FROM(SEC-USER-DATA)
+011900         RESP(WS-RESP-CD)
+012000     END-EXEC
+000000     IF WS-RESP-CD NOT = ZERO
+000000         MOVE 'User deactivation failed' TO ERRMSGO
+000000         GO TO 5000-DEACTIVATE-USER-EXIT
+000000     END-IF
+012100     MOVE 'User deactivated' TO ERRMSGO.
+012200 5000-DEACTIVATE-USER-EXIT.
+012300     EXIT.
+012400*
+012500 8000-SEND-MAP.
+012600     EXEC CICS
+012700         SEND MAP('COUSR3A') MAPSET('COUSR03')
+012800         FROM(COUSR3AO)
+012900         ERASE
+013000     END-EXEC.
+013100 8000-SEND-MAP-EXIT.
+013200     EXIT.
+013300*
+013400 9999-EXIT.
+013500     EXIT.
