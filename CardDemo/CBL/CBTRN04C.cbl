@@ -0,0 +1,275 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBTRN04C.
+000300 AUTHOR.        CARDDEMO APPLICATION DEVELOPMENT.
+000400 INSTALLATION.  CARDDEMO.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 2026-08-09  MAINT   INITIAL VERSION - SCHEDULED MONTHLY/YEARLY
+001100*                     TRANSACTION SUMMARY REPORT.
+001200******************************************************************
+001300******************************************************************
+001400* REMARKS.       BATCH COUNTERPART TO THE ON-LINE MONTHLY/YEARLY
+001500*                REPORT REQUEST ON CORPT00 (CORPT00C), FOR SITES
+001600*                THAT WANT THE REPORT TO RUN BY ITSELF AS PART OF
+001700*                THE MONTH-END CYCLE RATHER THAN BE KEYED IN. RUN
+001800*                AFTER CBACT04C (CYCLE ROLLOVER) IN THE MONTH-END
+001900*                JOB STREAM, IT READS THE ENTIRE TRANSACTION
+002000*                MASTER SEQUENTIALLY, TOTALS EVERY TRANSACTION
+002100*                DATED IN THE REPORT PERIOD (WS-RPT-YYYY-MM, SET
+002200*                BELOW FROM THE SYSTEM DATE -- FULL YEAR WHEN
+002300*                WS-RPT-YEARLY-RUN IS 'Y') BY TYPE/CATEGORY CODE,
+002400*                AND WRITES THE BREAKOUT TO THE REPORT FILE.
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT TRAN-MASTER-FILE ASSIGN TO TRANDAT
+003000         ORGANIZATION IS INDEXED
+003100         ACCESS MODE IS SEQUENTIAL
+003200         RECORD KEY IS TRAN-ID
+003300         FILE STATUS IS WS-TRAN-MASTER-STATUS.
+003400     SELECT TRAN-REPORT-FILE ASSIGN TO TRANRPT
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS WS-TRAN-REPORT-STATUS.
+000000     SELECT ALERT-QUEUE-FILE ASSIGN TO OPRALRT
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS IS WS-ALERT-STATUS.
+000000     SELECT JOB-LOG-FILE ASSIGN TO JOBLOG
+000000         ORGANIZATION IS INDEXED
+000000         ACCESS MODE IS DYNAMIC
+000000         RECORD KEY IS JBS-KEY
+000000         FILE STATUS IS WS-JOBLOG-STATUS.
+003700*
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  TRAN-MASTER-FILE.
+004100     COPY CVTRA01Y.
+004200*
+004300 FD  TRAN-REPORT-FILE
+004400     RECORDING MODE IS F.
+004500 01  TRAN-REPORT-LINE                PIC X(80).
+004600*
+000000 FD  ALERT-QUEUE-FILE
+000000     RECORDING MODE IS F.
+000000     COPY CSOPS01Y.
+000000*
+000000 FD  JOB-LOG-FILE.
+000000     COPY CVJOB01Y.
+000000*
+004700 WORKING-STORAGE SECTION.
+004800 01  WS-TRAN-MASTER-STATUS            PIC XX.
+004900     88 WS-TRAN-MASTER-OK             VALUE '00'.
+005000     88 WS-TRAN-MASTER-EOF            VALUE '10'.
+005100 01  WS-TRAN-REPORT-STATUS            PIC XX.
+005200     88 WS-TRAN-REPORT-OK             VALUE '00'.
+000000 01  WS-ALERT-STATUS                  PIC XX.
+000000 01  WS-JOBLOG-STATUS                 PIC XX.
+000000     88 WS-JOBLOG-OK                  VALUE '00'.
+005300 01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+005400     88 WS-END-OF-TRANSACTIONS        VALUE 'Y'.
+005500 01  WS-CAT-FOUND-SW                  PIC X(01) VALUE 'N'.
+005600     88 WS-CAT-FOUND                  VALUE 'Y'.
+005700*
+005800******************************************************************
+005900* WS-RPT-YEARLY-RUN IS THE ONLY OPERATOR-SET SWITCH -- 'N' (THE
+006000* DEFAULT) SUMMARIZES THE JUST-CLOSED MONTH, 'Y' SUMMARIZES THE
+006100* YEAR TO DATE. SET IT BY RECOMPILING WITH A CHANGED VALUE CLAUSE
+006200* OR, WHERE THE SHOP'S JCL SUPPORTS IT, BY PATCHING THIS FIELD
+006300* FROM AN IEBGENER-SUPPLIED PARAMETER RECORD BEFORE THIS STEP.
+006400******************************************************************
+006500 01  WS-RPT-YEARLY-RUN                PIC X(01) VALUE 'N'.
+006600     88 WS-YEARLY-RUN                 VALUE 'Y'.
+006700 01  WS-RPT-PERIOD.
+006800     05  WS-RPT-YYYY                  PIC 9(04).
+006900     05  WS-RPT-MM                    PIC 9(02).
+007000 01  WS-TRAN-YYYY                     PIC 9(04).
+007100 01  WS-TRAN-MM                       PIC 9(02).
+007200 01  WS-ROW-COUNT                     PIC 9(07) VALUE ZERO.
+007300 01  WS-TOTAL-AMT                     PIC S9(09)V99 COMP-3
+007400                                      VALUE ZERO.
+007500 01  WS-CAT-TOTALS.
+007600     05  WS-CAT-TOTAL-AMT             PIC S9(09)V99 COMP-3
+007700                                      OCCURS 10 TIMES VALUE ZERO.
+007800 01  WS-AMT-EDIT                      PIC -(11)9.99.
+007900*
+008000 COPY CVTRA02Y.
+008100*
+000000 01  WS-ABEND-REASON-TEXT             PIC X(50).
+000000*
+000000******************************************************************
+000000* ABEND ALERT WORK AREA - SEE 9100-ABEND-NOTIFY.
+000000******************************************************************
+000000 COPY CSMSG02Y.
+000000*
+008200 COPY CSDAT01Y.
+008300*
+008400******************************************************************
+008500 PROCEDURE DIVISION.
+008600******************************************************************
+008700 0000-MAINLINE.
+008800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+008900     PERFORM 2000-SUMMARIZE-TRANSACTION
+009000         THRU 2000-SUMMARIZE-TRANSACTION-EXIT
+009100         UNTIL WS-END-OF-TRANSACTIONS
+009200     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+009300     GOBACK.
+009400*
+009500 1000-INITIALIZE.
+009600     MOVE TRAN-TYPE-CAT-VALUES  TO TRAN-TYPE-CAT-TABLE
+009650     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURDATE-N
+009700     MOVE WS-CURDATE-YEAR        TO WS-RPT-YYYY
+009800     MOVE WS-CURDATE-MONTH       TO WS-RPT-MM
+009900     OPEN INPUT TRAN-MASTER-FILE
+010000     OPEN OUTPUT TRAN-REPORT-FILE
+010100     IF NOT WS-TRAN-MASTER-OK
+010200         DISPLAY 'CBTRN04C - ERROR OPENING TRAN MASTER FILE'
+010300         MOVE 'Y'                TO WS-EOF-SW
+000000         MOVE 'TRAN MASTER FILE OPEN ERROR' TO
+000000             WS-ABEND-REASON-TEXT
+000000         PERFORM 9100-ABEND-NOTIFY
+000000             THRU 9100-ABEND-NOTIFY-EXIT
+010400     END-IF
+000000     IF NOT WS-TRAN-REPORT-OK
+000000         DISPLAY 'CBTRN04C - ERROR OPENING TRAN REPORT FILE'
+000000         MOVE 'Y'                TO WS-EOF-SW
+000000         MOVE 'TRAN REPORT FILE OPEN ERROR' TO
+000000             WS-ABEND-REASON-TEXT
+000000         PERFORM 9100-ABEND-NOTIFY
+000000             THRU 9100-ABEND-NOTIFY-EXIT
+000000     END-IF
+010450     IF NOT WS-END-OF-TRANSACTIONS
+010500         PERFORM 2100-READ-NEXT-TRAN THRU 2100-READ-NEXT-TRAN-EXIT
+010550     END-IF.
+010600 1000-INITIALIZE-EXIT.
+010700     EXIT.
+010800*
+010900 2000-SUMMARIZE-TRANSACTION.
+011000     MOVE TRAN-ORIG-DATE (1:4)   TO WS-TRAN-YYYY
+011100     MOVE TRAN-ORIG-DATE (6:2)   TO WS-TRAN-MM
+011200     IF WS-TRAN-YYYY = WS-RPT-YYYY
+011300        AND (WS-YEARLY-RUN OR WS-TRAN-MM = WS-RPT-MM)
+011400         PERFORM 3000-ADD-CATEGORY-TOTAL
+011450             THRU 3000-ADD-CATEGORY-TOTAL-EXIT
+011500         ADD 1                   TO WS-ROW-COUNT
+011600         ADD TRAN-AMT            TO WS-TOTAL-AMT
+011700     END-IF
+011800     PERFORM 2100-READ-NEXT-TRAN THRU 2100-READ-NEXT-TRAN-EXIT.
+011900 2000-SUMMARIZE-TRANSACTION-EXIT.
+012000     EXIT.
+012100*
+012200 2100-READ-NEXT-TRAN.
+012300     READ TRAN-MASTER-FILE NEXT RECORD
+012400         AT END
+012500             MOVE 'Y'            TO WS-EOF-SW
+012600     END-READ.
+012700 2100-READ-NEXT-TRAN-EXIT.
+012800     EXIT.
+012900*
+013000******************************************************************
+013100* SAME BUCKETING RULE AS THE ON-LINE CATEGORY REPORT (CORPT00C) --
+013200* AN UNRECOGNIZED CODE IS FOLDED INTO THE LAST BUCKET SO THE
+013300* GRAND TOTAL ALWAYS TIES OUT.
+013400******************************************************************
+013500 3000-ADD-CATEGORY-TOTAL.
+013600     MOVE 'N'                    TO WS-CAT-FOUND-SW
+013700     PERFORM VARYING TTC-IDX FROM 1 BY 1
+013800             UNTIL TTC-IDX > 10 OR WS-CAT-FOUND
+013900         IF TTC-TYPE-CD (TTC-IDX) = TRAN-TYPE-CD
+014000            AND TTC-CAT-CD (TTC-IDX) = TRAN-CAT-CD
+014100             ADD TRAN-AMT        TO WS-CAT-TOTAL-AMT (TTC-IDX)
+014200             MOVE 'Y'            TO WS-CAT-FOUND-SW
+014300         END-IF
+014400     END-PERFORM
+014500     IF NOT WS-CAT-FOUND
+014600         ADD TRAN-AMT            TO WS-CAT-TOTAL-AMT (10)
+014700     END-IF.
+014800 3000-ADD-CATEGORY-TOTAL-EXIT.
+014900     EXIT.
+015000*
+015100 9000-TERMINATE.
+015200     PERFORM VARYING TTC-IDX FROM 1 BY 1 UNTIL TTC-IDX > 10
+015300         MOVE WS-CAT-TOTAL-AMT (TTC-IDX) TO WS-AMT-EDIT
+015400         MOVE SPACES             TO TRAN-REPORT-LINE
+015500         STRING TTC-TYPE-DESC (TTC-IDX) DELIMITED BY SIZE
+015600                ' '              DELIMITED BY SIZE
+015700                TTC-CAT-DESC (TTC-IDX) DELIMITED BY SIZE
+015800                ' '              DELIMITED BY SIZE
+015900                WS-AMT-EDIT      DELIMITED BY SIZE
+016000           INTO TRAN-REPORT-LINE
+016100         END-STRING
+016200         WRITE TRAN-REPORT-LINE
+016300     END-PERFORM
+016400     MOVE WS-TOTAL-AMT           TO WS-AMT-EDIT
+016500     MOVE SPACES                 TO TRAN-REPORT-LINE
+016600     STRING 'GRAND TOTAL  COUNT=' DELIMITED BY SIZE
+016700            WS-ROW-COUNT         DELIMITED BY SIZE
+016800            ' AMOUNT='           DELIMITED BY SIZE
+016900            WS-AMT-EDIT          DELIMITED BY SIZE
+017000       INTO TRAN-REPORT-LINE
+017100     END-STRING
+017200     WRITE TRAN-REPORT-LINE
+017300     DISPLAY TRAN-REPORT-LINE
+017400     CLOSE TRAN-MASTER-FILE
+017500     CLOSE TRAN-REPORT-FILE
+000000     PERFORM 9200-LOG-JOB-STATUS
+000000         THRU 9200-LOG-JOB-STATUS-EXIT.
+017600 9000-TERMINATE-EXIT.
+017700     EXIT.
+000000*
+000000******************************************************************
+000000* A FATAL ERROR EARLIER IN THE RUN LEAVES A REASON IN
+000000* WS-ABEND-REASON-TEXT AND PERFORMS THIS PARAGRAPH, WHICH LOGS AN
+000000* ALERT RECORD TO THE ON-CALL ALERT QUEUE (OPRALRT) AND SETS A
+000000* NON-ZERO RETURN CODE SO THE JOB STEP ITSELF SHOWS THE FAILURE -
+000000* OPERATIONS FINDS OUT FROM THE ALERT AND THE STEP CONDITION CODE
+000000* RATHER THAN FROM THE MISSING OUTPUT THE NEXT MORNING.
+000000******************************************************************
+000000 9100-ABEND-NOTIFY.
+000000     MOVE 'AB01'                 TO ABEND-CODE
+000000     MOVE 'CBTRN04C'             TO ABEND-CULPRIT
+000000     MOVE WS-ABEND-REASON-TEXT   TO ABEND-REASON
+000000     STRING ABEND-CULPRIT   DELIMITED BY SIZE
+000000            ' - '           DELIMITED BY SIZE
+000000            ABEND-REASON    DELIMITED BY SIZE
+000000       INTO ABEND-MSG
+000000     END-STRING
+000000     OPEN EXTEND ALERT-QUEUE-FILE
+000000     MOVE FUNCTION CURRENT-DATE TO ALERT-TIMESTAMP
+000000     MOVE ABEND-CULPRIT          TO ALERT-PGMNAME
+000000     MOVE ABEND-CODE             TO ALERT-ABEND-CODE
+000000     MOVE ABEND-CULPRIT          TO ALERT-ABEND-CULPRIT
+000000     MOVE ABEND-REASON           TO ALERT-ABEND-REASON
+000000     MOVE ABEND-MSG              TO ALERT-ABEND-MSG
+000000     WRITE OPS-ALERT-RECORD
+000000     CLOSE ALERT-QUEUE-FILE
+000000     MOVE 16                     TO RETURN-CODE.
+000000 9100-ABEND-NOTIFY-EXIT.
+000000     EXIT.
+000000*
+000000******************************************************************
+000000* APPENDS THIS RUN'S OUTCOME TO JOBLOG SO COADM03C CAN SHOW
+000000* WHETHER THE JOB RAN AND HOW IT WENT. RETURN-CODE IS ALREADY
+000000* NON-ZERO BY THE TIME THIS RUNS IF 9100-ABEND-NOTIFY FIRED.
+000000******************************************************************
+000000 9200-LOG-JOB-STATUS.
+000000     OPEN I-O JOB-LOG-FILE
+000000     IF NOT WS-JOBLOG-OK
+000000         DISPLAY 'CBTRN04C - ERROR OPENING JOB LOG FILE'
+000000         GO TO 9200-LOG-JOB-STATUS-EXIT
+000000     END-IF
+000000     MOVE 'CBTRN04C'             TO JBS-JOB-NAME
+000000     MOVE FUNCTION CURRENT-DATE  TO JBS-TIMESTAMP
+000000     IF RETURN-CODE = ZERO
+000000         SET JBS-STATUS-SUCCESS  TO TRUE
+000000     ELSE
+000000         SET JBS-STATUS-FAILED   TO TRUE
+000000     END-IF
+000000     MOVE RETURN-CODE            TO JBS-RETURN-CODE
+000000     MOVE WS-ROW-COUNT           TO JBS-REC-COUNT
+000000     WRITE JOB-STATUS-RECORD
+000000     CLOSE JOB-LOG-FILE.
+000000 9200-LOG-JOB-STATUS-EXIT.
+000000     EXIT.
