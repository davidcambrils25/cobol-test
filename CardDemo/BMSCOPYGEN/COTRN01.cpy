@@ -127,6 +127,12 @@
                05 MZIPA                          PIC X.
             03 FILLER                         PIC X(4).
             03 MZIPI                          PIC X(10).
+            03 REVERSEL                       PIC S9(4) COMP.
+            03 REVERSEF                       PIC X.
+            03 FILLER REDEFINES REVERSEF.
+               05 REVERSEA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 REVERSEI                       PIC X(1).
             03 ERRMSGL                        PIC S9(4) COMP.
             03 ERRMSGF                        PIC X.
             03 FILLER REDEFINES ERRMSGF.
@@ -258,6 +264,12 @@
             03 MZIPV                          PIC X.
             03 MZIPO                          PIC X(10).
             03 FILLER                         PIC X(3).
+            03 REVERSEC                       PIC X.
+            03 REVERSEP                       PIC X.
+            03 REVERSEH                       PIC X.
+            03 REVERSEV                       PIC X.
+            03 REVERSEO                       PIC X(1).
+            03 FILLER                         PIC X(3).
             03 ERRMSGC                        PIC X.
             03 ERRMSGP                        PIC X.
             03 ERRMSGH                        PIC X.
