@@ -55,6 +55,12 @@
                05 ACSTTUSA                       PIC X.
             03 FILLER                         PIC X(4).
             03 ACSTTUSI                       PIC X(1).
+            03 ASTREASL                       PIC S9(4) COMP.
+            03 ASTREASF                       PIC X.
+            03 FILLER REDEFINES ASTREASF.
+               05 ASTREASA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 ASTREASI                       PIC X(30).
             03 ADTOPENL                       PIC S9(4) COMP.
             03 ADTOPENF                       PIC X.
             03 FILLER REDEFINES ADTOPENF.
@@ -217,6 +223,12 @@
                05 ACSPFLGA                       PIC X.
             03 FILLER                         PIC X(4).
             03 ACSPFLGI                       PIC X(1).
+            03 EMAILL                         PIC S9(4) COMP.
+            03 EMAILF                         PIC X.
+            03 FILLER REDEFINES EMAILF.
+               05 EMAILA                         PIC X.
+            03 FILLER                         PIC X(4).
+            03 EMAILI                         PIC X(50).
             03 INFOMSGL                       PIC S9(4) COMP.
             03 INFOMSGF                       PIC X.
             03 FILLER REDEFINES INFOMSGF.
@@ -282,6 +294,12 @@
             03 ACSTTUSV                       PIC X.
             03 ACSTTUSO                       PIC X(1).
             03 FILLER                         PIC X(3).
+            03 ASTREASC                       PIC X.
+            03 ASTREASP                       PIC X.
+            03 ASTREASH                       PIC X.
+            03 ASTREASV                       PIC X.
+            03 ASTREASO                       PIC X(30).
+            03 FILLER                         PIC X(3).
             03 ADTOPENC                       PIC X.
             03 ADTOPENP                       PIC X.
             03 ADTOPENH                       PIC X.
@@ -449,6 +467,12 @@
             03 ACSPFLGV                       PIC X.
             03 ACSPFLGO                       PIC X(1).
             03 FILLER                         PIC X(3).
+            03 EMAILC                         PIC X.
+            03 EMAILP                         PIC X.
+            03 EMAILH                         PIC X.
+            03 EMAILV                         PIC X.
+            03 EMAILO                         PIC X(50).
+            03 FILLER                         PIC X(3).
             03 INFOMSGC                       PIC X.
             03 INFOMSGP                       PIC X.
             03 INFOMSGH                       PIC X.
