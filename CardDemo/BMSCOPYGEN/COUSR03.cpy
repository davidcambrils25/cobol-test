@@ -67,6 +67,12 @@
                05 USRTYPEA                       PIC X.
             03 FILLER                         PIC X(4).
             03 USRTYPEI                       PIC X(1).
+            03 CONFIRML                       PIC S9(4) COMP.
+            03 CONFIRMF                       PIC X.
+            03 FILLER REDEFINES CONFIRMF.
+               05 CONFIRMA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 CONFIRMI                       PIC X(1).
             03 ERRMSGL                        PIC S9(4) COMP.
             03 ERRMSGF                        PIC X.
             03 FILLER REDEFINES ERRMSGF.
@@ -138,6 +144,12 @@
             03 USRTYPEV                       PIC X.
             03 USRTYPEO                       PIC X(1).
             03 FILLER                         PIC X(3).
+            03 CONFIRMC                       PIC X.
+            03 CONFIRMP                       PIC X.
+            03 CONFIRMH                       PIC X.
+            03 CONFIRMV                       PIC X.
+            03 CONFIRMO                       PIC X(1).
+            03 FILLER                         PIC X(3).
             03 ERRMSGC                        PIC X.
             03 ERRMSGP                        PIC X.
             03 ERRMSGH                        PIC X.
