@@ -55,6 +55,12 @@
                05 ACSTTUSA                       PIC X.
             03 FILLER                         PIC X(4).
             03 ACSTTUSI                       PIC X(1).
+            03 ASTREASL                       PIC S9(4) COMP.
+            03 ASTREASF                       PIC X.
+            03 FILLER REDEFINES ASTREASF.
+               05 ASTREASA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 ASTREASI                       PIC X(30).
             03 OPNYEARL                       PIC S9(4) COMP.
             03 OPNYEARF                       PIC X.
             03 FILLER REDEFINES OPNYEARF.
@@ -211,6 +217,30 @@
                05 ACSLNAMA                       PIC X.
             03 FILLER                         PIC X(4).
             03 ACSLNAMI                       PIC X(25).
+            03 JHFNAML                        PIC S9(4) COMP.
+            03 JHFNAMF                        PIC X.
+            03 FILLER REDEFINES JHFNAMF.
+               05 JHFNAMA                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 JHFNAMI                        PIC X(25).
+            03 JHLNAML                        PIC S9(4) COMP.
+            03 JHLNAMF                        PIC X.
+            03 FILLER REDEFINES JHLNAMF.
+               05 JHLNAMA                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 JHLNAMI                        PIC X(25).
+            03 JHSSNL                         PIC S9(4) COMP.
+            03 JHSSNF                         PIC X.
+            03 FILLER REDEFINES JHSSNF.
+               05 JHSSNA                         PIC X.
+            03 FILLER                         PIC X(4).
+            03 JHSSNI                         PIC X(9).
+            03 JHDOBL                         PIC S9(4) COMP.
+            03 JHDOBF                         PIC X.
+            03 FILLER REDEFINES JHDOBF.
+               05 JHDOBA                         PIC X.
+            03 FILLER                         PIC X(4).
+            03 JHDOBI                         PIC X(10).
             03 ACSADL1L                       PIC S9(4) COMP.
             03 ACSADL1F                       PIC X.
             03 FILLER REDEFINES ACSADL1F.
@@ -301,6 +331,12 @@
                05 ACSPFLGA                       PIC X.
             03 FILLER                         PIC X(4).
             03 ACSPFLGI                       PIC X(1).
+            03 EMAILL                         PIC S9(4) COMP.
+            03 EMAILF                         PIC X.
+            03 FILLER REDEFINES EMAILF.
+               05 EMAILA                         PIC X.
+            03 FILLER                         PIC X(4).
+            03 EMAILI                         PIC X(50).
             03 INFOMSGL                       PIC S9(4) COMP.
             03 INFOMSGF                       PIC X.
             03 FILLER REDEFINES INFOMSGF.
@@ -384,6 +420,12 @@
             03 ACSTTUSV                       PIC X.
             03 ACSTTUSO                       PIC X(1).
             03 FILLER                         PIC X(3).
+            03 ASTREASC                       PIC X.
+            03 ASTREASP                       PIC X.
+            03 ASTREASH                       PIC X.
+            03 ASTREASV                       PIC X.
+            03 ASTREASO                       PIC X(30).
+            03 FILLER                         PIC X(3).
             03 OPNYEARC                       PIC X.
             03 OPNYEARP                       PIC X.
             03 OPNYEARH                       PIC X.
@@ -540,6 +582,30 @@
             03 ACSLNAMV                       PIC X.
             03 ACSLNAMO                       PIC X(25).
             03 FILLER                         PIC X(3).
+            03 JHFNAMC                        PIC X.
+            03 JHFNAMP                        PIC X.
+            03 JHFNAMH                        PIC X.
+            03 JHFNAMV                        PIC X.
+            03 JHFNAMO                        PIC X(25).
+            03 FILLER                         PIC X(3).
+            03 JHLNAMC                        PIC X.
+            03 JHLNAMP                        PIC X.
+            03 JHLNAMH                        PIC X.
+            03 JHLNAMV                        PIC X.
+            03 JHLNAMO                        PIC X(25).
+            03 FILLER                         PIC X(3).
+            03 JHSSNC                         PIC X.
+            03 JHSSNP                         PIC X.
+            03 JHSSNH                         PIC X.
+            03 JHSSNV                         PIC X.
+            03 JHSSNO                         PIC X(9).
+            03 FILLER                         PIC X(3).
+            03 JHDOBC                         PIC X.
+            03 JHDOBP                         PIC X.
+            03 JHDOBH                         PIC X.
+            03 JHDOBV                         PIC X.
+            03 JHDOBO                         PIC X(10).
+            03 FILLER                         PIC X(3).
             03 ACSADL1C                       PIC X.
             03 ACSADL1P                       PIC X.
             03 ACSADL1H                       PIC X.
@@ -630,6 +696,12 @@
             03 ACSPFLGV                       PIC X.
             03 ACSPFLGO                       PIC X(1).
             03 FILLER                         PIC X(3).
+            03 EMAILC                         PIC X.
+            03 EMAILP                         PIC X.
+            03 EMAILH                         PIC X.
+            03 EMAILV                         PIC X.
+            03 EMAILO                         PIC X(50).
+            03 FILLER                         PIC X(3).
             03 INFOMSGC                       PIC X.
             03 INFOMSGP                       PIC X.
             03 INFOMSGH                       PIC X.
