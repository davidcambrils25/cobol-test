@@ -79,6 +79,18 @@
                05 EXPYEARA                       PIC X.
             03 FILLER                         PIC X(4).
             03 EXPYEARI                       PIC X(4).
+            03 ACTVSTL                        PIC S9(4) COMP.
+            03 ACTVSTF                        PIC X.
+            03 FILLER REDEFINES ACTVSTF.
+               05 ACTVSTA                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 ACTVSTI                        PIC X(1).
+            03 REISSUEL                       PIC S9(4) COMP.
+            03 REISSUEF                       PIC X.
+            03 FILLER REDEFINES REISSUEF.
+               05 REISSUEA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 REISSUEI                       PIC X(1).
             03 INFOMSGL                       PIC S9(4) COMP.
             03 INFOMSGF                       PIC X.
             03 FILLER REDEFINES INFOMSGF.
@@ -174,6 +186,18 @@
             03 EXPYEARV                       PIC X.
             03 EXPYEARO                       PIC X(4).
             03 FILLER                         PIC X(3).
+            03 ACTVSTC                        PIC X.
+            03 ACTVSTP                        PIC X.
+            03 ACTVSTH                        PIC X.
+            03 ACTVSTV                        PIC X.
+            03 ACTVSTO                        PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 REISSUEC                       PIC X.
+            03 REISSUEP                       PIC X.
+            03 REISSUEH                       PIC X.
+            03 REISSUEV                       PIC X.
+            03 REISSUEO                       PIC X(1).
+            03 FILLER                         PIC X(3).
             03 INFOMSGC                       PIC X.
             03 INFOMSGP                       PIC X.
             03 INFOMSGH                       PIC X.
