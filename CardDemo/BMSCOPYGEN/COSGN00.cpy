@@ -67,6 +67,18 @@
                05 PASSWDA                        PIC X.
             03 FILLER                         PIC X(4).
             03 PASSWDI                        PIC X(8).
+            03 NEWPWDL                        PIC S9(4) COMP.
+            03 NEWPWDF                        PIC X.
+            03 FILLER REDEFINES NEWPWDF.
+               05 NEWPWDA                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 NEWPWDI                        PIC X(8).
+            03 PINL                           PIC S9(4) COMP.
+            03 PINF                           PIC X.
+            03 FILLER REDEFINES PINF.
+               05 PINA                           PIC X.
+            03 FILLER                         PIC X(4).
+            03 PINI                           PIC X(4).
             03 ERRMSGL                        PIC S9(4) COMP.
             03 ERRMSGF                        PIC X.
             03 FILLER REDEFINES ERRMSGF.
@@ -138,6 +150,18 @@
             03 PASSWDV                        PIC X.
             03 PASSWDO                        PIC X(8).
             03 FILLER                         PIC X(3).
+            03 NEWPWDC                        PIC X.
+            03 NEWPWDP                        PIC X.
+            03 NEWPWDH                        PIC X.
+            03 NEWPWDV                        PIC X.
+            03 NEWPWDO                        PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 PINC                           PIC X.
+            03 PINP                           PIC X.
+            03 PINH                           PIC X.
+            03 PINV                           PIC X.
+            03 PINO                           PIC X(4).
+            03 FILLER                         PIC X(3).
             03 ERRMSGC                        PIC X.
             03 ERRMSGP                        PIC X.
             03 ERRMSGH                        PIC X.
