@@ -0,0 +1,21 @@
+      ******************************************************************
+      * CardDemo - Bill Payment Record
+      * Covers both a posted one-time payment and a standing recurring
+      * auto-pay schedule -- PAY-TYPE tells the two apart.
+      ******************************************************************
+       01 PAYMENT-RECORD.
+          05 PAY-ID                        PIC X(16).
+          05 PAY-ACCT-ID                   PIC 9(11).
+          05 PAY-AMOUNT                    PIC S9(09)V99 COMP-3.
+          05 PAY-DATE                      PIC X(10).
+          05 PAY-CONFIRM-NO                PIC X(16).
+          05 PAY-TYPE                      PIC X(01).
+             88 PAY-IS-ONE-TIME            VALUE 'O'.
+             88 PAY-IS-RECURRING           VALUE 'R'.
+          05 PAY-FREQ-CD                   PIC X(01).
+             88 PAY-FREQ-MONTHLY           VALUE 'M'.
+          05 PAY-NEXT-DATE                 PIC X(10).
+          05 PAY-STATUS                    PIC X(01).
+             88 PAY-STATUS-ACTIVE          VALUE 'A'.
+             88 PAY-STATUS-POSTED          VALUE 'P'.
+             88 PAY-STATUS-CANCELLED       VALUE 'C'.
