@@ -0,0 +1,23 @@
+      ******************************************************************
+      * CardDemo - Account Group Interest Rate Table
+      * Ties ACCT-GROUP-ID on the account master to the annual
+      * percentage rate CBACT05C accrues interest at. A group id not
+      * found on this table falls back to the DEFAULT entry.
+      ******************************************************************
+       01 ACCT-INT-RATE-TABLE.
+          05 ACCT-INT-RATE-ENTRY OCCURS 5 TIMES
+                                  INDEXED BY AIR-IDX.
+             10 AIR-GROUP-ID               PIC X(10).
+             10 AIR-ANNUAL-RATE            PIC 9(02)V9(02).
+
+       01 ACCT-INT-RATE-VALUES.
+          05 FILLER PIC X(14) VALUE 'DEFAULT   1999'.
+          05 FILLER PIC X(14) VALUE 'PLATINUM  1499'.
+          05 FILLER PIC X(14) VALUE 'STUDENT   2299'.
+          05 FILLER PIC X(14) VALUE 'SECURED   2499'.
+          05 FILLER PIC X(14) VALUE 'BUSINESS  1799'.
+
+       01 ACCT-INT-RATE-REDEF REDEFINES ACCT-INT-RATE-VALUES.
+          05 AIR-VALUE-ENTRY OCCURS 5 TIMES.
+             10 AIR-VALUE-GROUP-ID         PIC X(10).
+             10 AIR-VALUE-RATE             PIC 9(02)V9(02).
