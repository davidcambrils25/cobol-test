@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CardDemo - Customer FICO Score History Record
+      * One row per score obtained for a customer, oldest to newest.
+      * CUST-FICO-CREDIT-SCORE on CVCUS01Y remains the current/latest
+      * score; this file retains the trend behind it. Appended to by
+      * COFICUPC whenever a new score is recorded for a customer.
+      ******************************************************************
+       01 FICO-HISTORY-RECORD.
+          05 FICH-KEY.
+             10 FICH-CUST-ID                PIC 9(09).
+             10 FICH-SCORE-DATE             PIC X(10).
+          05 FICH-SCORE-VALUE              PIC 9(03).
+          05 FICH-SCORE-SOURCE             PIC X(10).
