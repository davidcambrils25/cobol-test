@@ -0,0 +1,22 @@
+      ******************************************************************
+      * CardDemo - Batch Checkpoint/Restart Record
+      * Written periodically by a long-running batch job so that a run
+      * which abends partway through can resume from the last committed
+      * key instead of reprocessing the file from the beginning.
+      * CKPT-COMPLETE-SW is 'N' while the job is still running and is
+      * only set to 'Y' by the job's normal end-of-run processing - a
+      * checkpoint file found with CKPT-COMPLETE-SW still 'N' is what
+      * tells the next run it is resuming after an abend.
+      ******************************************************************
+       01 CHECKPOINT-RECORD.
+          05 CKPT-PGM-NAME                  PIC X(08).
+          05 CKPT-TIMESTAMP                 PIC X(26).
+          05 CKPT-COMPLETE-SW               PIC X(01).
+             88 CKPT-RUN-COMPLETE           VALUE 'Y'.
+             88 CKPT-RUN-INCOMPLETE         VALUE 'N'.
+          05 CKPT-LAST-KEY                  PIC X(16).
+          05 CKPT-READ-COUNT                PIC 9(07).
+          05 CKPT-ACCEPT-COUNT              PIC 9(07).
+          05 CKPT-REJECT-COUNT              PIC 9(07).
+          05 CKPT-REJECT-BADCODE-COUNT      PIC 9(07).
+          05 CKPT-REJECT-DUP-COUNT          PIC 9(07).
