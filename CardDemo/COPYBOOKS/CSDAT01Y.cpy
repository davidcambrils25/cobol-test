@@ -17,6 +17,14 @@
            10  WS-CURDATE-DD             PIC 9(02).
            10  FILLER                    PIC X(01) VALUE '/'.
            10  WS-CURDATE-YY             PIC 9(02).
+      * YYYY-MM-DD SHAPE OF THE SAME CURRENT DATE, FOR FIELDS SUCH AS
+      * TRAN-PROC-DATE THAT ARE KEPT IN THAT FORMAT REPO-WIDE.
+         05 WS-CURDATE-YYYY-MM-DD.
+           10  WS-CURDATE-CCYY           PIC 9(04).
+           10  FILLER                    PIC X(01) VALUE '-'.
+           10  WS-CURDATE-MO             PIC 9(02).
+           10  FILLER                    PIC X(01) VALUE '-'.
+           10  WS-CURDATE-DA             PIC 9(02).
          05 WS-CURTIME-HH-MM-SS.
            10  WS-CURTIME-HH             PIC 9(02).
            10  FILLER                    PIC X(01) VALUE ':'.
@@ -37,6 +45,15 @@
            10  WS-TIMESTAMP-TM-SS        PIC 9(02).
            10  FILLER                    PIC X(01) VALUE '.'.
            10  WS-TIMESTAMP-TM-MS6       PIC 9(06).
+      * WS-TIMESTAMP-TZ carries the UTC offset that goes with
+      * WS-TIMESTAMP, so a program stamping both together (e.g. from
+      * FUNCTION CURRENT-DATE, whose 21-character result ends in a
+      * sign and a 4-digit HHMM offset from UTC) leaves a reconciling
+      * downstream system enough information to tell whether the
+      * timestamp is local time or already UTC.
+         05 WS-TIMESTAMP-TZ.
+           10  WS-TIMESTAMP-TZ-SIGN      PIC X(01).
+           10  WS-TIMESTAMP-TZ-OFFSET    PIC 9(04).
       *
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:15:58 CDT
       *
