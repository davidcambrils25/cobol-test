@@ -1,14 +1,24 @@
       *    Set (TESTVAR1) to red if in error and * if blankACSHLIM
-           IF (FLG-(TESTVAR1)-NOT-OK                                 
-           OR  FLG-(TESTVAR1)-BLANK)                                    
-           AND CDEMO-PGM-REENTER                                        
-               MOVE DFHRED             TO 
+           IF (FLG-(TESTVAR1)-NOT-OK
+           OR  FLG-(TESTVAR1)-BLANK)
+           AND CDEMO-PGM-REENTER
+               MOVE DFHRED             TO
                     (SCRNVAR2)C OF (MAPNAME3)O
-               IF  FLG-(TESTVAR1)-BLANK                                 
-                   MOVE '*'            TO 
+               IF  FLG-(TESTVAR1)-BLANK
+                   MOVE '*'            TO
                     (SCRNVAR2)O OF (MAPNAME3)O
-               END-IF                                                   
-           END-IF 
+               END-IF
+           END-IF
+      *    Set (TESTVAR1) to yellow when it is within range but unusual
+      *    enough to flag for a second look - no asterisk, since the
+      *    value is accepted as entered, not rejected
+           IF  FLG-(TESTVAR1)-WARNING
+           AND NOT FLG-(TESTVAR1)-NOT-OK
+           AND NOT FLG-(TESTVAR1)-BLANK
+           AND CDEMO-PGM-REENTER
+               MOVE DFHYELLOW          TO
+                    (SCRNVAR2)C OF (MAPNAME3)O
+           END-IF
       *
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:15:58 CDT
       *
