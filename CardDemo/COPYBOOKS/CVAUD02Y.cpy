@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CardDemo - User Activity Log Record
+      * One row per account view/update a user performs, so COUSR04C
+      * can show a given USRIDINI's activity trail on request.
+      ******************************************************************
+       01 USER-ACTIVITY-RECORD.
+          05 UAL-USER-ID                   PIC X(08).
+          05 UAL-TIMESTAMP                 PIC X(26).
+          05 UAL-PGMNAME                   PIC X(08).
+          05 UAL-ACTION                    PIC X(10).
+          05 UAL-ACCT-ID                   PIC 9(11).
