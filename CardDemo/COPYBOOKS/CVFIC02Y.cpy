@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CardDemo - Credit Bureau Score Feed Record
+      * Inbound layout for the periodic external credit-bureau extract
+      * COFICUPC reads to refresh CUST-FICO-CREDIT-SCORE. One row per
+      * customer score reported by the bureau for this run.
+      ******************************************************************
+       01 CREDIT-BUREAU-FEED-RECORD.
+          05 CBF-CUST-ID                   PIC 9(09).
+          05 CBF-SCORE-VALUE               PIC 9(03).
+          05 CBF-SCORE-DATE                PIC X(10).
+          05 CBF-BUREAU-CD                 PIC X(10).
