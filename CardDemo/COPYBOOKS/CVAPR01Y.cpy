@@ -0,0 +1,27 @@
+      ******************************************************************
+      * CardDemo - Credit/Cash Limit Change Pending-Approval Record
+      * Holds a limit increase above CDEMO-LIMIT-APPR-THRESHOLD until a
+      * second user approves it, instead of letting it take effect the
+      * moment it is keyed on COACTUPC.
+      ******************************************************************
+       01 LIMIT-APPROVAL-RECORD.
+      * APR-KEY (ACCT-ID + SEQ-NUM) LETS MORE THAN ONE INCREASE FOR THE
+      * SAME ACCOUNT BE HELD FOR APPROVAL AT ONCE (E.G. A CREDIT-LIMIT
+      * AND A CASH-LIMIT INCREASE QUEUED FROM THE SAME COACTUPC UPDATE).
+          05 APR-KEY.
+             10 APR-ACCT-ID                PIC 9(11).
+             10 APR-SEQ-NUM                PIC 9(04).
+          05 APR-FIELD-NAME                PIC X(10).
+          05 APR-OLD-VALUE                 PIC S9(10)V99 COMP-3.
+          05 APR-NEW-VALUE                 PIC S9(10)V99 COMP-3.
+          05 APR-REQUESTED-BY              PIC X(08).
+          05 APR-REQUESTED-TS              PIC X(26).
+          05 APR-STATUS                    PIC X(01).
+             88 APR-PENDING                VALUE 'P'.
+             88 APR-APPROVED                VALUE 'A'.
+             88 APR-REJECTED                VALUE 'R'.
+          05 APR-APPROVED-BY               PIC X(08).
+          05 APR-APPROVED-TS               PIC X(26).
+
+       01 CDEMO-LIMIT-APPR-THRESHOLD        PIC S9(10)V99 COMP-3
+                                             VALUE 5000.00.
