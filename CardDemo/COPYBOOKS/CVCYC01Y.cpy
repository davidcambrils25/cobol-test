@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CardDemo - Prior-Cycle Credit/Debit History Record
+      * Written by CBACT04C at month-end cut-off when ACRCYCR/ACRCYDB
+      * are rolled into history and zeroed for the new cycle.
+      ******************************************************************
+       01 CYCLE-HISTORY-RECORD.
+          05 CYH-ACCT-ID                   PIC 9(11).
+          05 CYH-CYCLE-END-DATE             PIC X(10).
+          05 CYH-CYC-CREDIT                PIC S9(10)V99 COMP-3.
+          05 CYH-CYC-DEBIT                 PIC S9(10)V99 COMP-3.
