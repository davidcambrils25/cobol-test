@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CardDemo - General Ledger Control Total Record
+      * Inbound layout for the periodic general ledger control-total
+      * extract. One row per reporting period and transaction type/
+      * category code, giving the amount the general ledger expects to
+      * see posted for that bucket. CBTRN05C reads this to reconcile
+      * against what actually posted to the transaction master.
+      ******************************************************************
+       01 GL-CONTROL-RECORD.
+          05 GLC-PERIOD                    PIC 9(06).
+          05 GLC-TYPE-CD                   PIC X(02).
+          05 GLC-CAT-CD                    PIC X(04).
+          05 GLC-CONTROL-AMT               PIC S9(09)V99 COMP-3.
