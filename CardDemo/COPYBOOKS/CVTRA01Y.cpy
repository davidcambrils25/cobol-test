@@ -0,0 +1,25 @@
+      ******************************************************************
+      * CardDemo - Transaction Record
+      ******************************************************************
+       01 TRAN-RECORD.
+          05 TRAN-ID                       PIC X(16).
+          05 TRAN-TYPE-CD                  PIC X(02).
+          05 TRAN-CAT-CD                   PIC X(04).
+          05 TRAN-SOURCE                   PIC X(10).
+             88 TRAN-SRC-CARD-PRESENT      VALUE 'CP'.
+             88 TRAN-SRC-CARD-NOT-PRESENT  VALUE 'CNP'.
+             88 TRAN-SRC-ONLINE            VALUE 'ONLINE'.
+          05 TRAN-DESC                     PIC X(60).
+          05 TRAN-AMT                      PIC S9(09)V99 COMP-3.
+          05 TRAN-MERCHANT-ID              PIC X(09).
+          05 TRAN-MERCHANT-NAME            PIC X(30).
+          05 TRAN-MERCHANT-CITY            PIC X(25).
+          05 TRAN-MERCHANT-ZIP             PIC X(10).
+          05 TRAN-MERCHANT-STATE           PIC X(02).
+          05 TRAN-MERCHANT-COUNTRY         PIC X(03).
+          05 TRAN-CARD-NUM                 PIC X(16).
+          05 TRAN-ORIG-DATE                PIC X(10).
+          05 TRAN-PROC-DATE                PIC X(10).
+          05 TRAN-REVERSAL-IND             PIC X(01).
+             88 TRAN-IS-REVERSAL           VALUE 'Y'.
+          05 TRAN-ORIG-TRAN-ID             PIC X(16).
