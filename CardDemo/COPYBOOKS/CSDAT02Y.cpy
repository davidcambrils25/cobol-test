@@ -0,0 +1,26 @@
+      ******************************************************************
+      * CardDemo - Business-Day Holiday Calendar
+      * Sample observed-holiday dates (YYYYMMDD) used to roll a
+      * calculated report date back to the nearest business day
+      * (skipping weekends and these holidays). A real installation
+      * would refresh this table every year; it ships pre-loaded with
+      * a representative year's worth of dates for demo purposes.
+      ******************************************************************
+       01 WS-HOLIDAY-VALUES.
+          05 FILLER PIC 9(08) VALUE 20260101.
+          05 FILLER PIC 9(08) VALUE 20260119.
+          05 FILLER PIC 9(08) VALUE 20260216.
+          05 FILLER PIC 9(08) VALUE 20260525.
+          05 FILLER PIC 9(08) VALUE 20260703.
+          05 FILLER PIC 9(08) VALUE 20260907.
+          05 FILLER PIC 9(08) VALUE 20261112.
+          05 FILLER PIC 9(08) VALUE 20261126.
+          05 FILLER PIC 9(08) VALUE 20261225.
+          05 FILLER PIC 9(08) VALUE 00000000.
+
+       01 WS-HOLIDAY-REDEF REDEFINES WS-HOLIDAY-VALUES.
+          05 WS-HOLIDAY-VALUE-DATE      PIC 9(08) OCCURS 10 TIMES.
+
+       01 WS-HOLIDAY-TABLE.
+          05 WS-HOLIDAY-DATE            PIC 9(08) OCCURS 10 TIMES
+                                         INDEXED BY WS-HOL-IDX.
