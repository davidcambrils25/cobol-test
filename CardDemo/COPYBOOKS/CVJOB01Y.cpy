@@ -0,0 +1,18 @@
+      ******************************************************************
+      * CardDemo - Batch Job Status Record
+      * One row per batch job run, keyed by JBS-KEY (job name plus the
+      * timestamp of that run), so COADM03C can show whether a given
+      * job's last run(s) succeeded. A finishing job (CBTRN03C/
+      * CBTRN04C/CBPAY01C/CBACT04C and any future batch step) writes
+      * its own row here as its final act, in 9200-LOG-JOB-STATUS.
+      ******************************************************************
+       01 JOB-STATUS-RECORD.
+          05 JBS-KEY.
+             10 JBS-JOB-NAME               PIC X(08).
+             10 JBS-TIMESTAMP              PIC X(26).
+          05 JBS-STATUS                    PIC X(01).
+             88 JBS-STATUS-SUCCESS         VALUE 'S'.
+             88 JBS-STATUS-FAILED          VALUE 'F'.
+             88 JBS-STATUS-RUNNING         VALUE 'R'.
+          05 JBS-RETURN-CODE               PIC 9(04).
+          05 JBS-REC-COUNT                 PIC 9(07).
