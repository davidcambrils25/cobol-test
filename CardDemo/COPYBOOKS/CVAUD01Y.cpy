@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CardDemo - Account Maintenance Audit Record
+      * One row per changed field per update on COACTUPC: who changed
+      * it, when, and the before/after value, so a credit limit change
+      * can be traced back to a user and timestamp.
+      ******************************************************************
+       01 ACCT-AUDIT-RECORD.
+          05 AUD-ACCT-ID                   PIC 9(11).
+          05 AUD-TIMESTAMP                 PIC X(26).
+          05 AUD-USER-ID                   PIC X(08).
+          05 AUD-FIELD-NAME                PIC X(10).
+          05 AUD-OLD-VALUE                 PIC X(30).
+          05 AUD-NEW-VALUE                 PIC X(30).
