@@ -0,0 +1,41 @@
+      ******************************************************************
+      * CardDemo - User Security Record
+      * SEC-USR-STATUS keeps a removed user's record instead of
+      * deleting it outright, so sign-on/audit history stays intact.
+      * SEC-USR-PWD-CHG-DATE (YYYYMMDD) is compared to today's date at
+      * sign-on to force a password reset once it gets too old; ZERO
+      * means the password has never been set/changed and forces an
+      * immediate reset.
+      * SEC-USR-FAIL-COUNT counts consecutive failed sign-on attempts
+      * and is reset to zero on a successful sign-on; reaching the
+      * sign-on program's lockout threshold sets SEC-USR-STATUS to
+      * LOCKED, which only an admin unlock (COUSR05C) can clear.
+      * SEC-USR-PIN is the second factor required of admin users only,
+      * checked by COSGN00C after PASSWDI is accepted.
+      * SEC-USR-TYPE-AUDITOR is a read-only role: the main menu (see
+      * CDEMO-MENU-OPT-USRTYPE in COMEN02Y) shows it only the View and
+      * Report options, never an Update/Add/Delete option.
+      * SEC-USR-OPT-USAGE counts how many times this user has picked
+      * each CDEMO-MENU-OPT entry in COMEN02Y (same subscript, 1 for 1)
+      * so COMEN01C can float the user's most-used options to the top
+      * of the main menu instead of always listing them in a fixed
+      * order.
+      ******************************************************************
+       01 SEC-USER-DATA.
+          05 SEC-USR-ID                     PIC X(08).
+          05 SEC-USR-FNAME                  PIC X(20).
+          05 SEC-USR-LNAME                  PIC X(20).
+          05 SEC-USR-PWD                    PIC X(08).
+          05 SEC-USR-TYPE                   PIC X(01).
+             88 SEC-USR-TYPE-ADMIN          VALUE 'A'.
+             88 SEC-USR-TYPE-USER           VALUE 'U'.
+             88 SEC-USR-TYPE-AUDITOR        VALUE 'R'.
+          05 SEC-USR-STATUS                 PIC X(01).
+             88 SEC-USR-ACTIVE              VALUE 'A'.
+             88 SEC-USR-INACTIVE            VALUE 'I'.
+             88 SEC-USR-LOCKED              VALUE 'L'.
+          05 SEC-USR-PWD-CHG-DATE           PIC 9(08) VALUE ZERO.
+          05 SEC-USR-FAIL-COUNT             PIC 9(02) VALUE ZERO.
+          05 SEC-USR-PIN                    PIC X(04) VALUE '0000'.
+          05 SEC-USR-OPT-USAGE OCCURS 10 TIMES
+                                             PIC 9(04) COMP-3 VALUE ZERO.
