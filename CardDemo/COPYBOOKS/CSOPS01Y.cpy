@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CardDemo - Operations Abend Alert Record
+      * Written to the on-call alert queue (OPRALRT) whenever a batch
+      * job hits a fatal error, so operations finds out from the alert
+      * instead of a missing report the next morning.
+      ******************************************************************
+       01 OPS-ALERT-RECORD.
+          05 ALERT-TIMESTAMP               PIC X(26).
+          05 ALERT-PGMNAME                 PIC X(08).
+          05 ALERT-ABEND-CODE              PIC X(04).
+          05 ALERT-ABEND-CULPRIT           PIC X(08).
+          05 ALERT-ABEND-REASON            PIC X(50).
+          05 ALERT-ABEND-MSG               PIC X(72).
