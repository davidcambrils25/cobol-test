@@ -1,5 +1,23 @@
       ******************************************************************
       * Communication area for CardDemo application programs
+      * CDEMO-LAST-ACTIVITY-DT/HH/MM is stamped by each program just
+      * before it hands control back to the terminal (0000-MAINLINE).
+      * The next program compares it against the current date/time and
+      * sets CDEMO-TIMEOUT-FLAG if the session sat idle too long,
+      * forcing the user back through COSGN00C to sign on again.
+      * CDEMO-NAV-STACK-DATA is a small breadcrumb stack - each program
+      * that XCTLs to another one pushes itself on top before handing
+      * off, and PF3 in the receiving program pops it back off, so
+      * "back" retraces the actual path taken instead of only knowing
+      * about the immediately-prior screen.
+      * CDEMO-CUSTOMER-INFO is a one-customer cache - the program that
+      * reads CUSTDAT stamps CDEMO-CUST-ID along with the fields, and
+      * any later program needing the same customer compares its key
+      * against CDEMO-CUST-ID before re-reading CUSTDAT.
+      * CDEMO-CUST-EMAIL-ADDR/CDEMO-CUST-PAPRLS-CONSENT mirror
+      * CUST-EMAIL-ADDRESS/CUST-PAPERLESS-CONSENT-IND on CUSTOMER-RECORD
+      * (CVCUS01Y) so a paperless-notice check does not have to re-read
+      * CUSTDAT for a customer already cached here.
       ******************************************************************
        01 CARDDEMO-COMMAREA.
           05 CDEMO-GENERAL-INFO.
@@ -11,14 +29,30 @@
              10 CDEMO-USER-TYPE               PIC X(01).
                 88 CDEMO-USRTYP-ADMIN         VALUE 'A'.
                 88 CDEMO-USRTYP-USER          VALUE 'U'.
+                88 CDEMO-USRTYP-AUDITOR       VALUE 'R'.
              10 CDEMO-PGM-CONTEXT             PIC 9(01).
                 88 CDEMO-PGM-ENTER            VALUE 0.
                 88 CDEMO-PGM-REENTER          VALUE 1.
+             10 CDEMO-PWD-RESET-FLAG          PIC X(01).
+                88 CDEMO-PWD-RESET-REQUIRED   VALUE 'Y'.
+             10 CDEMO-MFA-FLAG                PIC X(01).
+                88 CDEMO-MFA-REQUIRED         VALUE 'Y'.
+             10 CDEMO-LAST-ACTIVITY-DT         PIC 9(08).
+             10 CDEMO-LAST-ACTIVITY-HH         PIC 9(02).
+             10 CDEMO-LAST-ACTIVITY-MM         PIC 9(02).
+             10 CDEMO-TIMEOUT-FLAG             PIC X(01).
+                88 CDEMO-TIMEOUT-EXPIRED       VALUE 'Y'.
           05 CDEMO-CUSTOMER-INFO.
              10 CDEMO-CUST-ID                 PIC 9(09).
              10 CDEMO-CUST-FNAME              PIC X(25).
              10 CDEMO-CUST-MNAME              PIC X(25).
              10 CDEMO-CUST-LNAME              PIC X(25).
+             10 CDEMO-CUST-ADDR-LINE-1        PIC X(50).
+             10 CDEMO-CUST-ADDR-LINE-2        PIC X(50).
+             10 CDEMO-CUST-FICO-SCORE         PIC 9(03).
+             10 CDEMO-CUST-EMAIL-ADDR         PIC X(50).
+             10 CDEMO-CUST-PAPRLS-CONSENT     PIC X(01).
+                88 CDEMO-CUST-PAPRLS-CONSENT-Y VALUE 'Y'.
           05 CDEMO-ACCOUNT-INFO.
              10 CDEMO-ACCT-ID                 PIC 9(11).
              10 CDEMO-ACCT-STATUS             PIC X(01).
@@ -27,6 +61,11 @@
           05 CDEMO-MORE-INFO.
              10  CDEMO-LAST-MAP               PIC X(7).
              10  CDEMO-LAST-MAPSET            PIC X(7).
+          05 CDEMO-NAV-HISTORY.
+             10 CDEMO-NAV-STACK-PTR           PIC 9(02) VALUE ZERO.
+             10 CDEMO-NAV-STACK-DATA OCCURS 5 TIMES.
+                15 CDEMO-NAV-STACK-PGM        PIC X(08).
+                15 CDEMO-NAV-STACK-TRANID     PIC X(04).
       *
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:15:57 CDT
       *
