@@ -0,0 +1,26 @@
+      ******************************************************************
+      * CardDemo - Customer Master Record
+      ******************************************************************
+       01 CUSTOMER-RECORD.
+          05 CUST-ID                       PIC 9(09).
+          05 CUST-FIRST-NAME               PIC X(25).
+          05 CUST-MIDDLE-NAME               PIC X(25).
+          05 CUST-LAST-NAME                PIC X(25).
+          05 CUST-ADDR-LINE-1              PIC X(50).
+          05 CUST-ADDR-LINE-2              PIC X(50).
+          05 CUST-ADDR-STATE-CD            PIC X(02).
+          05 CUST-ADDR-COUNTRY-CD          PIC X(03).
+          05 CUST-ADDR-ZIP                 PIC X(05).
+          05 CUST-PHONE-NUM-1              PIC X(13).
+          05 CUST-PHONE-NUM-2              PIC X(13).
+          05 CUST-SSN                      PIC 9(09).
+          05 CUST-GOVT-ISSUED-ID           PIC X(20).
+          05 CUST-DOB-YYYY-MM-DD           PIC X(10).
+          05 CUST-EFT-ACCOUNT-ID           PIC X(10).
+          05 CUST-PRI-CARD-HOLDER-IND      PIC X(01).
+          05 CUST-FICO-CREDIT-SCORE        PIC 9(03).
+          05 CUST-EMAIL-ADDRESS            PIC X(50).
+          05 CUST-PAPERLESS-CONSENT-IND    PIC X(01).
+             88 CUST-PAPERLESS-CONSENT-Y   VALUE 'Y'.
+             88 CUST-PAPERLESS-CONSENT-N   VALUE 'N'.
+          05 CUST-FICO-LAST-REFRESH-DT     PIC X(10).
