@@ -2,7 +2,7 @@
       * CardDemo - Admin Menu Options
       ******************************************************************
        01 CARDDEMO-ADMIN-MENU-OPTIONS.
-         05 CDEMO-ADMIN-OPT-COUNT           PIC 9(02) VALUE 4.
+         05 CDEMO-ADMIN-OPT-COUNT           PIC 9(02) VALUE 7.
 
          05 CDEMO-ADMIN-OPTIONS-DATA.
 
@@ -25,8 +25,23 @@
            10 FILLER                        PIC X(35) VALUE
                'User Delete (Security)             '.
            10 FILLER                        PIC X(08) VALUE 'COUSR03C'.
-           10 FILLER                        PIC X(225).
-           
+
+           10 FILLER                        PIC 9(02) VALUE 5.
+           10 FILLER                        PIC X(35) VALUE
+               'User Audit Log (Security)          '.
+           10 FILLER                        PIC X(08) VALUE 'COUSR04C'.
+
+           10 FILLER                        PIC 9(02) VALUE 6.
+           10 FILLER                        PIC X(35) VALUE
+               'User Unlock (Security)             '.
+           10 FILLER                        PIC X(08) VALUE 'COUSR05C'.
+
+           10 FILLER                        PIC 9(02) VALUE 7.
+           10 FILLER                        PIC X(35) VALUE
+               'Batch Job Status                   '.
+           10 FILLER                        PIC X(08) VALUE 'COADM03C'.
+           10 FILLER                        PIC X(90).
+
 
          05 CDEMO-ADMIN-OPTIONS REDEFINES CDEMO-ADMIN-OPTIONS-DATA.
            10 CDEMO-ADMIN-OPT OCCURS 9 TIMES.
