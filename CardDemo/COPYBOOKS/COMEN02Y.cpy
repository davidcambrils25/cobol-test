@@ -1,5 +1,8 @@
       ******************************************************************
       * CardDemo - Admin Menu Options
+      * CDEMO-MENU-OPT-USRTYPE gates who is offered the option:
+      *    'U' - requires an update-capable role (Admin or User)
+      *    'V' - view-only, also offered to the read-only Auditor role
       ******************************************************************
        01 CARDDEMO-MAIN-MENU-OPTIONS.
 
@@ -11,7 +14,7 @@
            10 FILLER                       PIC X(35) VALUE
                'Account View                       '.
            10 FILLER                       PIC X(08) VALUE 'COACTVWC'.
-           10 FILLER                       PIC X(01) VALUE 'U'.
+           10 FILLER                       PIC X(01) VALUE 'V'.
 
            10 FILLER                       PIC 9(02) VALUE 2.
            10 FILLER                       PIC X(35) VALUE
@@ -23,13 +26,13 @@
            10 FILLER                       PIC X(35) VALUE
                'Credit Card List                   '.
            10 FILLER                       PIC X(08) VALUE 'COCRDLIC'.
-           10 FILLER                       PIC X(01) VALUE 'U'.
+           10 FILLER                       PIC X(01) VALUE 'V'.
 
            10 FILLER                       PIC 9(02) VALUE 4.
            10 FILLER                       PIC X(35) VALUE
                'Credit Card View                   '.
            10 FILLER                       PIC X(08) VALUE 'COCRDSLC'.
-           10 FILLER                       PIC X(01) VALUE 'U'.
+           10 FILLER                       PIC X(01) VALUE 'V'.
 
            10 FILLER                       PIC 9(02) VALUE 5.
            10 FILLER                       PIC X(35) VALUE
@@ -41,13 +44,13 @@
            10 FILLER                       PIC X(35) VALUE
                'Transaction List                   '.
            10 FILLER                       PIC X(08) VALUE 'COTRN00C'.
-           10 FILLER                       PIC X(01) VALUE 'U'.
+           10 FILLER                       PIC X(01) VALUE 'V'.
 
            10 FILLER                       PIC 9(02) VALUE 7.
            10 FILLER                       PIC X(35) VALUE
                'Transaction View                   '.
            10 FILLER                       PIC X(08) VALUE 'COTRN01C'.
-           10 FILLER                       PIC X(01) VALUE 'U'.
+           10 FILLER                       PIC X(01) VALUE 'V'.
 
            10 FILLER                        PIC 9(02) VALUE 8.
            10 FILLER                       PIC X(35) VALUE
@@ -60,7 +63,7 @@
            10 FILLER                       PIC X(35) VALUE
                'Transaction Reports                '.
            10 FILLER                       PIC X(08) VALUE 'CORPT00C'.
-           10 FILLER                       PIC X(01) VALUE 'U'.
+           10 FILLER                       PIC X(01) VALUE 'V'.
 
            10 FILLER                       PIC 9(02) VALUE 10.
            10 FILLER                       PIC X(35) VALUE
