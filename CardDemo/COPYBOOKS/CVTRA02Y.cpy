@@ -0,0 +1,40 @@
+      ******************************************************************
+      * CardDemo - Transaction Type/Category Reference Table
+      * Gives TTYPCD/TCATCD a plain-language description instead of
+      * requiring the user to remember what each code means.
+      ******************************************************************
+       01 TRAN-TYPE-CAT-TABLE.
+          05 TTC-ENTRY OCCURS 10 TIMES INDEXED BY TTC-IDX.
+             10 TTC-TYPE-CD                PIC X(02).
+             10 TTC-CAT-CD                 PIC X(04).
+             10 TTC-TYPE-DESC              PIC X(20).
+             10 TTC-CAT-DESC               PIC X(20).
+
+       01 TRAN-TYPE-CAT-VALUES.
+          05 FILLER PIC X(46) VALUE
+             '011000Purchase            POS Purchase        '.
+          05 FILLER PIC X(46) VALUE
+             '021001Payment             Bill Payment        '.
+          05 FILLER PIC X(46) VALUE
+             '032000Cash Advance        ATM Cash Advance    '.
+          05 FILLER PIC X(46) VALUE
+             '043000Fee Assessed        Late Fee            '.
+          05 FILLER PIC X(46) VALUE
+             '053001Fee Assessed        Annual Fee          '.
+          05 FILLER PIC X(46) VALUE
+             '064000Interest            Finance Charge      '.
+          05 FILLER PIC X(46) VALUE
+             '075000Credit              Return/Refund       '.
+          05 FILLER PIC X(46) VALUE
+             '086000Adjustment          Chargeback Adj      '.
+          05 FILLER PIC X(46) VALUE
+             '091100Purchase            Online Purchase     '.
+          05 FILLER PIC X(46) VALUE
+             '107200Transfer            Balance Transfer    '.
+
+       01 TRAN-TYPE-CAT-REDEF REDEFINES TRAN-TYPE-CAT-VALUES.
+          05 TTC-VALUE-ENTRY OCCURS 10 TIMES.
+             10 TTC-VALUE-TYPE-CD          PIC X(02).
+             10 TTC-VALUE-CAT-CD           PIC X(04).
+             10 TTC-VALUE-TYPE-DESC        PIC X(20).
+             10 TTC-VALUE-CAT-DESC         PIC X(20).
