@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CardDemo - Card Master Record
+      ******************************************************************
+       01 CARD-RECORD.
+          05 CARD-NUM                      PIC X(16).
+          05 CARD-ACCT-ID                  PIC 9(11).
+          05 CARD-CVV-CD                   PIC 9(03).
+          05 CARD-EMBOSSED-NAME            PIC X(50).
+          05 CARD-EXPIRAION-DATE           PIC X(10).
+          05 CARD-ACTIVE-STATUS            PIC X(01).
+          05 CARD-ACTIVATION-STATUS        PIC X(01).
+             88 CARD-NOT-YET-ACTIVATED     VALUE 'N'.
+             88 CARD-IS-ACTIVATED          VALUE 'A'.
+          05 CARD-ACTIVATION-DATE          PIC X(10).
