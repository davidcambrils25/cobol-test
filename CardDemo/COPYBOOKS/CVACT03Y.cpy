@@ -0,0 +1,29 @@
+      ******************************************************************
+      * CardDemo - Account Status Reason Code Table
+      * Ties the single-character ACCT-ACTIVE-STATUS (ACSTTUSI on
+      * COACTVWC/COACTUPC) to a longer reason code and description so
+      * a flagged account's history doesn't have to be tracked down by
+      * hand.
+      ******************************************************************
+       01 ACCT-STATUS-REASON-TABLE.
+          05 ACCT-STATUS-REASON-ENTRY OCCURS 8 TIMES
+                                       INDEXED BY ASR-IDX.
+             10 ASR-STATUS-CD               PIC X(01).
+             10 ASR-REASON-CD               PIC X(04).
+             10 ASR-REASON-DESC             PIC X(30).
+
+       01 ACCT-STATUS-REASON-VALUES.
+          05 FILLER PIC X(35) VALUE 'AACTVOKAY-Account In Good Standing'.
+          05 FILLER PIC X(35) VALUE 'CCLSVOLClosed - Voluntary        '.
+          05 FILLER PIC X(35) VALUE 'DDELQ30Delinquent - 30 Days       '.
+          05 FILLER PIC X(35) VALUE 'DDELQ60Delinquent - 60 Days       '.
+          05 FILLER PIC X(35) VALUE 'DDELQ90Delinquent - 90+ Days      '.
+          05 FILLER PIC X(35) VALUE 'FFRDHLDFraud Hold                 '.
+          05 FILLER PIC X(35) VALUE 'XDECSDDeceased Account Holder     '.
+          05 FILLER PIC X(35) VALUE 'IINACTInactive-No Recent Activity '.
+
+       01 ACCT-STATUS-REASON-REDEF REDEFINES ACCT-STATUS-REASON-VALUES.
+          05 ASR-VALUE-ENTRY OCCURS 8 TIMES.
+             10 ASR-VALUE-STATUS-CD         PIC X(01).
+             10 ASR-VALUE-REASON-CD         PIC X(04).
+             10 ASR-VALUE-REASON-DESC       PIC X(30).
