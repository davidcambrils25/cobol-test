@@ -0,0 +1,22 @@
+      ******************************************************************
+      * CardDemo - Transaction Fraud Hold Record
+      * Written by COTRN02C in place of TRANFILE whenever the amount,
+      * merchant location or card velocity check in 5200-CHECK-FRAUD-
+      * RULES trips. Holds the transaction out of TRANFILE until a
+      * reviewer clears it (see FRD-STATUS) instead of letting an
+      * out-of-pattern charge post straight through.
+      ******************************************************************
+       01 FRAUD-HOLD-RECORD.
+          05 FRD-TRAN-ID                   PIC X(16).
+          05 FRD-CARD-NUM                  PIC X(16).
+          05 FRD-TRAN-AMT                  PIC S9(09)V99 COMP-3.
+          05 FRD-MERCHANT-CITY             PIC X(25).
+          05 FRD-MERCHANT-ZIP              PIC X(10).
+          05 FRD-REASON                    PIC X(40).
+          05 FRD-STATUS                    PIC X(01).
+             88 FRD-PENDING                VALUE 'P'.
+             88 FRD-APPROVED                VALUE 'A'.
+             88 FRD-REJECTED                VALUE 'R'.
+          05 FRD-QUEUED-TS                 PIC X(26).
+          05 FRD-REVIEWED-BY               PIC X(08).
+          05 FRD-REVIEWED-TS               PIC X(26).
