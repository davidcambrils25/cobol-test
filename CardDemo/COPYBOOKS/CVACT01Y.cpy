@@ -0,0 +1,23 @@
+      ******************************************************************
+      * CardDemo - Account Master Record
+      ******************************************************************
+       01 ACCOUNT-RECORD.
+          05 ACCT-ID                       PIC 9(11).
+          05 ACCT-ACTIVE-STATUS            PIC X(01).
+          05 ACCT-CURR-BAL                 PIC S9(10)V99 COMP-3.
+          05 ACCT-CREDIT-LIMIT             PIC S9(10)V99 COMP-3.
+          05 ACCT-CASH-CREDIT-LIMIT        PIC S9(10)V99 COMP-3.
+          05 ACCT-OPEN-DATE                PIC X(10).
+          05 ACCT-EXPIRAION-DATE           PIC X(10).
+          05 ACCT-REISSUE-DATE             PIC X(10).
+          05 ACCT-CURR-CYC-CREDIT          PIC S9(10)V99 COMP-3.
+          05 ACCT-CURR-CYC-DEBIT           PIC S9(10)V99 COMP-3.
+          05 ACCT-ADDR-ZIP                 PIC X(10).
+          05 ACCT-GROUP-ID                 PIC X(10).
+          05 ACCT-JOINT-HOLDER-IND         PIC X(01).
+             88 ACCT-HAS-JOINT-HOLDER      VALUE 'Y'.
+          05 ACCT-JOINT-FIRST-NAME         PIC X(25).
+          05 ACCT-JOINT-LAST-NAME          PIC X(25).
+          05 ACCT-JOINT-SSN                PIC 9(09).
+          05 ACCT-JOINT-DOB-YYYY-MM-DD     PIC X(10).
+          05 ACCT-CYCLES-DELINQUENT        PIC 9(02).
