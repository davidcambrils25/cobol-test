@@ -0,0 +1,19 @@
+//CBPAY01C JOB (ACCTG),'AUTOPAY POST',CLASS=A,MSGCLASS=X,
+//             REGION=0M,TIME=1440
+//*****************************************************************
+//* RUN THIS STEP EACH BILLING CYCLE TO POST EVERY ACTIVE AUTOPAY
+//* SCHEDULE (SET UP THROUGH COBIL00) WHOSE NEXT-DUE DATE HAS COME
+//* UP, SO CUSTOMERS ENROLLED IN AUTOPAY DO NOT DEPEND ON SOMEONE
+//* KEYING THEIR PAYMENT IN BY HAND.
+//*****************************************************************
+//STEP05   EXEC PGM=CBPAY01C
+//STEPLIB  DD DSN=CARDDEMO.LOADLIB,DISP=SHR
+//PAYMNT   DD DSN=CARDDEMO.PAYMENT.VSAM.KSDS,DISP=SHR
+//ACCTDAT  DD DSN=CARDDEMO.ACCTDATA.VSAM.KSDS,DISP=SHR
+//PAYMRPT  DD DSN=CARDDEMO.PAYMRPT.DAILY.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
