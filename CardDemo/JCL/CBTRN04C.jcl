@@ -0,0 +1,19 @@
+//CBTRN04C JOB (ACCTG),'TRAN SUMMARY',CLASS=A,MSGCLASS=X,
+//             REGION=0M,TIME=1440
+//*****************************************************************
+//* RUN THIS STEP RIGHT AFTER CBACT04C (MONTH-END CYCLE ROLLOVER)
+//* IN THE MONTH-END JOB STREAM, OR SCHEDULE IT SEPARATELY TO FOLLOW
+//* THAT JOB, SO THE MONTHLY TYPE/CATEGORY BREAKOUT IS PRODUCED
+//* WITHOUT ANYONE HAVING TO KEY THE REQUEST IN THROUGH CORPT00
+//* ON THE FIRST OF THE MONTH.
+//*****************************************************************
+//STEP05   EXEC PGM=CBTRN04C
+//STEPLIB  DD DSN=CARDDEMO.LOADLIB,DISP=SHR
+//TRANDAT  DD DSN=CARDDEMO.TRANSACT.VSAM.KSDS,DISP=SHR
+//TRANRPT  DD DSN=CARDDEMO.TRANRPT.MONTHLY.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
