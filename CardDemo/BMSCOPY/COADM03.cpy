@@ -0,0 +1,407 @@
+      *   CardDemo BMS Screen Copybook
+      *   MapSet Name   COADM03
+      *   Screen        Batch Job Status Monitor
+
+      *  Input Data For Map COADM3A
+         01 COADM3AI.
+            03 FILLER                         PIC X(12).
+            03 TRNNAMEL                       PIC S9(4) COMP.
+            03 TRNNAMEF                       PIC X.
+            03 FILLER REDEFINES TRNNAMEF.
+               05 TRNNAMEA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRNNAMEI                       PIC X(4).
+            03 TITLE01L                       PIC S9(4) COMP.
+            03 TITLE01F                       PIC X.
+            03 FILLER REDEFINES TITLE01F.
+               05 TITLE01A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 TITLE01I                       PIC X(40).
+            03 CURDATEL                       PIC S9(4) COMP.
+            03 CURDATEF                       PIC X.
+            03 FILLER REDEFINES CURDATEF.
+               05 CURDATEA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 CURDATEI                       PIC X(8).
+            03 PGMNAMEL                       PIC S9(4) COMP.
+            03 PGMNAMEF                       PIC X.
+            03 FILLER REDEFINES PGMNAMEF.
+               05 PGMNAMEA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 PGMNAMEI                       PIC X(8).
+            03 TITLE02L                       PIC S9(4) COMP.
+            03 TITLE02F                       PIC X.
+            03 FILLER REDEFINES TITLE02F.
+               05 TITLE02A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 TITLE02I                       PIC X(40).
+            03 CURTIMEL                       PIC S9(4) COMP.
+            03 CURTIMEF                       PIC X.
+            03 FILLER REDEFINES CURTIMEF.
+               05 CURTIMEA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 CURTIMEI                       PIC X(8).
+            03 JOBNAMEL                       PIC S9(4) COMP.
+            03 JOBNAMEF                       PIC X.
+            03 FILLER REDEFINES JOBNAMEF.
+               05 JOBNAMEA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBNAMEI                       PIC X(8).
+            03 JOBDT1L                       PIC S9(4) COMP.
+            03 JOBDT1F                       PIC X.
+            03 FILLER REDEFINES JOBDT1F.
+               05 JOBDT1A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBDT1I                       PIC X(8).
+            03 JOBTM1L                       PIC S9(4) COMP.
+            03 JOBTM1F                       PIC X.
+            03 FILLER REDEFINES JOBTM1F.
+               05 JOBTM1A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBTM1I                       PIC X(8).
+            03 JOBST1L                       PIC S9(4) COMP.
+            03 JOBST1F                       PIC X.
+            03 FILLER REDEFINES JOBST1F.
+               05 JOBST1A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBST1I                       PIC X(8).
+            03 JOBRC1L                       PIC S9(4) COMP.
+            03 JOBRC1F                       PIC X.
+            03 FILLER REDEFINES JOBRC1F.
+               05 JOBRC1A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBRC1I                       PIC X(4).
+            03 JOBCT1L                       PIC S9(4) COMP.
+            03 JOBCT1F                       PIC X.
+            03 FILLER REDEFINES JOBCT1F.
+               05 JOBCT1A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBCT1I                       PIC X(7).
+            03 JOBDT2L                       PIC S9(4) COMP.
+            03 JOBDT2F                       PIC X.
+            03 FILLER REDEFINES JOBDT2F.
+               05 JOBDT2A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBDT2I                       PIC X(8).
+            03 JOBTM2L                       PIC S9(4) COMP.
+            03 JOBTM2F                       PIC X.
+            03 FILLER REDEFINES JOBTM2F.
+               05 JOBTM2A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBTM2I                       PIC X(8).
+            03 JOBST2L                       PIC S9(4) COMP.
+            03 JOBST2F                       PIC X.
+            03 FILLER REDEFINES JOBST2F.
+               05 JOBST2A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBST2I                       PIC X(8).
+            03 JOBRC2L                       PIC S9(4) COMP.
+            03 JOBRC2F                       PIC X.
+            03 FILLER REDEFINES JOBRC2F.
+               05 JOBRC2A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBRC2I                       PIC X(4).
+            03 JOBCT2L                       PIC S9(4) COMP.
+            03 JOBCT2F                       PIC X.
+            03 FILLER REDEFINES JOBCT2F.
+               05 JOBCT2A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBCT2I                       PIC X(7).
+            03 JOBDT3L                       PIC S9(4) COMP.
+            03 JOBDT3F                       PIC X.
+            03 FILLER REDEFINES JOBDT3F.
+               05 JOBDT3A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBDT3I                       PIC X(8).
+            03 JOBTM3L                       PIC S9(4) COMP.
+            03 JOBTM3F                       PIC X.
+            03 FILLER REDEFINES JOBTM3F.
+               05 JOBTM3A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBTM3I                       PIC X(8).
+            03 JOBST3L                       PIC S9(4) COMP.
+            03 JOBST3F                       PIC X.
+            03 FILLER REDEFINES JOBST3F.
+               05 JOBST3A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBST3I                       PIC X(8).
+            03 JOBRC3L                       PIC S9(4) COMP.
+            03 JOBRC3F                       PIC X.
+            03 FILLER REDEFINES JOBRC3F.
+               05 JOBRC3A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBRC3I                       PIC X(4).
+            03 JOBCT3L                       PIC S9(4) COMP.
+            03 JOBCT3F                       PIC X.
+            03 FILLER REDEFINES JOBCT3F.
+               05 JOBCT3A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBCT3I                       PIC X(7).
+            03 JOBDT4L                       PIC S9(4) COMP.
+            03 JOBDT4F                       PIC X.
+            03 FILLER REDEFINES JOBDT4F.
+               05 JOBDT4A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBDT4I                       PIC X(8).
+            03 JOBTM4L                       PIC S9(4) COMP.
+            03 JOBTM4F                       PIC X.
+            03 FILLER REDEFINES JOBTM4F.
+               05 JOBTM4A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBTM4I                       PIC X(8).
+            03 JOBST4L                       PIC S9(4) COMP.
+            03 JOBST4F                       PIC X.
+            03 FILLER REDEFINES JOBST4F.
+               05 JOBST4A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBST4I                       PIC X(8).
+            03 JOBRC4L                       PIC S9(4) COMP.
+            03 JOBRC4F                       PIC X.
+            03 FILLER REDEFINES JOBRC4F.
+               05 JOBRC4A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBRC4I                       PIC X(4).
+            03 JOBCT4L                       PIC S9(4) COMP.
+            03 JOBCT4F                       PIC X.
+            03 FILLER REDEFINES JOBCT4F.
+               05 JOBCT4A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBCT4I                       PIC X(7).
+            03 JOBDT5L                       PIC S9(4) COMP.
+            03 JOBDT5F                       PIC X.
+            03 FILLER REDEFINES JOBDT5F.
+               05 JOBDT5A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBDT5I                       PIC X(8).
+            03 JOBTM5L                       PIC S9(4) COMP.
+            03 JOBTM5F                       PIC X.
+            03 FILLER REDEFINES JOBTM5F.
+               05 JOBTM5A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBTM5I                       PIC X(8).
+            03 JOBST5L                       PIC S9(4) COMP.
+            03 JOBST5F                       PIC X.
+            03 FILLER REDEFINES JOBST5F.
+               05 JOBST5A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBST5I                       PIC X(8).
+            03 JOBRC5L                       PIC S9(4) COMP.
+            03 JOBRC5F                       PIC X.
+            03 FILLER REDEFINES JOBRC5F.
+               05 JOBRC5A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBRC5I                       PIC X(4).
+            03 JOBCT5L                       PIC S9(4) COMP.
+            03 JOBCT5F                       PIC X.
+            03 FILLER REDEFINES JOBCT5F.
+               05 JOBCT5A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 JOBCT5I                       PIC X(7).
+            03 ERRMSGL                       PIC S9(4) COMP.
+            03 ERRMSGF                       PIC X.
+            03 FILLER REDEFINES ERRMSGF.
+               05 ERRMSGA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 ERRMSGI                       PIC X(78).
+
+      *  Output Data For Map COADM3A
+         01 COADM3AO REDEFINES COADM3AI.
+            03 FILLER                         PIC X(12).
+            03 FILLER                         PIC X(3).
+            03 TRNNAMEC                       PIC X.
+            03 TRNNAMEP                       PIC X.
+            03 TRNNAMEH                       PIC X.
+            03 TRNNAMEV                       PIC X.
+            03 TRNNAMEO                       PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 TITLE01C                       PIC X.
+            03 TITLE01P                       PIC X.
+            03 TITLE01H                       PIC X.
+            03 TITLE01V                       PIC X.
+            03 TITLE01O                       PIC X(40).
+            03 FILLER                         PIC X(3).
+            03 CURDATEC                       PIC X.
+            03 CURDATEP                       PIC X.
+            03 CURDATEH                       PIC X.
+            03 CURDATEV                       PIC X.
+            03 CURDATEO                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 PGMNAMEC                       PIC X.
+            03 PGMNAMEP                       PIC X.
+            03 PGMNAMEH                       PIC X.
+            03 PGMNAMEV                       PIC X.
+            03 PGMNAMEO                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 TITLE02C                       PIC X.
+            03 TITLE02P                       PIC X.
+            03 TITLE02H                       PIC X.
+            03 TITLE02V                       PIC X.
+            03 TITLE02O                       PIC X(40).
+            03 FILLER                         PIC X(3).
+            03 CURTIMEC                       PIC X.
+            03 CURTIMEP                       PIC X.
+            03 CURTIMEH                       PIC X.
+            03 CURTIMEV                       PIC X.
+            03 CURTIMEO                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 JOBNAMEC                       PIC X.
+            03 JOBNAMEP                       PIC X.
+            03 JOBNAMEH                       PIC X.
+            03 JOBNAMEV                       PIC X.
+            03 JOBNAMEO                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 JOBDT1C                       PIC X.
+            03 JOBDT1P                       PIC X.
+            03 JOBDT1H                       PIC X.
+            03 JOBDT1V                       PIC X.
+            03 JOBDT1O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 JOBTM1C                       PIC X.
+            03 JOBTM1P                       PIC X.
+            03 JOBTM1H                       PIC X.
+            03 JOBTM1V                       PIC X.
+            03 JOBTM1O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 JOBST1C                       PIC X.
+            03 JOBST1P                       PIC X.
+            03 JOBST1H                       PIC X.
+            03 JOBST1V                       PIC X.
+            03 JOBST1O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 JOBRC1C                       PIC X.
+            03 JOBRC1P                       PIC X.
+            03 JOBRC1H                       PIC X.
+            03 JOBRC1V                       PIC X.
+            03 JOBRC1O                       PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 JOBCT1C                       PIC X.
+            03 JOBCT1P                       PIC X.
+            03 JOBCT1H                       PIC X.
+            03 JOBCT1V                       PIC X.
+            03 JOBCT1O                       PIC X(7).
+            03 FILLER                         PIC X(3).
+            03 JOBDT2C                       PIC X.
+            03 JOBDT2P                       PIC X.
+            03 JOBDT2H                       PIC X.
+            03 JOBDT2V                       PIC X.
+            03 JOBDT2O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 JOBTM2C                       PIC X.
+            03 JOBTM2P                       PIC X.
+            03 JOBTM2H                       PIC X.
+            03 JOBTM2V                       PIC X.
+            03 JOBTM2O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 JOBST2C                       PIC X.
+            03 JOBST2P                       PIC X.
+            03 JOBST2H                       PIC X.
+            03 JOBST2V                       PIC X.
+            03 JOBST2O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 JOBRC2C                       PIC X.
+            03 JOBRC2P                       PIC X.
+            03 JOBRC2H                       PIC X.
+            03 JOBRC2V                       PIC X.
+            03 JOBRC2O                       PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 JOBCT2C                       PIC X.
+            03 JOBCT2P                       PIC X.
+            03 JOBCT2H                       PIC X.
+            03 JOBCT2V                       PIC X.
+            03 JOBCT2O                       PIC X(7).
+            03 FILLER                         PIC X(3).
+            03 JOBDT3C                       PIC X.
+            03 JOBDT3P                       PIC X.
+            03 JOBDT3H                       PIC X.
+            03 JOBDT3V                       PIC X.
+            03 JOBDT3O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 JOBTM3C                       PIC X.
+            03 JOBTM3P                       PIC X.
+            03 JOBTM3H                       PIC X.
+            03 JOBTM3V                       PIC X.
+            03 JOBTM3O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 JOBST3C                       PIC X.
+            03 JOBST3P                       PIC X.
+            03 JOBST3H                       PIC X.
+            03 JOBST3V                       PIC X.
+            03 JOBST3O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 JOBRC3C                       PIC X.
+            03 JOBRC3P                       PIC X.
+            03 JOBRC3H                       PIC X.
+            03 JOBRC3V                       PIC X.
+            03 JOBRC3O                       PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 JOBCT3C                       PIC X.
+            03 JOBCT3P                       PIC X.
+            03 JOBCT3H                       PIC X.
+            03 JOBCT3V                       PIC X.
+            03 JOBCT3O                       PIC X(7).
+            03 FILLER                         PIC X(3).
+            03 JOBDT4C                       PIC X.
+            03 JOBDT4P                       PIC X.
+            03 JOBDT4H                       PIC X.
+            03 JOBDT4V                       PIC X.
+            03 JOBDT4O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 JOBTM4C                       PIC X.
+            03 JOBTM4P                       PIC X.
+            03 JOBTM4H                       PIC X.
+            03 JOBTM4V                       PIC X.
+            03 JOBTM4O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 JOBST4C                       PIC X.
+            03 JOBST4P                       PIC X.
+            03 JOBST4H                       PIC X.
+            03 JOBST4V                       PIC X.
+            03 JOBST4O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 JOBRC4C                       PIC X.
+            03 JOBRC4P                       PIC X.
+            03 JOBRC4H                       PIC X.
+            03 JOBRC4V                       PIC X.
+            03 JOBRC4O                       PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 JOBCT4C                       PIC X.
+            03 JOBCT4P                       PIC X.
+            03 JOBCT4H                       PIC X.
+            03 JOBCT4V                       PIC X.
+            03 JOBCT4O                       PIC X(7).
+            03 FILLER                         PIC X(3).
+            03 JOBDT5C                       PIC X.
+            03 JOBDT5P                       PIC X.
+            03 JOBDT5H                       PIC X.
+            03 JOBDT5V                       PIC X.
+            03 JOBDT5O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 JOBTM5C                       PIC X.
+            03 JOBTM5P                       PIC X.
+            03 JOBTM5H                       PIC X.
+            03 JOBTM5V                       PIC X.
+            03 JOBTM5O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 JOBST5C                       PIC X.
+            03 JOBST5P                       PIC X.
+            03 JOBST5H                       PIC X.
+            03 JOBST5V                       PIC X.
+            03 JOBST5O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 JOBRC5C                       PIC X.
+            03 JOBRC5P                       PIC X.
+            03 JOBRC5H                       PIC X.
+            03 JOBRC5V                       PIC X.
+            03 JOBRC5O                       PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 JOBCT5C                       PIC X.
+            03 JOBCT5P                       PIC X.
+            03 JOBCT5H                       PIC X.
+            03 JOBCT5V                       PIC X.
+            03 JOBCT5O                       PIC X(7).
+            03 FILLER                         PIC X(3).
+            03 ERRMSGC                       PIC X.
+            03 ERRMSGP                       PIC X.
+            03 ERRMSGH                       PIC X.
+            03 ERRMSGV                       PIC X.
+            03 ERRMSGO                       PIC X(78).
