@@ -0,0 +1,407 @@
+      *   CardDemo BMS Screen Copybook
+      *   MapSet Name   COUSR04
+      *   Screen        User Activity/Audit Log Viewer
+
+      *  Input Data For Map COUSR4A
+         01 COUSR4AI.
+            03 FILLER                         PIC X(12).
+            03 TRNNAMEL                       PIC S9(4) COMP.
+            03 TRNNAMEF                       PIC X.
+            03 FILLER REDEFINES TRNNAMEF.
+               05 TRNNAMEA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRNNAMEI                       PIC X(4).
+            03 TITLE01L                       PIC S9(4) COMP.
+            03 TITLE01F                       PIC X.
+            03 FILLER REDEFINES TITLE01F.
+               05 TITLE01A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 TITLE01I                       PIC X(40).
+            03 CURDATEL                       PIC S9(4) COMP.
+            03 CURDATEF                       PIC X.
+            03 FILLER REDEFINES CURDATEF.
+               05 CURDATEA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 CURDATEI                       PIC X(8).
+            03 PGMNAMEL                       PIC S9(4) COMP.
+            03 PGMNAMEF                       PIC X.
+            03 FILLER REDEFINES PGMNAMEF.
+               05 PGMNAMEA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 PGMNAMEI                       PIC X(8).
+            03 TITLE02L                       PIC S9(4) COMP.
+            03 TITLE02F                       PIC X.
+            03 FILLER REDEFINES TITLE02F.
+               05 TITLE02A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 TITLE02I                       PIC X(40).
+            03 CURTIMEL                       PIC S9(4) COMP.
+            03 CURTIMEF                       PIC X.
+            03 FILLER REDEFINES CURTIMEF.
+               05 CURTIMEA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 CURTIMEI                       PIC X(8).
+            03 USRIDINL                       PIC S9(4) COMP.
+            03 USRIDINF                       PIC X.
+            03 FILLER REDEFINES USRIDINF.
+               05 USRIDINA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 USRIDINI                       PIC X(8).
+            03 AULDT1L                       PIC S9(4) COMP.
+            03 AULDT1F                       PIC X.
+            03 FILLER REDEFINES AULDT1F.
+               05 AULDT1A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULDT1I                       PIC X(8).
+            03 AULTM1L                       PIC S9(4) COMP.
+            03 AULTM1F                       PIC X.
+            03 FILLER REDEFINES AULTM1F.
+               05 AULTM1A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULTM1I                       PIC X(8).
+            03 AULPG1L                       PIC S9(4) COMP.
+            03 AULPG1F                       PIC X.
+            03 FILLER REDEFINES AULPG1F.
+               05 AULPG1A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULPG1I                       PIC X(8).
+            03 AULAC1L                       PIC S9(4) COMP.
+            03 AULAC1F                       PIC X.
+            03 FILLER REDEFINES AULAC1F.
+               05 AULAC1A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULAC1I                       PIC X(10).
+            03 AULID1L                       PIC S9(4) COMP.
+            03 AULID1F                       PIC X.
+            03 FILLER REDEFINES AULID1F.
+               05 AULID1A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULID1I                       PIC X(11).
+            03 AULDT2L                       PIC S9(4) COMP.
+            03 AULDT2F                       PIC X.
+            03 FILLER REDEFINES AULDT2F.
+               05 AULDT2A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULDT2I                       PIC X(8).
+            03 AULTM2L                       PIC S9(4) COMP.
+            03 AULTM2F                       PIC X.
+            03 FILLER REDEFINES AULTM2F.
+               05 AULTM2A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULTM2I                       PIC X(8).
+            03 AULPG2L                       PIC S9(4) COMP.
+            03 AULPG2F                       PIC X.
+            03 FILLER REDEFINES AULPG2F.
+               05 AULPG2A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULPG2I                       PIC X(8).
+            03 AULAC2L                       PIC S9(4) COMP.
+            03 AULAC2F                       PIC X.
+            03 FILLER REDEFINES AULAC2F.
+               05 AULAC2A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULAC2I                       PIC X(10).
+            03 AULID2L                       PIC S9(4) COMP.
+            03 AULID2F                       PIC X.
+            03 FILLER REDEFINES AULID2F.
+               05 AULID2A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULID2I                       PIC X(11).
+            03 AULDT3L                       PIC S9(4) COMP.
+            03 AULDT3F                       PIC X.
+            03 FILLER REDEFINES AULDT3F.
+               05 AULDT3A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULDT3I                       PIC X(8).
+            03 AULTM3L                       PIC S9(4) COMP.
+            03 AULTM3F                       PIC X.
+            03 FILLER REDEFINES AULTM3F.
+               05 AULTM3A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULTM3I                       PIC X(8).
+            03 AULPG3L                       PIC S9(4) COMP.
+            03 AULPG3F                       PIC X.
+            03 FILLER REDEFINES AULPG3F.
+               05 AULPG3A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULPG3I                       PIC X(8).
+            03 AULAC3L                       PIC S9(4) COMP.
+            03 AULAC3F                       PIC X.
+            03 FILLER REDEFINES AULAC3F.
+               05 AULAC3A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULAC3I                       PIC X(10).
+            03 AULID3L                       PIC S9(4) COMP.
+            03 AULID3F                       PIC X.
+            03 FILLER REDEFINES AULID3F.
+               05 AULID3A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULID3I                       PIC X(11).
+            03 AULDT4L                       PIC S9(4) COMP.
+            03 AULDT4F                       PIC X.
+            03 FILLER REDEFINES AULDT4F.
+               05 AULDT4A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULDT4I                       PIC X(8).
+            03 AULTM4L                       PIC S9(4) COMP.
+            03 AULTM4F                       PIC X.
+            03 FILLER REDEFINES AULTM4F.
+               05 AULTM4A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULTM4I                       PIC X(8).
+            03 AULPG4L                       PIC S9(4) COMP.
+            03 AULPG4F                       PIC X.
+            03 FILLER REDEFINES AULPG4F.
+               05 AULPG4A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULPG4I                       PIC X(8).
+            03 AULAC4L                       PIC S9(4) COMP.
+            03 AULAC4F                       PIC X.
+            03 FILLER REDEFINES AULAC4F.
+               05 AULAC4A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULAC4I                       PIC X(10).
+            03 AULID4L                       PIC S9(4) COMP.
+            03 AULID4F                       PIC X.
+            03 FILLER REDEFINES AULID4F.
+               05 AULID4A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULID4I                       PIC X(11).
+            03 AULDT5L                       PIC S9(4) COMP.
+            03 AULDT5F                       PIC X.
+            03 FILLER REDEFINES AULDT5F.
+               05 AULDT5A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULDT5I                       PIC X(8).
+            03 AULTM5L                       PIC S9(4) COMP.
+            03 AULTM5F                       PIC X.
+            03 FILLER REDEFINES AULTM5F.
+               05 AULTM5A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULTM5I                       PIC X(8).
+            03 AULPG5L                       PIC S9(4) COMP.
+            03 AULPG5F                       PIC X.
+            03 FILLER REDEFINES AULPG5F.
+               05 AULPG5A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULPG5I                       PIC X(8).
+            03 AULAC5L                       PIC S9(4) COMP.
+            03 AULAC5F                       PIC X.
+            03 FILLER REDEFINES AULAC5F.
+               05 AULAC5A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULAC5I                       PIC X(10).
+            03 AULID5L                       PIC S9(4) COMP.
+            03 AULID5F                       PIC X.
+            03 FILLER REDEFINES AULID5F.
+               05 AULID5A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AULID5I                       PIC X(11).
+            03 ERRMSGL                       PIC S9(4) COMP.
+            03 ERRMSGF                       PIC X.
+            03 FILLER REDEFINES ERRMSGF.
+               05 ERRMSGA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 ERRMSGI                       PIC X(78).
+
+      *  Output Data For Map COUSR4A
+         01 COUSR4AO REDEFINES COUSR4AI.
+            03 FILLER                         PIC X(12).
+            03 FILLER                         PIC X(3).
+            03 TRNNAMEC                       PIC X.
+            03 TRNNAMEP                       PIC X.
+            03 TRNNAMEH                       PIC X.
+            03 TRNNAMEV                       PIC X.
+            03 TRNNAMEO                       PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 TITLE01C                       PIC X.
+            03 TITLE01P                       PIC X.
+            03 TITLE01H                       PIC X.
+            03 TITLE01V                       PIC X.
+            03 TITLE01O                       PIC X(40).
+            03 FILLER                         PIC X(3).
+            03 CURDATEC                       PIC X.
+            03 CURDATEP                       PIC X.
+            03 CURDATEH                       PIC X.
+            03 CURDATEV                       PIC X.
+            03 CURDATEO                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 PGMNAMEC                       PIC X.
+            03 PGMNAMEP                       PIC X.
+            03 PGMNAMEH                       PIC X.
+            03 PGMNAMEV                       PIC X.
+            03 PGMNAMEO                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 TITLE02C                       PIC X.
+            03 TITLE02P                       PIC X.
+            03 TITLE02H                       PIC X.
+            03 TITLE02V                       PIC X.
+            03 TITLE02O                       PIC X(40).
+            03 FILLER                         PIC X(3).
+            03 CURTIMEC                       PIC X.
+            03 CURTIMEP                       PIC X.
+            03 CURTIMEH                       PIC X.
+            03 CURTIMEV                       PIC X.
+            03 CURTIMEO                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 USRIDINC                       PIC X.
+            03 USRIDINP                       PIC X.
+            03 USRIDINH                       PIC X.
+            03 USRIDINV                       PIC X.
+            03 USRIDINO                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 AULDT1C                       PIC X.
+            03 AULDT1P                       PIC X.
+            03 AULDT1H                       PIC X.
+            03 AULDT1V                       PIC X.
+            03 AULDT1O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 AULTM1C                       PIC X.
+            03 AULTM1P                       PIC X.
+            03 AULTM1H                       PIC X.
+            03 AULTM1V                       PIC X.
+            03 AULTM1O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 AULPG1C                       PIC X.
+            03 AULPG1P                       PIC X.
+            03 AULPG1H                       PIC X.
+            03 AULPG1V                       PIC X.
+            03 AULPG1O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 AULAC1C                       PIC X.
+            03 AULAC1P                       PIC X.
+            03 AULAC1H                       PIC X.
+            03 AULAC1V                       PIC X.
+            03 AULAC1O                       PIC X(10).
+            03 FILLER                         PIC X(3).
+            03 AULID1C                       PIC X.
+            03 AULID1P                       PIC X.
+            03 AULID1H                       PIC X.
+            03 AULID1V                       PIC X.
+            03 AULID1O                       PIC X(11).
+            03 FILLER                         PIC X(3).
+            03 AULDT2C                       PIC X.
+            03 AULDT2P                       PIC X.
+            03 AULDT2H                       PIC X.
+            03 AULDT2V                       PIC X.
+            03 AULDT2O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 AULTM2C                       PIC X.
+            03 AULTM2P                       PIC X.
+            03 AULTM2H                       PIC X.
+            03 AULTM2V                       PIC X.
+            03 AULTM2O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 AULPG2C                       PIC X.
+            03 AULPG2P                       PIC X.
+            03 AULPG2H                       PIC X.
+            03 AULPG2V                       PIC X.
+            03 AULPG2O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 AULAC2C                       PIC X.
+            03 AULAC2P                       PIC X.
+            03 AULAC2H                       PIC X.
+            03 AULAC2V                       PIC X.
+            03 AULAC2O                       PIC X(10).
+            03 FILLER                         PIC X(3).
+            03 AULID2C                       PIC X.
+            03 AULID2P                       PIC X.
+            03 AULID2H                       PIC X.
+            03 AULID2V                       PIC X.
+            03 AULID2O                       PIC X(11).
+            03 FILLER                         PIC X(3).
+            03 AULDT3C                       PIC X.
+            03 AULDT3P                       PIC X.
+            03 AULDT3H                       PIC X.
+            03 AULDT3V                       PIC X.
+            03 AULDT3O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 AULTM3C                       PIC X.
+            03 AULTM3P                       PIC X.
+            03 AULTM3H                       PIC X.
+            03 AULTM3V                       PIC X.
+            03 AULTM3O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 AULPG3C                       PIC X.
+            03 AULPG3P                       PIC X.
+            03 AULPG3H                       PIC X.
+            03 AULPG3V                       PIC X.
+            03 AULPG3O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 AULAC3C                       PIC X.
+            03 AULAC3P                       PIC X.
+            03 AULAC3H                       PIC X.
+            03 AULAC3V                       PIC X.
+            03 AULAC3O                       PIC X(10).
+            03 FILLER                         PIC X(3).
+            03 AULID3C                       PIC X.
+            03 AULID3P                       PIC X.
+            03 AULID3H                       PIC X.
+            03 AULID3V                       PIC X.
+            03 AULID3O                       PIC X(11).
+            03 FILLER                         PIC X(3).
+            03 AULDT4C                       PIC X.
+            03 AULDT4P                       PIC X.
+            03 AULDT4H                       PIC X.
+            03 AULDT4V                       PIC X.
+            03 AULDT4O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 AULTM4C                       PIC X.
+            03 AULTM4P                       PIC X.
+            03 AULTM4H                       PIC X.
+            03 AULTM4V                       PIC X.
+            03 AULTM4O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 AULPG4C                       PIC X.
+            03 AULPG4P                       PIC X.
+            03 AULPG4H                       PIC X.
+            03 AULPG4V                       PIC X.
+            03 AULPG4O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 AULAC4C                       PIC X.
+            03 AULAC4P                       PIC X.
+            03 AULAC4H                       PIC X.
+            03 AULAC4V                       PIC X.
+            03 AULAC4O                       PIC X(10).
+            03 FILLER                         PIC X(3).
+            03 AULID4C                       PIC X.
+            03 AULID4P                       PIC X.
+            03 AULID4H                       PIC X.
+            03 AULID4V                       PIC X.
+            03 AULID4O                       PIC X(11).
+            03 FILLER                         PIC X(3).
+            03 AULDT5C                       PIC X.
+            03 AULDT5P                       PIC X.
+            03 AULDT5H                       PIC X.
+            03 AULDT5V                       PIC X.
+            03 AULDT5O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 AULTM5C                       PIC X.
+            03 AULTM5P                       PIC X.
+            03 AULTM5H                       PIC X.
+            03 AULTM5V                       PIC X.
+            03 AULTM5O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 AULPG5C                       PIC X.
+            03 AULPG5P                       PIC X.
+            03 AULPG5H                       PIC X.
+            03 AULPG5V                       PIC X.
+            03 AULPG5O                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 AULAC5C                       PIC X.
+            03 AULAC5P                       PIC X.
+            03 AULAC5H                       PIC X.
+            03 AULAC5V                       PIC X.
+            03 AULAC5O                       PIC X(10).
+            03 FILLER                         PIC X(3).
+            03 AULID5C                       PIC X.
+            03 AULID5P                       PIC X.
+            03 AULID5H                       PIC X.
+            03 AULID5V                       PIC X.
+            03 AULID5O                       PIC X(11).
+            03 FILLER                         PIC X(3).
+            03 ERRMSGC                       PIC X.
+            03 ERRMSGP                       PIC X.
+            03 ERRMSGH                       PIC X.
+            03 ERRMSGV                       PIC X.
+            03 ERRMSGO                       PIC X(78).
