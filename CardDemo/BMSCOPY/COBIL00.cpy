@@ -55,6 +55,30 @@
                05 CURBALA                        PIC X.
             03 FILLER                         PIC X(4).
             03 CURBALI                        PIC X(14).
+            03 PAYAMTL                        PIC S9(4) COMP.
+            03 PAYAMTF                        PIC X.
+            03 FILLER REDEFINES PAYAMTF.
+               05 PAYAMTA                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 PAYAMTI                        PIC X(14).
+            03 AUTOPAYL                       PIC S9(4) COMP.
+            03 AUTOPAYF                       PIC X.
+            03 FILLER REDEFINES AUTOPAYF.
+               05 AUTOPAYA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AUTOPAYI                       PIC X(1).
+            03 AUTOFRQL                       PIC S9(4) COMP.
+            03 AUTOFRQF                       PIC X.
+            03 FILLER REDEFINES AUTOFRQF.
+               05 AUTOFRQA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 AUTOFRQI                       PIC X(1).
+            03 CONFNOL                        PIC S9(4) COMP.
+            03 CONFNOF                        PIC X.
+            03 FILLER REDEFINES CONFNOF.
+               05 CONFNOA                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 CONFNOI                        PIC X(16).
             03 CONFIRML                       PIC S9(4) COMP.
             03 CONFIRMF                       PIC X.
             03 FILLER REDEFINES CONFIRMF.
@@ -120,6 +144,30 @@
             03 CURBALV                        PIC X.
             03 CURBALO                        PIC X(14).
             03 FILLER                         PIC X(3).
+            03 PAYAMTC                        PIC X.
+            03 PAYAMTP                        PIC X.
+            03 PAYAMTH                        PIC X.
+            03 PAYAMTV                        PIC X.
+            03 PAYAMTO                        PIC X(14).
+            03 FILLER                         PIC X(3).
+            03 AUTOPAYC                       PIC X.
+            03 AUTOPAYP                       PIC X.
+            03 AUTOPAYH                       PIC X.
+            03 AUTOPAYV                       PIC X.
+            03 AUTOPAYO                       PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 AUTOFRQC                       PIC X.
+            03 AUTOFRQP                       PIC X.
+            03 AUTOFRQH                       PIC X.
+            03 AUTOFRQV                       PIC X.
+            03 AUTOFRQO                       PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 CONFNOC                        PIC X.
+            03 CONFNOP                        PIC X.
+            03 CONFNOH                        PIC X.
+            03 CONFNOV                        PIC X.
+            03 CONFNOO                        PIC X(16).
+            03 FILLER                         PIC X(3).
             03 CONFIRMC                       PIC X.
             03 CONFIRMP                       PIC X.
             03 CONFIRMH                       PIC X.
