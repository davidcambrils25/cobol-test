@@ -121,6 +121,30 @@
                05 MZIPA                          PIC X.
             03 FILLER                         PIC X(4).
             03 MZIPI                          PIC X(10).
+            03 MSTATEL                        PIC S9(4) COMP.
+            03 MSTATEF                        PIC X.
+            03 FILLER REDEFINES MSTATEF.
+               05 MSTATEA                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 MSTATEI                        PIC X(2).
+            03 MCTRYL                         PIC S9(4) COMP.
+            03 MCTRYF                         PIC X.
+            03 FILLER REDEFINES MCTRYF.
+               05 MCTRYA                         PIC X.
+            03 FILLER                         PIC X(4).
+            03 MCTRYI                         PIC X(3).
+            03 TTYPDESL                       PIC S9(4) COMP.
+            03 TTYPDESF                       PIC X.
+            03 FILLER REDEFINES TTYPDESF.
+               05 TTYPDESA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 TTYPDESI                       PIC X(20).
+            03 TCATDESL                       PIC S9(4) COMP.
+            03 TCATDESF                       PIC X.
+            03 FILLER REDEFINES TCATDESF.
+               05 TCATDESA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 TCATDESI                       PIC X(20).
             03 CONFIRML                       PIC S9(4) COMP.
             03 CONFIRMF                       PIC X.
             03 FILLER REDEFINES CONFIRMF.
@@ -252,6 +276,30 @@
             03 MZIPV                          PIC X.
             03 MZIPO                          PIC X(10).
             03 FILLER                         PIC X(3).
+            03 MSTATEC                        PIC X.
+            03 MSTATEP                        PIC X.
+            03 MSTATEH                        PIC X.
+            03 MSTATEV                        PIC X.
+            03 MSTATEO                        PIC X(2).
+            03 FILLER                         PIC X(3).
+            03 MCTRYC                         PIC X.
+            03 MCTRYP                         PIC X.
+            03 MCTRYH                         PIC X.
+            03 MCTRYV                         PIC X.
+            03 MCTRYO                         PIC X(3).
+            03 FILLER                         PIC X(3).
+            03 TTYPDESC                       PIC X.
+            03 TTYPDESP                       PIC X.
+            03 TTYPDESH                       PIC X.
+            03 TTYPDESV                       PIC X.
+            03 TTYPDESO                       PIC X(20).
+            03 FILLER                         PIC X(3).
+            03 TCATDESC                       PIC X.
+            03 TCATDESP                       PIC X.
+            03 TCATDESH                       PIC X.
+            03 TCATDESV                       PIC X.
+            03 TCATDESO                       PIC X(20).
+            03 FILLER                         PIC X(3).
             03 CONFIRMC                       PIC X.
             03 CONFIRMP                       PIC X.
             03 CONFIRMH                       PIC X.
