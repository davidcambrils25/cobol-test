@@ -0,0 +1,469 @@
+      *   Micro Focus COBOL 2017  7.0.00247
+      *   Micro Focus BMS Screen Painter
+      *   MapSet Name   COTRN00
+      *   Date Created  08/09/2026
+      *   Time Created  09:00:00
+
+      *  Input Data For Map COTRN0A
+         01 COTRN0AI.
+            03 FILLER                         PIC X(12).
+            03 TRNNAMEL                       PIC S9(4) COMP.
+            03 TRNNAMEF                       PIC X.
+            03 FILLER REDEFINES TRNNAMEF.
+               05 TRNNAMEA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRNNAMEI                       PIC X(4).
+            03 TITLE01L                       PIC S9(4) COMP.
+            03 TITLE01F                       PIC X.
+            03 FILLER REDEFINES TITLE01F.
+               05 TITLE01A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 TITLE01I                       PIC X(40).
+            03 CURDATEL                       PIC S9(4) COMP.
+            03 CURDATEF                       PIC X.
+            03 FILLER REDEFINES CURDATEF.
+               05 CURDATEA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 CURDATEI                       PIC X(8).
+            03 PGMNAMEL                       PIC S9(4) COMP.
+            03 PGMNAMEF                       PIC X.
+            03 FILLER REDEFINES PGMNAMEF.
+               05 PGMNAMEA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 PGMNAMEI                       PIC X(8).
+            03 TITLE02L                       PIC S9(4) COMP.
+            03 TITLE02F                       PIC X.
+            03 FILLER REDEFINES TITLE02F.
+               05 TITLE02A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 TITLE02I                       PIC X(40).
+            03 CURTIMEL                       PIC S9(4) COMP.
+            03 CURTIMEF                       PIC X.
+            03 FILLER REDEFINES CURTIMEF.
+               05 CURTIMEA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 CURTIMEI                       PIC X(8).
+            03 PAGENOL                        PIC S9(4) COMP.
+            03 PAGENOF                        PIC X.
+            03 FILLER REDEFINES PAGENOF.
+               05 PAGENOA                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 PAGENOI                        PIC X(3).
+            03 ACCTSIDL                       PIC S9(4) COMP.
+            03 ACCTSIDF                       PIC X.
+            03 FILLER REDEFINES ACCTSIDF.
+               05 ACCTSIDA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 ACCTSIDI                       PIC X(11).
+            03 SDATEL                         PIC S9(4) COMP.
+            03 SDATEF                         PIC X.
+            03 FILLER REDEFINES SDATEF.
+               05 SDATEA                         PIC X.
+            03 FILLER                         PIC X(4).
+            03 SDATEI                         PIC X(10).
+            03 EDATEL                         PIC S9(4) COMP.
+            03 EDATEF                         PIC X.
+            03 FILLER REDEFINES EDATEF.
+               05 EDATEA                         PIC X.
+            03 FILLER                         PIC X(4).
+            03 EDATEI                         PIC X(10).
+            03 DATETYPL                       PIC S9(4) COMP.
+            03 DATETYPF                       PIC X.
+            03 FILLER REDEFINES DATETYPF.
+               05 DATETYPA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 DATETYPI                       PIC X(1).
+            03 FTCATCDL                       PIC S9(4) COMP.
+            03 FTCATCDF                       PIC X.
+            03 FILLER REDEFINES FTCATCDF.
+               05 FTCATCDA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 FTCATCDI                       PIC X(4).
+            03 TRSEL1L                        PIC S9(4) COMP.
+            03 TRSEL1F                        PIC X.
+            03 FILLER REDEFINES TRSEL1F.
+               05 TRSEL1A                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRSEL1I                        PIC X(1).
+            03 TRNID1L                        PIC S9(4) COMP.
+            03 TRNID1F                        PIC X.
+            03 FILLER REDEFINES TRNID1F.
+               05 TRNID1A                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRNID1I                        PIC X(16).
+            03 TRDATE1L                       PIC S9(4) COMP.
+            03 TRDATE1F                       PIC X.
+            03 FILLER REDEFINES TRDATE1F.
+               05 TRDATE1A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRDATE1I                       PIC X(10).
+            03 TRCAT1L                        PIC S9(4) COMP.
+            03 TRCAT1F                        PIC X.
+            03 FILLER REDEFINES TRCAT1F.
+               05 TRCAT1A                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRCAT1I                        PIC X(4).
+            03 TRAMT1L                        PIC S9(4) COMP.
+            03 TRAMT1F                        PIC X.
+            03 FILLER REDEFINES TRAMT1F.
+               05 TRAMT1A                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRAMT1I                        PIC X(12).
+            03 TRSEL2L                        PIC S9(4) COMP.
+            03 TRSEL2F                        PIC X.
+            03 FILLER REDEFINES TRSEL2F.
+               05 TRSEL2A                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRSEL2I                        PIC X(1).
+            03 TRNID2L                        PIC S9(4) COMP.
+            03 TRNID2F                        PIC X.
+            03 FILLER REDEFINES TRNID2F.
+               05 TRNID2A                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRNID2I                        PIC X(16).
+            03 TRDATE2L                       PIC S9(4) COMP.
+            03 TRDATE2F                       PIC X.
+            03 FILLER REDEFINES TRDATE2F.
+               05 TRDATE2A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRDATE2I                       PIC X(10).
+            03 TRCAT2L                        PIC S9(4) COMP.
+            03 TRCAT2F                        PIC X.
+            03 FILLER REDEFINES TRCAT2F.
+               05 TRCAT2A                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRCAT2I                        PIC X(4).
+            03 TRAMT2L                        PIC S9(4) COMP.
+            03 TRAMT2F                        PIC X.
+            03 FILLER REDEFINES TRAMT2F.
+               05 TRAMT2A                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRAMT2I                        PIC X(12).
+            03 TRSEL3L                        PIC S9(4) COMP.
+            03 TRSEL3F                        PIC X.
+            03 FILLER REDEFINES TRSEL3F.
+               05 TRSEL3A                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRSEL3I                        PIC X(1).
+            03 TRNID3L                        PIC S9(4) COMP.
+            03 TRNID3F                        PIC X.
+            03 FILLER REDEFINES TRNID3F.
+               05 TRNID3A                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRNID3I                        PIC X(16).
+            03 TRDATE3L                       PIC S9(4) COMP.
+            03 TRDATE3F                       PIC X.
+            03 FILLER REDEFINES TRDATE3F.
+               05 TRDATE3A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRDATE3I                       PIC X(10).
+            03 TRCAT3L                        PIC S9(4) COMP.
+            03 TRCAT3F                        PIC X.
+            03 FILLER REDEFINES TRCAT3F.
+               05 TRCAT3A                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRCAT3I                        PIC X(4).
+            03 TRAMT3L                        PIC S9(4) COMP.
+            03 TRAMT3F                        PIC X.
+            03 FILLER REDEFINES TRAMT3F.
+               05 TRAMT3A                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRAMT3I                        PIC X(12).
+            03 TRSEL4L                        PIC S9(4) COMP.
+            03 TRSEL4F                        PIC X.
+            03 FILLER REDEFINES TRSEL4F.
+               05 TRSEL4A                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRSEL4I                        PIC X(1).
+            03 TRNID4L                        PIC S9(4) COMP.
+            03 TRNID4F                        PIC X.
+            03 FILLER REDEFINES TRNID4F.
+               05 TRNID4A                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRNID4I                        PIC X(16).
+            03 TRDATE4L                       PIC S9(4) COMP.
+            03 TRDATE4F                       PIC X.
+            03 FILLER REDEFINES TRDATE4F.
+               05 TRDATE4A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRDATE4I                       PIC X(10).
+            03 TRCAT4L                        PIC S9(4) COMP.
+            03 TRCAT4F                        PIC X.
+            03 FILLER REDEFINES TRCAT4F.
+               05 TRCAT4A                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRCAT4I                        PIC X(4).
+            03 TRAMT4L                        PIC S9(4) COMP.
+            03 TRAMT4F                        PIC X.
+            03 FILLER REDEFINES TRAMT4F.
+               05 TRAMT4A                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRAMT4I                        PIC X(12).
+            03 TRSEL5L                        PIC S9(4) COMP.
+            03 TRSEL5F                        PIC X.
+            03 FILLER REDEFINES TRSEL5F.
+               05 TRSEL5A                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRSEL5I                        PIC X(1).
+            03 TRNID5L                        PIC S9(4) COMP.
+            03 TRNID5F                        PIC X.
+            03 FILLER REDEFINES TRNID5F.
+               05 TRNID5A                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRNID5I                        PIC X(16).
+            03 TRDATE5L                       PIC S9(4) COMP.
+            03 TRDATE5F                       PIC X.
+            03 FILLER REDEFINES TRDATE5F.
+               05 TRDATE5A                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRDATE5I                       PIC X(10).
+            03 TRCAT5L                        PIC S9(4) COMP.
+            03 TRCAT5F                        PIC X.
+            03 FILLER REDEFINES TRCAT5F.
+               05 TRCAT5A                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRCAT5I                        PIC X(4).
+            03 TRAMT5L                        PIC S9(4) COMP.
+            03 TRAMT5F                        PIC X.
+            03 FILLER REDEFINES TRAMT5F.
+               05 TRAMT5A                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 TRAMT5I                        PIC X(12).
+            03 ERRMSGL                        PIC S9(4) COMP.
+            03 ERRMSGF                        PIC X.
+            03 FILLER REDEFINES ERRMSGF.
+               05 ERRMSGA                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 ERRMSGI                        PIC X(78).
+
+      *  Output Data For Map COTRN0A
+         01 COTRN0AO REDEFINES COTRN0AI.
+            03 FILLER                         PIC X(12).
+            03 FILLER                         PIC X(3).
+            03 TRNNAMEC                       PIC X.
+            03 TRNNAMEP                       PIC X.
+            03 TRNNAMEH                       PIC X.
+            03 TRNNAMEV                       PIC X.
+            03 TRNNAMEO                       PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 TITLE01C                       PIC X.
+            03 TITLE01P                       PIC X.
+            03 TITLE01H                       PIC X.
+            03 TITLE01V                       PIC X.
+            03 TITLE01O                       PIC X(40).
+            03 FILLER                         PIC X(3).
+            03 CURDATEC                       PIC X.
+            03 CURDATEP                       PIC X.
+            03 CURDATEH                       PIC X.
+            03 CURDATEV                       PIC X.
+            03 CURDATEO                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 PGMNAMEC                       PIC X.
+            03 PGMNAMEP                       PIC X.
+            03 PGMNAMEH                       PIC X.
+            03 PGMNAMEV                       PIC X.
+            03 PGMNAMEO                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 TITLE02C                       PIC X.
+            03 TITLE02P                       PIC X.
+            03 TITLE02H                       PIC X.
+            03 TITLE02V                       PIC X.
+            03 TITLE02O                       PIC X(40).
+            03 FILLER                         PIC X(3).
+            03 CURTIMEC                       PIC X.
+            03 CURTIMEP                       PIC X.
+            03 CURTIMEH                       PIC X.
+            03 CURTIMEV                       PIC X.
+            03 CURTIMEO                       PIC X(8).
+            03 FILLER                         PIC X(3).
+            03 PAGENOC                        PIC X.
+            03 PAGENOP                        PIC X.
+            03 PAGENOH                        PIC X.
+            03 PAGENOV                        PIC X.
+            03 PAGENOO                        PIC X(3).
+            03 FILLER                         PIC X(3).
+            03 ACCTSIDC                       PIC X.
+            03 ACCTSIDP                       PIC X.
+            03 ACCTSIDH                       PIC X.
+            03 ACCTSIDV                       PIC X.
+            03 ACCTSIDO                       PIC X(11).
+            03 FILLER                         PIC X(3).
+            03 SDATEC                         PIC X.
+            03 SDATEP                         PIC X.
+            03 SDATEH                         PIC X.
+            03 SDATEV                         PIC X.
+            03 SDATEO                         PIC X(10).
+            03 FILLER                         PIC X(3).
+            03 EDATEC                         PIC X.
+            03 EDATEP                         PIC X.
+            03 EDATEH                         PIC X.
+            03 EDATEV                         PIC X.
+            03 EDATEO                         PIC X(10).
+            03 FILLER                         PIC X(3).
+            03 DATETYPC                       PIC X.
+            03 DATETYPP                       PIC X.
+            03 DATETYPH                       PIC X.
+            03 DATETYPV                       PIC X.
+            03 DATETYPO                       PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 FTCATCDC                       PIC X.
+            03 FTCATCDP                       PIC X.
+            03 FTCATCDH                       PIC X.
+            03 FTCATCDV                       PIC X.
+            03 FTCATCDO                       PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 TRSEL1C                        PIC X.
+            03 TRSEL1P                        PIC X.
+            03 TRSEL1H                        PIC X.
+            03 TRSEL1V                        PIC X.
+            03 TRSEL1O                        PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 TRNID1C                        PIC X.
+            03 TRNID1P                        PIC X.
+            03 TRNID1H                        PIC X.
+            03 TRNID1V                        PIC X.
+            03 TRNID1O                        PIC X(16).
+            03 FILLER                         PIC X(3).
+            03 TRDATE1C                       PIC X.
+            03 TRDATE1P                       PIC X.
+            03 TRDATE1H                       PIC X.
+            03 TRDATE1V                       PIC X.
+            03 TRDATE1O                       PIC X(10).
+            03 FILLER                         PIC X(3).
+            03 TRCAT1C                        PIC X.
+            03 TRCAT1P                        PIC X.
+            03 TRCAT1H                        PIC X.
+            03 TRCAT1V                        PIC X.
+            03 TRCAT1O                        PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 TRAMT1C                        PIC X.
+            03 TRAMT1P                        PIC X.
+            03 TRAMT1H                        PIC X.
+            03 TRAMT1V                        PIC X.
+            03 TRAMT1O                        PIC X(12).
+            03 FILLER                         PIC X(3).
+            03 TRSEL2C                        PIC X.
+            03 TRSEL2P                        PIC X.
+            03 TRSEL2H                        PIC X.
+            03 TRSEL2V                        PIC X.
+            03 TRSEL2O                        PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 TRNID2C                        PIC X.
+            03 TRNID2P                        PIC X.
+            03 TRNID2H                        PIC X.
+            03 TRNID2V                        PIC X.
+            03 TRNID2O                        PIC X(16).
+            03 FILLER                         PIC X(3).
+            03 TRDATE2C                       PIC X.
+            03 TRDATE2P                       PIC X.
+            03 TRDATE2H                       PIC X.
+            03 TRDATE2V                       PIC X.
+            03 TRDATE2O                       PIC X(10).
+            03 FILLER                         PIC X(3).
+            03 TRCAT2C                        PIC X.
+            03 TRCAT2P                        PIC X.
+            03 TRCAT2H                        PIC X.
+            03 TRCAT2V                        PIC X.
+            03 TRCAT2O                        PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 TRAMT2C                        PIC X.
+            03 TRAMT2P                        PIC X.
+            03 TRAMT2H                        PIC X.
+            03 TRAMT2V                        PIC X.
+            03 TRAMT2O                        PIC X(12).
+            03 FILLER                         PIC X(3).
+            03 TRSEL3C                        PIC X.
+            03 TRSEL3P                        PIC X.
+            03 TRSEL3H                        PIC X.
+            03 TRSEL3V                        PIC X.
+            03 TRSEL3O                        PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 TRNID3C                        PIC X.
+            03 TRNID3P                        PIC X.
+            03 TRNID3H                        PIC X.
+            03 TRNID3V                        PIC X.
+            03 TRNID3O                        PIC X(16).
+            03 FILLER                         PIC X(3).
+            03 TRDATE3C                       PIC X.
+            03 TRDATE3P                       PIC X.
+            03 TRDATE3H                       PIC X.
+            03 TRDATE3V                       PIC X.
+            03 TRDATE3O                       PIC X(10).
+            03 FILLER                         PIC X(3).
+            03 TRCAT3C                        PIC X.
+            03 TRCAT3P                        PIC X.
+            03 TRCAT3H                        PIC X.
+            03 TRCAT3V                        PIC X.
+            03 TRCAT3O                        PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 TRAMT3C                        PIC X.
+            03 TRAMT3P                        PIC X.
+            03 TRAMT3H                        PIC X.
+            03 TRAMT3V                        PIC X.
+            03 TRAMT3O                        PIC X(12).
+            03 FILLER                         PIC X(3).
+            03 TRSEL4C                        PIC X.
+            03 TRSEL4P                        PIC X.
+            03 TRSEL4H                        PIC X.
+            03 TRSEL4V                        PIC X.
+            03 TRSEL4O                        PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 TRNID4C                        PIC X.
+            03 TRNID4P                        PIC X.
+            03 TRNID4H                        PIC X.
+            03 TRNID4V                        PIC X.
+            03 TRNID4O                        PIC X(16).
+            03 FILLER                         PIC X(3).
+            03 TRDATE4C                       PIC X.
+            03 TRDATE4P                       PIC X.
+            03 TRDATE4H                       PIC X.
+            03 TRDATE4V                       PIC X.
+            03 TRDATE4O                       PIC X(10).
+            03 FILLER                         PIC X(3).
+            03 TRCAT4C                        PIC X.
+            03 TRCAT4P                        PIC X.
+            03 TRCAT4H                        PIC X.
+            03 TRCAT4V                        PIC X.
+            03 TRCAT4O                        PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 TRAMT4C                        PIC X.
+            03 TRAMT4P                        PIC X.
+            03 TRAMT4H                        PIC X.
+            03 TRAMT4V                        PIC X.
+            03 TRAMT4O                        PIC X(12).
+            03 FILLER                         PIC X(3).
+            03 TRSEL5C                        PIC X.
+            03 TRSEL5P                        PIC X.
+            03 TRSEL5H                        PIC X.
+            03 TRSEL5V                        PIC X.
+            03 TRSEL5O                        PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 TRNID5C                        PIC X.
+            03 TRNID5P                        PIC X.
+            03 TRNID5H                        PIC X.
+            03 TRNID5V                        PIC X.
+            03 TRNID5O                        PIC X(16).
+            03 FILLER                         PIC X(3).
+            03 TRDATE5C                       PIC X.
+            03 TRDATE5P                       PIC X.
+            03 TRDATE5H                       PIC X.
+            03 TRDATE5V                       PIC X.
+            03 TRDATE5O                       PIC X(10).
+            03 FILLER                         PIC X(3).
+            03 TRCAT5C                        PIC X.
+            03 TRCAT5P                        PIC X.
+            03 TRCAT5H                        PIC X.
+            03 TRCAT5V                        PIC X.
+            03 TRCAT5O                        PIC X(4).
+            03 FILLER                         PIC X(3).
+            03 TRAMT5C                        PIC X.
+            03 TRAMT5P                        PIC X.
+            03 TRAMT5H                        PIC X.
+            03 TRAMT5V                        PIC X.
+            03 TRAMT5O                        PIC X(12).
+            03 FILLER                         PIC X(3).
+            03 ERRMSGC                        PIC X.
+            03 ERRMSGP                        PIC X.
+            03 ERRMSGH                        PIC X.
+            03 ERRMSGV                        PIC X.
+            03 ERRMSGO                        PIC X(78).
