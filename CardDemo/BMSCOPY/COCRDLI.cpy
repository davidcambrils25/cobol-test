@@ -61,6 +61,12 @@
                05 CARDSIDA                       PIC X.
             03 FILLER                         PIC X(4).
             03 CARDSIDI                       PIC X(16).
+            03 STOPALLL                       PIC S9(4) COMP.
+            03 STOPALLF                       PIC X.
+            03 FILLER REDEFINES STOPALLF.
+               05 STOPALLA                       PIC X.
+            03 FILLER                         PIC X(4).
+            03 STOPALLI                       PIC X(1).
             03 CRDSEL1L                       PIC S9(4) COMP.
             03 CRDSEL1F                       PIC X.
             03 FILLER REDEFINES CRDSEL1F.
@@ -336,6 +342,12 @@
             03 CARDSIDV                       PIC X.
             03 CARDSIDO                       PIC X(16).
             03 FILLER                         PIC X(3).
+            03 STOPALLC                       PIC X.
+            03 STOPALLP                       PIC X.
+            03 STOPALLH                       PIC X.
+            03 STOPALLV                       PIC X.
+            03 STOPALLO                       PIC X(1).
+            03 FILLER                         PIC X(3).
             03 CRDSEL1C                       PIC X.
             03 CRDSEL1P                       PIC X.
             03 CRDSEL1H                       PIC X.
