@@ -97,6 +97,30 @@
                05 EDTYYYYA                       PIC X.
             03 FILLER                         PIC X(4).
             03 EDTYYYYI                       PIC X(4).
+            03 CATRPTL                        PIC S9(4) COMP.
+            03 CATRPTF                        PIC X.
+            03 FILLER REDEFINES CATRPTF.
+               05 CATRPTA                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 CATRPTI                        PIC X(1).
+            03 OFMTL                          PIC S9(4) COMP.
+            03 OFMTF                          PIC X.
+            03 FILLER REDEFINES OFMTF.
+               05 OFMTA                          PIC X.
+            03 FILLER                         PIC X(4).
+            03 OFMTI                          PIC X(1).
+            03 RPTCNTL                        PIC S9(4) COMP.
+            03 RPTCNTF                        PIC X.
+            03 FILLER REDEFINES RPTCNTF.
+               05 RPTCNTA                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 RPTCNTI                        PIC X(7).
+            03 RPTTOTL                        PIC S9(4) COMP.
+            03 RPTTOTF                        PIC X.
+            03 FILLER REDEFINES RPTTOTF.
+               05 RPTTOTA                        PIC X.
+            03 FILLER                         PIC X(4).
+            03 RPTTOTI                        PIC X(15).
             03 CONFIRML                       PIC S9(4) COMP.
             03 CONFIRMF                       PIC X.
             03 FILLER REDEFINES CONFIRMF.
@@ -204,6 +228,30 @@
             03 EDTYYYYV                       PIC X.
             03 EDTYYYYO                       PIC X(4).
             03 FILLER                         PIC X(3).
+            03 CATRPTC                        PIC X.
+            03 CATRPTP                        PIC X.
+            03 CATRPTH                        PIC X.
+            03 CATRPTV                        PIC X.
+            03 CATRPTO                        PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 OFMTC                          PIC X.
+            03 OFMTP                          PIC X.
+            03 OFMTH                          PIC X.
+            03 OFMTV                          PIC X.
+            03 OFMTO                          PIC X(1).
+            03 FILLER                         PIC X(3).
+            03 RPTCNTC                        PIC X.
+            03 RPTCNTP                        PIC X.
+            03 RPTCNTH                        PIC X.
+            03 RPTCNTV                        PIC X.
+            03 RPTCNTO                        PIC X(7).
+            03 FILLER                         PIC X(3).
+            03 RPTTOTC                        PIC X.
+            03 RPTTOTP                        PIC X.
+            03 RPTTOTH                        PIC X.
+            03 RPTTOTV                        PIC X.
+            03 RPTTOTO                        PIC X(15).
+            03 FILLER                         PIC X(3).
             03 CONFIRMC                       PIC X.
             03 CONFIRMP                       PIC X.
             03 CONFIRMH                       PIC X.
